@@ -0,0 +1,287 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    MODIFY / CANCEL A REGISTERED ORDER | V1 | 09.08.2026
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOMODIFY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS ASSIGN TO "ORDERSFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-ORDERS-ID
+              FILE STATUS IS ORDERS-FS.
+
+           SELECT SANDWICHES ASSIGN TO "FX-SR"
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS SR-IID
+              ALTERNATE KEY IS SR-EID WITH DUPLICATES
+              FILE STATUS IS SANDWICH-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWSVAR.
+
+       01  MODIFY-ORDER-ID                       PIC 9(005).
+       01  MODIFY-OPTION                         PIC 9(001).
+           88  VALID-MODIFY-OPTION                VALUE 1 THRU 3.
+       01  MODIFY-QUANTITY                       PIC 9(003).
+       01  ORDER-FOUND                           PIC X(001).
+           88  ORDER-WAS-FOUND                    VALUE "Y".
+       01  DONE-MODIFYING                        PIC X(001).
+           88  DONE-MODIFYING-YES                 VALUE "Y".
+       01  QUANTITY-VALID                        PIC X(001).
+           88  QUANTITY-IS-VALID                  VALUE "Y".
+
+      *    CHAVES DA ENCOMENDA A ALTERAR, GUARDADAS ANTES DE VARRER
+      *    ORDERS PARA O TOTAL DIARIO, JA QUE ESSA VARREDURA REUTILIZA
+      *    O MESMO BUFFER FD-ORDERS DA ENCOMENDA ENCONTRADA.
+       01  SAVED-SCHOOL-INTERNAL-ID              PIC 9(003).
+       01  SAVED-SANDWICH-INTERNAL-ID            PIC 9(003).
+       01  SAVED-DELIVERY-YEAR                   PIC 9(004).
+       01  SAVED-DELIVERY-MONTH                  PIC 9(002).
+       01  SAVED-DELIVERY-DAY                    PIC 9(002).
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  ID-PROMPT-SCREEN.
+           05 LINE 03 COL 05 VALUE "ORDER MODIFICATION / CANCELLATION".
+           05 LINE 05 COL 05 VALUE "ENTER THE ORDER ID TO MODIFY: ".
+           05 LINE 05 COL PLUS 1 PIC 9(005) TO MODIFY-ORDER-ID.
+
+       01  NOTFOUND-SCREEN FOREGROUND-COLOR 4.
+           05 LINE 07 COL 05 VALUE "NO ORDER FOUND WITH THAT ID.".
+           05 LINE 01 COL 01 PIC X TO ORDER-FOUND AUTO.
+
+       01  ORDER-DISPLAY-SCREEN.
+           05 LINE 07 COL 05 VALUE "ORDER ID: ".
+           05 LINE 07 COL PLUS 1 PIC 9(005) FROM FD-ORDERS-ID.
+           05 LINE 08 COL 05 VALUE "SCHOOL: ".
+           05 LINE 08 COL PLUS 1 PIC 9(003) FROM
+              FD-ORDERS-SCHOOL-INTERNAL-ID.
+           05 LINE 09 COL 05 VALUE "SANDWICH: ".
+           05 LINE 09 COL PLUS 1 PIC 9(003) FROM
+              FD-ORDERS-SANDWICH-INTERNAL-ID.
+           05 LINE 10 COL 05 VALUE "QUANTITY: ".
+           05 LINE 10 COL PLUS 1 PIC 9(003) FROM FD-ORDERS-QUANTITY.
+
+       01  MODIFY-MENU-SCREEN AUTO REQUIRED.
+           05 LINE 12 COL 05 VALUE "1 - CHANGE QUANTITY".
+           05 LINE 13 COL 05 VALUE "2 - CANCEL THIS ORDER".
+           05 LINE 14 COL 05 VALUE "3 - EXIT WITHOUT CHANGES".
+           05 LINE 16 COL 05 VALUE "CHOOSE AN OPTION: ".
+           05 LINE 16 COL PLUS 1 PIC 9(001) TO MODIFY-OPTION.
+
+       01  QTY-PROMPT-SCREEN AUTO REQUIRED.
+           05 LINE 12 COL 05 VALUE "NEW QUANTITY: ".
+           05 LINE 12 COL PLUS 1 PIC 9(003) TO MODIFY-QUANTITY.
+
+       01  CANCEL-DONE-SCREEN FOREGROUND-COLOR 2.
+           05 LINE 12 COL 05 VALUE "ORDER CANCELLED.".
+           05 LINE 01 COL 01 PIC X TO DONE-MODIFYING AUTO.
+
+       01  MODIFY-DONE-SCREEN FOREGROUND-COLOR 2.
+           05 LINE 12 COL 05 VALUE "ORDER QUANTITY UPDATED.".
+           05 LINE 01 COL 01 PIC X TO DONE-MODIFYING AUTO.
+
+       01  QUANTITY-LIMIT-SCREEN FOREGROUND-COLOR 4.
+           05 LINE 12 COL 05 VALUE "QUANTITY OUTSIDE THE ALLOWED MIN/M
+      -        "AX FOR THIS SANDWICH/SCHOOL/DAY.".
+           05 LINE 01 COL 01 PIC X TO QUANTITY-VALID AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           OPEN I-O ORDERS
+           MOVE ZEROS TO MODIFY-ORDER-ID
+           DISPLAY CLEAR-SCREEN
+           ACCEPT ID-PROMPT-SCREEN
+           MOVE MODIFY-ORDER-ID TO FD-ORDERS-ID
+           READ ORDERS
+              INVALID KEY
+                 MOVE "N" TO ORDER-FOUND
+              NOT INVALID KEY
+                 MOVE "Y" TO ORDER-FOUND
+           END-READ
+
+           IF NOT ORDER-WAS-FOUND
+              ACCEPT NOTFOUND-SCREEN
+              CLOSE ORDERS
+              EXIT PROGRAM
+           END-IF
+
+           MOVE "N" TO DONE-MODIFYING
+           PERFORM WITH TEST AFTER UNTIL DONE-MODIFYING-YES
+              DISPLAY CLEAR-SCREEN
+              DISPLAY ORDER-DISPLAY-SCREEN
+              MOVE ZEROS TO MODIFY-OPTION
+              ACCEPT MODIFY-MENU-SCREEN
+
+              EVALUATE TRUE
+                 WHEN NOT VALID-MODIFY-OPTION
+                    CONTINUE
+                 WHEN MODIFY-OPTION = 1
+                    PERFORM 100-CHANGE-QUANTITY
+                    MOVE "Y" TO DONE-MODIFYING
+                 WHEN MODIFY-OPTION = 2
+                    PERFORM 200-CANCEL-ORDER
+                    MOVE "Y" TO DONE-MODIFYING
+                 WHEN MODIFY-OPTION = 3
+                    MOVE "Y" TO DONE-MODIFYING
+              END-EVALUATE
+           END-PERFORM
+
+           CLOSE ORDERS
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *    CHANGE THE QUANTITY ON AN ALREADY-REGISTERED ORDER AND
+      *    REWRITE IT IN PLACE.
+      ******************************************************************
+
+       100-CHANGE-QUANTITY SECTION.
+           MOVE FD-ORDERS-SCHOOL-INTERNAL-ID TO SAVED-SCHOOL-INTERNAL-ID
+           MOVE FD-ORDERS-SANDWICH-INTERNAL-ID TO
+              SAVED-SANDWICH-INTERNAL-ID
+           MOVE FD-DELIVERY-YEAR TO SAVED-DELIVERY-YEAR
+           MOVE FD-DELIVERY-MONTH TO SAVED-DELIVERY-MONTH
+           MOVE FD-DELIVERY-DAY TO SAVED-DELIVERY-DAY
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY ORDER-DISPLAY-SCREEN
+           MOVE ZEROS TO MODIFY-QUANTITY
+           PERFORM WITH TEST AFTER UNTIL MODIFY-QUANTITY > ZERO
+              ACCEPT QTY-PROMPT-SCREEN
+           END-PERFORM
+
+           PERFORM GET-SANDWICH-QUANTITY-LIMITS
+           PERFORM CHECK-MODIFY-DAILY-QUANTITY
+
+           MOVE "Y" TO QUANTITY-VALID
+           IF MODIFY-QUANTITY < WS-QTY-MIN
+           OR MODIFY-QUANTITY > WS-QTY-MAX
+           OR WS-DAY-TOTAL > WS-QTY-MAX
+              MOVE "N" TO QUANTITY-VALID
+           END-IF
+
+           IF NOT QUANTITY-IS-VALID
+              DISPLAY CLEAR-SCREEN
+              ACCEPT QUANTITY-LIMIT-SCREEN
+              EXIT SECTION
+           END-IF
+
+      *    A VARREDURA DE ORDERS EM CHECK-MODIFY-DAILY-QUANTITY REUTILIZA
+      *    O BUFFER FD-ORDERS, POR ISSO RELE-SE A ENCOMENDA PELA CHAVE
+      *    ANTES DE A ATUALIZAR E REGRAVAR.
+           MOVE MODIFY-ORDER-ID TO FD-ORDERS-ID
+           READ ORDERS
+           END-READ
+           MOVE MODIFY-QUANTITY TO FD-ORDERS-QUANTITY
+           REWRITE FD-ORDERS
+           END-REWRITE
+           DISPLAY CLEAR-SCREEN
+           ACCEPT MODIFY-DONE-SCREEN
+           EXIT SECTION.
+
+      ******************************************************************
+      *    LE O REGISTO DA SANDUICHE PARA OBTER OS LIMITES MIN/MAX DE
+      *    QUANTIDADE (VER RSOREGISTER.cob'S SET-QUANTITY-LIMITS). SEM
+      *    LIMITES PROPRIOS NO FICHEIRO, CAI NO 1-999 SEM RESTRICAO.
+      ******************************************************************
+
+       GET-SANDWICH-QUANTITY-LIMITS SECTION.
+           OPEN INPUT SANDWICHES
+           MOVE SAVED-SANDWICH-INTERNAL-ID TO SR-IID
+           READ SANDWICHES
+              INVALID KEY
+                 MOVE 1 TO WS-QTY-MIN
+                 MOVE 999 TO WS-QTY-MAX
+              NOT INVALID KEY
+                 IF SR-MIN-QTY = ZEROS AND SR-MAX-QTY = ZEROS
+                    MOVE 1 TO WS-QTY-MIN
+                    MOVE 999 TO WS-QTY-MAX
+                 ELSE
+                    MOVE SR-MIN-QTY TO WS-QTY-MIN
+                    MOVE SR-MAX-QTY TO WS-QTY-MAX
+                 END-IF
+           END-READ
+           CLOSE SANDWICHES
+           EXIT SECTION.
+
+      ******************************************************************
+      *    TOTALIZA O QUE JA ESTA ENCOMENDADO PARA A MESMA ESCOLA,
+      *    SANDUICHE E DATA DE ENTREGA (EXCLUINDO A PROPRIA ENCOMENDA A
+      *    SER ALTERADA) E SOMA A NOVA QUANTIDADE PEDIDA, PARA QUE O
+      *    TETO DIARIO DE RSOREGISTER.cob NAO SEJA CONTORNADO PELA
+      *    ALTERACAO DE UMA ENCOMENDA JA REGISTADA.
+      ******************************************************************
+
+       CHECK-MODIFY-DAILY-QUANTITY SECTION.
+           MOVE ZEROS TO WS-DAY-TOTAL
+           MOVE ZEROS TO FD-ORDERS-ID
+           START ORDERS KEY IS NOT LESS THAN FD-ORDERS-ID
+              INVALID KEY
+                 SET EOFORDERS TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS NEXT RECORD
+                 AT END
+                    SET EOFORDERS TO TRUE
+                 NOT AT END
+                    PERFORM ADD-TO-MODIFY-DAILY-TOTAL
+              END-READ
+           END-PERFORM
+
+           ADD MODIFY-QUANTITY TO WS-DAY-TOTAL
+           EXIT SECTION.
+
+       ADD-TO-MODIFY-DAILY-TOTAL SECTION.
+           IF FD-ORDERS-ID NOT = MODIFY-ORDER-ID
+           AND FD-ORDERS-SCHOOL-INTERNAL-ID = SAVED-SCHOOL-INTERNAL-ID
+           AND FD-ORDERS-SANDWICH-INTERNAL-ID =
+              SAVED-SANDWICH-INTERNAL-ID
+           AND FD-DELIVERY-YEAR = SAVED-DELIVERY-YEAR
+           AND FD-DELIVERY-MONTH = SAVED-DELIVERY-MONTH
+           AND FD-DELIVERY-DAY = SAVED-DELIVERY-DAY
+              ADD FD-ORDERS-QUANTITY TO WS-DAY-TOTAL
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+      *    CANCEL (DELETE) AN ALREADY-REGISTERED ORDER.
+      ******************************************************************
+
+       200-CANCEL-ORDER SECTION.
+           DELETE ORDERS
+           END-DELETE
+           DISPLAY CLEAR-SCREEN
+           ACCEPT CANCEL-DONE-SCREEN
+           EXIT SECTION.
+
+       END PROGRAM RSOMODIFY.
