@@ -36,6 +36,14 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS FXKEY-STATUS.
 
+               SELECT FXCSVPOS ASSIGN TO "SUPPCSVPOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FXCSVPOS-STATUS.
+
+               SELECT IMPORTSUMMARY ASSIGN TO SUMMARYLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUMMARYLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD FXSUPPLY.
@@ -54,6 +62,12 @@
        FD FXKEYS.
        01  FDSUPPKEYS                          PIC 9(003).
 
+       FD FXCSVPOS.
+       01  FDSUPPCSVPOS                        PIC 9(007).
+
+       FD IMPORTSUMMARY.
+       01  SUMMARYOUT                          PIC X(080).
+
        WORKING-STORAGE SECTION.
        COPY CONSTANTSSUPP.
        01 WSSUPPLIER-DETAILS.
@@ -119,6 +133,7 @@
                                                960000000 THRU
                                                969999999.
            05 WSSUPPLIER-IS-ACTIVE             PIC 9(001).
+           05 WSSUPPLIER-REASON-CODE           PIC 9(002).
        77 DUMMY                                PIC X.
        01  ADD-OPTION1                         PIC X(002).
            88 ADD-VALID-OPTION1                VALUE "Y" "y" "N" "n"
@@ -131,6 +146,27 @@
        77  ERRORLOG-STATUS                     PIC 9(002).
        77  CSVSUPP-STATUS                      PIC 9(002).
        77  CSVERRLOG-STATUS                    PIC 9(002).
+       77  FXCSVPOS-STATUS                     PIC 9(002).
+       77  SUMMARYLOG-STATUS                   PIC 9(002).
+       77  SUMMARYLOG                          PIC X(022).
+       77  WS-CSV-LINES-DONE                   PIC 9(007).
+       77  WS-CSV-SKIP-COUNT                   PIC 9(007).
+       01  WS-IMPORT-MODE                      PIC X(001).
+           88 IMPORT-MODE-BATCH                VALUE "B" "b".
+           88 IMPORT-MODE-INTERACTIVE          VALUE "I" "i".
+           88 IMPORT-MODE-VALID                VALUE "B" "b" "I" "i".
+       01  WS-IMPORT-SUMMARY.
+           05 WS-SUM-TOTAL                     PIC 9(005) VALUE ZERO.
+           05 WS-SUM-ACCEPTED                  PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJECTED                  PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJ-NAME                  PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJ-DESC                  PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJ-ADDR                  PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJ-POSTAL                PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJ-TOWN                  PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJ-EMAIL                 PIC 9(005) VALUE ZERO.
+           05 WS-SUM-REJ-PHONE                 PIC 9(005) VALUE ZERO.
+       01  WS-SUM-EDIT                         PIC ZZZZ9.
        01  SAVE-IT                             PIC X(002).
            88 SAVE-IT-YES                      VALUE "Y" "y" "S" "s".
            88 SAVE-IT-VALID                    VALUE "Y" "y" "N" "n"
@@ -295,15 +331,75 @@
            05 WANT-TO-SAVE1 LINE 25 COL 67
                FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE-IT.
       ******************************************************************
+       01 MODE-PROMPT-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "RUN AS (B)ATCH-UNATTENDED OR (I)NTERACTIVE: "
+               LINE 25 COL 03 FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 MODE-PROMPT-FIELD LINE 25 COL 80 PIC X(001)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO WS-IMPORT-MODE.
+      ******************************************************************
+       01 SUMMARY-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "CSV IMPORT SUMMARY" LINE 07 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE "ROWS READ ........" LINE 09 COL 15.
+           05 SUMMARY-TOTAL LINE 09 COL 35 PIC ZZZZ9
+               FROM WS-SUM-TOTAL.
+           05 VALUE "ROWS ACCEPTED ...." LINE 10 COL 15.
+           05 SUMMARY-ACCEPTED LINE 10 COL 35 PIC ZZZZ9
+               FROM WS-SUM-ACCEPTED.
+           05 VALUE "ROWS REJECTED ...." LINE 11 COL 15.
+           05 SUMMARY-REJECTED LINE 11 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJECTED.
+           05 VALUE "REJECTED BY REASON (MAY FAIL MORE THAN ONE):"
+               LINE 13 COL 15.
+           05 VALUE "  NAME ..........." LINE 14 COL 15.
+           05 SUMMARY-REJ-NAME LINE 14 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJ-NAME.
+           05 VALUE "  DESCRIPTION ...." LINE 15 COL 15.
+           05 SUMMARY-REJ-DESC LINE 15 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJ-DESC.
+           05 VALUE "  ADDRESS ........" LINE 16 COL 15.
+           05 SUMMARY-REJ-ADDR LINE 16 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJ-ADDR.
+           05 VALUE "  POSTAL CODE ...." LINE 17 COL 15.
+           05 SUMMARY-REJ-POSTAL LINE 17 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJ-POSTAL.
+           05 VALUE "  TOWN ..........." LINE 18 COL 15.
+           05 SUMMARY-REJ-TOWN LINE 18 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJ-TOWN.
+           05 VALUE "  EMAIL .........." LINE 19 COL 15.
+           05 SUMMARY-REJ-EMAIL LINE 19 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJ-EMAIL.
+           05 VALUE "  PHONE .........." LINE 20 COL 15.
+           05 SUMMARY-REJ-PHONE LINE 20 COL 35 PIC ZZZZ9
+               FROM WS-SUM-REJ-PHONE.
+           05 VALUE "FULL REJECTED ROWS WERE WRITTEN TO " LINE 22
+               COL 15.
+           05 SUMMARY-ERRORLOG LINE 22 COL 51 PIC X(022)
+               FROM ERRORLOG.
+           05 SCREEN-DUMMY2 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        PERFORM 100-CHECK-IF-FILES-EXIST
+           PERFORM 105-CHOOSE-IMPORT-MODE
+           PERFORM 107-LOAD-RESUME-POSITION
            OPEN INPUT SUPCSV
            MOVE CURRENT-DATE TO TEMP-DATE-DATA
            STRING "SU" TEMP-DATE-DATA ".TXT" INTO ERRORLOG
+           STRING "SS" TEMP-DATE-DATA ".TXT" INTO SUMMARYLOG
            OPEN OUTPUT LOGERROR
+           OPEN OUTPUT IMPORTSUMMARY
            OPEN I-O FXSUPPLY
+           PERFORM 108-SKIP-PROCESSED-LINES
            READ SUPCSV NEXT RECORD
                AT END SET READ-STATUS TO TRUE
            END-READ
@@ -311,20 +407,27 @@
                PERFORM 110-GET-SUPPLY-ID
                PERFORM 120-GET-WS-SUPP-DETAILS
                PERFORM 130-CHECK-SUPPDATA-VALIDITY
-               DISPLAY CLEAR-SCREEN
-               DISPLAY MAIN-SCREEN
-               DISPLAY CSV-ADD-SUPPLIER-SCREEN
+               ADD 1 TO WS-SUM-TOTAL
                IF CSV-NOT-VALID THEN
                    WRITE ERROROUT FROM RECORDSUP
                    END-WRITE
                    CLOSE FXKEYS
-                   MOVE CSV-WRITE-NOT-OK TO ERROR-TEXT
-                   ACCEPT ERROR-ZONE
-                   IF KEYSTATUS = 1003 THEN
-                       CLOSE SUPCSV
-                       CLOSE LOGERROR
-                       CLOSE FXSUPPLY
-                       EXIT PROGRAM
+                   ADD 1 TO WS-SUM-REJECTED
+                   PERFORM 185-ADVANCE-RESUME-POSITION
+                   IF NOT IMPORT-MODE-BATCH THEN
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY CSV-ADD-SUPPLIER-SCREEN
+                       MOVE CSV-WRITE-NOT-OK TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                       IF KEYSTATUS = 1003 THEN
+                           PERFORM 195-WRITE-SUMMARY-REPORT
+                           CLOSE SUPCSV
+                           CLOSE LOGERROR
+                           CLOSE FXSUPPLY
+                           CLOSE IMPORTSUMMARY
+                           EXIT PROGRAM
+                       END-IF
                    END-IF
                ELSE
                    REWRITE FDSUPPKEYS
@@ -332,22 +435,33 @@
                    CLOSE FXKEYS
                    WRITE SUPPLIER-DETAILS FROM WSSUPPLIER-DETAILS
                    END-WRITE
-                   MOVE CSV-WRITE-OK TO ERROR-TEXT
-                   ACCEPT ERROR-ZONE
-                   IF KEYSTATUS = 1003 THEN
-                       CLOSE SUPCSV
-                       CLOSE LOGERROR
-                       CLOSE FXSUPPLY
-                       EXIT PROGRAM
+                   ADD 1 TO WS-SUM-ACCEPTED
+                   PERFORM 185-ADVANCE-RESUME-POSITION
+                   IF NOT IMPORT-MODE-BATCH THEN
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY CSV-ADD-SUPPLIER-SCREEN
+                       MOVE CSV-WRITE-OK TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                       IF KEYSTATUS = 1003 THEN
+                           PERFORM 195-WRITE-SUMMARY-REPORT
+                           CLOSE SUPCSV
+                           CLOSE LOGERROR
+                           CLOSE FXSUPPLY
+                           CLOSE IMPORTSUMMARY
+                           EXIT PROGRAM
+                       END-IF
                    END-IF
                END-IF
            READ SUPCSV NEXT RECORD
                AT END SET READ-STATUS TO TRUE
            END-READ
            END-PERFORM
+           PERFORM 195-WRITE-SUMMARY-REPORT
            CLOSE SUPCSV
            CLOSE LOGERROR
            CLOSE FXSUPPLY
+           CLOSE IMPORTSUMMARY
            EXIT PROGRAM.
 
        100-CHECK-IF-FILES-EXIST SECTION.
@@ -368,6 +482,62 @@
            ELSE
                CLOSE FXKEYS
            END-IF
+           OPEN I-O FXCSVPOS
+           IF FXCSVPOS-STATUS = "35" THEN
+               OPEN OUTPUT FXCSVPOS
+                   MOVE 0 TO FDSUPPCSVPOS
+                   WRITE FDSUPPCSVPOS
+                   END-WRITE
+               CLOSE FXCSVPOS
+           ELSE
+               CLOSE FXCSVPOS
+           END-IF
+       EXIT SECTION.
+
+       105-CHOOSE-IMPORT-MODE SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE SPACE TO WS-IMPORT-MODE
+           PERFORM UNTIL IMPORT-MODE-VALID
+               DISPLAY MODE-PROMPT-SCREEN
+               ACCEPT MODE-PROMPT-SCREEN
+               IF KEYSTATUS = 1003 THEN
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
+
+      ******************************************************************
+      *    RESUME SUPPORT - SUPPCSVPOS REMEMBERS HOW MANY suppliers.csv
+      *    ROWS HAVE ALREADY BEEN PROCESSED SO A RE-RUN AFTER AN
+      *    INTERRUPTED IMPORT DOES NOT RE-READ ROWS ALREADY HANDLED.
+      ******************************************************************
+       107-LOAD-RESUME-POSITION SECTION.
+           OPEN I-O FXCSVPOS
+           READ FXCSVPOS
+           MOVE FDSUPPCSVPOS TO WS-CSV-LINES-DONE
+           CLOSE FXCSVPOS
+       EXIT SECTION.
+
+       108-SKIP-PROCESSED-LINES SECTION.
+           MOVE 0 TO WS-CSV-SKIP-COUNT
+           PERFORM UNTIL WS-CSV-SKIP-COUNT >= WS-CSV-LINES-DONE
+                   OR READ-STATUS
+               READ SUPCSV NEXT RECORD
+                   AT END SET READ-STATUS TO TRUE
+               END-READ
+               ADD 1 TO WS-CSV-SKIP-COUNT
+           END-PERFORM
+       EXIT SECTION.
+
+       185-ADVANCE-RESUME-POSITION SECTION.
+           ADD 1 TO WS-CSV-LINES-DONE
+           OPEN I-O FXCSVPOS
+           READ FXCSVPOS
+           MOVE WS-CSV-LINES-DONE TO FDSUPPCSVPOS
+           REWRITE FDSUPPCSVPOS
+           END-REWRITE
+           CLOSE FXCSVPOS
        EXIT SECTION.
 
        110-GET-SUPPLY-ID SECTION.
@@ -378,6 +548,7 @@
 
        120-GET-WS-SUPP-DETAILS SECTION.
            MOVE 1 TO WSSUPPLIER-IS-ACTIVE
+           MOVE ZERO TO WSSUPPLIER-REASON-CODE
            MOVE FDSUPPKEYS TO WSSUPPLIER-ID
            UNSTRING RECORDSUP DELIMITED BY ";" INTO WSSUPPLIER-NAME
            WSSUPPLIER-DESCRIPTION WSSUPP-ADR-MAIN WSSUPPLIER-POSTAL-CODE
@@ -401,6 +572,7 @@
        200-CHECK-NAME-VALIDITY SECTION.
            IF WSSUPPLIER-NAME EQUAL SPACES THEN
                MOVE "N" TO CSV-VALIDATION
+               ADD 1 TO WS-SUM-REJ-NAME
            ELSE
                MOVE TRIM(WSSUPPLIER-NAME) TO UNSTR
                PERFORM 155-REMOVE-EXTRA-SPACES
@@ -412,6 +584,7 @@
            IF WSSUPPLIER-DESCRIPTION1 EQUAL SPACES OR
            TRIM (WSSUPPLIER-DESCRIPTION1 (1:1)) IS NOT ALPHABETIC THEN
                MOVE "N" TO CSV-VALIDATION
+               ADD 1 TO WS-SUM-REJ-DESC
            ELSE
                MOVE TRIM(WSSUPPLIER-DESCRIPTION1) TO UNSTR
                PERFORM 155-REMOVE-EXTRA-SPACES
@@ -432,6 +605,7 @@
        220-CHECK-ADDRESS-VALIDITY SECTION.
            IF WSSUPP-ADR-MAIN1 EQUAL SPACES THEN
                MOVE "N" TO CSV-VALIDATION
+               ADD 1 TO WS-SUM-REJ-ADDR
            ELSE
                MOVE TRIM(WSSUPP-ADR-MAIN1) TO UNSTR
                PERFORM 155-REMOVE-EXTRA-SPACES
@@ -448,6 +622,7 @@
            IF NOT VALID-POSTAL-CODE
            OR WSSUPPLIER-POSTAL-CODE2 IS ALPHABETIC THEN
                MOVE "N" TO CSV-VALIDATION
+               ADD 1 TO WS-SUM-REJ-POSTAL
            END-IF
        EXIT SECTION.
 
@@ -455,6 +630,7 @@
            IF WSSUPPLIER-TOWN IS NOT ALPHABETIC
            AND WSSUPPLIER-TOWN NOT EQUAL SPACES
                MOVE "N" TO CSV-VALIDATION
+               ADD 1 TO WS-SUM-REJ-TOWN
            ELSE
                IF WSSUPPLIER-TOWN NOT EQUAL SPACES
                    MOVE TRIM(WSSUPPLIER-TOWN) TO UNSTR
@@ -466,12 +642,14 @@
        250-CHECK-EMAIL-VALIDITY SECTION.
            IF WSSUPPLIER-EMAIL1 EQUAL SPACES
                MOVE "N" TO CSV-VALIDATION
+               ADD 1 TO WS-SUM-REJ-EMAIL
            END-IF
        EXIT SECTION.
 
        260-CHECK-PHONE-VALIDITY SECTION.
            IF NOT VALID-PHONE1
                MOVE "N" TO CSV-VALIDATION
+               ADD 1 TO WS-SUM-REJ-PHONE
            ELSE
                IF NOT VALID-PHONE2
                    MOVE ZERO TO WSSUPPLIER-TELEPHONE2
@@ -501,3 +679,69 @@
            INTO UNSTRTEMP
            MOVE UNSTRTEMP TO UNSTR
        EXIT SECTION.
+
+      ******************************************************************
+      *    ONE-SHOT SUMMARY REPORT - WRITTEN AT THE END OF THE RUN
+      *    INSTEAD OF A PER-ROW PROMPT WHEN RUNNING IN BATCH MODE.
+      ******************************************************************
+       195-WRITE-SUMMARY-REPORT SECTION.
+           MOVE "BREADWICH SUPPLIER CSV IMPORT - SUMMARY REPORT"
+               TO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE SPACES TO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-TOTAL TO WS-SUM-EDIT
+           STRING "ROWS READ ......... " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-ACCEPTED TO WS-SUM-EDIT
+           STRING "ROWS ACCEPTED ...... " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJECTED TO WS-SUM-EDIT
+           STRING "ROWS REJECTED ...... " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE SPACES TO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE "REJECTED BY REASON (MAY FAIL MORE THAN ONE):"
+               TO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJ-NAME TO WS-SUM-EDIT
+           STRING "  NAME ............. " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJ-DESC TO WS-SUM-EDIT
+           STRING "  DESCRIPTION ...... " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJ-ADDR TO WS-SUM-EDIT
+           STRING "  ADDRESS .......... " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJ-POSTAL TO WS-SUM-EDIT
+           STRING "  POSTAL CODE ...... " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJ-TOWN TO WS-SUM-EDIT
+           STRING "  TOWN ............. " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJ-EMAIL TO WS-SUM-EDIT
+           STRING "  EMAIL ............ " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE WS-SUM-REJ-PHONE TO WS-SUM-EDIT
+           STRING "  PHONE ............ " WS-SUM-EDIT
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           MOVE SPACES TO SUMMARYOUT
+           WRITE SUMMARYOUT
+           STRING "FULL REJECTED ROWS WERE WRITTEN TO " ERRORLOG
+               DELIMITED BY SIZE INTO SUMMARYOUT
+           WRITE SUMMARYOUT
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY SUMMARY-SCREEN
+           ACCEPT SUMMARY-SCREEN
+       EXIT SECTION.
