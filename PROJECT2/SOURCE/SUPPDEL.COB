@@ -108,6 +108,7 @@
                                                960000000 THRU
                                                969999999.
            05 WSSUPPLIER-IS-ACTIVE             PIC 9(001).
+           05 WSSUPPLIER-REASON-CODE           PIC 9(002).
 
        01  DELETE-SUPP                         PIC X(002).
            88 DELETE-SUPP-VALID                VALUE "Y" "y" "N" "n" "S"
@@ -487,6 +488,7 @@
            IF DELETE-SUPP = "Y" OR "y" THEN
                MOVE WSSUPPLIER-DETAILS TO DEL-SUPPLIER-DETAILS
                MOVE ZERO TO DEL-SUPPLIER-IS-ACTIVE
+               MOVE ZERO TO DEL-SUPPLIER-REASON-CODE
                WRITE DEL-SUPPLIER-DETAILS
                END-WRITE
                DELETE FXSUPPLY
