@@ -11,7 +11,15 @@
                        "z", SPACES.
                10  WS-SR-L-DESCRIPTION1    PIC X(025).
                10  WS-SR-L-DESCRIPTION2    PIC X(025).
-           05 WS-SR-PRICE                  PIC 99.
+           05 WS-SR-PRICE                  PIC 99V99.
+           05 WS-SR-MIN-QTY                PIC 9(003).
+           05 WS-SR-MAX-QTY                PIC 9(003).
+           05 WS-SR-CALORIES               PIC 9(004).
+           05 WS-SR-FAT-GRAMS              PIC 9(003).
+           05 WS-SR-PROTEIN-GRAMS          PIC 9(003).
+           05 WS-SR-CARB-GRAMS             PIC 9(003).
+           05 WS-SR-SODIUM-MG              PIC 9(004).
+           05 WS-SR-IS-ACTIVE              PIC 9(001).
        01  WS-SR-ING-REC.
            05  WS-SR-SAND-ING-ID.
                10  WS-SR-SANDWICH-ID       PIC 9(003).
@@ -29,12 +37,28 @@
            05 WSINGREDS-UNIT-SANDWICH      PIC X(003).
            05 WSTRESHOLD                   PIC 9(003).
            05 WSINGREDS-IS-ACTIVE          PIC 9(001).
+           05 WSINGREDS-ALLERGENS.
+               10 WSINGREDS-ALRG-GLUTEN    PIC X(001).
+                   88 ALRG-GLUTEN-PRESENT  VALUE "Y".
+               10 WSINGREDS-ALRG-DAIRY     PIC X(001).
+                   88 ALRG-DAIRY-PRESENT   VALUE "Y".
+               10 WSINGREDS-ALRG-EGG       PIC X(001).
+                   88 ALRG-EGG-PRESENT     VALUE "Y".
+               10 WSINGREDS-ALRG-NUTS      PIC X(001).
+                   88 ALRG-NUTS-PRESENT    VALUE "Y".
+               10 WSINGREDS-ALRG-SOY       PIC X(001).
+                   88 ALRG-SOY-PRESENT     VALUE "Y".
+               10 WSINGREDS-ALRG-FISH      PIC X(001).
+                   88 ALRG-FISH-PRESENT    VALUE "Y".
+               88 INGREDS-ALLERGEN-FREE    VALUE SPACES.
        01 WSCATEGORY-DETAILS.
            05 WSCATEGORY-ID                PIC 9(003).
            05 WSCATEGORY-NAME              PIC X(030).
            05 WSCATEGORY-DESCRIPTION.
                10 WSCATEGORY-DESCRIPTION1  PIC X(050).
            05 WSCATEGORY-IS-ACTIVE         PIC 9(001).
+           05 WSCATEGORY-ORDER-DAYS        PIC X(007).
+               88 CATEGORY-ORDERABLE-ALL-DAYS VALUE SPACES.
        77  WS-OPTION                       PIC 9(001).
        77  KEY-STATUS                      PIC 9(004).
        77  FILE-STATUS                     PIC 9(002).
@@ -56,28 +80,30 @@
        77  SPACE-CHECK13                   PIC X(050).
        77  SPACE-CHECK14                   PIC X(050).
        77  SPACE-CHECK15                   PIC X(050).
-       78  MAX-ING                         VALUE 999.
-       77  NUMBER-ING                      PIC 9(003) VALUE 999.
-       78  MAX-CAT                         VALUE 999.
-       77  NUMBER-CAT                      PIC 9(003) VALUE 999.
-       78  MAX-SI                          VALUE 999.
-       77  NUMBER-SI                       PIC 9(003) VALUE 999.
-       78  MAX-SC                          VALUE 999.
-       77  NUMBER-SC                       PIC 9(003) VALUE 999.
+       78  MAX-ING                         VALUE 9999.
+       77  NUMBER-ING                      PIC 9(004) VALUE 9999.
+       78  MAX-CAT                         VALUE 9999.
+       77  NUMBER-CAT                      PIC 9(004) VALUE 9999.
+       78  MAX-SI                          VALUE 9999.
+       77  NUMBER-SI                       PIC 9(004) VALUE 9999.
+       78  MAX-SC                          VALUE 9999.
+       77  NUMBER-SC                       PIC 9(004) VALUE 9999.
        77  GET-VALID-ID                    PIC 9(003).
        77  TRUE-YES                        PIC X(001).
        77  ILIN                            PIC 9(002).
        77  ICOL                            PIC 9(002).
        77  COUNTPAGE                       PIC 9.
        77  MAXPERPAGE                      PIC 999.
-       78  MAX-SR                          VALUE 999.
-       77  NUMBER-SR                       PIC 9(003) VALUE 999.
+       78  MAX-SR                          VALUE 9999.
+       77  NUMBER-SR                       PIC 9(004) VALUE 9999.
        77  WS-CATEGORIE1                   PIC 9(003).
        77  WS-CATEGORIE2                   PIC 9(003).
        77  WS-CATEGORIE3                   PIC 9(003).
+       77  WS-CATEGORIE4                   PIC 9(003).
        77  WS-CAT-NAME1                    PIC X(030).
        77  WS-CAT-NAME2                    PIC X(030).
        77  WS-CAT-NAME3                    PIC X(030).
+       77  WS-CAT-NAME4                    PIC X(030).
        77  WS-INGREDIENT1                  PIC 9(003).
        77  WS-INGREDIENT-QTD1              PIC 9(003).
        77  WS-INGREDIENT-UNIT1             PIC X(003).
@@ -96,12 +122,20 @@
        77  WS-INGREDIENT6                  PIC 9(003).
        77  WS-INGREDIENT-QTD6              PIC 9(003).
        77  WS-INGREDIENT-UNIT6             PIC X(003).
+       77  WS-INGREDIENT7                  PIC 9(003).
+       77  WS-INGREDIENT-QTD7              PIC 9(003).
+       77  WS-INGREDIENT-UNIT7             PIC X(003).
+       77  WS-INGREDIENT8                  PIC 9(003).
+       77  WS-INGREDIENT-QTD8              PIC 9(003).
+       77  WS-INGREDIENT-UNIT8             PIC X(003).
        77  WS-ING-NAME1                    PIC X(030).
        77  WS-ING-NAME2                    PIC X(030).
        77  WS-ING-NAME3                    PIC X(030).
        77  WS-ING-NAME4                    PIC X(030).
        77  WS-ING-NAME5                    PIC X(030).
        77  WS-ING-NAME6                    PIC X(030).
+       77  WS-ING-NAME7                    PIC X(030).
+       77  WS-ING-NAME8                    PIC X(030).
        77  WS-ING-ACCEPT                   PIC 9(003).
        77  WS-ING-EXISTS                   PIC 9(001).
        77  WS-CAT-ACCEPT                   PIC 9(003).
@@ -120,20 +154,21 @@
        77  WS-INGREDIENTS-STRING1          PIC X(072).
        77  WS-INGREDIENTS-STRING2          PIC X(072).
        77  WS-INGREDIENTS-STRING3          PIC X(072).
+       77  WS-INGREDIENTS-STRING4          PIC X(072).
        77  TEMP-INGREDENTS-STRING          PIC X(072).
        77  WS-TEMP-ID                      PIC 9(003).
        77  WS-SEARCH-ID                    PIC 9(003).
        77  WS-NUMBER-OF-CATEGORIES-FOUND   PIC 9(001).
        77  WS-NUMBER-OF-INGERDIENTS-FOUND  PIC 9(001).
-       77  NUMBER-SHOW                     PIC 9(003) VALUE 999.
-       77  WS-PRICE                        PIC 99.
+       77  NUMBER-SHOW                     PIC 9(004) VALUE 9999.
+       77  WS-PRICE                        PIC 99V99.
        77  COUNT-ING                       PIC 9(001).
        77  WS-ALPHABETIC                   PIC 9(001).
        77  WS-CONTROL                      PIC 9(001).
        77  WS-SR-ACCEPT                    PIC X(005).
        77  WS-SR-EXISTS                    PIC 9(001).
-       77  WS-PRICE-MIN                    PIC 9(002).
-       77  WS-PRICE-MAX                    PIC 9(002).
+       77  WS-PRICE-MIN                    PIC 99V99.
+       77  WS-PRICE-MAX                    PIC 99V99.
        77  WS-RECORDS-SHOWN                PIC 9(003).
        01  REPORT-DATE.
            05  REPORT-YEAR                 PIC 9(004).
