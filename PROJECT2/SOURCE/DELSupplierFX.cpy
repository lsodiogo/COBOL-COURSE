@@ -23,3 +23,4 @@
                10 DEL-SUPPLIER-TELEPHONE2              PIC 9(009).
                10 DEL-SUPPLIER-TELEPHONE3              PIC 9(009).
            05 DEL-SUPPLIER-IS-ACTIVE                   PIC 9(001).
+           05 DEL-SUPPLIER-REASON-CODE                  PIC 9(002).
