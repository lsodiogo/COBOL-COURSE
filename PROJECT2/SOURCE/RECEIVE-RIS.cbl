@@ -0,0 +1,244 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - RECEIVE INGREDIENT SHIPMENT
+      ******************************************************************
+      *     V1 | 09.08.2026
+      ******************************************************************
+      *    RECORDS HOW MUCH OF A PURCHASE (RIS) RECORD HAS ACTUALLY
+      *    BEEN DELIVERED, SO PENDING, PARTIAL AND FULLY RECEIVED
+      *    SHIPMENTS CAN BE TOLD APART. A SINGLE PURCHASE CAN BE
+      *    RECEIVED ACROSS MORE THAN ONE VISIT TO THIS MODULE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECEIVE-RIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          *> INGREDIENTS SUPPLIERS (PURCHASE) FILE
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> FD REGISTRATION SUPPLY INGREDIENT MANAGEMENT
+       FD FXRISUPPLY.
+               COPY FD-RIS.
+
+       WORKING-STORAGE SECTION.
+      *> WS VARIABLE RECORD INGREDIENTS SUPPLIERS
+       COPY WS-RIS.
+
+       77  DUMMY                               PIC X(001).
+       77  KEYSTATUS                           PIC 9(004).
+       77  RIS-STATUS                          PIC 9(002).
+
+       78  NOT-FILE                            VALUE "35".
+       78  F3                                  VALUE "1003".
+
+       01  GET-RECEIVE-KEY.
+           05 GET-RECEIVE-KEY-ING             PIC 9(003).
+           05 GET-RECEIVE-KEY-SUPP            PIC 9(003).
+       01  RIS-FOUND                          PIC X(001).
+           88 RIS-FOUND-YES                   VALUE "Y".
+       01  GET-QTY-RECEIVED-NOW               PIC 9(005).
+       01  RIS-STATUS-TEXT                    PIC X(010).
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE "RECEIVE INGREDIENT SHIPMENT" LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+      ******************************************************************
+       01  ASK-KEY-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "INGREDIENT/SUPPLIER ID OF THE PURCHASE:"
+               LINE 25 COL 05.
+           05 ASK-KEY-ING PIC 9(003) LINE 25 COL PLUS 2
+               TO GET-RECEIVE-KEY-ING.
+           05 VALUE "/" LINE 25 COL PLUS 1.
+           05 ASK-KEY-SUPP PIC 9(003) LINE 25 COL PLUS 1
+               TO GET-RECEIVE-KEY-SUPP.
+      ******************************************************************
+       01  DETAIL-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 7 COL 09
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 22 COL 09
+               BACKGROUND-COLOR 7.
+           05 VALUE "QTY ORDERED:" LINE 11 COL 13.
+           05 DETAIL-QTY-ORDERED PIC 9(005) LINE 11 COL 26
+               FROM RIS-QTY-ORDERED.
+           05 VALUE "QTY RECEIVED SO FAR:" LINE 13 COL 13.
+           05 DETAIL-QTY-RECEIVED PIC 9(005) LINE 13 COL 34
+               FROM RIS-QTY-RECEIVED.
+           05 VALUE "STATUS:" LINE 15 COL 13.
+           05 DETAIL-STATUS PIC X(010) LINE 15 COL 21
+               FROM RIS-STATUS-TEXT.
+      ******************************************************************
+       01  RECEIVE-QTY-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE "QTY RECEIVED NOW:" LINE 17 COL 13.
+           05 GET-QTY-RECEIVED-SCREEN PIC 9(005) LINE 17 COL 31
+               TO GET-QTY-RECEIVED-NOW.
+      ******************************************************************
+       01  ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01  CONFIRM-RECEIVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE "SHIPMENT RECEIPT RECORDED | PRESS ANY KEY"
+               LINE 25 COL 20 FOREGROUND-COLOR 2.
+           05 SCREEN-DUMMY2 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM CHECK-FILE-OK
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           PERFORM WITH TEST AFTER UNTIL KEYSTATUS = F3
+               PERFORM ASK-RECEIVE-KEY
+               IF KEYSTATUS = F3 THEN
+                   EXIT PROGRAM
+               END-IF
+
+               PERFORM FIND-AND-OPEN-RIS-RECORD
+               IF RIS-FOUND-YES THEN
+                   PERFORM RECEIVE-SHIPMENT
+               ELSE
+                   MOVE "RECORD NOT FOUND FOR THAT INGREDIENT/SUPPLIER"
+                       TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       ASK-RECEIVE-KEY SECTION.
+           MOVE ZEROS TO GET-RECEIVE-KEY
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           ACCEPT ASK-KEY-SCREEN
+           EXIT SECTION.
+
+       FIND-AND-OPEN-RIS-RECORD SECTION.
+           MOVE SPACES TO RIS-FOUND
+           OPEN I-O FXRISUPPLY
+           MOVE GET-RECEIVE-KEY-ING TO RIS-ID-ING
+           MOVE GET-RECEIVE-KEY-SUPP TO RIS-ID-SUPP
+           READ FXRISUPPLY RECORD
+               INVALID KEY
+                   CLOSE FXRISUPPLY
+               NOT INVALID KEY
+                   MOVE "Y" TO RIS-FOUND
+           END-READ
+           EXIT SECTION.
+
+       RECEIVE-SHIPMENT SECTION.
+           PERFORM SET-STATUS-TEXT
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY DETAIL-SCREEN
+
+           IF RIS-STATUS-COMPLETE THEN
+               MOVE "THIS PURCHASE HAS ALREADY BEEN FULLY RECEIVED"
+                   TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               CLOSE FXRISUPPLY
+               EXIT SECTION
+           END-IF
+
+           MOVE ZEROS TO GET-QTY-RECEIVED-NOW
+           PERFORM WITH TEST AFTER UNTIL GET-QTY-RECEIVED-NOW >= 1
+               ACCEPT RECEIVE-QTY-SCREEN
+               IF KEYSTATUS = F3 THEN
+                   CLOSE FXRISUPPLY
+                   EXIT SECTION
+               END-IF
+           END-PERFORM
+
+           ADD GET-QTY-RECEIVED-NOW TO RIS-QTY-RECEIVED
+           IF RIS-QTY-RECEIVED >= RIS-QTY-ORDERED THEN
+      *>             A SHIPMENT CANNOT BE RECEIVED PAST WHAT WAS
+      *>             ORDERED; CAP IT AND CLOSE THE PURCHASE OUT.
+               MOVE RIS-QTY-ORDERED TO RIS-QTY-RECEIVED
+               MOVE "C" TO RIS-RECEIVED-STATUS
+           ELSE
+               MOVE "A" TO RIS-RECEIVED-STATUS
+           END-IF
+
+           MOVE CURRENT-DATE (1:4) TO RIS-RECEIVED-YEAR
+           MOVE CURRENT-DATE (5:2) TO RIS-RECEIVED-MONTH
+           MOVE CURRENT-DATE (7:2) TO RIS-RECEIVED-DAY
+
+           REWRITE RIS-DETAILS
+               INVALID KEY
+                   MOVE "ERROR UPDATING THE PURCHASE RECORD"
+                       TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+           END-REWRITE
+
+           CLOSE FXRISUPPLY
+           ACCEPT CONFIRM-RECEIVE-SCREEN
+           EXIT SECTION.
+
+       SET-STATUS-TEXT SECTION.
+           IF RIS-STATUS-PENDING THEN
+               MOVE "PENDING" TO RIS-STATUS-TEXT
+           ELSE
+               IF RIS-STATUS-PARTIAL THEN
+                   MOVE "PARTIAL" TO RIS-STATUS-TEXT
+               ELSE
+                   MOVE "COMPLETE" TO RIS-STATUS-TEXT
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+      *> CHECK FILE STATUS OF THE PURCHASE FILE AND CREATE IT IF IT
+      *> DOES NOT YET EXIST. NOT-FILE IS A CONSTANT WITH VALUE 35.
+       CHECK-FILE-OK SECTION.
+           OPEN INPUT FXRISUPPLY
+               IF RIS-STATUS = NOT-FILE THEN
+                   OPEN OUTPUT FXRISUPPLY
+                   CLOSE FXRISUPPLY
+                ELSE
+                   CLOSE FXRISUPPLY
+                END-IF
+           EXIT SECTION.
+
+       END PROGRAM RECEIVE-RIS.
