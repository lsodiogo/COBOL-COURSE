@@ -0,0 +1,113 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENTS MODULE - MAIN MENU
+      ******************************************************************
+      *     V1 | EM ATUALIZAÇÃO | 09.08.2026
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGREDIENTS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       COPY WSVAR.
+
+       01  MAIN-TEXT                       PIC X(040) VALUE
+           "INGREDIENTS MANAGEMENT".
+       01  OPTION-REGISTER1                 PIC X(030) VALUE
+           "1 - REGISTER".
+       01  OPTION-VIEW2                     PIC X(030) VALUE
+           "2 - VIEW".
+       01  OPTION-MODIFY3                   PIC X(030) VALUE
+           "3 - MODIFY".
+       01  OPTION-SEARCH4                   PIC X(030) VALUE
+           "4 - SEARCH / LOW STOCK ALERT".
+       01  OPTION-FORECAST5                 PIC X(030) VALUE
+           "5 - FORECAST PENDING ORDERS".
+       01  OPTION-EXIT6                     PIC X(030) VALUE
+           "6 - EXIT".
+       01  ACCEPT-OPTION                    PIC X(020) VALUE
+           "CHOOSE AN OPTION: ".
+       01  OPTION-ERROR                     PIC X(040) VALUE
+           "INVALID OPTION, PLEASE TRY AGAIN".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(120) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 26 COL 01.
+
+      ******************************************************************
+
+       01  MAIN-MENU-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 14 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 15 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 16 COL 35.
+           05 VALUE OPTION-REGISTER1 LINE 11 COL 47.
+           05 VALUE OPTION-VIEW2     LINE 12 COL 47.
+           05 VALUE OPTION-MODIFY3   LINE 13 COL 47.
+           05 VALUE OPTION-SEARCH4   LINE 14 COL 47.
+           05 VALUE OPTION-FORECAST5 LINE 15 COL 47.
+           05 VALUE OPTION-EXIT6     LINE 16 COL 47.
+           05 VALUE ACCEPT-OPTION    LINE 20 COL 49 REVERSE-VIDEO.
+           05 SS-OPTION PIC 9(002) LINE 20 COL PLUS 1 TO MAIN-OPTION
+              BLANK WHEN ZERO REVERSE-VIDEO.
+
+      ******************************************************************
+
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ERROR-LINE LINE 25 COL 12 PIC X(080).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM WITH TEST AFTER UNTIL MAIN-OPTION = 6
+              DISPLAY CLEAR-SCREEN
+              MOVE ZEROS TO SS-OPTION
+              DISPLAY MAIN-SCREEN
+              ACCEPT MAIN-MENU-SCREEN
+              IF NOT VALID-MAIN-OPTION
+                 MOVE OPTION-ERROR TO ERROR-LINE
+                 ACCEPT ERROR-MESSAGE-SCREEN
+               END-IF
+
+              EVALUATE MAIN-OPTION
+                 WHEN 1     CALL "ADD-INGREDS"
+                 WHEN 2     CALL "VIEW-INGREDS"
+                 WHEN 3     CALL "MODIFY-INGREDS"
+                 WHEN 4     CALL "SEARCH-INGREDS"
+                 WHEN 5     CALL "FORECAST-INGREDS"
+              END-EVALUATE
+
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       END PROGRAM INGREDIENTS.
