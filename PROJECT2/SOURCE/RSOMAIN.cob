@@ -4,6 +4,7 @@
       *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
       ******************************************************************
       *    MAIN PROGRAM | V0.2 | IN UPDATE | 08.03.2021
+      *    MAIN PROGRAM | V0.3 | IN UPDATE | 09.08.2026
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -21,6 +22,15 @@
        COPY RSOCONSTANTS.
        COPY RSOWSVAR.
 
+       01  OPTION-MODIFY4                      PIC X(030) VALUE
+           "4 - MODIFY / CANCEL ORDER".
+       01  OPTION-ROUTE5                       PIC X(030) VALUE
+           "5 - TODAY'S DRIVER ROUTE SHEET".
+       01  OPTION-ARCHIVE6                     PIC X(030) VALUE
+           "6 - ARCHIVE OLD ORDERS".
+       01  OPTION-EXIT7                        PIC X(030) VALUE
+           "7 - EXIT".
+
        SCREEN SECTION.
        01  CLEAR-SCREEN.
            05 BLANK SCREEN.
@@ -49,10 +59,14 @@
            05 VALUE ALL " " PIC X(050) LINE 15 COL 35.
            05 VALUE ALL " " PIC X(050) LINE 16 COL 35.
            05 VALUE ALL " " PIC X(050) LINE 17 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 18 COL 35.
            05 VALUE OPTION-REGISTER1 LINE 11 COL 50.
            05 VALUE OPTION-SEARCH2   LINE 12 COL 50.
            05 VALUE OPTION-REPORT3   LINE 13 COL 50.
-           05 VALUE OPTION-EXIT4     LINE 15 COL 50.
+           05 VALUE OPTION-MODIFY4   LINE 14 COL 50.
+           05 VALUE OPTION-ROUTE5    LINE 15 COL 50.
+           05 VALUE OPTION-ARCHIVE6  LINE 16 COL 50.
+           05 VALUE OPTION-EXIT7     LINE 18 COL 50.
            05 VALUE ACCEPT-OPTION    LINE 20 COL 45 REVERSE-VIDEO.
            05 SS-OPTION PIC 9(002) LINE 20 COL 70 TO MAIN-OPTION
               BLANK WHEN ZERO REVERSE-VIDEO.
@@ -67,7 +81,7 @@
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           PERFORM WITH TEST AFTER UNTIL MAIN-OPTION = 4
+           PERFORM WITH TEST AFTER UNTIL MAIN-OPTION = 7
 
               DISPLAY CLEAR-SCREEN
               MOVE ZEROS TO SS-OPTION
@@ -82,6 +96,9 @@
                  WHEN 1     CALL "RSOREGISTER"
                  WHEN 2     CALL "RSOSEARCH"
                  WHEN 3     CALL "RSOREPORT"
+                 WHEN 4     CALL "RSOMODIFY"
+                 WHEN 5     CALL "RSOROUTESHEET"
+                 WHEN 6     CALL "RSOARCHIVE"
               END-EVALUATE
 
            END-PERFORM
