@@ -23,3 +23,11 @@
                10 SUPPLIER-TELEPHONE2              PIC 9(009).
                10 SUPPLIER-TELEPHONE3              PIC 9(009).
            05 SUPPLIER-IS-ACTIVE                   PIC 9(001).
+           05 SUPPLIER-REASON-CODE                  PIC 9(002).
+               88 SUPPLIER-REASON-NONE              VALUE 00.
+               88 SUPPLIER-REASON-LATE-DELIVERY     VALUE 01.
+               88 SUPPLIER-REASON-QUALITY-ISSUE     VALUE 02.
+               88 SUPPLIER-REASON-PRICE-DISPUTE     VALUE 03.
+               88 SUPPLIER-REASON-BUSINESS-CLOSED   VALUE 04.
+               88 SUPPLIER-REASON-OTHER             VALUE 05.
+               88 VALID-SUPPLIER-REASON             VALUE 00 THRU 05.
