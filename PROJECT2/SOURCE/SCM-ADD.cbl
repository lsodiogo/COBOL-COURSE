@@ -478,8 +478,12 @@
       ******************************************************************
        EXTERNAL-ID-EXISTS SECTION.
       *    CHECK IF THE EXTERNAL ID ISNT ALREADY REGISTERED
+      *    UPPER-CASED HERE SO THE CHECK CATCHES A DUPLICATE REGARDLESS
+      *    OF THE CASE IT WAS TYPED IN, SINCE EVERY STORED EXTERNAL ID
+      *    IS ALREADY UPPER CASE BY THE TIME IT IS SAVED
            MOVE ZERO TO REG-UNIQ
-           MOVE WS-SCHOOL-EXTERNAL-ID TO SCHOOL-EXTERNAL-ID
+           MOVE FUNCTION UPPER-CASE (WS-SCHOOL-EXTERNAL-ID)
+               TO SCHOOL-EXTERNAL-ID
            OPEN INPUT SCHOOLS
                READ SCHOOLS RECORD
                    KEY IS SCHOOL-EXTERNAL-ID
