@@ -69,7 +69,7 @@
        77 TRUE-YES                                 PIC X(001).
        77 COUNTPAGE                                PIC 9(002).
        77 PAGINA                                   PIC 9(003).
-       78 MAX-ING                                  VALUE 999.
+       78 MAX-ING                                  VALUE 9999.
        01 TABLE-INGREDS OCCURS 1 TO MAX-ING TIMES
            DEPENDING ON NUMBER-ING
            INDEXED BY ING-INDEX.
@@ -80,7 +80,7 @@
            05 TABLEINGREDS-UNIT-SANDWICH           PIC X(003).
            05 TABLETRESHOLD                        PIC 9(003).
            05 TABLEINGREDS-IS-ACTIVE               PIC 9(001).
-       77 NUMBER-ING                               PIC 9(003) VALUE 999.
+       77 NUMBER-ING                               PIC 9(004) VALUE 9999.
 
        SCREEN SECTION.
       ******************************************************************
