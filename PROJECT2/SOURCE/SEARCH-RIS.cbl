@@ -0,0 +1,409 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - SEARCH INGREDIENTS SUPPLIERS
+      ******************************************************************
+      *     V1 | EM ATUALIZAÇÃO | 09.08.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH-RIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          *> INGREDIENTS SUPPLIERS FILE
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+          *> INGREDIENTS FILE
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+          *> SUPPLIER FILE
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   ALTERNATE KEY IS SUPPLIER-TOWN WITH DUPLICATES
+                   ALTERNATE KEY IS SUPPLIER-NAME WITH DUPLICATES
+                   FILE STATUS SUPP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> FD RESGISTRATION SUPPLY INGREDIENT MANAGEMENT
+       FD FXRISUPPLY.
+              COPY FD-RIS.
+      *> FD INGREDEINT MANAGEMNET
+       FD FXINGRED.
+               COPY FD-INGREDSFX.
+
+      *> FD SUPPLY MANAGEMENT
+       FD FXSUPPLY.
+               COPY SUPPLIERFX.
+
+       WORKING-STORAGE SECTION.
+      *> CONSTANTS SCREEN SECTION
+       COPY CONSTANTS-RIS.
+
+      *> WS VARIABLES INGREDIENTS
+       COPY WS-INGREDSFX.
+
+      *> WS VARIABLE RECORD INGREDIENTS SUPLIERS
+       COPY WS-RIS.
+
+       COPY WSSupplierFX.
+
+       77  DUMMY                               PIC X(001).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       77  SUPP-STATUS                         PIC 9(002).
+
+       78  NOT-FILE                            VALUE "35".
+       78  F1                                  VALUE "1001".
+       78  F2                                  VALUE "1002".
+       78  F3                                  VALUE "1003".
+       77 RIS-STATUS                           PIC 9(002).
+       77  VIEW-NAME-SUPP                      PIC X(030).
+       77  VIEW-NAME-ING                       PIC X(030).
+
+       77 ILIN                         PIC 9(002).
+       77 ICOL                         PIC 9(002).
+       77 TRUE-YES                     PIC X(001).
+       77 COUNTPAGE                    PIC 9(002).
+
+       01 MAXPERPAGE                   PIC 9(003).
+       78 MAX-ING                      VALUE 9999.
+       01 TABLE-INGREDS OCCURS 1 TO MAX-ING TIMES
+           DEPENDING ON NUMBER-ING
+           INDEXED BY ING-INDEX.
+           05 TABLEINGREDS-ID                  PIC 9(003).
+           05 TABLEINGREDS-NAME                PIC X(030).
+           05 TABLEINGREDS-DESCRIPTION         PIC X(050).
+           05 TABLEINGREDS-UNIT-SUPPLIER       PIC X(003).
+           05 TABLEINGREDS-UNIT-SANDWICH       PIC X(003).
+       77 NUMBER-ING                           PIC 9(004) VALUE 9999.
+
+       78 MAX-SUPP                  VALUE 9999.
+       01 TABLE-SUPP OCCURS 1 TO MAX-SUPP TIMES
+           DEPENDING ON NUMBER-SUPP
+           INDEXED BY SUPP-INDEX.
+           05 TABLESUPPLIER-ID                          PIC 9(003).
+           05 TABLESUPPLIER-NAME                        PIC X(030).
+       01 NUMBER-SUPP               PIC 9(004) VALUE 9999.
+
+      *> TABLE RIS FILE
+       78  MAX-RIS                                VALUE 9999.
+       01 TABLE-RIS OCCURS 1 TO MAX-RIS TIMES
+           DEPENDING ON NUMBER-RIS
+           INDEXED BY RIS-INDEX.
+
+               05  TABLE-RIS-ID.
+                   10 TABLE-RIS-ID-ING               PIC 9(003).
+                   10 TABLE-RIS-ID-SUPP              PIC 9(003).
+               05 TABLE-RIS-PRICE                    PIC 9(003).
+               05 TABLE-RIS-DATE-VAL.
+                   10 TABLE-RIS-YEAR                 PIC 9(004).
+                   10 TABLE-RIS-MONTH                PIC 9(002).
+                   10 TABLE-RIS-DAY                  PIC 9(002).
+
+       01  NUMBER-RIS                             PIC 9(004) VALUE 9999.
+
+      *> SEARCH CRITERIA. ZERO ON EITHER MEANS "ANY"
+       01  SEARCH-ING                     PIC 9(003).
+       01  SEARCH-SUPP                    PIC 9(003).
+       77  MATCH-COUNT                    PIC 9(004).
+
+      *> WHEN SET TO "Y", EXPIRED PRICES (VALIDITY DATE BEFORE TODAY)
+      *> ARE LEFT OUT OF THE RESULTS, SINCE AN EXPIRED PRICE CANNOT BE
+      *> USED FOR COSTING
+       01  SEARCH-VALID-ONLY              PIC X(001).
+           88 SEARCH-VALID-ONLY-YES       VALUE "Y" "y".
+       01  RIS-VALIDITY-STATUS            PIC X(007).
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-SEARCH LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  SEARCH-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 7 COL 09
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 22 COL 09
+               BACKGROUND-COLOR 7.
+           05 VALUE SEARCH-BY-ING LINE 09 COL 13.
+           05 GET-SEARCH-ING PIC 9(003) LINE 09 COL PLUS 2
+               TO SEARCH-ING.
+           05 VALUE SEARCH-BY-SUPP LINE 13 COL 13.
+           05 GET-SEARCH-SUPP PIC 9(003) LINE 13 COL PLUS 2
+               TO SEARCH-SUPP.
+           05 VALUE "ONLY CURRENT (NON-EXPIRED) PRICES? (Y/N)"
+               LINE 17 COL 13.
+           05 GET-SEARCH-VALID-ONLY PIC X LINE 17 COL PLUS 2
+               TO SEARCH-VALID-ONLY.
+      ******************************************************************
+       01  LIST-FRAME.
+           05 VALUE ALL " " PIC X(070) LINE 7 COL 25
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(070) LINE 22 COL 25
+              BACKGROUND-COLOR 7.
+           05 VALUE LIST-FRAME1 LINE 08  COL 29 FOREGROUND-COLOR 5.
+           05 VALUE LIST-FRAME2 LINE 08  COL PLUS 4 FOREGROUND-COLOR 5.
+           05 VALUE ALL "Ä" PIC X(070) LINE 09 COL 27.
+           05 VALUE ALL "Ä" PIC X(070) LINE 20 COL 27.
+           05 TEXT1 PIC X(020)   LINE 21 COL 27 FOREGROUND-COLOR 5 .
+           05 TEXT2 PIC X(019)   LINE 21 COL 47 FOREGROUND-COLOR 5 .
+
+       01  RIS-LIST.
+           05 LIST-RIS-ING PIC 9(003) LINE ILIN COL ICOL
+               FROM TABLE-RIS-ID-ING (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-SUPP PIC 9(003) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-ID-SUPP (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-PRICE PIC 9(003) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-PRICE (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-DAY PIC 9(002) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-DAY (RIS-INDEX).
+           05 VALUE "/" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-MONTH PIC 9(002) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-MONTH (RIS-INDEX).
+           05 VALUE "/" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-YEAR PIC 9(004) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-YEAR (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-STATUS PIC X(007) LINE ILIN COL PLUS 1
+               FROM RIS-VALIDITY-STATUS FOREGROUND-COLOR 4.
+
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01  INSTRUCTIONS-SCREEN.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01
+           BACKGROUND-COLOR 7.
+           05 INSTRUCTION-MESSAGE PIC X(085) LINE 25 COL 10
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+
+       01  EMPTY-LIST-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE EMPTY-RECORDS      LINE 12 COL 38.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM CHECK-FILES-OK
+           PERFORM FILL-TABLES
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           IF NUMBER-RIS = ZEROS THEN
+               DISPLAY EMPTY-LIST-SCREEN
+               ACCEPT EMPTY-LIST-SCREEN
+               EXIT PROGRAM
+           END-IF
+
+           MOVE ZEROS TO SEARCH-ING, SEARCH-SUPP
+           MOVE "N" TO SEARCH-VALID-ONLY
+           DISPLAY SEARCH-SCREEN
+           ACCEPT SEARCH-SCREEN
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM SEARCH-RIS-TABLE
+
+           IF MATCH-COUNT = ZEROS THEN
+               MOVE "NO RECORDS MATCH THAT SEARCH" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           ELSE
+               PERFORM RIS-LIST-DISPLAY
+           END-IF
+
+           EXIT PROGRAM.
+
+      *> BUILDS THE MATCH FLAG PER ROW SO THE LIST DISPLAY BELOW ONLY
+      *> SHOWS ROWS THAT SATISFY THE SEARCH CRITERIA (ZERO = ANY)
+       SEARCH-RIS-TABLE SECTION.
+           MOVE ZEROS TO MATCH-COUNT
+           SET RIS-INDEX TO 1
+           PERFORM UNTIL RIS-INDEX > NUMBER-RIS
+               IF (SEARCH-ING = ZEROS OR
+                   SEARCH-ING = TABLE-RIS-ID-ING (RIS-INDEX)) AND
+                  (SEARCH-SUPP = ZEROS OR
+                   SEARCH-SUPP = TABLE-RIS-ID-SUPP (RIS-INDEX))
+                   PERFORM CHECK-EXPIRED
+                   IF NOT SEARCH-VALID-ONLY-YES OR
+                      RIS-VALIDITY-STATUS = "CURRENT" THEN
+                       ADD 1 TO MATCH-COUNT
+                   END-IF
+               END-IF
+               SET RIS-INDEX UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+      *> A PRICE'S VALIDITY DATE MUST STILL BE TODAY OR LATER TO BE
+      *> USABLE FOR COSTING; ONCE IT HAS PASSED THE PRICE IS EXPIRED.
+       CHECK-EXPIRED SECTION.
+           IF CURRENT-DATE (1:8) > TABLE-RIS-DATE-VAL (RIS-INDEX) THEN
+               MOVE "EXPIRED" TO RIS-VALIDITY-STATUS
+           ELSE
+               MOVE "CURRENT" TO RIS-VALIDITY-STATUS
+           END-IF
+           EXIT SECTION.
+
+       RIS-LIST-DISPLAY SECTION.
+           MOVE SPACES TO TEXT1
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-FRAME
+           SET RIS-INDEX TO 0
+           MOVE 10 TO ILIN
+           MOVE 29 TO ICOL
+           PERFORM UNTIL RIS-INDEX >= NUMBER-RIS OR ILIN >= 20
+               SET RIS-INDEX UP BY 1
+               IF (SEARCH-ING = ZEROS OR
+                   SEARCH-ING = TABLE-RIS-ID-ING (RIS-INDEX)) AND
+                  (SEARCH-SUPP = ZEROS OR
+                   SEARCH-SUPP = TABLE-RIS-ID-SUPP (RIS-INDEX))
+                   PERFORM CHECK-EXPIRED
+                   IF NOT SEARCH-VALID-ONLY-YES OR
+                      RIS-VALIDITY-STATUS = "CURRENT" THEN
+                       DISPLAY RIS-LIST
+                       ADD 1 TO ILIN
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE "PRESS ANY KEY TO RETURN" TO INSTRUCTION-MESSAGE
+           DISPLAY INSTRUCTIONS-SCREEN
+           ACCEPT INSTRUCTIONS-SCREEN
+           EXIT SECTION.
+
+       FILL-TABLES SECTION.
+
+           SET SUPP-INDEX TO 0
+           OPEN INPUT FXSUPPLY
+           PERFORM UNTIL EOFSUPPLIER
+           READ FXSUPPLY
+               AT END SET EOFSUPPLIER TO TRUE
+               MOVE SUPP-INDEX TO NUMBER-SUPP
+               NOT AT END
+                   SET SUPP-INDEX UP BY 1
+                   PERFORM LOAD-SUPP-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXSUPPLY
+
+           SET ING-INDEX TO 0
+           OPEN INPUT FXINGRED
+           PERFORM UNTIL EOFINGREDS
+               READ FXINGRED NEXT RECORD
+                   AT END
+                       SET EOFINGREDS TO TRUE
+                       MOVE ING-INDEX TO NUMBER-ING
+                   NOT AT END
+                       SET ING-INDEX UP BY 1
+                       PERFORM LOAD-INGRED-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXINGRED
+           SET RIS-INDEX TO 0
+           OPEN INPUT FXRISUPPLY
+           PERFORM UNTIL EOF-RIS
+               READ FXRISUPPLY NEXT RECORD
+                   AT END
+                       SET EOF-RIS TO TRUE
+                   NOT AT END
+                       SET RIS-INDEX UP BY 1
+                       PERFORM LOAD-RIS-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXRISUPPLY
+           EXIT SECTION.
+
+       LOAD-INGRED-TABLE SECTION.
+           MOVE INGREDS-DETAILS TO TABLE-INGREDS (ING-INDEX)
+           EXIT SECTION.
+
+       LOAD-SUPP-TABLE SECTION.
+           MOVE SUPPLIER-DETAILS TO TABLE-SUPP (SUPP-INDEX)
+           EXIT SECTION.
+
+       LOAD-RIS-TABLE SECTION.
+           MOVE RIS-DETAILS TO TABLE-RIS (RIS-INDEX)
+           EXIT SECTION.
+
+      *> CHECK FILE STATUS INGREDIENTS SUPPLIER AND CREATE, IF OTHERS
+      *> FILES DONT EXIST, DISPLAY ERROR MESSAGE AND EXIT PROGRAM
+      *> NOT-FILE IS A CONSTANT WITH VALUE 35
+       CHECK-FILES-OK SECTION.
+          *> CHECK FILE INGREDIENTS SUPPLY
+           OPEN INPUT FXRISUPPLY
+               IF RIS-STATUS = NOT-FILE THEN
+                   OPEN OUTPUT FXRISUPPLY
+                   CLOSE FXRISUPPLY
+                ELSE
+                   CLOSE FXRISUPPLY
+                END-IF
+          *> CHECK INGREDIENTS FILE EXIST
+           OPEN INPUT FXINGRED
+               IF INGRED-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-INGREDIENTS TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT SECTION
+                ELSE
+                   CLOSE FXINGRED
+                END-IF
+          *> CHECK SUPPLIERS FILE EXIST
+           OPEN INPUT FXSUPPLY
+               IF SUPP-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-SUPPLIER TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT SECTION
+                ELSE
+                   CLOSE FXSUPPLY
+                END-IF
+           EXIT SECTION.
+
+       END PROGRAM SEARCH-RIS.
