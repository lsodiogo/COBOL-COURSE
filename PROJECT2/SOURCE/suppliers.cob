@@ -22,7 +22,7 @@
        COPY CONSTANTSSUPP.
 
        01  WSMM-OPTION                         PIC 9(002).
-           88 VALID-WSMMOPTION                 VALUE 1 THRU 5.
+           88 VALID-WSMMOPTION                 VALUE 1 THRU 6.
        77  DUMMY                               PIC X(001).
        77  KEYSTATUS                           PIC 9(004).
 
@@ -53,11 +53,13 @@
            03 VALUE ALL " " PIC X(50) LINE 15 COL 35.
            03 VALUE ALL " " PIC X(50) LINE 16 COL 35.
            03 VALUE ALL " " PIC X(50) LINE 17 COL 35.
+           03 VALUE ALL " " PIC X(50) LINE 18 COL 35.
            03 VALUE MAIN-MENU-OPTION1 LINE 11 COL 45.
            03 VALUE MAIN-MENU-OPTION2 LINE 12 COL 45.
            03 VALUE MAIN-MENU-OPTION3 LINE 13 COL 45.
            03 VALUE MAIN-MENU-OPTION4 LINE 14 COL 45.
            03 VALUE MAIN-MENU-OPTION5 LINE 15 COL 45.
+           03 VALUE MAIN-MENU-OPTION6 LINE 16 COL 45.
            03 VALUE MAIN-MENU-CHOICE LINE 20 COL 47 REVERSE-VIDEO.
            03 MM-OPTION PIC 9(002) LINE 20 COL PLUS 1 TO WSMM-OPTION
                BLANK WHEN ZERO REVERSE-VIDEO.
@@ -68,12 +70,12 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM WITH TEST AFTER UNTIL WSMM-OPTION = 5
+           PERFORM WITH TEST AFTER UNTIL WSMM-OPTION = 6
                MOVE ZERO TO WSMM-OPTION MM-OPTION
                DISPLAY CLEAR-SCREEN DISPLAY MAIN-SCREEN
                ACCEPT MAIN-MENU-SCREEN
                IF KEYSTATUS = 1004
-                   MOVE 5 TO WSMM-OPTION
+                   MOVE 6 TO WSMM-OPTION
                END-IF
                IF NOT VALID-WSMMOPTION
                    MOVE MAIN-MENU-ERROR TO ERROR-LINE
@@ -93,5 +95,7 @@
                    CALL "SUPPEDIT"
                WHEN 4
                    CALL "SUPPDEL"
+               WHEN 5
+                   CALL "SUPPSTAT"
            END-EVALUATE
            EXIT SECTION.
