@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    WS-RIS | WORKING-STORAGE MIRROR OF THE RIS PURCHASE RECORD
+      *    (SEE FD-RIS), USED TO BUILD A RECORD BEFORE IT IS WRITTEN.
+      ******************************************************************
+      *     V1 | 09.08.2021
+      *     V2 | 09.08.2026 | ADDED ORDERED/RECEIVED QUANTITY AND
+      *                        RECEIVED-DATE FIELDS FOR THE SHIPMENT
+      *                        RECEIVING WORKFLOW.
+      ******************************************************************
+       01  WS-RIS-DETAILS.
+           05  WS-RIS-ID.
+               10 WS-RIS-ID-ING               PIC 9(003).
+               10 WS-RIS-ID-SUPP              PIC 9(003).
+           05  WS-RIS-PRICE                   PIC 9(003).
+           05  WS-RIS-DATE-VAL.
+               10 WS-RIS-YEAR                 PIC 9(004).
+               10 WS-RIS-MONTH                PIC 9(002).
+               10 WS-RIS-DAY                  PIC 9(002).
+           05  WS-RIS-QTY-ORDERED             PIC 9(005).
+           05  WS-RIS-QTY-RECEIVED            PIC 9(005).
+           05  WS-RIS-RECEIVED-STATUS         PIC X(001).
+               88 WS-RIS-STATUS-PENDING       VALUE "P".
+               88 WS-RIS-STATUS-PARTIAL       VALUE "A".
+               88 WS-RIS-STATUS-COMPLETE      VALUE "C".
+           05  WS-RIS-RECEIVED-DATE-VAL.
+               10 WS-RIS-RECEIVED-YEAR        PIC 9(004).
+               10 WS-RIS-RECEIVED-MONTH       PIC 9(002).
+               10 WS-RIS-RECEIVED-DAY         PIC 9(002).
