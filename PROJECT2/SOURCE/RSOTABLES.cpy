@@ -6,11 +6,11 @@
       *    TABLES VARIABLES | V0.3 | IN UPDATE | 08.03.2021
       ******************************************************************
 
-       78  MAX-TABLES                     VALUE 999.
+       78  MAX-TABLES                     VALUE 9999.
 
 
-       77  MAX-CAL                        PIC 999 VALUE 999.
-       77  MAX-AGG                        PIC 999 VALUE 999.
+       77  MAX-CAL                        PIC 9(004) VALUE 9999.
+       77  MAX-AGG                        PIC 9(004) VALUE 9999.
 
        01  TAB-CAL OCCURS 1 TO MAX-TABLES TIMES
            DEPENDING ON MAX-CAL INDEXED BY IND-CAL.
@@ -33,25 +33,34 @@
               10 AGG-END-MIN              PIC X(002).
 
 
-       77  MAX-SCHOOL                     PIC 999 VALUE 999.
+       77  MAX-SCHOOL                     PIC 9(004) VALUE 9999.
 
        01  TAB-SCHOOL OCCURS 1 TO MAX-TABLES TIMES
            DEPENDING ON MAX-SCHOOL INDEXED BY IND-SCHOOL.
            05 TAB-SCHOOL-INTERNAL-ID      PIC 9(003).
            05 TAB-SCHOOL-DESIGNATION.
                10 TAB-SCHOOL-DESIGNATION1 PIC X(050).
+           05 TAB-SCHOOL-DELIVERY-START   PIC 9(002).
+           05 TAB-SCHOOL-DELIVERY-END     PIC 9(002).
 
 
-       77  MAX-SANDWICH                   PIC 999 VALUE 999.
+       77  MAX-SANDWICH                   PIC 9(004) VALUE 9999.
 
        01  TAB-SANDWICH OCCURS 1 TO MAX-TABLES TIMES
            DEPENDING ON MAX-SANDWICH INDEXED BY IND-SANDWICH.
            05 TAB-SR-IID                  PIC 9(003).
            05 TAB-SR-S-DESCRIPTION        PIC X(025).
-           05 TAB-SR-PRICE                PIC 99.
+           05 TAB-SR-PRICE                PIC 99V99.
+           05 TAB-SR-MIN-QTY              PIC 9(003).
+           05 TAB-SR-MAX-QTY              PIC 9(003).
+           05 TAB-SR-CALORIES             PIC 9(004).
+           05 TAB-SR-FAT-GRAMS            PIC 9(003).
+           05 TAB-SR-PROTEIN-GRAMS        PIC 9(003).
+           05 TAB-SR-CARB-GRAMS           PIC 9(003).
+           05 TAB-SR-SODIUM-MG            PIC 9(004).
 
 
-       77  MAX-ORDERS                     PIC 999 VALUE 999.
+       77  MAX-ORDERS                     PIC 9(004) VALUE 9999.
 
        01  TAB-ORDERS OCCURS 1 TO MAX-TABLES TIMES
            DEPENDING ON MAX-ORDERS INDEXED BY IND-ORDERS.
