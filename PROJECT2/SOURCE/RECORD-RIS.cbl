@@ -6,6 +6,9 @@
       *    RIS MODULE - REGISTRATION INGREDIENTS SUPPLIERS
       ******************************************************************
       *     V1 | EM ATUALIZAÇÃO | 04.03.2021
+      *     V2 | 09.08.2026 | ADDED QUANTITY ORDERED SO THE NEW
+      *                        RECEIVE-RIS MODULE CAN TRACK SHIPMENTS
+      *                        RECEIVED AGAINST EACH PURCHASE RECORD.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -104,7 +107,7 @@
        77 COUNTPAGE                    PIC 9(002).
 
        01 MAXPERPAGE                   PIC 9(003).
-       78 MAX-ING                      VALUE 999.
+       78 MAX-ING                      VALUE 9999.
        01 TABLE-INGREDS OCCURS 1 TO MAX-ING TIMES
            DEPENDING ON NUMBER-ING
            INDEXED BY ING-INDEX.
@@ -115,11 +118,11 @@
            05 TABLEINGREDS-UNIT-SANDWICH       PIC X(003).
       *>      05 TABLETRESHOLD                    PIC 9(003).
       *>      05 TABLEINGREDS-IS-ACTIVE           PIC 9(001).
-       77 NUMBER-ING                           PIC 9(003) VALUE 999.
+       77 NUMBER-ING                           PIC 9(004) VALUE 9999.
        01 FLAGTABLE                PIC 9(001).
        77 TEMP-UNIT-SUPPLIER                   PIC X(003).
 
-       78 MAX-SUPP                  VALUE 999.
+       78 MAX-SUPP                  VALUE 9999.
        01 TABLE-SUPP OCCURS 1 TO MAX-SUPP TIMES
            DEPENDING ON NUMBER-SUPP
            INDEXED BY SUPP-INDEX.
@@ -146,10 +149,10 @@
       *>           10 TABLESUPPLIER-TELEPHONE2              PIC 9(009).
       *>           10 TABLESUPPLIER-TELEPHONE3              PIC 9(009).
       *>       05 TABLESUPPLIER-IS-ACTIVE                   PIC 9(001).
-       01 NUMBER-SUPP               PIC 9(003) VALUE 999.
+       01 NUMBER-SUPP               PIC 9(004) VALUE 9999.
 
        *> *> TABLE RIS FILE
-       78  MAX-RIS                                VALUE 999.
+       78  MAX-RIS                                VALUE 9999.
        01 TABLE-RIS OCCURS 1 TO MAX-RIS TIMES
            DEPENDING ON NUMBER-RIS
            INDEXED BY RIS-INDEX.
@@ -163,7 +166,7 @@
                    10 TABLE-RIS-MONTH                PIC 9(002).
                    10 TABLE-RIS-DAY                  PIC 9(002).
 
-       01  NUMBER-RIS                             PIC 9(003) VALUE 999.
+       01  NUMBER-RIS                             PIC 9(004) VALUE 9999.
 
 
       *> DATE VERIFY VARIABLES
@@ -231,6 +234,9 @@
            05 GET-ING-SUPP-UNIT PIC X(003) LINE 17 COL PLUS 1
                FROM TEMP-UNIT-SUPPLIER.
            05 VALUE "|"  LINE 17 COL PLUS 02.
+           05 VALUE "QTY ORDERED:" LINE 19 COL 13.
+           05 GET-QTY-ORDERED PIC 9(005) LINE 19 COL 26
+               TO WS-RIS-QTY-ORDERED.
            05 VALUE ADD-MENU-TEXT3 LINE 17 COL PLUS 2.
            05 GET-EXPIRATION-DATE.
                10 GET-DAY PIC 9(002) LINE 17 COL PLUS 2
@@ -432,6 +438,10 @@
 
            END-PERFORM
            PERFORM CHECK-PRICE
+           IF KEYSTATUS = F3 THEN
+                   EXIT PROGRAM
+                END-IF
+           PERFORM ASK-QTY-ORDERED
            IF KEYSTATUS = F3 THEN
                    EXIT PROGRAM
                 END-IF
@@ -836,6 +846,25 @@
            END-PERFORM
            EXIT SECTION.
 
+      *> QUANTITY OF THE INGREDIENT BEING ORDERED FROM THE SUPPLIER.
+      *> THE RECEIVE-RIS MODULE LATER COMPARES SHIPMENTS RECEIVED
+      *> AGAINST THIS QUANTITY TO TRACK PENDING/PARTIAL/COMPLETE
+      *> DELIVERIES FOR THIS PURCHASE RECORD.
+       ASK-QTY-ORDERED SECTION.
+           DISPLAY LIST-FRAME
+           DISPLAY MAIN-SCREEN
+           DISPLAY REGISTER-SCREEN
+           MOVE ZEROS TO GET-QTY-ORDERED
+
+           PERFORM WITH TEST AFTER UNTIL GET-QTY-ORDERED >= 1
+
+           ACCEPT GET-QTY-ORDERED
+               IF KEYSTATUS = F3 THEN
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM
+           EXIT SECTION.
+
       *> GET FATE AND VERIFY WITH SECTION BELOW (VALID-DATE)
        GET-DATE SECTION.
 
@@ -934,6 +963,12 @@
            END-PERFORM
            IF SAVE-VALID-YES THEN
 
+      *>         A NEW PURCHASE RECORD STARTS OFF WITH NOTHING
+      *>         RECEIVED YET, AWAITING THE RECEIVE-RIS MODULE.
+               MOVE ZEROS TO WS-RIS-QTY-RECEIVED
+               MOVE "P" TO WS-RIS-RECEIVED-STATUS
+               MOVE ZEROS TO WS-RIS-RECEIVED-DATE-VAL
+
                OPEN I-O FXRISUPPLY
                    WRITE RIS-DETAILS FROM WS-RIS-DETAILS
                    END-WRITE
