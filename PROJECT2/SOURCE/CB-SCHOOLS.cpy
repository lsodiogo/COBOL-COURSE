@@ -24,3 +24,6 @@
                    15 SCHL-POSTAL-CODE2            PIC 9(003).
                10 SCHOOL-TOWN                      PIC X(030).
            05 SCHOOL-IS-ACTIVE                     PIC 9(001).
+           05 SCHOOL-DELIVERY-WINDOW.
+               10 SCHOOL-DELIVERY-START            PIC 9(002).
+               10 SCHOOL-DELIVERY-END              PIC 9(002).
