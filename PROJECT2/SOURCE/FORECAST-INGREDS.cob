@@ -0,0 +1,239 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENTS MODULE - FORECAST AGAINST PENDING ORDERS
+      ******************************************************************
+      *    V1 | EM ATUALIZACAO | 09.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORECAST-INGREDS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+               SELECT ORDERS ASSIGN TO "ORDERSFILE"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FD-ORDERS-ID
+                   FILE STATUS ORDERS-FS.
+
+           COPY "CP-SELECTS-SR".
+
+               SELECT FORECASTREPORT ASSIGN TO FORECASTLOG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FORECASTLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FXINGRED.
+       COPY FD-INGREDSFX.
+
+       FD ORDERS.
+       COPY RSOFD.
+
+       COPY "FD-FS-SR".
+
+       FD FORECASTREPORT.
+       01  FORECASTOUT                        PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANTS-INGREDS.
+       COPY WS-INGREDSFX.
+       COPY "CB-WS-SR".
+       COPY RSOTABLES.
+
+       77  INGRED-STATUS                       PIC 9(002).
+       77  ORDERS-FS                           PIC 9(002).
+       77  FORECASTLOG-STATUS                  PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       77  ILIN                                PIC 9(002).
+       77  ICOL                                PIC 9(002).
+
+       01 TABLE-INGREDS OCCURS 1 TO MAX-ING TIMES
+           DEPENDING ON NUMBER-ING
+           INDEXED BY ING-INDEX.
+           05 TABLEINGREDS-ID                  PIC 9(003).
+           05 TABLEINGREDS-NAME                PIC X(030).
+           05 TABLETRESHOLD                    PIC 9(003).
+           05 TABLEINGREDS-PROJECTED           PIC 9(007).
+
+       01 TABLE-RECIPE OCCURS 1 TO MAX-SI TIMES
+           DEPENDING ON NUMBER-SI
+           INDEXED BY RECIPE-INDEX.
+           05 TABLERECIPE-SANDWICH-ID          PIC 9(003).
+           05 TABLERECIPE-INGREDIENT-ID        PIC 9(003).
+           05 TABLERECIPE-QTD                  PIC 9(003).
+
+       77  WS-PROJECTED-NEED                   PIC 9(007).
+       77  WS-SHORTFALL-COUNT                  PIC 9(003) VALUE ZERO.
+       77  WS-SUM-EDIT                         PIC ZZZZZZ9.
+       77  WS-SUM-EDIT2                        PIC ZZZ9.
+
+       SCREEN SECTION.
+       01  DONE-SCREEN FOREGROUND-COLOR 2 BACKGROUND-COLOR 7.
+           05 LINE 25 COL 12 VALUE
+              "FORECAST COMPLETE - SEE FORECASTLOG FOR DETAILS.".
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM 100-LOAD-INGREDIENTS
+           PERFORM 200-LOAD-RECIPE
+           PERFORM 300-PROJECT-PENDING-ORDERS
+           PERFORM 400-WRITE-FORECAST-REPORT
+           ACCEPT DONE-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *    LOAD THE ACTIVE INGREDIENT MASTER INTO A WORKING TABLE,
+      *    CARRYING EACH INGREDIENT'S LOW-STOCK THRESHOLD ALONG.
+      ******************************************************************
+
+       100-LOAD-INGREDIENTS SECTION.
+           OPEN INPUT FXINGRED
+           SET ING-INDEX TO 0
+           MOVE ZERO TO NUMBER-ING
+           PERFORM UNTIL 1 = 2
+              READ FXINGRED NEXT RECORD
+                 AT END
+                    MOVE ING-INDEX TO NUMBER-ING
+                    GO TO 100-LOAD-INGREDIENTS-EXIT
+                 NOT AT END
+                    SET ING-INDEX UP BY 1
+                    MOVE INGREDS-ID TO TABLEINGREDS-ID (ING-INDEX)
+                    MOVE INGREDS-NAME TO TABLEINGREDS-NAME (ING-INDEX)
+                    MOVE TRESHOLD TO TABLETRESHOLD (ING-INDEX)
+                    MOVE ZERO TO TABLEINGREDS-PROJECTED (ING-INDEX)
+              END-READ
+           END-PERFORM.
+       100-LOAD-INGREDIENTS-EXIT.
+           CLOSE FXINGRED
+           EXIT SECTION.
+
+      ******************************************************************
+      *    LOAD THE SANDWICH-TO-INGREDIENT RECIPE LINKS SO WE CAN
+      *    MULTIPLY EACH PENDING ORDER THROUGH TO INGREDIENT USAGE.
+      ******************************************************************
+
+       200-LOAD-RECIPE SECTION.
+           OPEN INPUT SR-ING
+           SET RECIPE-INDEX TO 0
+           MOVE ZERO TO NUMBER-SI
+           PERFORM UNTIL 1 = 2
+              READ SR-ING NEXT RECORD
+                 AT END
+                    MOVE RECIPE-INDEX TO NUMBER-SI
+                    GO TO 200-LOAD-RECIPE-EXIT
+                 NOT AT END
+                    SET RECIPE-INDEX UP BY 1
+                    MOVE WS-SR-SANDWICH-ID OF WS-SR-ING-REC TO
+                       TABLERECIPE-SANDWICH-ID (RECIPE-INDEX)
+                    MOVE WS-SR-INGREDIENT-ID TO
+                       TABLERECIPE-INGREDIENT-ID (RECIPE-INDEX)
+                    MOVE WS-SR-INGREDIENT-QTD TO
+                       TABLERECIPE-QTD (RECIPE-INDEX)
+              END-READ
+           END-PERFORM.
+       200-LOAD-RECIPE-EXIT.
+           CLOSE SR-ING
+           EXIT SECTION.
+
+      ******************************************************************
+      *    WALK EVERY ORDER ON FILE.  FOR EACH ORDER DUE ON OR AFTER
+      *    TODAY, MULTIPLY THE ORDERED QUANTITY THROUGH THE RECIPE
+      *    TABLE AND ACCUMULATE THE PROJECTED INGREDIENT CONSUMPTION.
+      ******************************************************************
+
+       300-PROJECT-PENDING-ORDERS SECTION.
+           OPEN INPUT ORDERS
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS NEXT RECORD
+                 AT END
+                    SET EOFORDERS TO TRUE
+                 NOT AT END
+                    IF FD-DELIVERY-DATE NOT < FUNCTION CURRENT-DATE
+                       (1:8)
+                       PERFORM 310-APPLY-ORDER-TO-RECIPE
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ORDERS
+           EXIT SECTION.
+
+       310-APPLY-ORDER-TO-RECIPE SECTION.
+           SET RECIPE-INDEX TO 0
+           PERFORM UNTIL RECIPE-INDEX >= NUMBER-SI
+              SET RECIPE-INDEX UP BY 1
+              IF TABLERECIPE-SANDWICH-ID (RECIPE-INDEX) =
+                 FD-ORDERS-SANDWICH-INTERNAL-ID
+                 COMPUTE WS-PROJECTED-NEED =
+                    FD-ORDERS-QUANTITY * TABLERECIPE-QTD (RECIPE-INDEX)
+                 PERFORM 320-ADD-TO-INGREDIENT
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       320-ADD-TO-INGREDIENT SECTION.
+           SET ING-INDEX TO 0
+           PERFORM UNTIL ING-INDEX >= NUMBER-ING
+              SET ING-INDEX UP BY 1
+              IF TABLEINGREDS-ID (ING-INDEX) =
+                 TABLERECIPE-INGREDIENT-ID (RECIPE-INDEX)
+                 ADD WS-PROJECTED-NEED TO
+                    TABLEINGREDS-PROJECTED (ING-INDEX)
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+      *    LIST EVERY INGREDIENT WHERE THE PROJECTED CONSUMPTION FROM
+      *    PENDING ORDERS WOULD TAKE STOCK AT OR BELOW ITS THRESHOLD.
+      ******************************************************************
+
+       400-WRITE-FORECAST-REPORT SECTION.
+           OPEN OUTPUT FORECASTREPORT
+           MOVE "INGREDIENT FORECAST AGAINST PENDING ORDERS"
+              TO FORECASTOUT
+           WRITE FORECASTOUT
+           MOVE SPACES TO FORECASTOUT
+           WRITE FORECASTOUT
+           SET ING-INDEX TO 0
+           PERFORM UNTIL ING-INDEX >= NUMBER-ING
+              SET ING-INDEX UP BY 1
+              IF TABLEINGREDS-PROJECTED (ING-INDEX) >
+                 TABLETRESHOLD (ING-INDEX)
+                 ADD 1 TO WS-SHORTFALL-COUNT
+                 MOVE TABLEINGREDS-PROJECTED (ING-INDEX) TO WS-SUM-EDIT
+                 MOVE TABLETRESHOLD (ING-INDEX) TO WS-SUM-EDIT2
+                 STRING TABLEINGREDS-NAME (ING-INDEX) DELIMITED BY "  "
+                    " NEEDS " DELIMITED BY SIZE
+                    WS-SUM-EDIT DELIMITED BY SIZE
+                    " (THRESHOLD " DELIMITED BY SIZE
+                    WS-SUM-EDIT2 DELIMITED BY SIZE
+                    ")" DELIMITED BY SIZE
+                    INTO FORECASTOUT
+                 WRITE FORECASTOUT
+              END-IF
+           END-PERFORM
+           IF WS-SHORTFALL-COUNT = ZERO
+              MOVE "NO INGREDIENT SHORTFALLS PROJECTED." TO FORECASTOUT
+              WRITE FORECASTOUT
+           END-IF
+           CLOSE FORECASTREPORT
+           EXIT SECTION.
+
+       END PROGRAM FORECAST-INGREDS.
