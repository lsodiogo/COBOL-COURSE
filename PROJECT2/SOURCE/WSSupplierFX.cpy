@@ -61,3 +61,5 @@
                                                        960000000 THRU
                                                        969999999.
            05 WSSUPPLIER-IS-ACTIVE                   PIC 9(001).
+           05 WSSUPPLIER-REASON-CODE                  PIC 9(002).
+               88 VALID-SUPPLIER-REASON              VALUE 00 THRU 05.
