@@ -0,0 +1,502 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - VIEW INGREDIENTS SUPPLIERS
+      ******************************************************************
+      *     V1 | EM ATUALIZAÇÃO | 09.08.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIEW-RIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          *> INGREDIENTS SUPPLIERS FILE
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+          *> INGREDIENTS FILE
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+          *> SUPPLIER FILE
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   ALTERNATE KEY IS SUPPLIER-TOWN WITH DUPLICATES
+                   ALTERNATE KEY IS SUPPLIER-NAME WITH DUPLICATES
+                   FILE STATUS SUPP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> FD RESGISTRATION SUPPLY INGREDIENT MANAGEMENT
+       FD FXRISUPPLY.
+              COPY FD-RIS.
+      *> FD INGREDEINT MANAGEMNET
+       FD FXINGRED.
+               COPY FD-INGREDSFX.
+
+      *> FD SUPPLY MANAGEMENT
+       FD FXSUPPLY.
+               COPY SUPPLIERFX.
+
+       WORKING-STORAGE SECTION.
+      *> CONSTANTS SCREEN SECTION
+       COPY CONSTANTS-RIS.
+
+      *> WS VARIABLES INGREDIENTS
+       COPY WS-INGREDSFX.
+
+      *> WS VARIABLE RECORD INGREDIENTS SUPLIERS
+       COPY WS-RIS.
+
+       COPY WSSupplierFX.
+
+       77  DUMMY                               PIC X(001).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       77  SUPP-STATUS                         PIC 9(002).
+
+       78  NOT-FILE                            VALUE "35".
+       78  F1                                  VALUE "1001".
+       78  F2                                  VALUE "1002".
+       78  F3                                  VALUE "1003".
+       77 RIS-STATUS                           PIC 9(002).
+       77  VIEW-NAME-SUPP                      PIC X(030).
+       77  VIEW-NAME-ING                       PIC X(030).
+
+       77 ILIN                         PIC 9(002).
+       77 ICOL                         PIC 9(002).
+       77 TRUE-YES                     PIC X(001).
+       77 COUNTPAGE                    PIC 9(002).
+
+       01 MAXPERPAGE                   PIC 9(003).
+       78 MAX-ING                      VALUE 9999.
+       01 TABLE-INGREDS OCCURS 1 TO MAX-ING TIMES
+           DEPENDING ON NUMBER-ING
+           INDEXED BY ING-INDEX.
+           05 TABLEINGREDS-ID                  PIC 9(003).
+           05 TABLEINGREDS-NAME                PIC X(030).
+           05 TABLEINGREDS-DESCRIPTION         PIC X(050).
+           05 TABLEINGREDS-UNIT-SUPPLIER       PIC X(003).
+           05 TABLEINGREDS-UNIT-SANDWICH       PIC X(003).
+       77 NUMBER-ING                           PIC 9(004) VALUE 9999.
+
+       78 MAX-SUPP                  VALUE 9999.
+       01 TABLE-SUPP OCCURS 1 TO MAX-SUPP TIMES
+           DEPENDING ON NUMBER-SUPP
+           INDEXED BY SUPP-INDEX.
+           05 TABLESUPPLIER-ID                          PIC 9(003).
+           05 TABLESUPPLIER-NAME                        PIC X(030).
+       01 NUMBER-SUPP               PIC 9(004) VALUE 9999.
+
+      *> TABLE RIS FILE
+       78  MAX-RIS                                VALUE 9999.
+       01 TABLE-RIS OCCURS 1 TO MAX-RIS TIMES
+           DEPENDING ON NUMBER-RIS
+           INDEXED BY RIS-INDEX.
+
+               05  TABLE-RIS-ID.
+                   10 TABLE-RIS-ID-ING               PIC 9(003).
+                   10 TABLE-RIS-ID-SUPP              PIC 9(003).
+               05 TABLE-RIS-PRICE                    PIC 9(003).
+               05 TABLE-RIS-DATE-VAL.
+                   10 TABLE-RIS-YEAR                 PIC 9(004).
+                   10 TABLE-RIS-MONTH                PIC 9(002).
+                   10 TABLE-RIS-DAY                  PIC 9(002).
+
+       01  NUMBER-RIS                             PIC 9(004) VALUE 9999.
+
+       01  GET-VIEW-KEY.
+           05 GET-VIEW-KEY-ING            PIC 9(003).
+           05 GET-VIEW-KEY-SUPP           PIC 9(003).
+       01  RIS-FOUND                      PIC X(001).
+           88 RIS-FOUND-YES               VALUE "Y".
+
+      *> PRICE VALIDITY STATUS, SHOWN NEXT TO EACH PRICE. A PRICE IS
+      *> EXPIRED ONCE ITS VALIDITY DATE IS BEFORE TODAY.
+       01  RIS-VALIDITY-STATUS             PIC X(007).
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-VIEW   LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  LIST-FRAME.
+           05 VALUE ALL " " PIC X(070) LINE 7 COL 25
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(070) LINE 22 COL 25
+              BACKGROUND-COLOR 7.
+           05 VALUE LIST-FRAME1 LINE 08  COL 29 FOREGROUND-COLOR 5.
+           05 VALUE LIST-FRAME2 LINE 08  COL PLUS 4 FOREGROUND-COLOR 5.
+           05 VALUE ALL "Ä" PIC X(070) LINE 09 COL 27.
+           05 VALUE ALL "Ä" PIC X(070) LINE 20 COL 27.
+           05 TEXT1 PIC X(020)   LINE 21 COL 27 FOREGROUND-COLOR 5 .
+           05 TEXT2 PIC X(019)   LINE 21 COL 47 FOREGROUND-COLOR 5 .
+
+       01  RIS-LIST.
+           05 LIST-RIS-ING PIC 9(003) LINE ILIN COL ICOL
+               FROM TABLE-RIS-ID-ING (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-SUPP PIC 9(003) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-ID-SUPP (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-PRICE PIC 9(003) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-PRICE (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-DAY PIC 9(002) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-DAY (RIS-INDEX).
+           05 VALUE "/" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-MONTH PIC 9(002) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-MONTH (RIS-INDEX).
+           05 VALUE "/" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-YEAR PIC 9(004) LINE ILIN COL PLUS 1
+               FROM TABLE-RIS-YEAR (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-RIS-STATUS PIC X(007) LINE ILIN COL PLUS 1
+               FROM RIS-VALIDITY-STATUS FOREGROUND-COLOR 4.
+
+       01  DETAIL-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 7 COL 09
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 22 COL 09
+               BACKGROUND-COLOR 7.
+           05 VALUE ADD-SUPP-NAME  LINE 11 COL 13.
+           05 DETAIL-SUPP-NAME PIC X(30) LINE 11 COL 18
+               FROM VIEW-NAME-SUPP.
+           05 VALUE ADD-INGRED-NAME LINE 15 COL 13.
+           05 DETAIL-ING-NAME PIC X(30) LINE 15 COL 18
+               FROM VIEW-NAME-ING.
+           05 VALUE ADD-MENU-TEXT2 LINE 17 COL 13.
+           05 DETAIL-PRICE PIC 9(003) LINE 17 COL PLUS 2
+               FROM TABLE-RIS-PRICE (RIS-INDEX).
+           05 VALUE PRICE-EURO LINE 17 COL PLUS 2.
+           05 VALUE "|"  LINE 17 COL PLUS 02.
+           05 VALUE ADD-MENU-TEXT3 LINE 17 COL PLUS 2.
+           05 DETAIL-DAY PIC 9(002) LINE 17 COL PLUS 2
+               FROM TABLE-RIS-DAY (RIS-INDEX).
+           05 VALUE "/"  LINE 17 COL PLUS 1.
+           05 DETAIL-MONTH PIC 9(002) LINE 17 COL PLUS 1
+               FROM TABLE-RIS-MONTH (RIS-INDEX).
+           05 VALUE "/"  LINE 17 COL PLUS 1.
+           05 DETAIL-YEAR PIC 9(004) LINE 17 COL PLUS 1
+               FROM TABLE-RIS-YEAR (RIS-INDEX).
+           05 VALUE "|"  LINE 17 COL PLUS 02.
+           05 DETAIL-VALIDITY-STATUS PIC X(007) LINE 17 COL PLUS 2
+               FROM RIS-VALIDITY-STATUS FOREGROUND-COLOR 4.
+           05 SCREEN-DUMMY2 LINE 23 COL 01 PIC X TO DUMMY AUTO.
+
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01  INSTRUCTIONS-SCREEN.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01
+           BACKGROUND-COLOR 7.
+           05 INSTRUCTION-MESSAGE PIC X(085) LINE 25 COL 10
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+
+       01  ASK-KEY-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ASK-RIS-KEY LINE 25 COL 05
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ASK-KEY-ING PIC 9(003) LINE 25 COL PLUS 2
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               TO GET-VIEW-KEY-ING.
+           05 VALUE "/" LINE 25 COL PLUS 1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ASK-KEY-SUPP PIC 9(003) LINE 25 COL PLUS 1
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               TO GET-VIEW-KEY-SUPP.
+
+       01  EMPTY-LIST-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE EMPTY-RECORDS      LINE 12 COL 38.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM CHECK-FILES-OK
+           PERFORM FILL-TABLES
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           IF NUMBER-RIS = ZEROS THEN
+               DISPLAY EMPTY-LIST-SCREEN
+               ACCEPT EMPTY-LIST-SCREEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL KEYSTATUS = F3
+               PERFORM RIS-LIST-DISPLAY
+               IF KEYSTATUS = F3 THEN
+                   EXIT PROGRAM
+               END-IF
+               PERFORM FIND-RIS-KEY
+               IF RIS-FOUND-YES THEN
+                   PERFORM SHOW-DETAIL
+               ELSE
+                   MOVE "RECORD NOT FOUND FOR THAT INGREDIENT/SUPPLIER"
+                       TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       RIS-LIST-DISPLAY SECTION.
+           MOVE SPACES TO TEXT1
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-FRAME
+           SET RIS-INDEX TO 0
+           MOVE 10 TO ILIN
+           MOVE 29 TO ICOL
+           MOVE 1 TO COUNTPAGE
+           MOVE 10 TO MAXPERPAGE
+           PERFORM UNTIL RIS-INDEX >= NUMBER-RIS
+               SET RIS-INDEX UP BY 1
+               PERFORM CHECK-EXPIRED
+               DISPLAY RIS-LIST
+               ADD 1 TO ILIN
+               ADD 1 TO MAXPERPAGE
+               IF ILIN = 20 THEN
+                   MOVE NEXT-PAGE TO TEXT2
+                   DISPLAY LIST-FRAME
+                   MOVE ASK-RIS-KEY TO INSTRUCTION-MESSAGE
+                   DISPLAY INSTRUCTION-MESSAGE
+                   ACCEPT ASK-KEY-SCREEN
+                   IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                   END-IF
+                   IF KEYSTATUS = F1 AND COUNTPAGE > 1
+                       MOVE SPACES TO TEXT2
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY LIST-FRAME
+                       MOVE 10 TO ILIN
+                       SET RIS-INDEX DOWN BY MAXPERPAGE
+                       SUBTRACT 1 FROM COUNTPAGE
+                       MOVE 10 TO MAXPERPAGE
+                       IF COUNTPAGE = 1 THEN
+                           MOVE SPACES TO TEXT1
+                           DISPLAY LIST-FRAME
+                       END-IF
+                   ELSE
+                       IF KEYSTATUS = F2 THEN
+                           MOVE PREVIOUS-PAGE TO TEXT1
+                           MOVE NEXT-PAGE TO TEXT2
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY MAIN-SCREEN
+                           DISPLAY LIST-FRAME
+                           MOVE 10 TO ILIN
+                           ADD 1 TO COUNTPAGE
+                           MOVE 10 TO MAXPERPAGE
+                       ELSE
+                           IF GET-VIEW-KEY-ING NOT = ZEROS OR
+                              GET-VIEW-KEY-SUPP NOT = ZEROS THEN
+                               EXIT SECTION
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF KEYSTATUS NOT = F3 THEN
+               MOVE LAST-PAGE TO TEXT2
+               DISPLAY LIST-FRAME
+               DISPLAY MAIN-SCREEN
+               MOVE ASK-RIS-KEY TO INSTRUCTION-MESSAGE
+               DISPLAY INSTRUCTION-MESSAGE
+               ACCEPT ASK-KEY-SCREEN
+           END-IF
+           EXIT SECTION.
+
+       FIND-RIS-KEY SECTION.
+           MOVE SPACES TO RIS-FOUND, VIEW-NAME-SUPP, VIEW-NAME-ING
+           SET RIS-INDEX TO 1
+           PERFORM UNTIL RIS-INDEX > NUMBER-RIS
+               IF GET-VIEW-KEY-ING = TABLE-RIS-ID-ING (RIS-INDEX) AND
+                  GET-VIEW-KEY-SUPP = TABLE-RIS-ID-SUPP (RIS-INDEX)
+                   MOVE "Y" TO RIS-FOUND
+                   PERFORM LOOKUP-ING-NAME
+                   PERFORM LOOKUP-SUPP-NAME
+                   MOVE NUMBER-RIS TO RIS-INDEX
+               END-IF
+               SET RIS-INDEX UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+       LOOKUP-ING-NAME SECTION.
+           SET ING-INDEX TO 1
+           PERFORM UNTIL ING-INDEX > NUMBER-ING
+               IF GET-VIEW-KEY-ING = TABLEINGREDS-ID (ING-INDEX)
+                   MOVE TABLEINGREDS-NAME (ING-INDEX) TO VIEW-NAME-ING
+                   MOVE NUMBER-ING TO ING-INDEX
+               END-IF
+               SET ING-INDEX UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+       LOOKUP-SUPP-NAME SECTION.
+           SET SUPP-INDEX TO 1
+           PERFORM UNTIL SUPP-INDEX > NUMBER-SUPP
+               IF GET-VIEW-KEY-SUPP = TABLESUPPLIER-ID (SUPP-INDEX)
+                   MOVE TABLESUPPLIER-NAME (SUPP-INDEX) TO
+                       VIEW-NAME-SUPP
+                   MOVE NUMBER-SUPP TO SUPP-INDEX
+               END-IF
+               SET SUPP-INDEX UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+       SHOW-DETAIL SECTION.
+           PERFORM CHECK-EXPIRED
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY DETAIL-SCREEN
+           ACCEPT DETAIL-SCREEN
+           EXIT SECTION.
+
+      *> A PRICE'S VALIDITY DATE MUST STILL BE TODAY OR LATER TO BE
+      *> USABLE FOR COSTING; ONCE IT HAS PASSED THE PRICE IS EXPIRED.
+       CHECK-EXPIRED SECTION.
+           IF CURRENT-DATE (1:8) > TABLE-RIS-DATE-VAL (RIS-INDEX) THEN
+               MOVE "EXPIRED" TO RIS-VALIDITY-STATUS
+           ELSE
+               MOVE "CURRENT" TO RIS-VALIDITY-STATUS
+           END-IF
+           EXIT SECTION.
+
+       FILL-TABLES SECTION.
+
+           SET SUPP-INDEX TO 0
+           OPEN INPUT FXSUPPLY
+           PERFORM UNTIL EOFSUPPLIER
+           READ FXSUPPLY
+               AT END SET EOFSUPPLIER TO TRUE
+               MOVE SUPP-INDEX TO NUMBER-SUPP
+               NOT AT END
+                   SET SUPP-INDEX UP BY 1
+                   PERFORM LOAD-SUPP-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXSUPPLY
+
+           SET ING-INDEX TO 0
+           OPEN INPUT FXINGRED
+           PERFORM UNTIL EOFINGREDS
+               READ FXINGRED NEXT RECORD
+                   AT END
+                       SET EOFINGREDS TO TRUE
+                       MOVE ING-INDEX TO NUMBER-ING
+                   NOT AT END
+                       SET ING-INDEX UP BY 1
+                       PERFORM LOAD-INGRED-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXINGRED
+           SET RIS-INDEX TO 0
+           OPEN INPUT FXRISUPPLY
+           PERFORM UNTIL EOF-RIS
+               READ FXRISUPPLY NEXT RECORD
+                   AT END
+                       SET EOF-RIS TO TRUE
+                   NOT AT END
+                       SET RIS-INDEX UP BY 1
+                       PERFORM LOAD-RIS-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXRISUPPLY
+           EXIT SECTION.
+
+       LOAD-INGRED-TABLE SECTION.
+           MOVE INGREDS-DETAILS TO TABLE-INGREDS (ING-INDEX)
+           EXIT SECTION.
+
+       LOAD-SUPP-TABLE SECTION.
+           MOVE SUPPLIER-DETAILS TO TABLE-SUPP (SUPP-INDEX)
+           EXIT SECTION.
+
+       LOAD-RIS-TABLE SECTION.
+           MOVE RIS-DETAILS TO TABLE-RIS (RIS-INDEX)
+           EXIT SECTION.
+
+      *> CHECK FILE STATUS INGREDIENTS SUPPLIER AND CREATE, IF OTHERS
+      *> FILES DONT EXIST, DISPLAY ERROR MESSAGE AND EXIT PROGRAM
+      *> NOT-FILE IS A CONSTANT WITH VALUE 35
+       CHECK-FILES-OK SECTION.
+          *> CHECK FILE INGREDIENTS SUPPLY
+           OPEN INPUT FXRISUPPLY
+               IF RIS-STATUS = NOT-FILE THEN
+                   OPEN OUTPUT FXRISUPPLY
+                   CLOSE FXRISUPPLY
+                ELSE
+                   CLOSE FXRISUPPLY
+                END-IF
+          *> CHECK INGREDIENTS FILE EXIST
+           OPEN INPUT FXINGRED
+               IF INGRED-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-INGREDIENTS TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT SECTION
+                ELSE
+                   CLOSE FXINGRED
+                END-IF
+          *> CHECK SUPPLIERS FILE EXIST
+           OPEN INPUT FXSUPPLY
+               IF SUPP-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-SUPPLIER TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT SECTION
+                ELSE
+                   CLOSE FXSUPPLY
+                END-IF
+           EXIT SECTION.
+
+       END PROGRAM VIEW-RIS.
