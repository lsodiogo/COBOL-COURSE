@@ -34,9 +34,9 @@
        COPY CAMCONSTANTS.
        COPY WSCALENDAR.
        COPY WSVAR.
-       78 MAX-CAL                  VALUE 999.
-       77 MAX-CAL1                 PIC 999 VALUE 999.
-       77 MAX-AGG                  PIC 999 VALUE 999.
+       78 MAX-CAL                  VALUE 9999.
+       77 MAX-CAL1                 PIC 9999 VALUE 9999.
+       77 MAX-AGG                  PIC 9999 VALUE 9999.
 
        01 TAB-CAL OCCURS 1 TO MAX-CAL TIMES
            DEPENDING ON MAX-CAL1 INDEXED BY IND-CAL.
