@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SANDWICH RECIPE MANAGEMENT
+      ******************************************************************
+      *    FILE DESCRIPTION
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 25.01.2020
+      ******************************************************************
+       01  SR-DETAILS.
+           88 SR-EOF                               VALUE HIGH-VALUES.
+           05 SR-IID                               PIC 9(003).
+           05 SR-EID                               PIC X(005).
+           05 SR-S-DESCRIPTION                     PIC X(025).
+           05 SR-L-DESCRIPTION.
+               10 SR-L-DESCRIPTION1                PIC X(025).
+               10 SR-L-DESCRIPTION2                PIC X(025).
+           05 SR-PRICE                             PIC 99V99.
+           05 SR-MIN-QTY                           PIC 9(003).
+           05 SR-MAX-QTY                           PIC 9(003).
+           05 SR-CALORIES                          PIC 9(004).
+           05 SR-FAT-GRAMS                         PIC 9(003).
+           05 SR-PROTEIN-GRAMS                     PIC 9(003).
+           05 SR-CARB-GRAMS                        PIC 9(003).
+           05 SR-SODIUM-MG                         PIC 9(004).
+           05 SR-IS-ACTIVE                         PIC 9(001).
