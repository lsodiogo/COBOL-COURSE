@@ -476,20 +476,29 @@
                    IF KEY-STATUS = 1003 THEN
                        EXIT SECTION
                    END-IF
-      *    CHECK IF THE EXTERNAL ID ISNT ALREADY REGISTERED
-                   MOVE WS-SCHOOL-EXTERNAL-ID TO SCHOOL-EXTERNAL-ID
+      *    CHECK IF THE EXTERNAL ID ISNT ALREADY REGISTERED ON ANOTHER
+      *    SCHOOL. UPPER-CASED SO THE CHECK CATCHES A DUPLICATE NO
+      *    MATTER THE CASE IT WAS TYPED IN, AND THE RECORD BEING
+      *    EDITED ITSELF DOESN'T COUNT AS A DUPLICATE WHEN THE USER
+      *    RE-ENTERS ITS OWN UNCHANGED EXTERNAL ID
+                   MOVE FUNCTION UPPER-CASE (WS-SCHOOL-EXTERNAL-ID)
+                       TO SCHOOL-EXTERNAL-ID
                    OPEN INPUT SCHOOLS
                        READ SCHOOLS RECORD
                            KEY IS SCHOOL-EXTERNAL-ID
                            INVALID KEY
                                MOVE 1 TO REG-UNIQ
                            NOT INVALID KEY
-                               MOVE 0 TO REG-UNIQ
-                               MOVE ERROR-EED TO ERROR-MESSAGE
-                               ACCEPT ERROR-SCREEN
-                               IF KEY-STATUS = 1003 THEN
-                                   CLOSE SCHOOLS
-                                   EXIT SECTION
+                               IF SCHOOL-INTERNAL-ID = ALT-IID THEN
+                                   MOVE 1 TO REG-UNIQ
+                               ELSE
+                                   MOVE 0 TO REG-UNIQ
+                                   MOVE ERROR-EED TO ERROR-MESSAGE
+                                   ACCEPT ERROR-SCREEN
+                                   IF KEY-STATUS = 1003 THEN
+                                       CLOSE SCHOOLS
+                                       EXIT SECTION
+                                   END-IF
                                END-IF
                        END-READ
                    CLOSE SCHOOLS
