@@ -224,6 +224,7 @@
            PERFORM 110-GET-SUPPLY-ID
            OPEN I-O FXSUPPLY
            MOVE 1 TO WSSUPPLIER-IS-ACTIVE
+           MOVE ZERO TO WSSUPPLIER-REASON-CODE
            MOVE ZERO TO REG-SUPP-POSTAL-CODE REG-SUPP-PHONE
            MOVE SPACES TO REG-SUPP-NAME REG-SUPP-DESCRIPTION
            REG-SUPP-ADDRESS REG-SUPP-TOWN REG-SUPP-EMAIL
