@@ -143,6 +143,10 @@
                     TO WS-DOWNTIME-DESCRIPTION1 AUTO.
                  15 REG-DESCRIPTION2 PIC X(050) LINE 19 COL 35
                     TO WS-DOWNTIME-DESCRIPTION2 AUTO.
+              10 REG-RECUR.
+                 15 LINE 20 COL 11 VALUE REGISTER-TEXT-RECUR.
+                 15 REG-RECUR-WEEKS PIC 9(002) LINE 20 COL 35 TO
+                    WS-RECUR-WEEKS AUTO.
 
       ******************************************************************
 
@@ -190,6 +194,7 @@
            MOVE "HH"   TO REG-START-HOUR, REG-END-HOUR
            MOVE "MM"   TO REG-START-MINUTE, REG-END-MINUTE
            MOVE SPACES TO REG-DESCRIPTION
+           MOVE ZEROS  TO REG-RECUR-WEEKS
 
            MOVE FDKEYS TO WS-DOWNTIME-ID
 
@@ -222,6 +227,11 @@
                  EXIT PROGRAM
               END-IF
 
+           PERFORM RECURRENCE
+              IF KEYSTATUS = 1003 THEN
+                 EXIT PROGRAM
+              END-IF
+
            PERFORM WITH TEST AFTER UNTIL SAVE-VALID
               ACCEPT SAVE-SCREEN
               IF NOT SAVE-VALID THEN
@@ -235,11 +245,31 @@
            END-PERFORM
 
            IF SAVE = "Y" OR "y"
+              MOVE WS-START-DOWNTIME-NUM TO WS-RECUR-FIRST-START
+              MOVE WS-END-DOWNTIME-NUM TO WS-RECUR-FIRST-END
+              MOVE ZEROS TO WS-RECUR-COUNT
+              PERFORM UNTIL WS-RECUR-COUNT > WS-RECUR-WEEKS
+                 IF WS-RECUR-COUNT > 0
+                    ADD 1 TO FDKEYS
+                    MOVE FDKEYS TO WS-DOWNTIME-ID
+                    COMPUTE WS-RECUR-INTEGER =
+                       FUNCTION INTEGER-OF-DATE (WS-RECUR-FIRST-START)
+                       + (7 * WS-RECUR-COUNT)
+                    MOVE FUNCTION DATE-OF-INTEGER (WS-RECUR-INTEGER)
+                       TO WS-START-DOWNTIME-NUM
+                    COMPUTE WS-RECUR-INTEGER =
+                       FUNCTION INTEGER-OF-DATE (WS-RECUR-FIRST-END)
+                       + (7 * WS-RECUR-COUNT)
+                    MOVE FUNCTION DATE-OF-INTEGER (WS-RECUR-INTEGER)
+                       TO WS-END-DOWNTIME-NUM
+                 END-IF
+                 WRITE FD-CALENDAR FROM WS-CALENDAR
+                 END-WRITE
+                 ADD 1 TO WS-RECUR-COUNT
+              END-PERFORM
               REWRITE FDKEYS
               END-REWRITE
               CLOSE KEYS
-              WRITE FD-CALENDAR FROM WS-CALENDAR
-              END-WRITE
               CLOSE CALENDAR
               MOVE MESSAGE-WRITE-YES TO COMMENT-TEXT
               ACCEPT COMMENTS-SCREEN
@@ -321,8 +351,9 @@
 
        START-TIME SECTION.
            PERFORM WITH TEST AFTER UNTIL VALID-START-HOUR
-           AND VALID-START-MINUTE AND REG-START-HOUR IS NOT EQUALS "HH"
-           AND REG-START-MINUTE IS NOT EQUALS "MM"
+           AND VALID-START-MINUTE
+           AND REG-START-HOUR IS NOT EQUAL TO "HH"
+           AND REG-START-MINUTE IS NOT EQUAL TO "MM"
               MOVE "HH"   TO REG-START-HOUR
               MOVE "MM"   TO REG-START-MINUTE
 
@@ -473,6 +504,31 @@
            END-PERFORM
            EXIT SECTION.
 
+      ******************************************************************
+
+       RECURRENCE SECTION.
+           PERFORM WITH TEST AFTER UNTIL VALID-RECUR-WEEKS
+              MOVE ZEROS TO REG-RECUR-WEEKS
+
+              DISPLAY REG-RECUR-WEEKS
+              MOVE INSTRUCTIONS-RECUR TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+
+              ACCEPT REG-RECUR-WEEKS
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF NOT VALID-RECUR-WEEKS THEN
+                 MOVE INVALID-RECUR TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
       ******************************************************************
 
        CREATE-FILE SECTION.
