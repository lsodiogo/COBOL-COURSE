@@ -12,6 +12,8 @@
                10  WS-START-DT-YEAR                PIC 9(004).
                10  WS-START-DT-MONTH               PIC 9(002).
                10  WS-START-DT-DAY                 PIC 9(002).
+           05  WS-START-DOWNTIME-NUM REDEFINES WS-START-DOWNTIME
+                                                    PIC 9(008).
            05  WS-START-TIME.
                10  WS-START-HOUR                   PIC 9(002).
                    88  VALID-START-HOUR            VALUE 00 THRU 23.
@@ -21,6 +23,8 @@
                10  WS-END-DT-YEAR                  PIC 9(004).
                10  WS-END-DT-MONTH                 PIC 9(002).
                10  WS-END-DT-DAY                   PIC 9(002).
+           05  WS-END-DOWNTIME-NUM REDEFINES WS-END-DOWNTIME
+                                                    PIC 9(008).
            05  WS-END-TIME.
                10  WS-END-HOUR                     PIC 9(002).
                    88  VALID-END-HOUR              VALUE 00 THRU 23.
