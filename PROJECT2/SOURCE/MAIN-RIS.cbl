@@ -0,0 +1,132 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - MAIN MENU
+      ******************************************************************
+      *     V1 | EM ATUALIZAÇÃO | 09.08.2021
+      *     V2 | 09.08.2026 | ADDED OPTION 7, RECEIVE SHIPMENT, TO
+      *                        TRACK DELIVERIES AGAINST RIS PURCHASE
+      *                        RECORDS.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-RIS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       COPY WSVAR.
+
+      *    MAIN-OPTION (FROM WSVAR) IS SHARED WITH THE CALENDAR AND
+      *    INGREDIENTS MENUS AND ITS VALID-MAIN-OPTION RANGE IS SIZED
+      *    FOR THEIR 6-OPTION MENUS, SO THIS 8-OPTION MENU KEEPS ITS
+      *    OWN OPTION FIELD INSTEAD OF WIDENING THE SHARED ONE.
+       01  RIS-MAIN-OPTION                  PIC 9(002).
+           88  VALID-RIS-MAIN-OPTION        VALUE 1 THRU 8.
+
+       01  MAIN-TEXT                       PIC X(040) VALUE
+           "INGREDIENTS SUPPLIERS MANAGEMENT".
+       01  OPTION-REGISTER1                PIC X(030) VALUE
+           "1 - REGISTER".
+       01  OPTION-SEARCH2                  PIC X(030) VALUE
+           "2 - SEARCH".
+       01  OPTION-VIEW3                    PIC X(030) VALUE
+           "3 - VIEW".
+       01  OPTION-EDIT4                    PIC X(030) VALUE
+           "4 - EDIT".
+       01  OPTION-DELETE5                  PIC X(030) VALUE
+           "5 - DELETE".
+       01  OPTION-REPORT6                  PIC X(030) VALUE
+           "6 - RELIABILITY REPORT".
+       01  OPTION-RECEIVE7                 PIC X(030) VALUE
+           "7 - RECEIVE SHIPMENT".
+       01  OPTION-EXIT8                    PIC X(030) VALUE
+           "8 - EXIT".
+       01  ACCEPT-OPTION                   PIC X(020) VALUE
+           "CHOOSE AN OPTION: ".
+       01  OPTION-ERROR                    PIC X(040) VALUE
+           "INVALID OPTION, PLEASE TRY AGAIN".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(120) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 26 COL 01.
+
+      ******************************************************************
+
+       01  MAIN-MENU-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 14 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 15 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 16 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 17 COL 35.
+           05 VALUE OPTION-REGISTER1 LINE 11 COL 47.
+           05 VALUE OPTION-SEARCH2   LINE 12 COL 47.
+           05 VALUE OPTION-VIEW3     LINE 13 COL 47.
+           05 VALUE OPTION-EDIT4     LINE 14 COL 47.
+           05 VALUE OPTION-DELETE5   LINE 15 COL 47.
+           05 VALUE OPTION-REPORT6   LINE 16 COL 47.
+           05 VALUE OPTION-RECEIVE7  LINE 17 COL 47.
+           05 VALUE OPTION-EXIT8     LINE 18 COL 47.
+           05 VALUE ACCEPT-OPTION    LINE 20 COL 49 REVERSE-VIDEO.
+           05 SS-OPTION PIC 9(002) LINE 20 COL PLUS 1 TO RIS-MAIN-OPTION
+              BLANK WHEN ZERO REVERSE-VIDEO.
+
+      ******************************************************************
+
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ERROR-LINE LINE 25 COL 12 PIC X(080).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM WITH TEST AFTER UNTIL RIS-MAIN-OPTION = 8
+              DISPLAY CLEAR-SCREEN
+              MOVE ZEROS TO SS-OPTION
+              DISPLAY MAIN-SCREEN
+              ACCEPT MAIN-MENU-SCREEN
+              IF NOT VALID-RIS-MAIN-OPTION
+                 MOVE OPTION-ERROR TO ERROR-LINE
+                 ACCEPT ERROR-MESSAGE-SCREEN
+               END-IF
+
+              EVALUATE RIS-MAIN-OPTION
+                 WHEN 1     CALL "RECORD-RIS"
+                 WHEN 2     CALL "SEARCH-RIS"
+                 WHEN 3     CALL "VIEW-RIS"
+                 WHEN 4     CALL "EDIT-RIS"
+                 WHEN 5     CALL "DELETE-RIS"
+                 WHEN 6     CALL "REPORT-RIS"
+                 WHEN 7     CALL "RECEIVE-RIS"
+              END-EVALUATE
+
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       END PROGRAM MAIN-RIS.
