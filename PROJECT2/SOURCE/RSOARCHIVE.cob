@@ -0,0 +1,142 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    ARCHIVE OLD ORDERS OUT OF THE LIVE ORDERS FILE | V1 |
+      *    09.08.2026
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS ASSIGN TO "ORDERSFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-ORDERS-ID
+              FILE STATUS IS ORDERS-FS.
+
+           SELECT ORDERSDEL ASSIGN TO "ORDERSARCHIVE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS DEL-ORDERS-ID
+              FILE STATUS IS ORDERSDEL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSDEL.
+       COPY DELORDERS.
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWSVAR.
+
+       77  ORDERSDEL-FS                          PIC 9(002).
+
+      *    DELIVERY DATES OLDER THAN THIS MANY DAYS ARE MOVED OUT OF
+      *    THE LIVE ORDERS FILE AND INTO THE ARCHIVE.
+       01  ARCHIVE-CUTOFF-DAYS                    PIC 9(005)
+           VALUE 365.
+
+       01  WS-TODAY-DATE                         PIC 9(008).
+       01  WS-TODAY-INTEGER                      PIC 9(008).
+       01  WS-ARCHIVE-CUTOFF-INTEGER              PIC 9(008).
+       01  WS-DELIVERY-DATE                      PIC 9(008).
+       01  WS-DELIVERY-INTEGER                   PIC 9(008).
+       01  ARCHIVED-COUNT                        PIC 9(005).
+       01  DUMMY                                 PIC X(001).
+
+       01  ORDERS-EOF-FLAG                       PIC X(001).
+           88  ORDERS-EOF-YES                    VALUE "Y".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  ARCHIVE-DONE-SCREEN FOREGROUND-COLOR 2.
+           05 LINE 07 COL 05 VALUE "ORDER ARCHIVING COMPLETE.".
+           05 LINE 08 COL 05 VALUE "ORDERS MOVED TO THE ARCHIVE: ".
+           05 LINE 08 COL PLUS 1 PIC 9(005) FROM ARCHIVED-COUNT.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE ZEROS TO ARCHIVED-COUNT
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+           COMPUTE WS-ARCHIVE-CUTOFF-INTEGER =
+              WS-TODAY-INTEGER - ARCHIVE-CUTOFF-DAYS
+
+           PERFORM 100-ENSURE-ARCHIVE-FILE
+
+           MOVE "N" TO ORDERS-EOF-FLAG
+           MOVE ZEROS TO FD-ORDERS-ID
+           OPEN I-O ORDERS ORDERSDEL
+           START ORDERS KEY IS GREATER THAN OR EQUAL FD-ORDERS-ID
+              INVALID KEY
+                 SET ORDERS-EOF-YES TO TRUE
+           END-START
+
+           PERFORM UNTIL ORDERS-EOF-YES
+              READ ORDERS NEXT RECORD
+                 AT END
+                    SET ORDERS-EOF-YES TO TRUE
+                 NOT AT END
+                    PERFORM 200-CHECK-AND-ARCHIVE
+              END-READ
+           END-PERFORM
+
+           CLOSE ORDERS ORDERSDEL
+           DISPLAY CLEAR-SCREEN
+           ACCEPT ARCHIVE-DONE-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *    THE ARCHIVE FILE MAY NOT EXIST YET ON A FRESH INSTALLATION,
+      *    SO CREATE IT THE FIRST TIME IT IS NEEDED.
+      ******************************************************************
+
+       100-ENSURE-ARCHIVE-FILE SECTION.
+           OPEN I-O ORDERSDEL
+           IF ORDERSDEL-FS = "35" THEN
+              OPEN OUTPUT ORDERSDEL
+           END-IF
+           CLOSE ORDERSDEL
+           EXIT SECTION.
+
+      ******************************************************************
+      *    AN ORDER WHOSE DELIVERY DATE IS OLDER THAN THE CUTOFF IS
+      *    COPIED TO THE ARCHIVE AND REMOVED FROM THE LIVE FILE.
+      ******************************************************************
+
+       200-CHECK-AND-ARCHIVE SECTION.
+           MOVE FD-DELIVERY-DATE TO WS-DELIVERY-DATE
+           COMPUTE WS-DELIVERY-INTEGER =
+              FUNCTION INTEGER-OF-DATE (WS-DELIVERY-DATE)
+           IF WS-DELIVERY-INTEGER < WS-ARCHIVE-CUTOFF-INTEGER THEN
+              MOVE FD-ORDERS TO DEL-ORDERS
+              WRITE DEL-ORDERS
+              END-WRITE
+              DELETE ORDERS
+              END-DELETE
+              ADD 1 TO ARCHIVED-COUNT
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM RSOARCHIVE.
