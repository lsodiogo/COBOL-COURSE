@@ -170,6 +170,10 @@
                BLANK WHEN ZERO.
                10 REG-CATE-NAME3 PIC X(030) LINE 15 COL 23
                FROM WS-CAT-NAME3.
+               10 REG-CAT4 PIC 9(003) LINE 16 COL 18 FROM WS-CATEGORIE4
+               BLANK WHEN ZERO.
+               10 REG-CATE-NAME4 PIC X(030) LINE 16 COL 23
+               FROM WS-CAT-NAME4.
       ******************************************************************
        01  REGISTER-ING-SCREEN
            BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
@@ -257,6 +261,22 @@
                TO WS-INGREDIENT-QTD6.
                10 REG-ING-UNIT6 PIC X(003) LINE 18 COL 55
                FROM WS-INGREDIENT-UNIT6.
+               10 REG-ING7 PIC 9(003) LINE 19 COL 15
+               FROM WS-INGREDIENT7 BLANK WHEN ZERO.
+               10 REG-ING-NAME7 PIC X(030) LINE 19 COL 20
+               FROM WS-ING-NAME7.
+               10 REG-ING-QTD7 PIC 9(003) LINE 19 COL 51
+               TO WS-INGREDIENT-QTD7.
+               10 REG-ING-UNIT7 PIC X(003) LINE 19 COL 55
+               FROM WS-INGREDIENT-UNIT7.
+               10 REG-ING8 PIC 9(003) LINE 20 COL 15
+               FROM WS-INGREDIENT8 BLANK WHEN ZERO.
+               10 REG-ING-NAME8 PIC X(030) LINE 20 COL 20
+               FROM WS-ING-NAME8.
+               10 REG-ING-QTD8 PIC 9(003) LINE 20 COL 51
+               TO WS-INGREDIENT-QTD8.
+               10 REG-ING-UNIT8 PIC X(003) LINE 20 COL 55
+               FROM WS-INGREDIENT-UNIT8.
       ******************************************************************
        01  CONFIRM-RECORD-SCREEN.
            05 VALUE ALL " " PIC X(107) LINE 7 col 05
@@ -314,6 +334,8 @@
                    FROM WS-INGREDIENTS-STRING2.
                    15 CONFIRM-INGREDIENT3 PIC X(060) LINE 20 COL 29
                    FROM WS-INGREDIENTS-STRING3.
+                   15 CONFIRM-INGREDIENT4 PIC X(060) LINE 21 COL 29
+                   FROM WS-INGREDIENTS-STRING4.
            05 VALUE CONFIRM-TEXT LINE 09 COL 10.
            05 VALUE CONFIRM-TEXT1 LINE 11 COL 10.
            05 VALUE CONFIRM-TEXT2 LINE 12 COL 10.
@@ -322,7 +344,7 @@
            05 VALUE CONFIRM-TEXT5 LINE 18 COL 10.
        01  PRICE-SCREEN.
            05 VALUE CONFIRM-TEXT6 LINE 09 COL 50.
-           05 CONFIRM-PRICE PIC 99 LINE 09 COL PLUS 2 TO WS-SR-PRICE.
+           05 CONFIRM-PRICE PIC 99.99 LINE 09 COL PLUS 2 TO WS-SR-PRICE.
            05 VALUE "EUROS" LINE 09 COL PLUS 2.
       ******************************************************************
        01  INSTRUCTIONS-SCREEN.
@@ -567,6 +589,7 @@
            IF WS-SR-IID NOT NUMERIC
                MOVE ZEROS TO WS-SR-IID
            END-IF
+           MOVE 1 TO WS-SR-IS-ACTIVE
            EXIT SECTION.
        130-OBTAIN-EID SECTION.
            PERFORM WITH TEST AFTER UNTIL REG-UNIQUE = 1 AND EID-VLD
@@ -653,7 +676,7 @@
            EXIT SECTION.
        160-OBTAIN-CATEGORIES SECTION.
            MOVE ZEROS TO CAT-ACCEPT WS-CATEGORIE1 WS-CATEGORIE2
-               WS-CATEGORIE3
+               WS-CATEGORIE3 WS-CATEGORIE4
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
            DISPLAY REGISTER-CAT-SCREEN
@@ -678,6 +701,13 @@
            MOVE WS-CAT-ACCEPT TO WS-CATEGORIE3
            MOVE WS-CAT-ACCEPT-NAME TO WS-CAT-NAME3
            DISPLAY REGISTER-CAT-SCREEN
+           PERFORM 260-OBTAIN-CATEGORIES
+           IF WS-CAT-ACCEPT = 999 THEN
+               EXIT SECTION
+           END-IF
+           MOVE WS-CAT-ACCEPT TO WS-CATEGORIE4
+           MOVE WS-CAT-ACCEPT-NAME TO WS-CAT-NAME4
+           DISPLAY REGISTER-CAT-SCREEN
            MOVE CATEGORIES-FILLED TO CONFIRM-MESSAGE
            ACCEPT CONFIRM-SCREEN
            IF KEY-STATUS = F3 THEN
@@ -761,6 +791,30 @@
            IF KEY-STATUS = F3 THEN
                EXIT SECTION
            END-IF
+           PERFORM 240-OBTAIN-ING-2-6
+           IF WS-ING-ACCEPT = 999 OR KEY-STATUS = F3 THEN
+               EXIT SECTION
+           END-IF
+           MOVE WS-ING-ACCEPT TO WS-INGREDIENT7
+           MOVE WS-ING-ACCEPT-NAME TO WS-ING-NAME7
+           MOVE WS-ING-UNIT TO WS-INGREDIENT-UNIT7
+           DISPLAY REGISTER-ING-SCREEN
+           ACCEPT REG-ING-QTD7
+           IF KEY-STATUS = F3 THEN
+               EXIT SECTION
+           END-IF
+           PERFORM 240-OBTAIN-ING-2-6
+           IF WS-ING-ACCEPT = 999 OR KEY-STATUS = F3 THEN
+               EXIT SECTION
+           END-IF
+           MOVE WS-ING-ACCEPT TO WS-INGREDIENT8
+           MOVE WS-ING-ACCEPT-NAME TO WS-ING-NAME8
+           MOVE WS-ING-UNIT TO WS-INGREDIENT-UNIT8
+           DISPLAY REGISTER-ING-SCREEN
+           ACCEPT REG-ING-QTD8
+           IF KEY-STATUS = F3 THEN
+               EXIT SECTION
+           END-IF
            EXIT SECTION.
        190-EID-EXISTS SECTION.
            MOVE WS-SR-EID TO SR-EID
@@ -1019,11 +1073,12 @@
            END-PERFORM
            EXIT SECTION.
        250-CHECK-ING-DUPLICATE SECTION.
-      *    COMPARE ONLY WITH 1,2,3,4 AND 5 AS 6 IS THE LAST ONE TO BE
-      *    ASSIGNED
+      *    COMPARE ONLY WITH 1,2,3,4,5,6 AND 7 AS 8 IS THE LAST ONE TO
+      *    BE ASSIGNED
            MOVE ZEROS TO WS-ING-DUPLICATE
            IF WS-ING-ACCEPT <> WS-INGREDIENT1 AND WS-INGREDIENT2 AND
-               WS-INGREDIENT3 AND WS-INGREDIENT4 AND WS-INGREDIENT5
+               WS-INGREDIENT3 AND WS-INGREDIENT4 AND WS-INGREDIENT5 AND
+               WS-INGREDIENT6 AND WS-INGREDIENT7
                MOVE 1 TO WS-ING-DUPLICATE
            END-IF
            EXIT SECTION.
@@ -1076,8 +1131,11 @@
            END-PERFORM
            EXIT SECTION.
        280-CHECK-CAT-DUPLICATE SECTION.
+      *    COMPARE ONLY WITH 1,2 AND 3 AS 4 IS THE LAST ONE TO BE
+      *    ASSIGNED
            MOVE ZEROS TO WS-CAT-DUPLICATE
-           IF WS-CAT-ACCEPT <> WS-CATEGORIE1 AND WS-CATEGORIE2
+           IF WS-CAT-ACCEPT <> WS-CATEGORIE1 AND WS-CATEGORIE2 AND
+               WS-CATEGORIE3
                MOVE 1 TO WS-CAT-DUPLICATE
            END-IF
            EXIT SECTION.
@@ -1086,7 +1144,7 @@
                TRIM(WS-CAT-NAME1), " | ", TRIM(WS-CAT-NAME2),
            INTO WS-CATEGORIES-STRING1
            STRING
-               TRIM(WS-CAT-NAME3),
+               TRIM(WS-CAT-NAME3), " | ", TRIM(WS-CAT-NAME4),
            INTO WS-CATEGORIES-STRING2
            STRING
                TRIM(WS-ING-NAME1) " , " WS-INGREDIENT-QTD1 " "
@@ -1105,6 +1163,12 @@
                " , " WS-INGREDIENT-QTD6 " "
                TRIM(WS-INGREDIENT-UNIT6)
            INTO WS-INGREDIENTS-STRING3
+           STRING
+               TRIM(WS-ING-NAME7) " , " WS-INGREDIENT-QTD7 " "
+               TRIM(WS-INGREDIENT-UNIT7) " | " TRIM(WS-ING-NAME8)
+               " , " WS-INGREDIENT-QTD8 " "
+               TRIM(WS-INGREDIENT-UNIT8)
+           INTO WS-INGREDIENTS-STRING4
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
            DISPLAY CONFIRM-RECORD-SCREEN
@@ -1144,6 +1208,11 @@
                            INTO WS-SR-SAND-CAT-ID
                            WRITE SR-CAT-REC FROM WS-SR-CAT-REC
                        END-IF
+                       IF WS-CATEGORIE4 <> ZEROS THEN
+                           STRING WS-SR-IID, WS-CATEGORIE4
+                           INTO WS-SR-SAND-CAT-ID
+                           WRITE SR-CAT-REC FROM WS-SR-CAT-REC
+                       END-IF
                    CLOSE SR-CAT
                    OPEN I-O SR-ING
                        IF WS-INGREDIENT1 <> ZEROS THEN
@@ -1182,6 +1251,18 @@
                            INTO WS-SR-SAND-ING-ID
                            WRITE SR-ING-REC FROM WS-SR-SAND-ING-ID
                        END-IF
+                       IF WS-INGREDIENT7 <> ZEROS THEN
+                           STRING WS-SR-IID, WS-INGREDIENT7,
+                           WS-INGREDIENT-QTD7
+                           INTO WS-SR-SAND-ING-ID
+                           WRITE SR-ING-REC FROM WS-SR-SAND-ING-ID
+                       END-IF
+                       IF WS-INGREDIENT8 <> ZEROS THEN
+                           STRING WS-SR-IID, WS-INGREDIENT8,
+                           WS-INGREDIENT-QTD8
+                           INTO WS-SR-SAND-ING-ID
+                           WRITE SR-ING-REC FROM WS-SR-SAND-ING-ID
+                       END-IF
                    CLOSE SR-ING
                    MOVE RECORD-SAVED TO CONFIRM-MESSAGE
                    ACCEPT CONFIRM-SCREEN
@@ -1281,38 +1362,53 @@
       ******************************************************************
        900-CLEAR-VARIABLES SECTION.
            MOVE ZEROS TO WS-SR-IID WS-CATEGORIE1 WS-CATEGORIE2
-           WS-CATEGORIE3 WS-INGREDIENT1 WS-INGREDIENT2 WS-INGREDIENT3
-           WS-INGREDIENT4 WS-INGREDIENT5 WS-INGREDIENT6
-           REG-CAT1 REG-CAT2 REG-CAT3 REG-ING1 REG-ING2 REG-ING3
-           REG-ING4 REG-ING5 REG-ING6 WS-ING-ACCEPT WS-ING-EXISTS
+           WS-CATEGORIE3 WS-CATEGORIE4 WS-INGREDIENT1 WS-INGREDIENT2
+           WS-INGREDIENT3 WS-INGREDIENT4 WS-INGREDIENT5 WS-INGREDIENT6
+           WS-INGREDIENT7 WS-INGREDIENT8
+           REG-CAT1 REG-CAT2 REG-CAT3 REG-CAT4 REG-ING1 REG-ING2
+           REG-ING3 REG-ING4 REG-ING5 REG-ING6 REG-ING7 REG-ING8
+           WS-ING-ACCEPT WS-ING-EXISTS
            WS-CAT-ACCEPT WS-CAT-EXISTS WS-ING-DUPLICATE WS-CAT-DUPLICATE
            REG-ING-QTD1 REG-ING-QTD2 REG-ING-QTD3 REG-ING-QTD4
-           REG-ING-QTD5 REG-ING-QTD6 KEY-STATUS WS-INGREDIENT1
+           REG-ING-QTD5 REG-ING-QTD6 REG-ING-QTD7 REG-ING-QTD8
+           KEY-STATUS WS-INGREDIENT1
            WS-INGREDIENT2 WS-INGREDIENT2 WS-INGREDIENT3 WS-INGREDIENT4
-           WS-INGREDIENT5 WS-INGREDIENT6 WS-INGREDIENT-QTD1
+           WS-INGREDIENT5 WS-INGREDIENT6 WS-INGREDIENT7 WS-INGREDIENT8
+           WS-INGREDIENT-QTD1
            WS-INGREDIENT-QTD2 WS-INGREDIENT-QTD3 WS-INGREDIENT-QTD4
-           WS-INGREDIENT-QTD5 WS-INGREDIENT-QTD6 REG-ING-QTD1
+           WS-INGREDIENT-QTD5 WS-INGREDIENT-QTD6 WS-INGREDIENT-QTD7
+           WS-INGREDIENT-QTD8 REG-ING-QTD1
            REG-ING-QTD2 REG-ING-QTD3 REG-ING-QTD4 REG-ING-QTD5
-           REG-ING-QTD6 WS-SR-PRICE CONFIRM-PRICE
+           REG-ING-QTD6 REG-ING-QTD7 REG-ING-QTD8 WS-SR-PRICE
+           CONFIRM-PRICE
            MOVE SPACES TO WS-SR-EID WS-SR-S-DESCRIPTION
            WS-SR-L-DESCRIPTION REG-EID REG-S-DESCRIPTION
            REG-L-DESCRIPTION REG-ING-NAME1 REG-ING-NAME2 REG-ING-NAME3
-           REG-ING-NAME4 REG-ING-NAME5 REG-ING-NAME6 REG-CAT-NAME1
-           REG-CAT-NAME2 REG-CATE-NAME3 WS-ING-NAME1 WS-ING-NAME2
+           REG-ING-NAME4 REG-ING-NAME5 REG-ING-NAME6 REG-ING-NAME7
+           REG-ING-NAME8 REG-CAT-NAME1
+           REG-CAT-NAME2 REG-CATE-NAME3 REG-CATE-NAME4 WS-ING-NAME1
+           WS-ING-NAME2
            WS-ING-NAME3 WS-ING-NAME4 WS-ING-NAME5 WS-ING-NAME6
-           WS-CAT-NAME1 WS-CAT-NAME2 WS-CAT-NAME3 WS-CATEGORIES-STRING1
+           WS-ING-NAME7 WS-ING-NAME8
+           WS-CAT-NAME1 WS-CAT-NAME2 WS-CAT-NAME3 WS-CAT-NAME4
+           WS-CATEGORIES-STRING1
            WS-CATEGORIES-STRING2 WS-INGREDIENTS-STRING1
-           WS-INGREDIENTS-STRING2 WS-INGREDIENTS-STRING3 WS-REG
+           WS-INGREDIENTS-STRING2 WS-INGREDIENTS-STRING3
+           WS-INGREDIENTS-STRING4 WS-REG
            WS-CAT-ACCEPT-NAME WS-ING-ACCEPT-NAME REG-ING-UNIT1
            REG-ING-UNIT2 REG-ING-UNIT3 REG-ING-UNIT4 REG-ING-UNIT5
-           REG-ING-UNIT6 WS-SR-S-DESCRIPTION WS-SR-L-DESCRIPTION1
+           REG-ING-UNIT6 REG-ING-UNIT7 REG-ING-UNIT8
+           WS-SR-S-DESCRIPTION WS-SR-L-DESCRIPTION1
            WS-SR-L-DESCRIPTION2 REG-L-DESIGNATION1 REG-L-DESIGNATION2
            REG-S-DESCRIPTION WS-ING-NAME1 WS-ING-NAME2 WS-ING-NAME3
-           WS-ING-NAME4 WS-ING-NAME5 WS-ING-NAME6 WS-INGREDIENT-UNIT1
+           WS-ING-NAME4 WS-ING-NAME5 WS-ING-NAME6 WS-ING-NAME7
+           WS-ING-NAME8 WS-INGREDIENT-UNIT1
            WS-INGREDIENT-UNIT2 WS-INGREDIENT-UNIT3 WS-INGREDIENT-UNIT4
-           WS-INGREDIENT-UNIT5 WS-INGREDIENT-UNIT6 REG-ING-UNIT1
+           WS-INGREDIENT-UNIT5 WS-INGREDIENT-UNIT6 WS-INGREDIENT-UNIT7
+           WS-INGREDIENT-UNIT8 REG-ING-UNIT1
            REG-ING-UNIT2 REG-ING-UNIT3 REG-ING-UNIT4 REG-ING-UNIT5
-           REG-ING-UNIT6 CONFIRM-REG-MESSAGE WS-REG
+           REG-ING-UNIT6 REG-ING-UNIT7 REG-ING-UNIT8 CONFIRM-REG-MESSAGE
+           WS-REG
 
            EXIT SECTION.
        END PROGRAM SR-ADD.
