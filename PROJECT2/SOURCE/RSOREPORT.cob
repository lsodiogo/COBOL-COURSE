@@ -4,6 +4,10 @@
       *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
       ******************************************************************
       *    CREATE REPORT | V0.3 | IN UPDATE | 10.03.2021
+      ******************************************************************
+      *    CSV EXPORT OF THE ORDER REPORT | V0.4 | 09.08.2026
+      ******************************************************************
+      *    CONSOLIDATED MONTH-END BILLING PER SCHOOL | V0.5 | 09.08.2026
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -17,21 +21,74 @@
               ACCESS MODE IS DYNAMIC
               RECORD KEY IS FD-ORDERS-ID.
 
+           SELECT SCHOOLS ASSIGN TO "SCHOOLS"
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS SCHOOL-INTERNAL-ID
+              ALTERNATE KEY IS SCHOOL-EXTERNAL-ID WITH DUPLICATES
+              ALTERNATE KEY IS SCHOOL-TOWN WITH DUPLICATES
+              ALTERNATE KEY IS SCHOOL-POSTAL-CODE WITH DUPLICATES
+              ACCESS IS DYNAMIC
+              FILE STATUS IS SCHOOL-FS.
+
+           SELECT SANDWICHES ASSIGN TO "FX-SR"
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS SR-IID
+              ALTERNATE KEY IS SR-EID WITH DUPLICATES
+              FILE STATUS IS SANDWICH-FS.
+
            SELECT FILEREPORT ASSIGN TO "RSOREPORT.RPT".
 
+           SELECT ORDERSCSV ASSIGN TO "ORDERSCSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS IS ORDERSCSV-FS.
+
+           SELECT BILLINGCSV ASSIGN TO "BILLINGCSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS IS BILLINGCSV-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ORDERS.
        COPY RSOFD.
 
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
        FD  FILEREPORT
            REPORT IS RSOREPORT.
 
+       FD  ORDERSCSV.
+       01  CSV-ORDER-LINE                      PIC X(300).
+
+       FD  BILLINGCSV.
+       01  BILLING-LINE                        PIC X(300).
+
        WORKING-STORAGE SECTION.
        COPY RSOWSVAR.
        COPY RSOTABLES.
        COPY RSOCONSTANTS.
 
+       77  ORDERSCSV-FS                         PIC 9(002).
+       77  BILLINGCSV-FS                        PIC 9(002).
+       77  BILL-MONTH                           PIC 9(002).
+       77  BILL-YEAR                            PIC 9(004).
+       77  BILL-SCHOOL-TOTAL                    PIC 9(007)V99.
+       77  BILL-SCHOOL-VAT                      PIC 9(007)V99.
+       77  BILL-SCHOOL-TOTAL-WITH-VAT           PIC 9(007)V99.
+       77  BILL-LINE-TOTAL                      PIC 9(005)V99.
+       77  BILL-ORDERS-COUNT                    PIC 9(005).
+       77  BILL-SCHOOL-ID                       PIC 9(003).
+       01  BILL-SCHOOLS-VISTOS-CTRL.
+           05 BILL-SCHOOLS-VISTOS OCCURS 100 TIMES PIC 9(003).
+       77  BILL-VISTOS-MAX                      PIC 9(003) VALUE ZEROS.
+       77  BILL-VISTOS-IDX                      PIC 9(003).
+
       ******************************************************************
 
        REPORT SECTION.
@@ -154,6 +211,8 @@
        MAIN SECTION.
            PERFORM FILL-TABLE-ORDERS
            PERFORM CREATE-REPORT
+           PERFORM CREATE-CSV-EXPORT
+           PERFORM CREATE-BILLING-REPORT
            EXIT PROGRAM.
 
       ******************************************************************
@@ -197,6 +256,230 @@
            ACCEPT COMMENTS-SCREEN
            EXIT SECTION.
 
+      ******************************************************************
+
+      *    EXPORTS THE SAME ORDER DATA ALREADY USED TO BUILD THE
+      *    RSOREPORT.RPT REPORT INTO A ";"-DELIMITED CSV FILE, SO THE
+      *    REPORT CAN ALSO BE CONSUMED BY SPREADSHEETS OR OTHER TOOLS.
+
+       CREATE-CSV-EXPORT SECTION.
+           OPEN OUTPUT ORDERSCSV
+
+           STRING "ORDERID;DELIVERYDATE;DELIVERYTIME;SCHOOLID;"
+                  "SANDWICHID;QUANTITY;ORDERDATE"
+                  DELIMITED BY SIZE INTO CSV-ORDER-LINE
+           WRITE CSV-ORDER-LINE
+           END-WRITE
+
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL IND-ORDERS >= MAX-ORDERS
+              SET IND-ORDERS UP BY 1
+              PERFORM WRITE-CSV-ORDER-LINE
+           END-PERFORM
+
+           CLOSE ORDERSCSV
+           EXIT SECTION.
+
+       WRITE-CSV-ORDER-LINE SECTION.
+           STRING TAB-ORDERS-ID (IND-ORDERS)      DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  TAB-DELIVERY-YEAR (IND-ORDERS)  DELIMITED BY SIZE
+                  "-"                              DELIMITED BY SIZE
+                  TAB-DELIVERY-MONTH (IND-ORDERS) DELIMITED BY SIZE
+                  "-"                              DELIMITED BY SIZE
+                  TAB-DELIVERY-DAY (IND-ORDERS)   DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  TAB-DELIVERY-HOUR (IND-ORDERS)  DELIMITED BY SIZE
+                  ":"                              DELIMITED BY SIZE
+                  TAB-DELIVERY-MINUTE (IND-ORDERS) DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS)
+                                                   DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS)
+                                                   DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  TAB-ORDERS-QUANTITY (IND-ORDERS) DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  TAB-ORDERS-YEAR (IND-ORDERS)     DELIMITED BY SIZE
+                  "-"                              DELIMITED BY SIZE
+                  TAB-ORDERS-MONTH (IND-ORDERS)    DELIMITED BY SIZE
+                  "-"                              DELIMITED BY SIZE
+                  TAB-ORDERS-DAY (IND-ORDERS)      DELIMITED BY SIZE
+                  INTO CSV-ORDER-LINE
+           WRITE CSV-ORDER-LINE
+           END-WRITE
+           EXIT SECTION.
+
+      ******************************************************************
+      *    SAME IDEA AS FILL-TABLE-ORDERS ABOVE, SO THE BILLING REPORT
+      *    CAN TURN A SCHOOL'S INTERNAL ID INTO ITS NAME AND A
+      *    SANDWICH'S INTERNAL ID INTO ITS PRICE.
+      ******************************************************************
+
+       FILL-TABLE-SCHOOL SECTION.
+           OPEN INPUT SCHOOLS
+           SET IND-SCHOOL TO 0
+           PERFORM UNTIL EOFSCHOOLS
+              READ SCHOOLS
+                 AT END
+                    SET EOFSCHOOLS TO TRUE
+                    MOVE IND-SCHOOL TO MAX-SCHOOL
+                 NOT AT END
+                    SET IND-SCHOOL UP BY 1
+                    MOVE SCHOOL-INTERNAL-ID TO
+                       TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL)
+                    MOVE SCHOOL-DESIGNATION1 TO
+                       TAB-SCHOOL-DESIGNATION (IND-SCHOOL)
+              END-READ
+           END-PERFORM
+           CLOSE SCHOOLS
+           EXIT SECTION.
+
+       FILL-TABLE-SANDWICH SECTION.
+           OPEN INPUT SANDWICHES
+           SET IND-SANDWICH TO 0
+           PERFORM UNTIL SR-EOF
+              READ SANDWICHES
+                 AT END
+                    SET SR-EOF TO TRUE
+                    MOVE IND-SANDWICH TO MAX-SANDWICH
+                 NOT AT END
+                    SET IND-SANDWICH UP BY 1
+                    MOVE SR-IID TO TAB-SR-IID (IND-SANDWICH)
+                    MOVE SR-PRICE TO TAB-SR-PRICE (IND-SANDWICH)
+              END-READ
+           END-PERFORM
+           CLOSE SANDWICHES
+           EXIT SECTION.
+
+      ******************************************************************
+      *    CONSOLIDATED MONTH-END BILLING, ONE LINE PER SCHOOL, COVERING
+      *    EVERY ORDER THAT SCHOOL HAS PLACED THIS MONTH. THE SET OF
+      *    SCHOOLS BILLED IS COLLECTED FIRST (DEDUPLICATED WITH A SMALL
+      *    OCCURS TABLE, THE SAME WAY TAB-SCHOOL ITSELF IS BUILT FROM
+      *    DUPLICATE-FREE READS), THEN EACH SCHOOL'S ORDERS ARE TOTALLED
+      *    IN A SEPARATE PASS.
+      ******************************************************************
+
+       CREATE-BILLING-REPORT SECTION.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-REPORT
+           MOVE DATE-REPORT-MONTH TO BILL-MONTH
+           MOVE DATE-REPORT-YEAR TO BILL-YEAR
+
+           PERFORM FILL-TABLE-SCHOOL
+           PERFORM FILL-TABLE-SANDWICH
+           PERFORM COLLECT-BILLING-SCHOOLS
+
+           OPEN OUTPUT BILLINGCSV
+           STRING "SCHOOLID;SCHOOLNAME;ORDERS;SUBTOTAL;VAT;TOTAL"
+                  DELIMITED BY SIZE INTO BILLING-LINE
+           WRITE BILLING-LINE
+           END-WRITE
+
+           SET BILL-VISTOS-IDX TO 0
+           PERFORM UNTIL BILL-VISTOS-IDX >= BILL-VISTOS-MAX
+              SET BILL-VISTOS-IDX UP BY 1
+              PERFORM COMPUTE-SCHOOL-BILLING
+              PERFORM WRITE-BILLING-LINE
+           END-PERFORM
+
+           CLOSE BILLINGCSV
+           EXIT SECTION.
+
+       COLLECT-BILLING-SCHOOLS SECTION.
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL IND-ORDERS >= MAX-ORDERS
+              SET IND-ORDERS UP BY 1
+              IF TAB-DELIVERY-YEAR (IND-ORDERS) = BILL-YEAR
+              AND TAB-DELIVERY-MONTH (IND-ORDERS) = BILL-MONTH THEN
+                 PERFORM MARK-BILLING-SCHOOL-SEEN
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       MARK-BILLING-SCHOOL-SEEN SECTION.
+           SET BILL-VISTOS-IDX TO 1
+           PERFORM UNTIL BILL-VISTOS-IDX > BILL-VISTOS-MAX
+              IF BILL-SCHOOLS-VISTOS (BILL-VISTOS-IDX) =
+              TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) THEN
+                 EXIT SECTION
+              END-IF
+              SET BILL-VISTOS-IDX UP BY 1
+           END-PERFORM
+           IF BILL-VISTOS-IDX <= 100 THEN
+              MOVE TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) TO
+                 BILL-SCHOOLS-VISTOS (BILL-VISTOS-IDX)
+              MOVE BILL-VISTOS-IDX TO BILL-VISTOS-MAX
+           END-IF
+           EXIT SECTION.
+
+       COMPUTE-SCHOOL-BILLING SECTION.
+           MOVE BILL-SCHOOLS-VISTOS (BILL-VISTOS-IDX) TO BILL-SCHOOL-ID
+           MOVE ZEROS TO BILL-SCHOOL-TOTAL, BILL-ORDERS-COUNT
+           PERFORM FIND-SCHOOL-BY-ID
+
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL IND-ORDERS >= MAX-ORDERS
+              SET IND-ORDERS UP BY 1
+              IF TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) =
+              BILL-SCHOOL-ID
+              AND TAB-DELIVERY-YEAR (IND-ORDERS) = BILL-YEAR
+              AND TAB-DELIVERY-MONTH (IND-ORDERS) = BILL-MONTH THEN
+                 PERFORM FIND-SANDWICH-FOR-ORDER
+                 COMPUTE BILL-LINE-TOTAL ROUNDED =
+                    TAB-SR-PRICE (IND-SANDWICH) *
+                    TAB-ORDERS-QUANTITY (IND-ORDERS)
+                 ADD BILL-LINE-TOTAL TO BILL-SCHOOL-TOTAL
+                 ADD 1 TO BILL-ORDERS-COUNT
+              END-IF
+           END-PERFORM
+
+           COMPUTE BILL-SCHOOL-VAT ROUNDED =
+              BILL-SCHOOL-TOTAL * VAT-RATE
+           COMPUTE BILL-SCHOOL-TOTAL-WITH-VAT =
+              BILL-SCHOOL-TOTAL + BILL-SCHOOL-VAT
+           EXIT SECTION.
+
+       FIND-SCHOOL-BY-ID SECTION.
+           SET IND-SCHOOL TO 1
+           PERFORM UNTIL IND-SCHOOL > MAX-SCHOOL
+              IF TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL) = BILL-SCHOOL-ID
+                 EXIT SECTION
+              END-IF
+              SET IND-SCHOOL UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+       FIND-SANDWICH-FOR-ORDER SECTION.
+           SET IND-SANDWICH TO 1
+           PERFORM UNTIL IND-SANDWICH > MAX-SANDWICH
+              IF TAB-SR-IID (IND-SANDWICH) =
+              TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS)
+                 EXIT SECTION
+              END-IF
+              SET IND-SANDWICH UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+       WRITE-BILLING-LINE SECTION.
+           STRING BILL-SCHOOL-ID                DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  TAB-SCHOOL-DESIGNATION (IND-SCHOOL)
+                                                 DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  BILL-ORDERS-COUNT              DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  BILL-SCHOOL-TOTAL              DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  BILL-SCHOOL-VAT                DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  BILL-SCHOOL-TOTAL-WITH-VAT     DELIMITED BY SIZE
+                  INTO BILLING-LINE
+           WRITE BILLING-LINE
+           END-WRITE
+           EXIT SECTION.
+
       ******************************************************************
 
        END PROGRAM RSOREPORT.
