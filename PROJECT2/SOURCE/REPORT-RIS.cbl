@@ -0,0 +1,475 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - SUPPLIER PRICE-RELIABILITY REPORT
+      ******************************************************************
+      *     V1 | EM ATUALIZAÇÃO | 09.08.2026
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-RIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          *> PRINTED REPORT FILE
+               SELECT REPORT-FILE ASSIGN TO "RIS-RELIABILITY.RPT".
+
+          *> INGREDIENTS SUPPLIERS FILE
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+          *> INGREDIENTS FILE
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+          *> SUPPLIER FILE
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   ALTERNATE KEY IS SUPPLIER-TOWN WITH DUPLICATES
+                   ALTERNATE KEY IS SUPPLIER-NAME WITH DUPLICATES
+                   FILE STATUS SUPP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           REPORT IS RELIABILITY-REPORT.
+
+      *> FD RESGISTRATION SUPPLY INGREDIENT MANAGEMENT
+       FD FXRISUPPLY.
+              COPY FD-RIS.
+      *> FD INGREDEINT MANAGEMNET
+       FD FXINGRED.
+               COPY FD-INGREDSFX.
+
+      *> FD SUPPLY MANAGEMENT
+       FD FXSUPPLY.
+               COPY SUPPLIERFX.
+
+       WORKING-STORAGE SECTION.
+      *> CONSTANTS SCREEN SECTION
+       COPY CONSTANTS-RIS.
+
+      *> WS VARIABLES INGREDIENTS
+       COPY WS-INGREDSFX.
+
+      *> WS VARIABLE RECORD INGREDIENTS SUPLIERS
+       COPY WS-RIS.
+
+       COPY WSSupplierFX.
+
+       77  DUMMY                               PIC X(001).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  KEYSTATUS                           PIC 9(004).
+       77  SUPP-STATUS                         PIC 9(002).
+
+       78  NOT-FILE                            VALUE "35".
+       78  F1                                  VALUE "1001".
+       78  F2                                  VALUE "1002".
+       78  F3                                  VALUE "1003".
+       77 RIS-STATUS                           PIC 9(002).
+
+      *> REPORT HEADING TEXT AND TIMESTAMP, MATCHING SR-REPORT.cbl
+       01  REPORT-TITLE-TEXT        PIC X(040) VALUE
+           "SUPPLIER PRICE-RELIABILITY REPORT".
+       01  REPORT-COL-SUPPLIER      PIC X(020) VALUE "SUPPLIER".
+       01  REPORT-COL-TOTAL         PIC X(012) VALUE "PRICED ING.".
+       01  REPORT-COL-CURRENT       PIC X(010) VALUE "CURRENT".
+       01  REPORT-COL-EXPIRED       PIC X(010) VALUE "EXPIRED".
+       01  REPORT-COL-RELIAB        PIC X(014) VALUE "RELIABILITY %".
+       01  REPORT-COL-MINPRICE      PIC X(010) VALUE "MIN PRICE".
+       01  REPORT-COL-MAXPRICE      PIC X(010) VALUE "MAX PRICE".
+       01  REPORT-COL-AVGPRICE      PIC X(010) VALUE "AVG PRICE".
+       01  REPORT-DATE-TEXT-RIS     PIC X(008) VALUE "REPORT: ".
+       01  REPORT-DATETIME.
+           05 REPORT-YEAR-RIS       PIC 9(004).
+           05 REPORT-MONTH-RIS      PIC 9(002).
+           05 REPORT-DAY-RIS        PIC 9(002).
+           05 REPORT-HOUR-RIS       PIC 9(002).
+           05 REPORT-MIN-RIS        PIC 9(002).
+           05 REPORT-SEC-RIS        PIC 9(002).
+
+       01 ILIN                         PIC 9(002).
+       01 ICOL                         PIC 9(002).
+       01 COUNTPAGE                    PIC 9(002).
+
+       01 MAXPERPAGE                   PIC 9(003).
+       78 MAX-ING                      VALUE 9999.
+       01 TABLE-INGREDS OCCURS 1 TO MAX-ING TIMES
+           DEPENDING ON NUMBER-ING
+           INDEXED BY ING-INDEX.
+           05 TABLEINGREDS-ID                  PIC 9(003).
+           05 TABLEINGREDS-NAME                PIC X(030).
+           05 TABLEINGREDS-DESCRIPTION         PIC X(050).
+           05 TABLEINGREDS-UNIT-SUPPLIER       PIC X(003).
+           05 TABLEINGREDS-UNIT-SANDWICH       PIC X(003).
+       77 NUMBER-ING                           PIC 9(004) VALUE 9999.
+
+       78 MAX-SUPP                  VALUE 9999.
+       01 TABLE-SUPP OCCURS 1 TO MAX-SUPP TIMES
+           DEPENDING ON NUMBER-SUPP
+           INDEXED BY SUPP-INDEX.
+           05 TABLESUPPLIER-ID                          PIC 9(003).
+           05 TABLESUPPLIER-NAME                        PIC X(030).
+       01 NUMBER-SUPP               PIC 9(004) VALUE 9999.
+
+      *> TABLE RIS FILE
+       78  MAX-RIS                                VALUE 9999.
+       01 TABLE-RIS OCCURS 1 TO MAX-RIS TIMES
+           DEPENDING ON NUMBER-RIS
+           INDEXED BY RIS-INDEX.
+
+               05  TABLE-RIS-ID.
+                   10 TABLE-RIS-ID-ING               PIC 9(003).
+                   10 TABLE-RIS-ID-SUPP              PIC 9(003).
+               05 TABLE-RIS-PRICE                    PIC 9(003).
+               05 TABLE-RIS-DATE-VAL.
+                   10 TABLE-RIS-YEAR                 PIC 9(004).
+                   10 TABLE-RIS-MONTH                PIC 9(002).
+                   10 TABLE-RIS-DAY                  PIC 9(002).
+
+       01  NUMBER-RIS                             PIC 9(004) VALUE 9999.
+
+      *> ONE ROW PER SUPPLIER, BUILT FROM TABLE-RIS BEFORE PRINTING.
+       78  MAX-SUPP-STATS               VALUE 9999.
+       01  SUPP-STATS OCCURS 1 TO MAX-SUPP-STATS TIMES
+           DEPENDING ON NUMBER-SUPP-STATS
+           INDEXED BY STAT-INDEX.
+           05 STAT-SUPP-ID                       PIC 9(003).
+           05 STAT-SUPP-NAME                     PIC X(030).
+           05 STAT-COUNT-TOTAL                   PIC 9(004).
+           05 STAT-COUNT-CURRENT                 PIC 9(004).
+           05 STAT-COUNT-EXPIRED                 PIC 9(004).
+           05 STAT-RELIABILITY-PCT               PIC 9(003).
+           05 STAT-PRICE-MIN                     PIC 9(003).
+           05 STAT-PRICE-MAX                     PIC 9(003).
+           05 STAT-PRICE-TOTAL                   PIC 9(007).
+           05 STAT-PRICE-AVG                     PIC 9(003).
+       01  NUMBER-SUPP-STATS                     PIC 9(004) VALUE ZEROS.
+
+       01  RIS-FOUND                      PIC X(001).
+           88 RIS-FOUND-YES               VALUE "Y".
+
+      *> WORKING ACCUMULATORS FOR THE SUPPLIER CURRENTLY BEING
+      *> SUMMARISED IN BUILD-ONE-SUPPLIER-STAT.
+       77  STAT-COUNT-TOTAL-WORK          PIC 9(004).
+       77  STAT-COUNT-CURRENT-WORK        PIC 9(004).
+       77  STAT-COUNT-EXPIRED-WORK        PIC 9(004).
+       77  STAT-PRICE-TOTAL-WORK          PIC 9(007).
+       77  STAT-PRICE-MIN-WORK            PIC 9(003).
+       77  STAT-PRICE-MAX-WORK            PIC 9(003).
+
+       01  REPORT-DONE-TEXT               PIC X(040) VALUE
+           "REPORT GENERATED: RIS-RELIABILITY.RPT".
+
+       REPORT SECTION.
+       RD  RELIABILITY-REPORT
+           PAGE LIMIT IS 54
+           FIRST DETAIL 08
+           LAST DETAIL 46
+           FOOTING 48.
+       01  TYPE IS REPORT HEADING.
+           02 LINE 01.
+           03 COLUMN 02 VALUE REPORT-TITLE-TEXT.
+       01  TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+           03 COLUMN 03 VALUE REPORT-COL-SUPPLIER.
+           03 COLUMN PLUS 3 VALUE REPORT-COL-TOTAL.
+           03 COLUMN PLUS 2 VALUE REPORT-COL-CURRENT.
+           03 COLUMN PLUS 2 VALUE REPORT-COL-EXPIRED.
+           03 COLUMN PLUS 2 VALUE REPORT-COL-RELIAB.
+           02 LINE IS PLUS 1.
+           03 COLUMN 23 VALUE REPORT-COL-MINPRICE.
+           03 COLUMN PLUS 2 VALUE REPORT-COL-MAXPRICE.
+           03 COLUMN PLUS 2 VALUE REPORT-COL-AVGPRICE.
+
+       01  REPORTLINE-SUPPLIER TYPE IS DETAIL NEXT GROUP PLUS 1.
+           02 LINE IS PLUS 2.
+           03 COLUMN 02 PIC X(030)
+               SOURCE STAT-SUPP-NAME (STAT-INDEX).
+           03 COLUMN PLUS 5 PIC ZZZ9
+               SOURCE STAT-COUNT-TOTAL (STAT-INDEX).
+           03 COLUMN PLUS 3 PIC ZZZ9
+               SOURCE STAT-COUNT-CURRENT (STAT-INDEX).
+           03 COLUMN PLUS 3 PIC ZZZ9
+               SOURCE STAT-COUNT-EXPIRED (STAT-INDEX).
+           03 COLUMN PLUS 5 PIC ZZ9
+               SOURCE STAT-RELIABILITY-PCT (STAT-INDEX).
+
+       01  REPORTLINE-PRICES TYPE IS DETAIL.
+           02 LINE IS PLUS 1.
+           03 COLUMN 23 PIC ZZ9 SOURCE STAT-PRICE-MIN (STAT-INDEX).
+           03 COLUMN PLUS 8 PIC ZZ9 SOURCE STAT-PRICE-MAX (STAT-INDEX).
+           03 COLUMN PLUS 8 PIC ZZ9 SOURCE STAT-PRICE-AVG (STAT-INDEX).
+
+       01  TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+           03 COLUMN 03 VALUE REPORT-DATE-TEXT-RIS.
+           03 COLUMN PLUS 2 PIC 9(004) SOURCE REPORT-YEAR-RIS.
+           03 COLUMN PLUS 1 VALUE "/".
+           03 COLUMN PLUS 1 PIC 9(002) SOURCE REPORT-MONTH-RIS.
+           03 COLUMN PLUS 1 VALUE "/".
+           03 COLUMN PLUS 1 PIC 9(002) SOURCE REPORT-DAY-RIS.
+           03 COLUMN PLUS 7 PIC 9(002) SOURCE REPORT-HOUR-RIS.
+           03 COLUMN PLUS 1 VALUE ":".
+           03 COLUMN PLUS 1 PIC 9(002) SOURCE REPORT-MIN-RIS.
+           03 COLUMN PLUS 1 VALUE ":".
+           03 COLUMN PLUS 1 PIC 9(002) SOURCE REPORT-SEC-RIS.
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-REPORT LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(95)  LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95)  LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01  EMPTY-LIST-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE EMPTY-RECORDS      LINE 12 COL 38.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01  REPORT-DONE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE REPORT-DONE-TEXT   LINE 12 COL 30.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM CHECK-FILES-OK
+           PERFORM FILL-TABLES
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           IF NUMBER-RIS = ZEROS THEN
+               DISPLAY EMPTY-LIST-SCREEN
+               ACCEPT EMPTY-LIST-SCREEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM BUILD-SUPPLIER-STATS
+           PERFORM PRINT-RELIABILITY-REPORT
+
+           DISPLAY REPORT-DONE-SCREEN
+           ACCEPT REPORT-DONE-SCREEN
+
+           EXIT PROGRAM.
+
+      *> BUILDS ONE SUPP-STATS ROW PER SUPPLIER THAT HAS AT LEAST ONE
+      *> RIS PRICE ROW, COUNTING CURRENT/EXPIRED PRICES (SAME TEST
+      *> VIEW-RIS.cbl's CHECK-EXPIRED USES) AND TRACKING THE LOWEST,
+      *> HIGHEST AND AVERAGE PRICE QUOTED BY THAT SUPPLIER.
+       BUILD-SUPPLIER-STATS SECTION.
+           MOVE ZEROS TO NUMBER-SUPP-STATS
+           SET SUPP-INDEX TO 1
+           PERFORM UNTIL SUPP-INDEX > NUMBER-SUPP
+               PERFORM BUILD-ONE-SUPPLIER-STAT
+               SET SUPP-INDEX UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+       BUILD-ONE-SUPPLIER-STAT SECTION.
+           MOVE ZEROS TO STAT-COUNT-TOTAL-WORK
+           MOVE ZEROS TO STAT-COUNT-CURRENT-WORK
+           MOVE ZEROS TO STAT-COUNT-EXPIRED-WORK
+           MOVE ZEROS TO STAT-PRICE-TOTAL-WORK
+           MOVE 999 TO STAT-PRICE-MIN-WORK
+           MOVE ZEROS TO STAT-PRICE-MAX-WORK
+
+           SET RIS-INDEX TO 1
+           PERFORM UNTIL RIS-INDEX > NUMBER-RIS
+               IF TABLE-RIS-ID-SUPP (RIS-INDEX) =
+                  TABLESUPPLIER-ID (SUPP-INDEX) THEN
+                   PERFORM ACCUMULATE-SUPPLIER-PRICE
+               END-IF
+               SET RIS-INDEX UP BY 1
+           END-PERFORM
+
+           IF STAT-COUNT-TOTAL-WORK > ZEROS THEN
+               SET STAT-INDEX TO NUMBER-SUPP-STATS
+               SET STAT-INDEX UP BY 1
+               SET NUMBER-SUPP-STATS TO STAT-INDEX
+               MOVE TABLESUPPLIER-ID (SUPP-INDEX)
+                   TO STAT-SUPP-ID (STAT-INDEX)
+               MOVE TABLESUPPLIER-NAME (SUPP-INDEX)
+                   TO STAT-SUPP-NAME (STAT-INDEX)
+               MOVE STAT-COUNT-TOTAL-WORK
+                   TO STAT-COUNT-TOTAL (STAT-INDEX)
+               MOVE STAT-COUNT-CURRENT-WORK
+                   TO STAT-COUNT-CURRENT (STAT-INDEX)
+               MOVE STAT-COUNT-EXPIRED-WORK
+                   TO STAT-COUNT-EXPIRED (STAT-INDEX)
+               MOVE STAT-PRICE-MIN-WORK TO STAT-PRICE-MIN (STAT-INDEX)
+               MOVE STAT-PRICE-MAX-WORK TO STAT-PRICE-MAX (STAT-INDEX)
+               COMPUTE STAT-PRICE-AVG (STAT-INDEX) ROUNDED =
+                   STAT-PRICE-TOTAL-WORK / STAT-COUNT-TOTAL-WORK
+               COMPUTE STAT-RELIABILITY-PCT (STAT-INDEX) ROUNDED =
+                   (STAT-COUNT-CURRENT-WORK * 100) /
+                   STAT-COUNT-TOTAL-WORK
+           END-IF
+           EXIT SECTION.
+
+       ACCUMULATE-SUPPLIER-PRICE SECTION.
+           ADD 1 TO STAT-COUNT-TOTAL-WORK
+           ADD TABLE-RIS-PRICE (RIS-INDEX) TO STAT-PRICE-TOTAL-WORK
+           IF TABLE-RIS-PRICE (RIS-INDEX) < STAT-PRICE-MIN-WORK THEN
+               MOVE TABLE-RIS-PRICE (RIS-INDEX) TO STAT-PRICE-MIN-WORK
+           END-IF
+           IF TABLE-RIS-PRICE (RIS-INDEX) > STAT-PRICE-MAX-WORK THEN
+               MOVE TABLE-RIS-PRICE (RIS-INDEX) TO STAT-PRICE-MAX-WORK
+           END-IF
+           IF CURRENT-DATE (1:8) > TABLE-RIS-DATE-VAL (RIS-INDEX) THEN
+               ADD 1 TO STAT-COUNT-EXPIRED-WORK
+           ELSE
+               ADD 1 TO STAT-COUNT-CURRENT-WORK
+           END-IF
+           EXIT SECTION.
+
+       PRINT-RELIABILITY-REPORT SECTION.
+           MOVE CURRENT-DATE (1:4) TO REPORT-YEAR-RIS
+           MOVE CURRENT-DATE (5:2) TO REPORT-MONTH-RIS
+           MOVE CURRENT-DATE (7:2) TO REPORT-DAY-RIS
+           MOVE CURRENT-DATE (9:2) TO REPORT-HOUR-RIS
+           MOVE CURRENT-DATE (11:2) TO REPORT-MIN-RIS
+           MOVE CURRENT-DATE (13:2) TO REPORT-SEC-RIS
+
+           OPEN OUTPUT REPORT-FILE
+           INITIATE RELIABILITY-REPORT
+           SET STAT-INDEX TO 1
+           PERFORM UNTIL STAT-INDEX > NUMBER-SUPP-STATS
+               GENERATE REPORTLINE-SUPPLIER
+               GENERATE REPORTLINE-PRICES
+               SET STAT-INDEX UP BY 1
+           END-PERFORM
+           TERMINATE RELIABILITY-REPORT
+           CLOSE REPORT-FILE
+           EXIT SECTION.
+
+       FILL-TABLES SECTION.
+
+           SET SUPP-INDEX TO 0
+           OPEN INPUT FXSUPPLY
+           PERFORM UNTIL EOFSUPPLIER
+           READ FXSUPPLY
+               AT END SET EOFSUPPLIER TO TRUE
+               MOVE SUPP-INDEX TO NUMBER-SUPP
+               NOT AT END
+                   SET SUPP-INDEX UP BY 1
+                   PERFORM LOAD-SUPP-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXSUPPLY
+
+           SET ING-INDEX TO 0
+           OPEN INPUT FXINGRED
+           PERFORM UNTIL EOFINGREDS
+               READ FXINGRED NEXT RECORD
+                   AT END
+                       SET EOFINGREDS TO TRUE
+                       MOVE ING-INDEX TO NUMBER-ING
+                   NOT AT END
+                       SET ING-INDEX UP BY 1
+                       PERFORM LOAD-INGRED-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXINGRED
+           SET RIS-INDEX TO 0
+           OPEN INPUT FXRISUPPLY
+           PERFORM UNTIL EOF-RIS
+               READ FXRISUPPLY NEXT RECORD
+                   AT END
+                       SET EOF-RIS TO TRUE
+                   NOT AT END
+                       SET RIS-INDEX UP BY 1
+                       PERFORM LOAD-RIS-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE FXRISUPPLY
+           EXIT SECTION.
+
+       LOAD-INGRED-TABLE SECTION.
+           MOVE INGREDS-DETAILS TO TABLE-INGREDS (ING-INDEX)
+           EXIT SECTION.
+
+       LOAD-SUPP-TABLE SECTION.
+           MOVE SUPPLIER-DETAILS TO TABLE-SUPP (SUPP-INDEX)
+           EXIT SECTION.
+
+       LOAD-RIS-TABLE SECTION.
+           MOVE RIS-DETAILS TO TABLE-RIS (RIS-INDEX)
+           EXIT SECTION.
+
+      *> CHECK FILE STATUS INGREDIENTS SUPPLIER AND CREATE, IF OTHERS
+      *> FILES DONT EXIST, DISPLAY ERROR MESSAGE AND EXIT PROGRAM
+      *> NOT-FILE IS A CONSTANT WITH VALUE 35
+       CHECK-FILES-OK SECTION.
+          *> CHECK FILE INGREDIENTS SUPPLY
+           OPEN INPUT FXRISUPPLY
+               IF RIS-STATUS = NOT-FILE THEN
+                   OPEN OUTPUT FXRISUPPLY
+                   CLOSE FXRISUPPLY
+                ELSE
+                   CLOSE FXRISUPPLY
+                END-IF
+          *> CHECK INGREDIENTS FILE EXIST
+           OPEN INPUT FXINGRED
+               IF INGRED-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-INGREDIENTS TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT SECTION
+                ELSE
+                   CLOSE FXINGRED
+                END-IF
+          *> CHECK SUPPLIERS FILE EXIST
+           OPEN INPUT FXSUPPLY
+               IF SUPP-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-SUPPLIER TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT SECTION
+                ELSE
+                   CLOSE FXSUPPLY
+                END-IF
+           EXIT SECTION.
+
+       END PROGRAM REPORT-RIS.
