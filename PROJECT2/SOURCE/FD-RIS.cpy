@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    FD-RIS | RECORD LAYOUT OF THE INGREDIENTS SUPPLIERS (RIS)
+      *    PURCHASE FILE, KEYED BY INGREDIENT/SUPPLIER PAIR.
+      ******************************************************************
+      *     V1 | 09.08.2021
+      *     V2 | 09.08.2026 | ADDED ORDERED/RECEIVED QUANTITY AND
+      *                        RECEIVED-DATE FIELDS FOR THE SHIPMENT
+      *                        RECEIVING WORKFLOW.
+      ******************************************************************
+       01  RIS-DETAILS.
+           05  RIS-ID.
+               10 RIS-ID-ING                  PIC 9(003).
+               10 RIS-ID-SUPP                 PIC 9(003).
+           05  RIS-PRICE                      PIC 9(003).
+           05  RIS-DATE-VAL.
+               10 RIS-YEAR                    PIC 9(004).
+               10 RIS-MONTH                   PIC 9(002).
+               10 RIS-DAY                     PIC 9(002).
+           05  RIS-QTY-ORDERED                PIC 9(005).
+           05  RIS-QTY-RECEIVED               PIC 9(005).
+           05  RIS-RECEIVED-STATUS            PIC X(001).
+               88 RIS-STATUS-PENDING          VALUE "P".
+               88 RIS-STATUS-PARTIAL          VALUE "A".
+               88 RIS-STATUS-COMPLETE         VALUE "C".
+           05  RIS-RECEIVED-DATE-VAL.
+               10 RIS-RECEIVED-YEAR           PIC 9(004).
+               10 RIS-RECEIVED-MONTH          PIC 9(002).
+               10 RIS-RECEIVED-DAY            PIC 9(002).
