@@ -4,6 +4,10 @@
       *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
       ******************************************************************
       *    SEARCH ORDERS | V0.3 | IN UPDATE | 10.03.2021
+      ******************************************************************
+      *    SEARCH SANDWICH BY EXTERNAL ID | V0.4 | 09.08.2026 | USES THE
+      *       NEW ALTERNATE KEY ON THE SANDWICH RECIPE FILE INSTEAD OF
+      *       SCANNING THE IN-MEMORY TABLE.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -84,6 +88,7 @@
            05 VALUE SEARCH-MENU-OPTION4  LINE 13 COL 17.
            05 VALUE SEARCH-MENU-OPTION5  LINE 14 COL 17.
            05 VALUE SEARCH-MENU-OPTION6  LINE 16 COL 17.
+           05 VALUE SEARCH-MENU-OPTION7  LINE 17 COL 17.
            05 VALUE SEARCH-MENU-ACCEPT   LINE 20 COL 35 REVERSE-VIDEO.
            05 SS-OPTION PIC 9(002) LINE 20 COL 60 TO SEARCH-OPTION
               BLANK WHEN ZERO REVERSE-VIDEO AUTO REQUIRED.
@@ -121,6 +126,10 @@
               10 VALUE SANDWICH-SEARCH LINE 17 COL 05.
               10 SS-SEARCH-SANDWICH PIC 9(003) LINE 17 COL PLUS 2
                  TO SEARCH-SANDWICH-INTERNAL-ID AUTO REQUIRED.
+           05 ACCEPT-SEARCH-SANDWICH-EID.
+              10 VALUE SANDWICH-EID-SEARCH LINE 18 COL 05.
+              10 SS-SEARCH-SANDWICH-EID PIC X(005) LINE 18 COL PLUS 2
+                 TO SEARCH-SANDWICH-EID AUTO REQUIRED.
 
       ******************************************************************
 
@@ -404,6 +413,11 @@
                     IF KEYSTATUS = F3 THEN
                        EXIT SECTION
                     END-IF
+                 WHEN 7
+                    PERFORM SEARCH-SANDWICH-BY-EID
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
               END-EVALUATE
            END-PERFORM
            EXIT SECTION.
@@ -479,6 +493,44 @@
            END-IF
            EXIT SECTION.
 
+      ******************************************************************
+
+       SEARCH-SANDWICH-BY-EID SECTION.
+      *    SAME AS SEARCH-SANDWICH, BUT THE SANDWICH IS LOCATED BY ITS
+      *    EXTERNAL ID THROUGH THE ALTERNATE KEY ON THE SANDWICH RECIPE
+      *    FILE RATHER THAN BY PAGING THROUGH THE IN-MEMORY TABLE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           MOVE ZEROS TO COUNTER
+
+           PERFORM GET-SANDWICH-EID
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL IND-ORDERS > MAX-ORDERS
+              SET IND-ORDERS UP BY 1
+              IF SEARCH-SANDWICH-INTERNAL-ID =
+              TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS) THEN
+                 ADD 1 TO COUNTER
+                 DISPLAY CLEAR-SCREEN
+                 DISPLAY MAIN-SCREEN
+                 PERFORM GET-SCHOOL-NAME
+                 ACCEPT SHOW-REGISTER-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           PERFORM CHECK-COUNTER
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+           EXIT SECTION.
+
       ******************************************************************
 
        SEARCH-PERIOD-TIME SECTION.
@@ -649,6 +701,31 @@
            END-PERFORM
            EXIT SECTION.
 
+      ******************************************************************
+
+       GET-SANDWICH-EID SECTION.
+           PERFORM WITH TEST AFTER UNTIL SANDWICH-EXISTS = "Y"
+              MOVE SPACES TO SEARCH-SANDWICH-EID
+              MOVE INSTRUCTIONS-SANDWICH TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+
+              ACCEPT ACCEPT-SEARCH-SANDWICH-EID
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              PERFORM CHECK-SANDWICH-EID-EXISTS
+
+              IF SEARCH-SANDWICH-EID = SPACES
+              OR SANDWICH-EXISTS NOT = "Y" THEN
+                 MOVE INVALID-SANDWICH TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
       ******************************************************************
 
        GET-DATES SECTION.
@@ -1052,6 +1129,26 @@
            END-PERFORM
            EXIT SECTION.
 
+      ******************************************************************
+
+       CHECK-SANDWICH-EID-EXISTS SECTION.
+      *    LOOKS THE SANDWICH UP DIRECTLY ON ITS EXTERNAL ID, USING THE
+      *    ALTERNATE KEY ON THE SANDWICH RECIPE FILE INSTEAD OF THE
+      *    IN-MEMORY TABLE SCAN USED BY CHECK-SANDWICH-EXISTS.
+           MOVE SPACES TO SANDWICH-EXISTS
+           MOVE SEARCH-SANDWICH-EID TO SR-EID
+           OPEN INPUT SANDWICHES
+           READ SANDWICHES RECORD
+              KEY IS SR-EID
+              INVALID KEY
+                 MOVE SPACES TO SANDWICH-EXISTS
+              NOT INVALID KEY
+                 MOVE "Y" TO SANDWICH-EXISTS
+                 MOVE SR-IID TO SEARCH-SANDWICH-INTERNAL-ID
+           END-READ
+           CLOSE SANDWICHES
+           EXIT SECTION.
+
       ******************************************************************
 
        GET-SANDWICH-NAME SECTION.
