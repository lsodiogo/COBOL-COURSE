@@ -29,3 +29,9 @@
            88 EDIT-OPTION-EXIT                  VALUE 6.
        77  COUNTPAGE                            PIC 9(002).
        77  MAXPERPAGE                           PIC 9(002).
+       01  WS-RECUR-WEEKS                       PIC 9(002).
+           88 VALID-RECUR-WEEKS                 VALUE 00 THRU 52.
+       77  WS-RECUR-COUNT                       PIC 9(002).
+       77  WS-RECUR-INTEGER                     PIC 9(008).
+       77  WS-RECUR-FIRST-START                 PIC 9(008).
+       77  WS-RECUR-FIRST-END                   PIC 9(008).
