@@ -54,7 +54,7 @@
        77 MAXPERPAGE                           PIC 9(003).
        77  GET-INGREDIENT-VALID                PIC 9(003).
        77 COUNTER                              PIC 9(003).
-       78 MAX-TAB                              VALUE 999.
+       78 MAX-TAB                              VALUE 9999.
        77  INVENTORY                           PIC 9(003).
 
        01 TABLE-INGREDS OCCURS 1 TO MAX-TAB TIMES
@@ -67,7 +67,7 @@
            05 TABLEINGREDS-UNIT-SANDWICH       PIC X(003).
            05 TABLETRESHOLD                    PIC 9(003).
            05 TABLEINGREDS-IS-ACTIVE           PIC 9(001).
-       77 NUMBER-ING                           PIC 9(003) VALUE 999.
+       77 NUMBER-ING                           PIC 9(004) VALUE 9999.
 
        01 TABLE-INV OCCURS 1 TO MAX-TAB TIMES
           DEPENDING ON NUMBER-INV
@@ -85,7 +85,7 @@
              10 TABLEDATEUPDMM                 PIC X(002).
              10 TABLEDATEUPDDD                 PIC X(002).
 
-       77 NUMBER-INV                           PIC 9(003) VALUE 999.
+       77 NUMBER-INV                           PIC 9(004) VALUE 9999.
        77 TEMPQUANT                            PIC 9(002).
 
        01 CURRENT-DATE-REPORT.
@@ -569,7 +569,7 @@
            PERFORM UNTIL ING-INDEX >= NUMBER-ING
                SET ING-INDEX UP BY 1
                PERFORM 305-CHECK-ING-INVENTORY
-               IF INVENTORY < TABLETRESHOLD (ING-INDEX)
+               IF INVENTORY <= TABLETRESHOLD (ING-INDEX)
                    DISPLAY CLEAR-SCREEN
                    DISPLAY MAIN-SCREEN
                    DISPLAY VIEW-INVENTORY
