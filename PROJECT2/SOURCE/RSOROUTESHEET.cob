@@ -0,0 +1,166 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    DRIVER ROUTE SHEET FOR TODAY'S DELIVERIES | V1 | 09.08.2026
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOROUTESHEET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS ASSIGN TO "ORDERSFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-ORDERS-ID.
+
+           SELECT FILEREPORT ASSIGN TO "RSOROUTESHEET.RPT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  FILEREPORT
+           REPORT IS RSOROUTESHEET.
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWSVAR.
+       COPY RSOTABLES.
+       COPY RSOCONSTANTS.
+
+       01  TODAY-DATE.
+           05  TODAY-YEAR                     PIC 9(004).
+           05  TODAY-MONTH                    PIC 9(002).
+           05  TODAY-DAY                      PIC 9(002).
+
+      ******************************************************************
+
+       REPORT SECTION.
+       RD  RSOROUTESHEET
+           PAGE LIMIT IS 54
+           FIRST DETAIL 5
+           LAST DETAIL 46
+           FOOTING 48.
+
+       01  TYPE IS REPORT HEADING.
+           02 LINE 1.
+              03 COLUMN 02 VALUE "DELICIOUSSANDWICH".
+           02 LINE PLUS 1.
+              03 COLUMN 02 VALUE "DRIVER ROUTE SHEET - TODAY'S".
+              03 COLUMN PLUS 2 VALUE "DELIVERIES, BY SCHOOL".
+
+       01  TYPE IS PAGE HEADING.
+           02 LINE IS PLUS 2.
+              03 COLUMN 02 VALUE "ORDER".
+              03 COLUMN 10 VALUE "TIME".
+              03 COLUMN 18 VALUE "SCHOOL".
+              03 COLUMN 27 VALUE "SANDWICH".
+              03 COLUMN 38 VALUE "QUANTITY".
+
+       01  ROUTELINE1 TYPE IS DETAIL NEXT GROUP PLUS 1.
+           02 LINE IS PLUS 2.
+              03 COLUMN 02 PIC 9(005)
+                 SOURCE TAB-ORDERS-ID (IND-ORDERS).
+              03 COLUMN 11 PIC 9(002)
+                 SOURCE TAB-DELIVERY-HOUR (IND-ORDERS).
+              03 COLUMN PLUS 1 VALUE ":".
+              03 COLUMN PLUS 1 PIC 9(002)
+                 SOURCE TAB-DELIVERY-MINUTE (IND-ORDERS).
+              03 COLUMN 18 PIC 9(003)
+                 SOURCE TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS).
+              03 COLUMN 27 PIC 9(003)
+                 SOURCE TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS).
+              03 COLUMN 38 PIC 9(003)
+                 SOURCE TAB-ORDERS-QUANTITY (IND-ORDERS).
+
+       01  TYPE IS PAGE FOOTING.
+           02 LINE IS 49.
+              03 COLUMN 60 VALUE "PAGE".
+              03 COLUMN PLUS 1 PIC Z9 SOURCE PAGE-COUNTER.
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM FILL-TABLE-TODAYS-ORDERS
+           PERFORM SORT-ASCENDING-ORDERS
+           PERFORM CREATE-ROUTE-SHEET
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *    LOAD ONLY THE ORDERS DUE FOR DELIVERY TODAY - A DRIVER
+      *    DOES NOT NEED TOMORROW'S OR LAST WEEK'S ORDERS ON THE SHEET.
+      ******************************************************************
+
+       FILL-TABLE-TODAYS-ORDERS SECTION.
+           OPEN INPUT ORDERS
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS
+                 AT END
+                    SET EOFORDERS TO TRUE
+                    MOVE IND-ORDERS TO MAX-ORDERS
+                 NOT AT END
+                    PERFORM LOAD-TABLE-IF-TODAY
+              END-READ
+           END-PERFORM
+           CLOSE ORDERS
+           EXIT SECTION.
+
+       LOAD-TABLE-IF-TODAY SECTION.
+           IF FD-DELIVERY-YEAR = TODAY-YEAR
+              AND FD-DELIVERY-MONTH = TODAY-MONTH
+              AND FD-DELIVERY-DAY = TODAY-DAY
+              SET IND-ORDERS UP BY 1
+              MOVE FD-ORDERS TO TAB-ORDERS (IND-ORDERS)
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+      *    ORDER THE ROUTE SHEET BY SCHOOL SO THE DRIVER CAN DELIVER
+      *    EVERYTHING FOR ONE STOP BEFORE MOVING TO THE NEXT.
+      ******************************************************************
+
+       SORT-ASCENDING-ORDERS SECTION.
+           SORT TAB-ORDERS
+              ON ASCENDING TAB-ORDERS-SCHOOL-INTERNAL-ID
+              ON ASCENDING TAB-DELIVERY-HOUR
+              ON ASCENDING TAB-DELIVERY-MINUTE
+              DUPLICATES
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CREATE-ROUTE-SHEET SECTION.
+           OPEN OUTPUT FILEREPORT
+           INITIATE RSOROUTESHEET
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL IND-ORDERS >= MAX-ORDERS
+              SET IND-ORDERS UP BY 1
+              GENERATE ROUTELINE1
+           END-PERFORM
+           TERMINATE RSOROUTESHEET
+           CLOSE FILEREPORT
+           DISPLAY CLEAR-SCREEN
+           MOVE "ROUTE SHEET WRITTEN TO RSOROUTESHEET.RPT" TO
+              COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT SECTION.
+
+       END PROGRAM RSOROUTESHEET.
