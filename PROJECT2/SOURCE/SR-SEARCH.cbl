@@ -43,7 +43,7 @@
            05 TABLE-SR-L-DESC.
            10 TABLE-SR-L-DESC1                     PIC X(025).
            10 TABLE-SR-L-DESC2                     PIC X(025).
-           05 TABLE-SR-PRICE                       PIC X(002).
+           05 TABLE-SR-PRICE                       PIC X(005).
        01  ING-TABLE OCCURS 1 TO MAX-ING TIMES
            DEPENDING ON NUMBER-ING
            INDEXED BY ING-INDEX.
@@ -87,7 +87,7 @@
                10 SHOW-SR-L-DESC.
                    15 SHOW-SR-L-DESC1                 PIC X(025).
                    15 SHOW-SR-L-DESC2                 PIC X(025).
-               10 SHOW-SR-PRICE                       PIC X(002).
+               10 SHOW-SR-PRICE                       PIC X(005).
            05 SHOW-INGREDIENTS.
                10 SHOW-INGREDIENT1                    PIC X(003).
                10 SHOW-INGREDIENT1-QTD                PIC X(003).
@@ -157,7 +157,7 @@
 
        01  REPORTLINE2 TYPE IS DETAIL.
            02 LINE IS PLUS 1.
-           03 COLUMN 02 PIC X(002) SOURCE SHOW-SR-PRICE (SHOW-INDEX).
+           03 COLUMN 02 PIC X(005) SOURCE SHOW-SR-PRICE (SHOW-INDEX).
            03 COLUMN PLUS 5 PIC X(030)
            SOURCE SHOW-CATEGORIE-NAME1 (SHOW-INDEX).
            03 COLUMN PLUS 1 PIC X(030)
@@ -434,9 +434,9 @@
            05 VALUE "  " LINE 19 COL 62 BACKGROUND-COLOR 7.
            05 VALUE "  " LINE 20 COL 62 BACKGROUND-COLOR 7.
            05 VALUE "  " LINE 21 COL 62 BACKGROUND-COLOR 7.
-           05 PRICE-MIN PIC 9(002) LINE 12 COL 32 TO WS-PRICE-MIN.
+           05 PRICE-MIN PIC 99.99 LINE 12 COL 32 TO WS-PRICE-MIN.
            05 VALUE CONFIRM-TEXT7 LINE 12 COL PLUS 2.
-           05 PRICE-MAX PIC 9(002) LINE 13 COL 32 TO WS-PRICE-MAX.
+           05 PRICE-MAX PIC 99.99 LINE 13 COL 32 TO WS-PRICE-MAX.
            05 VALUE CONFIRM-TEXT7 LINE 13 COL PLUS 2.
       ******************************************************************
        01  CONFIRM-RECORD-SCREEN.
@@ -479,7 +479,7 @@
                    15 CONFIRM-EED PIC X(005) LINE 10 COL 29
                    FROM SHOW-SR-EID (SHOW-INDEX).
                    15 VALUE CONFIRM-TEXT6 LINE 10 COL PLUS 10.
-                   15 CONFIRM-PRICE PIC 9(002) LINE 10 COL PLUS 2
+                   15 CONFIRM-PRICE PIC X(005) LINE 10 COL PLUS 2
                    FROM SHOW-SR-PRICE(SHOW-INDEX).
                    15 VALUE CONFIRM-TEXT7 LINE 10 COL PLUS 2.
                    15 CONFIRM-S-DESCRIPTION PIC X(025) LINE 11 COL 29
