@@ -36,4 +36,5 @@
               ORGANIZATION IS INDEXED
               ACCESS IS DYNAMIC
               RECORD KEY IS SR-IID
+              ALTERNATE KEY IS SR-EID WITH DUPLICATES
               FILE STATUS IS SANDWICH-FS.
