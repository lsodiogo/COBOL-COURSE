@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    ARCHIVED ORDER RECORD | V1 | IN UPDATE | 09.08.2026
+      ******************************************************************
+       01  DEL-ORDERS.
+           88  DEL-EOFORDERS                        VALUE HIGH-VALUES.
+           05  DEL-ORDERS-ID                        PIC 9(005).
+           05  DEL-DELIVERY-DATE-TIME.
+               10  DEL-DELIVERY-DATE.
+                   15  DEL-DELIVERY-YEAR             PIC 9(004).
+                   15  DEL-DELIVERY-MONTH            PIC 9(002).
+                   15  DEL-DELIVERY-DAY              PIC 9(002).
+               10  DEL-DELIVERY-TIME.
+                   15  DEL-DELIVERY-HOUR             PIC 9(002).
+                   15  DEL-DELIVERY-MINUTE           PIC 9(002).
+           05  DEL-ORDERS-SCHOOL-INTERNAL-ID         PIC 9(003).
+           05  DEL-ORDERS-SANDWICH-INTERNAL-ID       PIC 9(003).
+           05  DEL-ORDERS-QUANTITY                   PIC 9(003).
+           05  DEL-ORDERS-DATE.
+               10  DEL-ORDERS-YEAR                   PIC 9(004).
+               10  DEL-ORDERS-MONTH                  PIC 9(002).
+               10  DEL-ORDERS-DAY                    PIC 9(002).
