@@ -4,12 +4,16 @@
       *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
       ******************************************************************
       *    REGULAR VARIABLES | V0.5 | IN UPDATE | 09.03.2021
+      *    REGULAR VARIABLES | V0.6 | IN UPDATE | 09.08.2026
+      *    REGULAR VARIABLES | V0.7 | IN UPDATE | 09.08.2026
+      *    REGULAR VARIABLES | V0.8 | IN UPDATE | 09.08.2026
+      *    REGULAR VARIABLES | V0.9 | IN UPDATE | 09.08.2026
       ******************************************************************
 
        01  MAIN-OPTION                          PIC 9(002).
-           88  VALID-MAIN-OPTION                VALUE 1 THRU 4.
+           88  VALID-MAIN-OPTION                VALUE 1 THRU 7.
        01  SEARCH-OPTION                        PIC 9(002).
-           88  VALID-SEARCH-OPTION              VALUE 1 THRU 6.
+           88  VALID-SEARCH-OPTION              VALUE 1 THRU 7.
        77  KEYSTATUS                            PIC 9(004).
        78  F1                                   VALUE 1001.
        78  F2                                   VALUE 1002.
@@ -19,6 +23,7 @@
        77  CALENDAR-FS                          PIC 9(002).
        77  SCHOOL-FS                            PIC 9(002).
        77  SANDWICH-FS                          PIC 9(002).
+       77  SCHOOLFEED-FS                        PIC 9(002).
        77  PRESS-KEY                            PIC X(001).
        77  TEST1                                PIC 9(008).
        77  TEST2                                PIC 9(008).
@@ -32,8 +37,14 @@
        77  ICOL                                 PIC 9(002).
        77  COUNTPAGE                            PIC 9(003).
        77  MAXPERPAGE                           PIC 9(003).
-       77  PRICEQUANTITY                        PIC 9(005).
+       77  PRICEQUANTITY                        PIC 9(005)V99.
+       77  VAT-RATE                             PIC 9V999 VALUE 0.230.
+       77  VAT-AMOUNT                           PIC 9(005)V99.
+       77  PRICEQUANTITY-WITH-VAT               PIC 9(005)V99.
        77  COUNTER                              PIC 9(003).
+       77  WS-QTY-MIN                           PIC 9(003).
+       77  WS-QTY-MAX                           PIC 9(003).
+       77  WS-DAY-TOTAL                         PIC 9(005).
        01  SEARCH-DATES.
            05  SEARCH-DATE1.
                10  SEARCH-YEAR1                 PIC 9(004).
@@ -45,6 +56,7 @@
                10  SEARCH-DAY2                  PIC 9(002).
        01  SEARCH-SCHOOL-INTERNAL-ID            PIC 9(003).
        01  SEARCH-SANDWICH-INTERNAL-ID          PIC 9(003).
+       01  SEARCH-SANDWICH-EID                  PIC X(005).
        01  CURRENT-DATE-REPORT.
            05 DATE-REPORT.
               10 DATE-REPORT-YEAR         PIC 9(004).
