@@ -4,6 +4,9 @@
       *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
       ******************************************************************
       *    REGISTER ORDERS | V0.6 | IN UPDATE | 10.03.2021
+      *    REGISTER ORDERS | V0.7 | IN UPDATE | 09.08.2026
+      *    REGISTER ORDERS | V0.8 | IN UPDATE | 09.08.2026 | PUSH EACH
+      *       CONFIRMED ORDER TO THE SCHOOLFEED INTEGRATION FILE.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -20,6 +23,11 @@
        FILE-CONTROL.
        COPY RSOSELECTS.
 
+           SELECT SCHOOLFEED ASSIGN TO "SCHOOLFEED"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS IS SCHOOLFEED-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ORDERS.
@@ -37,6 +45,9 @@
        FD  SANDWICHES.
        COPY CB-FD-SR.
 
+       FD  SCHOOLFEED.
+       01  SCHOOLFEED-LINE                             PIC X(300).
+
        WORKING-STORAGE SECTION.
        COPY RSOWS.
        COPY RSOWSVAR.
@@ -225,9 +236,17 @@
                  15 REG-ORDERS-YEAR2 PIC 9(004) LINE 19 COL 32 FROM
                     WS-ORDERS-YEAR.
               10 VALUE PRICE LINE 19 COL 49.
-              10 REG-PRICE2 PIC Z(005) LINE 19 COL 71
+              10 REG-PRICE2 PIC Z(004)9.99 LINE 19 COL 71
                  FROM PRICEQUANTITY.
               10 VALUE EUROS LINE 19 COL 77.
+              10 VALUE VAT LINE 20 COL 49.
+              10 REG-VAT2 PIC Z(004)9.99 LINE 20 COL 71
+                 FROM VAT-AMOUNT.
+              10 VALUE EUROS LINE 20 COL 77.
+              10 VALUE TOTAL LINE 21 COL 49.
+              10 REG-TOTAL2 PIC Z(004)9.99 LINE 21 COL 71
+                 FROM PRICEQUANTITY-WITH-VAT.
+              10 VALUE EUROS LINE 21 COL 77.
 
       ******************************************************************
 
@@ -315,7 +334,7 @@
            05 LIST-SANDWICH-NAME PIC X(025) LINE ILIN COL PLUS 2
               FROM TAB-SR-S-DESCRIPTION (IND-SANDWICH).
            05 VALUE "                 " LINE ILIN COL PLUS 2.
-           05 LIST-SANDWICH-PRICE PIC 99 LINE ILIN COL PLUS 2
+           05 LIST-SANDWICH-PRICE PIC 99.99 LINE ILIN COL PLUS 2
               FROM TAB-SR-PRICE (IND-SANDWICH).
            05 VALUE EUROS LINE ILIN COL PLUS 2.
 
@@ -405,14 +424,20 @@
            DISPLAY MAIN-SCREEN
            DISPLAY REGISTER-SCREEN
 
-           PERFORM GET-DELIVERY-DATE
+      *    GET-SCHOOL-ID MUST RUN BEFORE GET-DELIVERY-DATE, SINCE
+      *    GET-DELIVERY-DATE CALLS GET-DELIVERY-TIME, WHICH VALIDATES
+      *    THE HOUR AGAINST THAT SCHOOL'S OWN DELIVERY WINDOW
+      *    (TAB-SCHOOL-DELIVERY-START/END (IND-SCHOOL)) - WITHOUT THE
+      *    SCHOOL ALREADY CHOSEN, IND-SCHOOL WOULD STILL POINT AT THE
+      *    PREVIOUS ORDER (OR OUTSIDE THE TABLE, ON THE FIRST ORDER).
+           PERFORM GET-SCHOOL-ID
               IF KEYSTATUS = F3 THEN
                  CLOSE ORDERSKEYS
                  CLOSE ORDERS
                  EXIT SECTION
               END-IF
 
-           PERFORM GET-SCHOOL-ID
+           PERFORM GET-DELIVERY-DATE
               IF KEYSTATUS = F3 THEN
                  CLOSE ORDERSKEYS
                  CLOSE ORDERS
@@ -464,6 +489,7 @@
               WRITE FD-ORDERS FROM WS-ORDERS
               END-WRITE
               CLOSE ORDERS
+              PERFORM PUSH-SCHOOL-FEED
               MOVE MESSAGE-WRITE-YES TO COMMENT-TEXT
               ACCEPT COMMENTS-SCREEN
               IF KEYSTATUS = F3 THEN
@@ -486,6 +512,47 @@
            MOVE SPACES TO SS-SAVE
            EXIT SECTION.
 
+      ******************************************************************
+
+       PUSH-SCHOOL-FEED SECTION.
+      ******************************************************************
+      *    SENDS THE JUST-CONFIRMED ORDER TO THE SCHOOLFEED INTEGRATION
+      *    FILE, KEYED BY THE SCHOOL'S OWN EXTERNAL IDENTIFIER, SO THE
+      *    SCHOOL'S OWN SYSTEM CAN PICK UP THE NEW ORDER FROM THERE.
+      ******************************************************************
+           OPEN INPUT SCHOOLS
+           MOVE WS-ORDERS-SCHOOL-INTERNAL-ID TO SCHOOL-INTERNAL-ID
+           READ SCHOOLS
+              INVALID KEY
+                 MOVE SPACES TO SCHOOL-EXTERNAL-ID
+           END-READ
+           CLOSE SCHOOLS
+
+           OPEN EXTEND SCHOOLFEED
+           STRING SCHOOL-EXTERNAL-ID             DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  WS-ORDERS-ID                    DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  WS-DELIVERY-YEAR                DELIMITED BY SIZE
+                  "-"                            DELIMITED BY SIZE
+                  WS-DELIVERY-MONTH               DELIMITED BY SIZE
+                  "-"                            DELIMITED BY SIZE
+                  WS-DELIVERY-DAY                 DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  WS-DELIVERY-HOUR                DELIMITED BY SIZE
+                  ":"                            DELIMITED BY SIZE
+                  WS-DELIVERY-MINUTE              DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  WS-ORDERS-SANDWICH-INTERNAL-ID  DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  WS-ORDERS-QUANTITY              DELIMITED BY SIZE
+                  INTO SCHOOLFEED-LINE
+           END-STRING
+           WRITE SCHOOLFEED-LINE
+           END-WRITE
+           CLOSE SCHOOLFEED
+           EXIT SECTION.
+
       ******************************************************************
 
        GET-ORDER-ID SECTION.
@@ -555,10 +622,14 @@
       ******************************************************************
 
        GET-DELIVERY-TIME SECTION.
-           PERFORM WITH TEST AFTER UNTIL VALID-DELIVERY-HOUR
-           AND VALID-DELIVERY-MINUTE
-           AND REG-DELIVERY-HOUR IS NOT EQUALS "HH"
-           AND REG-DELIVERY-MINUTE IS NOT EQUALS "MM"
+           PERFORM WITH TEST AFTER UNTIL VALID-DELIVERY-MINUTE
+           AND REG-DELIVERY-HOUR IS NOT EQUAL TO "HH"
+           AND REG-DELIVERY-MINUTE IS NOT EQUAL TO "MM"
+           AND REG-DELIVERY-HOUR IS NUMERIC
+           AND REG-DELIVERY-HOUR >= TAB-SCHOOL-DELIVERY-START
+              (IND-SCHOOL)
+           AND REG-DELIVERY-HOUR <= TAB-SCHOOL-DELIVERY-END
+              (IND-SCHOOL)
 
               MOVE "HH"   TO REG-DELIVERY-HOUR
               MOVE "MM"   TO REG-DELIVERY-MINUTE
@@ -577,9 +648,14 @@
                  EXIT SECTION
               END-IF
 
-              IF NOT VALID-DELIVERY-HOUR OR NOT VALID-DELIVERY-MINUTE
+              IF NOT REG-DELIVERY-HOUR IS NUMERIC OR NOT
+              VALID-DELIVERY-MINUTE
               OR REG-DELIVERY-HOUR = "HH"
-              OR REG-DELIVERY-MINUTE = "MM" THEN
+              OR REG-DELIVERY-MINUTE = "MM"
+              OR REG-DELIVERY-HOUR < TAB-SCHOOL-DELIVERY-START
+                 (IND-SCHOOL)
+              OR REG-DELIVERY-HOUR > TAB-SCHOOL-DELIVERY-END
+                 (IND-SCHOOL) THEN
                  MOVE INVALID-TIME TO COMMENT-TEXT
                  ACCEPT COMMENTS-SCREEN
                  IF KEYSTATUS = F3 THEN
@@ -676,14 +752,96 @@
                  IF KEYSTATUS = F3 THEN
                     EXIT SECTION
                  END-IF
+              ELSE
+                 PERFORM SET-QUANTITY-LIMITS
+
+                 IF WS-ORDERS-QUANTITY < WS-QTY-MIN
+                 OR WS-ORDERS-QUANTITY > WS-QTY-MAX THEN
+                    MOVE ZEROS TO WS-ORDERS-QUANTITY
+                    MOVE INVALID-QUANTITY TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
+                 ELSE
+                    PERFORM CHECK-DAILY-QUANTITY
+                    ADD WS-ORDERS-QUANTITY TO WS-DAY-TOTAL
+
+                    IF WS-DAY-TOTAL > WS-QTY-MAX THEN
+                       MOVE ZEROS TO WS-ORDERS-QUANTITY
+                       MOVE INVALID-QUANTITY TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+                       IF KEYSTATUS = F3 THEN
+                          EXIT SECTION
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
 
               COMPUTE PRICEQUANTITY =
               TAB-SR-PRICE (IND-SANDWICH) * WS-ORDERS-QUANTITY
 
+              COMPUTE VAT-AMOUNT ROUNDED =
+              PRICEQUANTITY * VAT-RATE
+
+              COMPUTE PRICEQUANTITY-WITH-VAT =
+              PRICEQUANTITY + VAT-AMOUNT
+
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+      *    A SANDWICH WITHOUT ITS OWN MIN/MAX ON FILE FALLS BACK TO
+      *    1-999, I.E. THE OLD UNLIMITED BEHAVIOUR.
+      ******************************************************************
+
+       SET-QUANTITY-LIMITS SECTION.
+           IF TAB-SR-MIN-QTY (IND-SANDWICH) = ZEROS
+           AND TAB-SR-MAX-QTY (IND-SANDWICH) = ZEROS
+              MOVE 1   TO WS-QTY-MIN
+              MOVE 999 TO WS-QTY-MAX
+           ELSE
+              MOVE TAB-SR-MIN-QTY (IND-SANDWICH) TO WS-QTY-MIN
+              MOVE TAB-SR-MAX-QTY (IND-SANDWICH) TO WS-QTY-MAX
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+      *    TOTALS WHAT HAS ALREADY BEEN ORDERED FOR THE SAME SCHOOL,
+      *    SANDWICH AND DELIVERY DATE, SO TAB-SR-MAX-QTY CAPS THE DAY
+      *    AS A WHOLE AND NOT JUST THE ORDER BEING ENTERED NOW.
+      ******************************************************************
+
+       CHECK-DAILY-QUANTITY SECTION.
+           MOVE ZEROS TO WS-DAY-TOTAL
+           MOVE ZEROS TO FD-ORDERS-ID
+           START ORDERS KEY IS NOT LESS THAN FD-ORDERS-ID
+              INVALID KEY
+                 SET EOFORDERS TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS NEXT RECORD
+                 AT END
+                    SET EOFORDERS TO TRUE
+                 NOT AT END
+                    PERFORM ADD-TO-DAILY-TOTAL
+              END-READ
            END-PERFORM
            EXIT SECTION.
 
+       ADD-TO-DAILY-TOTAL SECTION.
+           IF FD-ORDERS-SCHOOL-INTERNAL-ID =
+              WS-ORDERS-SCHOOL-INTERNAL-ID
+           AND FD-ORDERS-SANDWICH-INTERNAL-ID =
+              WS-ORDERS-SANDWICH-INTERNAL-ID
+           AND FD-DELIVERY-YEAR = WS-DELIVERY-YEAR
+           AND FD-DELIVERY-MONTH = WS-DELIVERY-MONTH
+           AND FD-DELIVERY-DAY = WS-DELIVERY-DAY
+              ADD FD-ORDERS-QUANTITY TO WS-DAY-TOTAL
+           END-IF
+           EXIT SECTION.
+
       ******************************************************************
 
        CHECK-SCHOOL-SANDWICH-FILE SECTION.
@@ -835,6 +993,12 @@
            MOVE IND-AGG TO MAX-AGG
            EXIT SECTION.
 
+      ******************************************************************
+
+      ******************************************************************
+      *    AN INACTIVE SCHOOL NEVER MAKES IT INTO TAB-SCHOOL, SO IT
+      *    CANNOT APPEAR ON THE PICK LIST OR BE SELECTED FOR A NEW
+      *    ORDER.
       ******************************************************************
 
        FILL-TABLE-SCHOOL SECTION.
@@ -846,7 +1010,6 @@
                     SET EOFSCHOOLS TO TRUE
                     MOVE IND-SCHOOL TO MAX-SCHOOL
                  NOT AT END
-                    SET IND-SCHOOL UP BY 1
                     PERFORM LOAD-TABLE-SCHOOL
               END-READ
            END-PERFORM
@@ -854,12 +1017,28 @@
            EXIT SECTION.
 
        LOAD-TABLE-SCHOOL SECTION.
-           MOVE SCHOOL-INTERNAL-ID TO
-           TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL)
-           MOVE SCHOOL-DESIGNATION1 TO
-           TAB-SCHOOL-DESIGNATION (IND-SCHOOL)
+           IF SCHOOL-IS-ACTIVE = 1
+              SET IND-SCHOOL UP BY 1
+              MOVE SCHOOL-INTERNAL-ID TO
+              TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL)
+              MOVE SCHOOL-DESIGNATION1 TO
+              TAB-SCHOOL-DESIGNATION (IND-SCHOOL)
+              IF SCHOOL-DELIVERY-START = ZERO AND SCHOOL-DELIVERY-END
+                 = ZERO
+                 MOVE 09 TO TAB-SCHOOL-DELIVERY-START (IND-SCHOOL)
+                 MOVE 17 TO TAB-SCHOOL-DELIVERY-END (IND-SCHOOL)
+              ELSE
+                 MOVE SCHOOL-DELIVERY-START TO
+                    TAB-SCHOOL-DELIVERY-START (IND-SCHOOL)
+                 MOVE SCHOOL-DELIVERY-END TO
+                    TAB-SCHOOL-DELIVERY-END (IND-SCHOOL)
+              END-IF
+           END-IF
            EXIT SECTION.
 
+      ******************************************************************
+      *    SAME IDEA AS FILL-TABLE-SCHOOL ABOVE - A DEACTIVATED
+      *    SANDWICH NEVER MAKES IT INTO TAB-SANDWICH.
       ******************************************************************
 
        FILL-TABLE-SANDWICH SECTION.
@@ -871,7 +1050,6 @@
                     SET SR-EOF TO TRUE
                     MOVE IND-SANDWICH TO MAX-SANDWICH
                  NOT AT END
-                    SET IND-SANDWICH UP BY 1
                     PERFORM LOAD-TABLE-SANDWICH
               END-READ
            END-PERFORM
@@ -879,9 +1057,21 @@
            EXIT SECTION.
 
        LOAD-TABLE-SANDWICH SECTION.
-           MOVE SR-IID TO TAB-SR-IID (IND-SANDWICH)
-           MOVE SR-S-DESCRIPTION TO TAB-SR-S-DESCRIPTION (IND-SANDWICH)
-           MOVE SR-PRICE TO TAB-SR-PRICE (IND-SANDWICH)
+           IF SR-IS-ACTIVE = 1
+              SET IND-SANDWICH UP BY 1
+              MOVE SR-IID TO TAB-SR-IID (IND-SANDWICH)
+              MOVE SR-S-DESCRIPTION TO
+                 TAB-SR-S-DESCRIPTION (IND-SANDWICH)
+              MOVE SR-PRICE TO TAB-SR-PRICE (IND-SANDWICH)
+              MOVE SR-MIN-QTY TO TAB-SR-MIN-QTY (IND-SANDWICH)
+              MOVE SR-MAX-QTY TO TAB-SR-MAX-QTY (IND-SANDWICH)
+              MOVE SR-CALORIES TO TAB-SR-CALORIES (IND-SANDWICH)
+              MOVE SR-FAT-GRAMS TO TAB-SR-FAT-GRAMS (IND-SANDWICH)
+              MOVE SR-PROTEIN-GRAMS TO
+                 TAB-SR-PROTEIN-GRAMS (IND-SANDWICH)
+              MOVE SR-CARB-GRAMS TO TAB-SR-CARB-GRAMS (IND-SANDWICH)
+              MOVE SR-SODIUM-MG TO TAB-SR-SODIUM-MG (IND-SANDWICH)
+           END-IF
            EXIT SECTION.
 
       ******************************************************************
