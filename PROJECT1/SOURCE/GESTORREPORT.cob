@@ -0,0 +1,622 @@
+      ******************************************************************
+      *    TRABALHO 09.08.2026 -> 09.08.2026 | PRCOB | DIOGO LIMA
+      ******************************************************************
+      *    É PRETENDIDO NESTE PROGRAMA MOSTRAR UM RELATORIO CONSOLIDADO
+      *    DE ATIVIDADE, CRUZANDO OS FICHEIROS DE ALUNOS, DOCENTES,
+      *    UNIDADES E HORARIOS NUM SO ECRA, EM VEZ DE OBRIGAR O
+      *    UTILIZADOR A CONSULTAR CADA GESTOR SEPARADAMENTE.
+      ******************************************************************
+      *    PROGRAMA DEVE SER EXECUTADO COM UM LAYOUT DE JANELA DE
+      *    LARGURA: 133 | ALTURA: 31 - SEM MOLDAR TEXTO AO REDIMENSIONAR
+      ******************************************************************
+      *    V1.0 | 09.08.2026
+      *    V1.1 | 09.08.2026 | ACRESCENTADO UM SEGUNDO ECRA COM A CARGA
+      *    DE AULAS DE CADA DOCENTE E O NUMERO DE UNIDADES DISTINTAS EM
+      *    QUE LECIONA, A SEGUIR AO RELATORIO GERAL DE ATIVIDADE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTORREPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYSTATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO "alunosfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDIDNUM
+              FILE STATUS FS-ALUNOS.
+
+           SELECT PROFS ASSIGN TO "profsfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDSIGLAPROF
+              FILE STATUS FS-PROFS.
+
+           SELECT UNIDADES ASSIGN TO "unidadesfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDSIGLAUNIDADE
+              FILE STATUS FS-UNIDADES.
+
+           SELECT HORARIOSFILE ASSIGN TO "horariosfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDDATAAULA
+              FILE STATUS FS-HORARIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+       COPY FDALUNOS.
+
+       FD  PROFS.
+       COPY FDPROFS.
+
+       FD  UNIDADES.
+       COPY FDUNIDADES.
+
+       FD  HORARIOSFILE.
+       COPY FDHORARIOS.
+
+       WORKING-STORAGE SECTION.
+       77  FS-ALUNOS                PIC X(002).
+       77  FS-PROFS                 PIC X(002).
+       77  FS-UNIDADES              PIC X(002).
+       77  FS-HORARIO               PIC X(002).
+       77  KEYSTATUS                PIC 9(004).
+       77  PRESS-KEY                PIC X(001).
+       77  LINHA                    PIC 9(004).
+       77  COLUNA                   PIC 9(004).
+
+       01  WS-CONTAGEM-ALUNOS.
+           05  WS-TOTAL-ALUNOS      PIC 9(005) VALUE ZEROS.
+           05  WS-ALUNOS-ESTADO OCCURS 7 TIMES PIC 9(005) VALUE ZEROS.
+
+       01  WS-CONTAGEM-PROFS.
+           05  WS-TOTAL-PROFS       PIC 9(005) VALUE ZEROS.
+           05  WS-PROFS-ATIVOS      PIC 9(005) VALUE ZEROS.
+           05  WS-PROFS-INATIVOS    PIC 9(005) VALUE ZEROS.
+
+       77  WS-TOTAL-UNIDADES        PIC 9(005) VALUE ZEROS.
+       77  WS-TOTAL-AULAS           PIC 9(005) VALUE ZEROS.
+       77  WS-AULAS-HOJE            PIC 9(005) VALUE ZEROS.
+       77  WS-AULAS-FUTURAS         PIC 9(005) VALUE ZEROS.
+       77  WS-AULAS-PASSADAS        PIC 9(005) VALUE ZEROS.
+
+       77  WS-HOJE                  PIC 9(008) VALUE ZEROS.
+       77  WS-DATA-AULA-NUM         PIC 9(008) VALUE ZEROS.
+
+       77  WS-IDX                   PIC 9(003) VALUE ZEROS.
+       77  WS-MAX-UNIDADES          PIC 9(003) VALUE ZEROS.
+
+       01  WS-UNIDADE-TAB.
+           05  WS-UNIDADE-LINHA OCCURS 200 TIMES
+                                     INDEXED BY WS-UNI-IDX.
+               10  WS-UNI-SIGLA     PIC X(005).
+               10  WS-UNI-NOME      PIC X(030).
+               10  WS-UNI-AULAS     PIC 9(005).
+               10  WS-UNI-PROFS     PIC 9(005).
+
+       01  WS-UNI-VISTOS-CTRL.
+           05  WS-UNI-VISTOS OCCURS 50 TIMES PIC A(004).
+
+       77  WS-MAX-PROFS             PIC 9(003) VALUE ZEROS.
+
+       01  WS-PROF-TAB.
+           05  WS-PROF-LINHA OCCURS 200 TIMES
+                                     INDEXED BY WS-PROF-IDX.
+               10  WS-PROF-SIGLA    PIC A(004).
+               10  WS-PROF-NOME     PIC X(030).
+               10  WS-PROF-AULAS    PIC 9(005).
+               10  WS-PROF-UNIDADES PIC 9(005).
+
+       01  WS-PROF-UNI-VISTOS-CTRL.
+           05  WS-PROF-UNI-VISTOS OCCURS 50 TIMES PIC X(005).
+
+      ******************************************************************
+
+       SCREEN SECTION.
+
+      ******************************************************************
+      *    SCREEN DO RELATORIO GERAL.
+
+       01  RELATORIO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 39 VALUE "R E L A T O R I O   D E   A T I V I
+      -        "D A D E".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+
+           03  LINE 06 COL 10 VALUE "ALUNOS - TOTAL:".
+           03  SHOW-TOTAL-ALUNOS LINE 06 COL 30 PIC ZZZZ9 FROM
+               WS-TOTAL-ALUNOS.
+           03  LINE 07 COL 12 VALUE "INSCRITOS:".
+           03  SHOW-AL-1 LINE 07 COL 30 PIC ZZZZ9 FROM
+               WS-ALUNOS-ESTADO (1).
+           03  LINE 08 COL 12 VALUE "PRESENTES:".
+           03  SHOW-AL-2 LINE 08 COL 30 PIC ZZZZ9 FROM
+               WS-ALUNOS-ESTADO (2).
+           03  LINE 09 COL 12 VALUE "SUSPENSOS:".
+           03  SHOW-AL-3 LINE 09 COL 30 PIC ZZZZ9 FROM
+               WS-ALUNOS-ESTADO (3).
+           03  LINE 10 COL 12 VALUE "CESSADOS:".
+           03  SHOW-AL-4 LINE 10 COL 30 PIC ZZZZ9 FROM
+               WS-ALUNOS-ESTADO (4).
+           03  LINE 11 COL 12 VALUE "CONCLUIDOS:".
+           03  SHOW-AL-5 LINE 11 COL 30 PIC ZZZZ9 FROM
+               WS-ALUNOS-ESTADO (5).
+           03  LINE 12 COL 12 VALUE "DOENTES:".
+           03  SHOW-AL-6 LINE 12 COL 30 PIC ZZZZ9 FROM
+               WS-ALUNOS-ESTADO (6).
+           03  LINE 13 COL 12 VALUE "OUTRO:".
+           03  SHOW-AL-7 LINE 13 COL 30 PIC ZZZZ9 FROM
+               WS-ALUNOS-ESTADO (7).
+
+           03  LINE 06 COL 50 VALUE "DOCENTES - TOTAL:".
+           03  SHOW-TOTAL-PROFS LINE 06 COL 72 PIC ZZZZ9 FROM
+               WS-TOTAL-PROFS.
+           03  LINE 07 COL 52 VALUE "ATIVOS:".
+           03  SHOW-PR-1 LINE 07 COL 72 PIC ZZZZ9 FROM
+               WS-PROFS-ATIVOS.
+           03  LINE 08 COL 52 VALUE "INATIVOS:".
+           03  SHOW-PR-2 LINE 08 COL 72 PIC ZZZZ9 FROM
+               WS-PROFS-INATIVOS.
+
+           03  LINE 06 COL 92 VALUE "UNIDADES - TOTAL:".
+           03  SHOW-TOTAL-UNIDADES LINE 06 COL 114 PIC ZZZZ9 FROM
+               WS-TOTAL-UNIDADES.
+
+           03  LINE 08 COL 92 VALUE "AULAS - TOTAL:".
+           03  SHOW-TOTAL-AULAS LINE 08 COL 114 PIC ZZZZ9 FROM
+               WS-TOTAL-AULAS.
+           03  LINE 09 COL 94 VALUE "HOJE:".
+           03  SHOW-AULAS-HOJE LINE 09 COL 114 PIC ZZZZ9 FROM
+               WS-AULAS-HOJE.
+           03  LINE 10 COL 94 VALUE "PLANEADAS:".
+           03  SHOW-AULAS-FUTURAS LINE 10 COL 114 PIC ZZZZ9 FROM
+               WS-AULAS-FUTURAS.
+           03  LINE 11 COL 94 VALUE "DECORRIDAS:".
+           03  SHOW-AULAS-PASSADAS LINE 11 COL 114 PIC ZZZZ9 FROM
+               WS-AULAS-PASSADAS.
+
+           03  LINE 15 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 16 COL 10 VALUE "UNIDADE".
+           03  LINE 16 COL 25 VALUE "NOME".
+           03  LINE 16 COL 60 VALUE "DOCENTES".
+           03  LINE 16 COL 75 VALUE "AULAS".
+           03  LINE 17 COL 01 PIC X(133) VALUE ALL "_".
+
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 27 VALUE "RELATORIO GERADO EM " HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  SHOW-HOJE LINE 29 COL 48 PIC 9(008) FROM WS-HOJE
+               HIGHLIGHT FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 29 COL 90 VALUE "PRESSIONE QUALQUER TECLA PARA CONT
+      -        "INUAR" HIGHLIGHT FOREGROUND-COLOUR 0 BACKGROUND-COLOR
+               7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN QUE MOSTRA CADA LINHA DA TABELA DE UNIDADES, SEM
+      *    APAGAR O RESUMO JA APRESENTADO PELO RELATORIO-SCREEN.
+
+       01  UNIDADE-LINHA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  SHOW LINE LINHA COL COLUNA.
+               05  SHOW-UNI-SIGLA PIC X(005) FROM WS-UNI-SIGLA
+                   (WS-UNI-IDX).
+               05  VALUE "  ".
+               05  SHOW-UNI-NOME PIC X(030) FROM WS-UNI-NOME
+                   (WS-UNI-IDX).
+               05  VALUE "  ".
+               05  SHOW-UNI-PROFS PIC ZZZZ9 FROM WS-UNI-PROFS
+                   (WS-UNI-IDX).
+               05  VALUE "  ".
+               05  SHOW-UNI-AULAS PIC ZZZZ9 FROM WS-UNI-AULAS
+                   (WS-UNI-IDX).
+
+      ******************************************************************
+      *    SCREEN DA CARGA DE TRABALHO POR DOCENTE (SO DOCENTES ATIVOS).
+
+       01  PROF-WORKLOAD-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 32 VALUE "C A R G A   D E   T R A B A L H
+      -        "O   P O R   D O C E N T E".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+
+           03  LINE 06 COL 10 VALUE "DOCENTE".
+           03  LINE 06 COL 20 VALUE "NOME".
+           03  LINE 06 COL 60 VALUE "AULAS AGENDADAS".
+           03  LINE 06 COL 85 VALUE "UNIDADES DISTINTAS".
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL "_".
+
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 27 VALUE "RELATORIO GERADO EM " HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  SHOW-HOJE2 LINE 29 COL 48 PIC 9(008) FROM WS-HOJE
+               HIGHLIGHT FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 29 COL 90 VALUE "PRESSIONE QUALQUER TECLA PARA CONT
+      -        "INUAR" HIGHLIGHT FOREGROUND-COLOUR 0 BACKGROUND-COLOR
+               7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN QUE MOSTRA CADA LINHA DA TABELA DE DOCENTES, SEM
+      *    APAGAR O RESUMO JA APRESENTADO PELO PROF-WORKLOAD-SCREEN.
+
+       01  PROF-LINHA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  SHOW LINE LINHA COL COLUNA.
+               05  SHOW-PROF-SIGLA PIC A(004) FROM WS-PROF-SIGLA
+                   (WS-PROF-IDX).
+               05  VALUE "  ".
+               05  SHOW-PROF-NOME PIC X(030) FROM WS-PROF-NOME
+                   (WS-PROF-IDX).
+               05  VALUE "  ".
+               05  SHOW-PROF-AULAS PIC ZZZZ9 FROM WS-PROF-AULAS
+                   (WS-PROF-IDX).
+               05  VALUE "  ".
+               05  SHOW-PROF-UNIDADES PIC ZZZZ9 FROM
+                   WS-PROF-UNIDADES (WS-PROF-IDX).
+
+      ******************************************************************
+      *    SCREEN USADA APENAS PARA PAUSAR ATE O UTILIZADOR PRESSIONAR
+      *    UMA TECLA, DEPOIS DO RELATORIO ESTAR COMPLETO NO ECRA.
+
+       01  PAUSA-SCREEN.
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MENU1 SECTION.
+      ******************************************************************
+      *    SECAO PRINCIPAL: RECOLHE AS CONTAGENS DOS QUATRO FICHEIROS
+      *    OPERACIONAIS E MOSTRA O RELATORIO CONSOLIDADO.
+      ******************************************************************
+           PERFORM CONTAR-ALUNOS
+           PERFORM CONTAR-PROFS
+           PERFORM CONTAR-UNIDADES
+           PERFORM CONTAR-AULAS
+
+           DISPLAY RELATORIO-SCREEN
+
+           MOVE 18 TO LINHA
+           MOVE 10 TO COLUNA
+           PERFORM VARYING WS-UNI-IDX FROM 1 BY 1 UNTIL
+              WS-UNI-IDX > WS-MAX-UNIDADES
+              DISPLAY UNIDADE-LINHA-SCREEN
+              ADD 1 TO LINHA
+           END-PERFORM
+
+           ACCEPT PAUSA-SCREEN
+
+           PERFORM CARREGAR-PROFS-TAB
+           PERFORM CONTAR-AULAS-POR-PROF
+
+           DISPLAY PROF-WORKLOAD-SCREEN
+
+           MOVE 08 TO LINHA
+           MOVE 10 TO COLUNA
+           PERFORM VARYING WS-PROF-IDX FROM 1 BY 1 UNTIL
+              WS-PROF-IDX > WS-MAX-PROFS
+              DISPLAY PROF-LINHA-SCREEN
+              ADD 1 TO LINHA
+           END-PERFORM
+
+           ACCEPT PAUSA-SCREEN
+           EXIT PROGRAM.
+
+       CONTAR-ALUNOS SECTION.
+      ******************************************************************
+      *    PERCORRE O FICHEIRO DE ALUNOS E CONTA O TOTAL E O NUMERO DE
+      *    ALUNOS EM CADA ESTADO.
+      ******************************************************************
+           MOVE ZEROS TO WS-TOTAL-ALUNOS
+           MOVE ZEROS TO WS-ALUNOS-ESTADO (1), WS-ALUNOS-ESTADO (2),
+              WS-ALUNOS-ESTADO (3), WS-ALUNOS-ESTADO (4),
+              WS-ALUNOS-ESTADO (5), WS-ALUNOS-ESTADO (6),
+              WS-ALUNOS-ESTADO (7)
+
+           OPEN INPUT ALUNOS
+           IF FS-ALUNOS = "00" THEN
+              MOVE LOW-VALUES TO FDIDNUM
+              START ALUNOS KEY IS GREATER OR EQUAL FDIDNUM
+                 INVALID KEY
+                    SET STATUS-IDNUM TO TRUE
+              END-START
+
+              PERFORM UNTIL STATUS-IDNUM
+                 READ ALUNOS NEXT RECORD
+                    AT END
+                       SET STATUS-IDNUM TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-TOTAL-ALUNOS
+                       IF FDESTADO OF FDALUNO >= 1 AND
+                          FDESTADO OF FDALUNO <= 7 THEN
+                          ADD 1 TO
+                             WS-ALUNOS-ESTADO (FDESTADO OF FDALUNO)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ALUNOS
+           END-IF
+           EXIT SECTION.
+
+       CONTAR-PROFS SECTION.
+      ******************************************************************
+      *    PERCORRE O FICHEIRO DE DOCENTES E CONTA O TOTAL, ATIVOS E
+      *    INATIVOS.
+      ******************************************************************
+           MOVE ZEROS TO WS-TOTAL-PROFS, WS-PROFS-ATIVOS,
+              WS-PROFS-INATIVOS
+
+           OPEN INPUT PROFS
+           IF FS-PROFS = "00" THEN
+              MOVE LOW-VALUES TO FDSIGLAPROF
+              START PROFS KEY IS GREATER OR EQUAL FDSIGLAPROF
+                 INVALID KEY
+                    SET STATUS-SIGLA-PROF TO TRUE
+              END-START
+
+              PERFORM UNTIL STATUS-SIGLA-PROF
+                 READ PROFS NEXT RECORD
+                    AT END
+                       SET STATUS-SIGLA-PROF TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-TOTAL-PROFS
+                       IF FDESTADO OF FDPROF = 1 THEN
+                          ADD 1 TO WS-PROFS-ATIVOS
+                       ELSE
+                          IF FDESTADO OF FDPROF = 2 THEN
+                             ADD 1 TO WS-PROFS-INATIVOS
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFS
+           END-IF
+           EXIT SECTION.
+
+       CONTAR-UNIDADES SECTION.
+      ******************************************************************
+      *    PERCORRE O FICHEIRO DE UNIDADES E CARREGA O NOME/SIGLA DE
+      *    CADA UMA PARA A TABELA USADA MAIS TARDE PELA CONTAGEM DE
+      *    AULAS POR UNIDADE.
+      ******************************************************************
+           MOVE ZEROS TO WS-TOTAL-UNIDADES, WS-MAX-UNIDADES
+
+           OPEN INPUT UNIDADES
+           IF FS-UNIDADES = "00" THEN
+              MOVE LOW-VALUES TO FDSIGLAUNIDADE
+              START UNIDADES KEY IS GREATER OR EQUAL FDSIGLAUNIDADE
+                 INVALID KEY
+                    SET STATUS-SIGLA-UNIDADE TO TRUE
+              END-START
+
+              PERFORM UNTIL STATUS-SIGLA-UNIDADE
+                 READ UNIDADES NEXT RECORD
+                    AT END
+                       SET STATUS-SIGLA-UNIDADE TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-TOTAL-UNIDADES
+                       IF WS-MAX-UNIDADES < 200 THEN
+                          ADD 1 TO WS-MAX-UNIDADES
+                          MOVE FDSIGLAUNIDADE TO
+                             WS-UNI-SIGLA (WS-MAX-UNIDADES)
+                          MOVE FDNOMEUNIDADE TO
+                             WS-UNI-NOME (WS-MAX-UNIDADES)
+                          MOVE ZEROS TO
+                             WS-UNI-AULAS (WS-MAX-UNIDADES),
+                             WS-UNI-PROFS (WS-MAX-UNIDADES)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE UNIDADES
+           END-IF
+           EXIT SECTION.
+
+       CONTAR-AULAS SECTION.
+      ******************************************************************
+      *    PERCORRE O FICHEIRO DE HORARIOS UMA UNICA VEZ, ACUMULANDO O
+      *    TOTAL DE AULAS, A REPARTICAO HOJE/PLANEADAS/DECORRIDAS E, POR
+      *    UNIDADE, O NUMERO DE AULAS E DE DOCENTES DISTINTOS.
+      ******************************************************************
+           MOVE ZEROS TO WS-TOTAL-AULAS, WS-AULAS-HOJE,
+              WS-AULAS-FUTURAS, WS-AULAS-PASSADAS
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+
+           OPEN INPUT HORARIOSFILE
+           IF FS-HORARIO = "00" THEN
+              MOVE LOW-VALUES TO FDDATAAULA
+              START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+                 INVALID KEY
+                    SET STATUS-DATAAULA TO TRUE
+              END-START
+
+              PERFORM UNTIL STATUS-DATAAULA
+                 READ HORARIOSFILE NEXT RECORD
+                    AT END
+                       SET STATUS-DATAAULA TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-TOTAL-AULAS
+                       MOVE FDANO-AULA TO WS-DATA-AULA-NUM (1:4)
+                       MOVE FDMES-AULA TO WS-DATA-AULA-NUM (5:2)
+                       MOVE FDDIA-AULA TO WS-DATA-AULA-NUM (7:2)
+
+                       IF WS-DATA-AULA-NUM = WS-HOJE THEN
+                          ADD 1 TO WS-AULAS-HOJE
+                       ELSE
+                          IF WS-DATA-AULA-NUM > WS-HOJE THEN
+                             ADD 1 TO WS-AULAS-FUTURAS
+                          ELSE
+                             ADD 1 TO WS-AULAS-PASSADAS
+                          END-IF
+                       END-IF
+
+                       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL
+                          WS-IDX > WS-MAX-UNIDADES
+                          IF WS-UNI-SIGLA (WS-IDX) = FDDATAUNIDADE THEN
+                             ADD 1 TO WS-UNI-AULAS (WS-IDX)
+                          END-IF
+                       END-PERFORM
+                 END-READ
+              END-PERFORM
+              CLOSE HORARIOSFILE
+           END-IF
+
+           PERFORM CONTAR-PROFS-POR-UNIDADE
+           EXIT SECTION.
+
+       CONTAR-PROFS-POR-UNIDADE SECTION.
+      ******************************************************************
+      *    PARA CADA UNIDADE, CONTA QUANTOS DOCENTES DISTINTOS TEM
+      *    ATRIBUIDOS EM ALGUMA AULA (ATUAL OU PASSADA).
+      ******************************************************************
+           PERFORM VARYING WS-UNI-IDX FROM 1 BY 1 UNTIL
+              WS-UNI-IDX > WS-MAX-UNIDADES
+
+              MOVE ZEROS TO WS-UNI-PROFS (WS-UNI-IDX)
+              OPEN INPUT HORARIOSFILE
+              IF FS-HORARIO = "00" THEN
+                 MOVE LOW-VALUES TO FDDATAAULA
+                 START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+                    INVALID KEY
+                       SET STATUS-DATAAULA TO TRUE
+                 END-START
+
+                 MOVE SPACES TO WS-UNI-VISTOS-CTRL
+
+                 PERFORM UNTIL STATUS-DATAAULA
+                    READ HORARIOSFILE NEXT RECORD
+                       AT END
+                          SET STATUS-DATAAULA TO TRUE
+                       NOT AT END
+                          IF FDDATAUNIDADE = WS-UNI-SIGLA (WS-UNI-IDX)
+                          THEN
+                             PERFORM MARCAR-PROF-VISTO
+                          END-IF
+                    END-READ
+                 END-PERFORM
+                 CLOSE HORARIOSFILE
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       MARCAR-PROF-VISTO SECTION.
+      ******************************************************************
+      *    ACRESCENTA O DOCENTE DA AULA LIDA A LISTA DE DOCENTES JA
+      *    CONTABILIZADOS PARA A UNIDADE ATUAL, SE AINDA NAO LA ESTIVER.
+      ******************************************************************
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL
+              WS-IDX > 50 OR WS-UNI-VISTOS (WS-IDX) = SPACES
+              IF WS-UNI-VISTOS (WS-IDX) = FDDATAPROF THEN
+                 EXIT SECTION
+              END-IF
+           END-PERFORM
+
+           IF WS-IDX <= 50 THEN
+              MOVE FDDATAPROF TO WS-UNI-VISTOS (WS-IDX)
+              ADD 1 TO WS-UNI-PROFS (WS-UNI-IDX)
+           END-IF
+           EXIT SECTION.
+
+       CARREGAR-PROFS-TAB SECTION.
+      ******************************************************************
+      *    PERCORRE O FICHEIRO DE DOCENTES E CARREGA A SIGLA/NOME DE
+      *    CADA DOCENTE ATIVO PARA A TABELA USADA PELO RELATORIO DE
+      *    CARGA DE TRABALHO. DOCENTES INATIVOS NAO INTERESSAM AQUI,
+      *    JA QUE NAO PODEM TER AULAS PLANEADAS (VER GESTORPROFS).
+      ******************************************************************
+           MOVE ZEROS TO WS-MAX-PROFS
+
+           OPEN INPUT PROFS
+           IF FS-PROFS = "00" THEN
+              MOVE LOW-VALUES TO FDSIGLAPROF
+              START PROFS KEY IS GREATER OR EQUAL FDSIGLAPROF
+                 INVALID KEY
+                    SET STATUS-SIGLA-PROF TO TRUE
+              END-START
+
+              PERFORM UNTIL STATUS-SIGLA-PROF
+                 READ PROFS NEXT RECORD
+                    AT END
+                       SET STATUS-SIGLA-PROF TO TRUE
+                    NOT AT END
+                       IF FDESTADO OF FDPROF = 1 AND
+                          WS-MAX-PROFS < 200 THEN
+                          ADD 1 TO WS-MAX-PROFS
+                          MOVE FDSIGLAPROF TO
+                             WS-PROF-SIGLA (WS-MAX-PROFS)
+                          MOVE FDNOMEPROF TO
+                             WS-PROF-NOME (WS-MAX-PROFS)
+                          MOVE ZEROS TO
+                             WS-PROF-AULAS (WS-MAX-PROFS),
+                             WS-PROF-UNIDADES (WS-MAX-PROFS)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFS
+           END-IF
+           EXIT SECTION.
+
+       CONTAR-AULAS-POR-PROF SECTION.
+      ******************************************************************
+      *    PARA CADA DOCENTE ATIVO, CONTA O TOTAL DE AULAS AGENDADAS
+      *    (PASSADAS OU FUTURAS) E O NUMERO DE UNIDADES DISTINTAS EM
+      *    QUE LECIONA, PERCORRENDO O FICHEIRO DE HORARIOS.
+      ******************************************************************
+           PERFORM VARYING WS-PROF-IDX FROM 1 BY 1 UNTIL
+              WS-PROF-IDX > WS-MAX-PROFS
+
+              OPEN INPUT HORARIOSFILE
+              IF FS-HORARIO = "00" THEN
+                 MOVE LOW-VALUES TO FDDATAAULA
+                 START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+                    INVALID KEY
+                       SET STATUS-DATAAULA TO TRUE
+                 END-START
+
+                 MOVE SPACES TO WS-PROF-UNI-VISTOS-CTRL
+
+                 PERFORM UNTIL STATUS-DATAAULA
+                    READ HORARIOSFILE NEXT RECORD
+                       AT END
+                          SET STATUS-DATAAULA TO TRUE
+                       NOT AT END
+                          IF FDDATAPROF = WS-PROF-SIGLA (WS-PROF-IDX)
+                          THEN
+                             ADD 1 TO WS-PROF-AULAS (WS-PROF-IDX)
+                             PERFORM MARCAR-UNIDADE-VISTA
+                          END-IF
+                    END-READ
+                 END-PERFORM
+                 CLOSE HORARIOSFILE
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       MARCAR-UNIDADE-VISTA SECTION.
+      ******************************************************************
+      *    ACRESCENTA A UNIDADE DA AULA LIDA A LISTA DE UNIDADES JA
+      *    CONTABILIZADAS PARA O DOCENTE ATUAL, SE AINDA NAO LA
+      *    ESTIVER.
+      ******************************************************************
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL
+              WS-IDX > 50 OR WS-PROF-UNI-VISTOS (WS-IDX) = SPACES
+              IF WS-PROF-UNI-VISTOS (WS-IDX) = FDDATAUNIDADE THEN
+                 EXIT SECTION
+              END-IF
+           END-PERFORM
+
+           IF WS-IDX <= 50 THEN
+              MOVE FDDATAUNIDADE TO WS-PROF-UNI-VISTOS (WS-IDX)
+              ADD 1 TO WS-PROF-UNIDADES (WS-PROF-IDX)
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM GESTORREPORT.
