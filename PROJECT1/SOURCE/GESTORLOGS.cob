@@ -0,0 +1,569 @@
+      ******************************************************************
+      *    TRABALHO 09.08.2026 -> 09.08.2026 | PRCOB | DIOGO LIMA
+      ******************************************************************
+      *    É PRETENDIDO NESTE PROGRAMA PERMITIR CONSULTAR O FICHEIRO DE
+      *    LOG (LOGRECORDS), COM FILTRO OPCIONAL POR DATA E POR
+      *    ADMINISTRADOR/REGISTO, SEM TER DE IR BUSCAR O FICHEIRO
+      *    DIRETAMENTE AO SERVIDOR.
+      ******************************************************************
+      *    PROGRAMA DEVE SER EXECUTADO COM UM LAYOUT DE JANELA DE
+      *    LARGURA: 133 | ALTURA: 31 - SEM MOLDAR TEXTO AO REDIMENSIONAR
+      ******************************************************************
+      *    V1.0 | 09.08.2026
+      *    V1.1 | 09.08.2026 | ACRESCENTADA OPCAO DE ARQUIVAR REGISTOS
+      *    DE LOG ANTIGOS PARA FORA DO FICHEIRO ATIVO.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTORLOGS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION TRIM INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGRECORDS ASSIGN TO "logrecords"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-LOGRECORDS.
+
+           SELECT LOGARQ ASSIGN TO "logrecordsarq"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-LOGARQ.
+
+           SELECT LOGTEMP ASSIGN TO "logrecordstmp"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-LOGTEMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGRECORDS.
+       COPY FDLOGRECORDS.
+
+      *    FICHEIRO DE ARQUIVO DOS REGISTOS DE LOG RETIRADOS DO
+      *    FICHEIRO ATIVO, E FICHEIRO TEMPORARIO USADO PARA RECONSTRUIR
+      *    O FICHEIRO ATIVO SEM OS REGISTOS ARQUIVADOS (VER
+      *    ARQUIVAR-LOGS SECTION). AMBOS GUARDAM A LINHA COMPLETA DO
+      *    REGISTO DE LOG (MESMO TAMANHO DE WSLOG).
+
+       FD  LOGARQ.
+       01  FDARQ-REC                    PIC X(710).
+
+       FD  LOGTEMP.
+       01  FDTMP-REC                    PIC X(710).
+
+       WORKING-STORAGE SECTION.
+       COPY WSLOGRECORDS.
+
+       01  ESCOLHA                  PIC 9(001).
+           88  OPCAO-VER-TUDO       VALUE 1.
+           88  OPCAO-FILTRAR        VALUE 2.
+           88  OPCAO-ARQUIVAR       VALUE 3.
+           88  VALID-ESCOLHA        VALUE 0 THRU 3.
+       01  NOVA-ESCOLHA             PIC 9(001).
+           88  OPCAO-SIM            VALUE 1.
+           88  OPCAO-NAO            VALUE 2.
+
+       77  FS-LOGRECORDS            PIC X(002).
+       77  FS-LOGARQ                PIC X(002).
+       77  FS-LOGTEMP               PIC X(002).
+       77  ARQUIVO-CUTOFF-DIAS      PIC 9(005) VALUE 180.
+       77  WS-HOJE-DATA             PIC 9(008).
+       77  WS-HOJE-INTEIRO          PIC 9(008).
+       77  WS-CUTOFF-INTEIRO        PIC 9(008).
+       77  WS-REGISTO-DATA          PIC 9(008).
+       77  WS-REGISTO-INTEIRO       PIC 9(008).
+       77  ARQUIVADOS-COUNT         PIC 9(005).
+       77  WS-FIM-TEMP              PIC X(001).
+           88  FIM-TEMP-SIM         VALUE "S".
+       77  KEYSTATUS                PIC 9(004).
+       77  PRESS-KEY                PIC X(001).
+       77  VERDADEIRO               PIC X(001).
+       77  LINHA                    PIC 9(004).
+       77  COLUNA                   PIC 9(004).
+       77  FILTRO-DATA-INI          PIC 9(008).
+       77  FILTRO-DATA-FIM          PIC 9(008).
+       77  FILTRO-CHAVE             PIC X(020).
+       77  WS-DATA-NUM              PIC 9(008).
+       77  WS-CHAVE                 PIC X(020).
+       77  WS-MENSAGEM              PIC X(060).
+       77  WS-FIM-FICHEIRO          PIC X(001).
+           88  FIM-FICHEIRO-SIM     VALUE "S".
+       77  CONTINUA-LISTA           PIC X(005).
+
+      ******************************************************************
+
+       SCREEN SECTION.
+
+      ******************************************************************
+      *    SCREEN DO MENU PRINCIPAL.
+
+       01  MENU1-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 03 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 05 COL 42 VALUE "G E S T O R   D E   R E G I S T O S
+      -        "D E   L O G".
+           03  LINE 06 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 14 COL 55 VALUE "0. SAIR".
+           03  LINE 17 COL 55 VALUE "1. VER TODOS OS REGISTOS".
+           03  LINE 20 COL 55 VALUE "2. FILTRAR POR DATA/REGISTO".
+           03  LINE 23 COL 55 VALUE "3. ARQUIVAR REGISTOS ANTIGOS".
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 48 VALUE "INSIRA A OPCAO QUE PRETENDE REALIZA
+      -        "R:".
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  ESCOLHA-SCREEN LINE 29 COL 86 PIC 9(1) TO ESCOLHA AUTO
+               BLANK WHEN ZERO.
+
+      ******************************************************************
+      *    SCREEN PARA INTRODUZIR OS FILTROS.
+
+       01  FILTRO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 42 VALUE "G E S T O R   D E   R E G I S T O S
+      -        "D E   L O G".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 09 COL 10 VALUE "DATA DE INICIO (AAAAMMDD, 0 = SEM L
+      -        "IMITE):".
+           03  FILTRO-DATA-INI-SCREEN LINE 09 COL 55 PIC 9(008) TO
+               FILTRO-DATA-INI AUTO BLANK WHEN ZERO.
+           03  LINE 12 COL 10 VALUE "DATA DE FIM (AAAAMMDD, 0 = SEM LIMI
+      -        "TE):".
+           03  FILTRO-DATA-FIM-SCREEN LINE 12 COL 55 PIC 9(008) TO
+               FILTRO-DATA-FIM AUTO BLANK WHEN ZERO.
+           03  LINE 15 COL 10 VALUE "ADMINISTRADOR/CHAVE DO REGISTO (EM
+      -        "BRANCO = TODOS):".
+           03  FILTRO-CHAVE-SCREEN LINE 15 COL 65 PIC X(020) TO
+               FILTRO-CHAVE.
+
+      ******************************************************************
+      *    SCREEN QUE MOSTRA CADA LINHA DO LOG ENCONTRADA.
+
+       01  LISTA-LOG-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 50 VALUE "REGISTOS DE LOG ENCONTRADOS".
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  SHOW LINE LINHA COL COLUNA.
+               05  SHOW-DATA PIC X(30) FROM WSLOG-DATE-TIME.
+               05  VALUE " | ".
+               05  SHOW-PROGRAMA PIC X(20) FROM WSLOG-PROGRAM.
+               05  VALUE " | ".
+               05  SHOW-CHAVE PIC X(20) FROM WS-CHAVE.
+               05  VALUE " | ".
+               05  SHOW-MENSAGEM PIC X(40) FROM WS-MENSAGEM.
+           03  CONTINUA-LISTA-SCREEN LINE 06 COL 120 PIC X(5) TO
+               CONTINUA-LISTA AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM PARA VER OUTRA PÁGINA DE REGISTOS.
+
+       01  MAIS-LISTA-SCREEN HIGHLIGHT FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 26 COL 54 VALUE "PRESSIONE F2 PARA VER MAIS".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO FIM DA LISTA.
+
+       01  FIM-LISTA-SCREEN HIGHLIGHT FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 26 COL 54 VALUE "       FIM DA LISTA       ".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO NÃO HÁ REGISTOS COM OS FILTROS
+      *    INDICADOS.
+
+       01  LISTA-VAZIA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 28 VALUE "NAO FORAM ENCONTRADOS REGISTOS DE L
+      -        "OG COM OS FILTROS INDICADOS" FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
+      *    MESMO ARQUIVAR OS REGISTOS DE LOG ANTIGOS.
+
+       01  CONFIRMA-ARQUIVAR-SCREEN FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 10 VALUE "TEM A CERTEZA QUE PRETENDE ARQUIVAR
+      -        " OS REGISTOS DE LOG COM MAIS DE 180 DIAS? 1 - SIM | 2 -
+      -        " NAO:".
+           03  NOVA-ESCOLHA-SCREEN LINE 29 COL 109 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO O UTILIZADOR NÃO TEM A CERTEZA QUE
+      *    QUER ARQUIVAR OS REGISTOS DE LOG.
+
+       01  NAO-ARQUIVADO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 39 VALUE "OPERACAO ANULADA | PRESSIONE QUALQU
+      -        "ER TECLA PARA CONTINUAR" FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO A ARQUIVACAO FICA CONCLUIDA.
+
+       01  ARQUIVACAO-CONCLUIDA-SCREEN FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 28 VALUE "ARQUIVACAO DE REGISTOS DE LOG ANTIG
+      -        "OS CONCLUIDA COM SUCESSO | PRESSIONE QUALQUER TECLA"
+               FOREGROUND-COLOUR 2.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO SEMPRE QUE O UTILIZADOR NÃO
+      *    INTRODUZIR UMA OPÇÃO VÁLIDA.
+
+       01  MENSAGEM-ERRO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 20 VALUE "TEM DE INTRODUZIR UM DOS NUMEROS DE
+      -        " OPCAO DISPONIVEIS | PRESSIONE QUALQUER TECLA PARA CONTI
+      -        "NUAR" FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN PARA LIMPAR O ECRÃ EM DETERMINADAS LINHAS.
+
+       01  LIMPAR-LINES FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 24 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 26 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 29 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL SPACES.
+
+      ******************************************************************
+      *    SCREEN PARA LIMPAR PÁGINA DE LISTA E MOSTRAR PRÓXIMA.
+
+       01  LIMPAR-LISTA FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 11 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 12 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 13 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 14 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 15 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 16 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 17 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 18 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 19 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 20 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 21 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 22 COL 01 PIC X(133) VALUE ALL SPACES.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MENU1 SECTION.
+      ******************************************************************
+      *    MENU PRINCIPAL ONDE O UTILIZADOR ESCOLHE SE QUER VER TODOS OS
+      *    REGISTOS DE LOG OU FILTRAR A LISTA.
+      ******************************************************************
+           MOVE ZEROS TO ESCOLHA-SCREEN
+           PERFORM UNTIL ESCOLHA-SCREEN = 0
+
+              PERFORM WITH TEST AFTER UNTIL VALID-ESCOLHA
+                 MOVE ZEROS TO ESCOLHA-SCREEN
+                 ACCEPT MENU1-SCREEN
+                 IF NOT VALID-ESCOLHA THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                 END-IF
+              END-PERFORM
+
+              EVALUATE TRUE
+                 WHEN OPCAO-VER-TUDO
+                    MOVE ZEROS TO FILTRO-DATA-INI, FILTRO-DATA-FIM
+                    MOVE SPACES TO FILTRO-CHAVE
+                    PERFORM LISTAR-LOG
+                 WHEN OPCAO-FILTRAR
+                    PERFORM PEDIR-FILTROS
+                    IF KEYSTATUS NOT = 1003 THEN
+                       PERFORM LISTAR-LOG
+                    END-IF
+                 WHEN OPCAO-ARQUIVAR
+                    PERFORM ARQUIVAR-LOGS
+              END-EVALUATE
+
+           END-PERFORM
+           EXIT PROGRAM.
+
+       PEDIR-FILTROS SECTION.
+      ******************************************************************
+      *    PEDE AO UTILIZADOR OS FILTROS DE DATA E DE CHAVE/REGISTO.
+      ******************************************************************
+           MOVE ZEROS TO FILTRO-DATA-INI, FILTRO-DATA-FIM
+           MOVE SPACES TO FILTRO-CHAVE
+           DISPLAY LIMPAR-LINES
+           DISPLAY FILTRO-SCREEN
+
+           ACCEPT FILTRO-DATA-INI-SCREEN
+           IF KEYSTATUS = 1003 THEN
+              EXIT SECTION
+           END-IF
+
+           ACCEPT FILTRO-DATA-FIM-SCREEN
+           IF KEYSTATUS = 1003 THEN
+              EXIT SECTION
+           END-IF
+
+           ACCEPT FILTRO-CHAVE-SCREEN
+           IF KEYSTATUS = 1003 THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE FUNCTION TRIM (FILTRO-CHAVE) TO FILTRO-CHAVE
+           MOVE FUNCTION UPPER-CASE (FILTRO-CHAVE) TO FILTRO-CHAVE
+           EXIT SECTION.
+
+       LISTAR-LOG SECTION.
+      ******************************************************************
+      *    PERCORRE O FICHEIRO DE LOG DESDE O INICIO, APLICANDO OS
+      *    FILTROS INDICADOS, E MOSTRA OS REGISTOS ENCONTRADOS PAGINADOS.
+      ******************************************************************
+           OPEN INPUT LOGRECORDS
+           MOVE SPACES TO VERDADEIRO
+           MOVE SPACES TO CONTINUA-LISTA
+           MOVE SPACES TO WS-FIM-FICHEIRO
+           MOVE 11 TO LINHA
+           MOVE 01 TO COLUNA
+
+      *    A PRIMEIRA LINHA DO FICHEIRO E APENAS O CABECALHO GRAVADO NA
+      *    PRIMEIRA ABERTURA (VER GESTOR.cob), POR ISSO E SEMPRE LIDA E
+      *    IGNORADA ANTES DE COMECAR A MOSTRAR REGISTOS.
+
+           READ LOGRECORDS NEXT RECORD
+              AT END SET FIM-FICHEIRO-SIM TO TRUE
+           END-READ
+
+           PERFORM UNTIL FIM-FICHEIRO-SIM
+              READ LOGRECORDS NEXT RECORD
+                 AT END SET FIM-FICHEIRO-SIM TO TRUE
+                 NOT AT END
+                    MOVE FDLOG TO WSLOG
+                    PERFORM TRATAR-LINHA-LOG
+                    IF VERDADEIRO = "S" THEN
+                       ADD 01 TO LINHA
+                       DISPLAY LISTA-LOG-SCREEN
+                       IF (LINHA = 23) THEN
+                          DISPLAY MAIS-LISTA-SCREEN
+                          ACCEPT CONTINUA-LISTA-SCREEN
+                          IF KEYSTATUS = 1002 THEN
+                             DISPLAY LIMPAR-LISTA
+                             MOVE 11 TO LINHA
+                          ELSE
+                             CLOSE LOGRECORDS
+                             EXIT SECTION
+                          END-IF
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           IF LINHA = 11 THEN
+              ACCEPT LISTA-VAZIA-SCREEN
+           ELSE
+              DISPLAY FIM-LISTA-SCREEN
+              ACCEPT CONTINUA-LISTA-SCREEN
+           END-IF
+
+           CLOSE LOGRECORDS
+           EXIT SECTION.
+
+       TRATAR-LINHA-LOG SECTION.
+      ******************************************************************
+      *    AVALIA SE O REGISTO DE LOG LIDO PASSA OS FILTROS DE DATA E DE
+      *    CHAVE, E NORMALIZA A CHAVE/MENSAGEM A MOSTRAR NUMA UNICA
+      *    LINHA, JA QUE CADA TIPO DE OPERACAO USA UM GRUPO DE CAMPOS
+      *    DIFERENTE DENTRO DE WSLOG-DETAILS.
+      ******************************************************************
+           MOVE "N" TO VERDADEIRO
+           MOVE SPACES TO WS-CHAVE, WS-MENSAGEM
+           MOVE ZEROS TO WS-DATA-NUM
+
+           MOVE WSLOG-DATE-TIME (7:4)  TO WS-DATA-NUM (1:4)
+           MOVE WSLOG-DATE-TIME (12:2) TO WS-DATA-NUM (5:2)
+           MOVE WSLOG-DATE-TIME (15:2) TO WS-DATA-NUM (7:2)
+
+           IF FILTRO-DATA-INI > 0 AND WS-DATA-NUM < FILTRO-DATA-INI THEN
+              EXIT SECTION
+           END-IF
+           IF FILTRO-DATA-FIM > 0 AND WS-DATA-NUM > FILTRO-DATA-FIM THEN
+              EXIT SECTION
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WSLOG-ADD-KEY NOT = SPACES
+                 MOVE WSLOG-ADD-KEY TO WS-CHAVE
+                 MOVE WSLOG-ADD-MESSAGE TO WS-MENSAGEM
+              WHEN WSLOG-VIEW-KEY NOT = SPACES
+                 MOVE WSLOG-VIEW-KEY TO WS-CHAVE
+                 MOVE WSLOG-VIEW-MESSAGE TO WS-MENSAGEM
+              WHEN WSLOG-DELETE-KEY NOT = SPACES
+                 MOVE WSLOG-DELETE-KEY TO WS-CHAVE
+                 IF WSLOG-DELETE-MESSAGE NOT = SPACES THEN
+                    MOVE WSLOG-DELETE-MESSAGE TO WS-MENSAGEM
+                 ELSE
+                    MOVE WSLOG-DELETE-DENIED-MESSAGE TO WS-MENSAGEM
+                 END-IF
+              WHEN WSLOG-EDIT-KEY NOT = SPACES
+                 MOVE WSLOG-EDIT-KEY TO WS-CHAVE
+                 STRING WSLOG-EDIT-MESSAGE DELIMITED BY SIZE
+                        WSLOG-EDIT-CAMPO DELIMITED BY SIZE
+                        INTO WS-MENSAGEM
+              WHEN WSLOG-CREDENTIAL-KEY NOT = SPACES
+                 MOVE WSLOG-CREDENTIAL-KEY TO WS-CHAVE
+                 MOVE WSLOG-CREDENTIAL-MESSAGE TO WS-MENSAGEM
+              WHEN WSLOG-USER-DENIED NOT = SPACES
+                 MOVE WSLOG-USER-DENIED TO WS-CHAVE
+                 MOVE WSLOG-DELETE-DENIED-MESSAGE TO WS-MENSAGEM
+              WHEN OTHER
+                 EXIT SECTION
+           END-EVALUATE
+
+           IF FILTRO-CHAVE NOT = SPACES AND FILTRO-CHAVE NOT = WS-CHAVE
+              THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE "S" TO VERDADEIRO
+           EXIT SECTION.
+
+       ARQUIVAR-LOGS SECTION.
+      ******************************************************************
+      *    PEDE CONFIRMACAO AO UTILIZADOR E, SE CONFIRMADO, RETIRA DO
+      *    FICHEIRO DE LOG ATIVO OS REGISTOS COM MAIS DE
+      *    ARQUIVO-CUTOFF-DIAS DIAS, GUARDANDO-OS NO FICHEIRO DE
+      *    ARQUIVO (LOGARQ) E MANTENDO NO FICHEIRO ATIVO APENAS O
+      *    CABECALHO E OS REGISTOS MAIS RECENTES.
+      ******************************************************************
+           MOVE ZEROS TO NOVA-ESCOLHA
+           DISPLAY LIMPAR-LINES
+
+           PERFORM WITH TEST AFTER UNTIL OPCAO-SIM OR OPCAO-NAO
+              MOVE ZEROS TO NOVA-ESCOLHA-SCREEN
+              ACCEPT CONFIRMA-ARQUIVAR-SCREEN
+           END-PERFORM
+
+           IF OPCAO-NAO THEN
+              ACCEPT NAO-ARQUIVADO-SCREEN
+              EXIT SECTION
+           END-IF
+
+           ACCEPT WS-HOJE-DATA FROM DATE YYYYMMDD
+           COMPUTE WS-HOJE-INTEIRO =
+              FUNCTION INTEGER-OF-DATE (WS-HOJE-DATA)
+           COMPUTE WS-CUTOFF-INTEIRO =
+              WS-HOJE-INTEIRO - ARQUIVO-CUTOFF-DIAS
+           MOVE ZEROS TO ARQUIVADOS-COUNT
+
+           PERFORM SEPARAR-REGISTOS-LOG
+           PERFORM REESCREVER-LOGRECORDS
+
+           ACCEPT ARQUIVACAO-CONCLUIDA-SCREEN
+           EXIT SECTION.
+
+       ABRIR-FICHEIRO-ARQUIVO SECTION.
+      ******************************************************************
+      *    O FICHEIRO DE ARQUIVO PODE AINDA NAO EXISTIR NUMA INSTALACAO
+      *    NOVA, POR ISSO E CRIADO NA PRIMEIRA VEZ QUE FOR NECESSARIO,
+      *    TAL COMO E FEITO PARA O PROPRIO FICHEIRO DE LOG (GESTOR.cob).
+      ******************************************************************
+           OPEN EXTEND LOGARQ
+           IF FS-LOGARQ = "35" THEN
+              OPEN OUTPUT LOGARQ
+           END-IF
+           CLOSE LOGARQ
+           EXIT SECTION.
+
+       SEPARAR-REGISTOS-LOG SECTION.
+      ******************************************************************
+      *    PERCORRE O FICHEIRO DE LOG ATIVO DO INICIO AO FIM, GRAVANDO
+      *    NO FICHEIRO TEMPORARIO O CABECALHO E OS REGISTOS A MANTER,
+      *    E NO FICHEIRO DE ARQUIVO OS REGISTOS MAIS ANTIGOS QUE O
+      *    LIMITE DEFINIDO.
+      ******************************************************************
+           PERFORM ABRIR-FICHEIRO-ARQUIVO
+
+           OPEN INPUT LOGRECORDS
+           OPEN OUTPUT LOGTEMP
+           OPEN EXTEND LOGARQ
+
+           MOVE SPACES TO WS-FIM-TEMP
+
+      *    A PRIMEIRA LINHA DO FICHEIRO E O CABECALHO (VER GESTOR.cob) E
+      *    E SEMPRE MANTIDA NO FICHEIRO ATIVO, SEM SER AVALIADA.
+
+           READ LOGRECORDS NEXT RECORD
+              AT END SET FIM-TEMP-SIM TO TRUE
+           END-READ
+
+           IF NOT FIM-TEMP-SIM THEN
+              MOVE FDLOG TO FDTMP-REC
+              WRITE FDTMP-REC
+              END-WRITE
+           END-IF
+
+           PERFORM UNTIL FIM-TEMP-SIM
+              READ LOGRECORDS NEXT RECORD
+                 AT END SET FIM-TEMP-SIM TO TRUE
+                 NOT AT END
+                    MOVE ZEROS TO WS-REGISTO-DATA
+                    MOVE FDLOG-DATE-TIME (7:4)  TO WS-REGISTO-DATA (1:4)
+                    MOVE FDLOG-DATE-TIME (12:2) TO WS-REGISTO-DATA (5:2)
+                    MOVE FDLOG-DATE-TIME (15:2) TO WS-REGISTO-DATA (7:2)
+                    COMPUTE WS-REGISTO-INTEIRO =
+                       FUNCTION INTEGER-OF-DATE (WS-REGISTO-DATA)
+
+                    IF WS-REGISTO-INTEIRO < WS-CUTOFF-INTEIRO THEN
+                       MOVE FDLOG TO FDARQ-REC
+                       WRITE FDARQ-REC
+                       END-WRITE
+                       ADD 1 TO ARQUIVADOS-COUNT
+                    ELSE
+                       MOVE FDLOG TO FDTMP-REC
+                       WRITE FDTMP-REC
+                       END-WRITE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE LOGRECORDS, LOGTEMP, LOGARQ
+           EXIT SECTION.
+
+       REESCREVER-LOGRECORDS SECTION.
+      ******************************************************************
+      *    RECONSTROI O FICHEIRO DE LOG ATIVO A PARTIR DO FICHEIRO
+      *    TEMPORARIO, QUE CONTEM APENAS O CABECALHO E OS REGISTOS QUE
+      *    NAO FORAM ARQUIVADOS.
+      ******************************************************************
+           OPEN INPUT LOGTEMP
+           OPEN OUTPUT LOGRECORDS
+           MOVE SPACES TO WS-FIM-TEMP
+
+           PERFORM UNTIL FIM-TEMP-SIM
+              READ LOGTEMP NEXT RECORD
+                 AT END SET FIM-TEMP-SIM TO TRUE
+                 NOT AT END
+                    MOVE FDTMP-REC TO FDLOG
+                    WRITE FDLOG
+                    END-WRITE
+              END-READ
+           END-PERFORM
+
+           CLOSE LOGTEMP, LOGRECORDS
+           EXIT SECTION.
+
+       END PROGRAM GESTORLOGS.
