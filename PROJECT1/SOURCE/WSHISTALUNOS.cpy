@@ -0,0 +1,9 @@
+       01  WSHISTALUNO.
+           03  WSHIST-DATE-TIME             PIC X(030).
+           03  WSHIST-IDNUM                 PIC 9(003).
+           03  WSHIST-ESTADO-ANTERIOR       PIC 9(001).
+           03  WSHIST-ESTADO-NOVO           PIC 9(001).
+           03  WSHIST-DATA-MUDANCA.
+             05  WSHIST-ANO-MUDANCA         PIC 9(004).
+             05  WSHIST-MES-MUDANCA         PIC 9(002).
+             05  WSHIST-DIA-MUDANCA         PIC 9(002).
