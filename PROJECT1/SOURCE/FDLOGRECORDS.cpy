@@ -0,0 +1,28 @@
+       01  FDLOG.
+           03  FDLOG-DATE-TIME              PIC X(030).
+           03  FDLOG-PROGRAM                PIC X(030).
+           03  FDLOG-SECTION                PIC X(030).
+           03  FDLOG-DETAILS.
+             05  FDLOG-ADD-HEADING          PIC X(020).
+             05  FDLOG-ADD-KEY              PIC X(020).
+             05  FDLOG-ADD-MESSAGE          PIC X(040).
+             05  FDLOG-VIEW-HEADING         PIC X(020).
+             05  FDLOG-VIEW-KEY             PIC X(020).
+             05  FDLOG-VIEW-MESSAGE         PIC X(040).
+             05  FDLOG-DELETE-HEADING       PIC X(020).
+             05  FDLOG-DELETE-KEY           PIC X(020).
+             05  FDLOG-DELETE-MESSAGE       PIC X(040).
+             05  FDLOG-DELETE-DENIED-MESSAGE PIC X(040).
+             05  FDLOG-EDIT-HEADING         PIC X(020).
+             05  FDLOG-EDIT-KEY             PIC X(020).
+             05  FDLOG-EDIT-MESSAGE         PIC X(040).
+             05  FDLOG-EDIT-CAMPO           PIC X(060).
+             05  FDLOG-CREDENTIAL-HEADING   PIC X(020).
+             05  FDLOG-CREDENTIAL-KEY       PIC X(020).
+             05  FDLOG-CREDENTIAL-MESSAGE   PIC X(040).
+             05  FDLOG-USER-HEADING         PIC X(020).
+             05  FDLOG-USER                 PIC X(020).
+             05  FDLOG-USER-HEADING-DENIED  PIC X(020).
+             05  FDLOG-USER-DENIED          PIC X(020).
+             05  FDLOG-PASS-HEADING-DENIED  PIC X(020).
+             05  FDLOG-PASS-DENIED          PIC X(020).
