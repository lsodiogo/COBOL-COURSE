@@ -0,0 +1,3 @@
+       01  FDADMIN.
+           03  FDUSERNAME           PIC X(020).
+           03  FDPASSWORD           PIC X(020).
