@@ -35,7 +35,9 @@
            88  OPCAO-UNIDADES       VALUE 3.
            88  OPCAO-HORARIOS       VALUE 4.
            88  OPCAO-ADMINS         VALUE 5.
-           88  VALID-ESCOLHA        VALUE 0 THRU 5.
+           88  OPCAO-LOGS           VALUE 6.
+           88  OPCAO-RELATORIO      VALUE 7.
+           88  VALID-ESCOLHA        VALUE 0 THRU 7.
 
        77  FS-LOGRECORDS            PIC X(002).
        77  PRESS-KEY                PIC X(001).
@@ -203,6 +205,9 @@
                BACKGROUND-COLOR 6 BLINK.
            03  LINE 25 COL 102 VALUE "GESTOR CREDENCIAIS".
 
+           03  LINE 26 COL 47 VALUE "6 - GESTOR DE REGISTOS DE LOG".
+           03  LINE 26 COL 90 VALUE "7 - RELATORIO DE ATIVIDADE".
+
            03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
            03  LINE 29 COL 47 VALUE "INDIQUE O GESTOR QUE PRETENDE UTILI
       -        "ZAR:".
@@ -284,6 +289,8 @@
                  WHEN OPCAO-UNIDADES    CALL "GESTORUNIDADES"
                  WHEN OPCAO-HORARIOS    CALL "GESTORHORARIOS"
                  WHEN OPCAO-ADMINS      CALL "GESTORADMINS"
+                 WHEN OPCAO-LOGS        CALL "GESTORLOGS"
+                 WHEN OPCAO-RELATORIO   CALL "GESTORREPORT"
               END-EVALUATE
 
            END-PERFORM
