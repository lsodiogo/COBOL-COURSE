@@ -0,0 +1,2237 @@
+      ******************************************************************
+      *    TRABALHO 08.08.2026 -> 08.08.2026 | PRCOB | DIOGO LIMA
+      ******************************************************************
+      *    É PRETENDIDO NESTE PROGRAMA FAZER A GESTÃO DE PROCESSOS DE
+      *    DE AULAS: REGISTANDO, CONSULTANDO, ALTERANDO E APAGANDO
+      ******************************************************************
+      *    PROGRAMA DEVE SER EXECUTADO COM UM LAYOUT DE JANELA DE
+      *    LARGURA: 133 | ALTURA: 31 - SEM MOLDAR TEXTO AO REDIMENSIONAR
+      ******************************************************************
+      *    V1.0 | 08.08.2026
+      ******************************************************************
+      *    V1.1 | 09.08.2026 | ADICIONADO O REGISTO DE PRESENCAS DOS
+      *                         ALUNOS POR AULA AGENDADA.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTORHORARIOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS VALID-NAME  IS "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                                "abcdefghijklmnopqrstuvwxyz"
+                                "0123456789"
+                                "'-"
+                                SPACE.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION TRIM INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HORARIOSFILE ASSIGN TO "horariosfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDDATAAULA
+              LOCK MODE MANUAL
+              FILE STATUS FS-HORARIO.
+
+           SELECT PROFS ASSIGN TO "profsfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDSIGLAPROF
+              FILE STATUS FS-PROFS.
+
+           SELECT UNIDADES ASSIGN TO "unidadesfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDSIGLAUNIDADE
+              FILE STATUS FS-UNIDADES.
+
+           SELECT ADMINS ASSIGN TO "adminsfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDADMIN
+              FILE STATUS FS-ADMINS.
+
+           SELECT ALUNOS ASSIGN TO "alunosfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDIDNUM
+              FILE STATUS FS-ALUNOS.
+
+           SELECT PRESENCAS ASSIGN TO "presencas"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-PRESENCAS.
+
+           SELECT LOGRECORDS ASSIGN TO "logrecords"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-LOGRECORDS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HORARIOSFILE.
+       COPY FDHORARIOS.
+
+       FD  PROFS.
+       COPY FDPROFS.
+
+       FD  UNIDADES.
+       COPY FDUNIDADES.
+
+       FD  ADMINS.
+       COPY FDADMINS.
+
+       FD  ALUNOS.
+       COPY FDALUNOS.
+
+       FD  PRESENCAS.
+       COPY FDPRESENCAS.
+
+       FD  LOGRECORDS.
+       COPY FDLOGRECORDS.
+
+       WORKING-STORAGE SECTION.
+       COPY WSHORARIOS.
+       COPY WSADMINS.
+       COPY WSPRESENCAS.
+       COPY WSLOGRECORDS.
+       COPY VAR-VALIDDATE.
+       COPY VAR-SPACEUPPER.
+
+       01  ESCOLHA                  PIC 9(001).
+           88  OPCAO-REGISTAR       VALUE 1.
+           88  OPCAO-CONSULTAR      VALUE 2.
+           88  OPCAO-ELIMINAR       VALUE 3.
+           88  OPCAO-ALTERAR        VALUE 4.
+           88  OPCAO-HELP           VALUE 5.
+           88  OPCAO-PRESENCAS      VALUE 6.
+           88  VALID-ESCOLHA        VALUE 0 THRU 6.
+       01  NOVA-ESCOLHA             PIC 9(001).
+           88  OPCAO-SIM            VALUE 1.
+           88  OPCAO-NAO            VALUE 2.
+       01  ESCOLHA-ALTERAR          PIC 9(001).
+           88  ALTERAR-DATAPROF     VALUE 1.
+           88  ALTERAR-DATAUNIDADE  VALUE 2.
+           88  ALTERAR-DATASALA     VALUE 3.
+           88  VALID-ALTERAR        VALUE 1 THRU 3.
+       01  PRESENCA-ESCOLHA         PIC 9(001).
+           88  OPCAO-PRESENTE       VALUE 1.
+           88  OPCAO-AUSENTE        VALUE 2.
+           88  VALID-PRESENCA-ESCOLHA VALUE 1 THRU 2.
+
+       77  FS-HORARIO               PIC X(002).
+       77  FS-PROFS                 PIC X(002).
+       77  FS-UNIDADES              PIC X(002).
+       77  FS-ADMINS                PIC X(002).
+       77  FS-ALUNOS                PIC X(002).
+       77  FS-PRESENCAS             PIC X(002).
+       77  FS-LOGRECORDS            PIC X(002).
+       77  PRES-IDNUM               PIC 9(003).
+       77  CONS-ANO                 PIC 9(004).
+       77  CONS-MES                 PIC 9(002).
+       77  CONS-DIA                 PIC 9(002).
+       77  CONS-HORA                PIC 9(004).
+       77  CONS-SEQ                 PIC 9(003).
+       77  LINHA                    PIC 9(004).
+       77  COLUNA                   PIC 9(004).
+       77  KEYSTATUS                PIC 9(004).
+       77  VERDADEIRO               PIC X.
+       77  PRESS-KEY                PIC X.
+       77  DUPLO-AGENDAMENTO        PIC X.
+       77  CHECK-ANO-AULA           PIC 9(004).
+       77  CHECK-MES-AULA           PIC 9(002).
+       77  CHECK-DIA-AULA           PIC 9(002).
+       77  CHECK-HORA-AULA          PIC 9(004).
+       77  SEQ-AULA-EXCLUIR         PIC 9(003).
+       77  CAPACIDADE-EXCEDIDA      PIC X.
+       77  CONT-AULAS-UNIDADE       PIC 9(003).
+
+      ******************************************************************
+
+       SCREEN SECTION.
+
+      ******************************************************************
+      *    SCREEN DO MENU PRINCIPAL.
+
+       01  MENU1-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 03 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 05 COL 47 VALUE "G E S T O R   D E   H O R A R I O
+      -        "S".
+           03  LINE 06 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 12 COL 61 VALUE "0. SAIR".
+           03  LINE 14 COL 61 VALUE "1. REGISTAR".
+           03  LINE 16 COL 61 VALUE "2. CONSULTAR".
+           03  LINE 18 COL 61 VALUE "3. ELIMINAR".
+           03  LINE 20 COL 61 VALUE "4. ALTERAR".
+           03  LINE 22 COL 61 VALUE "5. AJUDA"
+               HIGHLIGHT FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 24 COL 61 VALUE "6. PRESENCAS".
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 48 VALUE "INSIRA A OPCAO QUE PRETENDE REALIZA
+      -        "R:".
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  ESCOLHA-SCREEN LINE 29 COL 86 PIC 9(1) TO ESCOLHA AUTO
+               BLANK WHEN ZERO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO SEMPRE QUE O UTILIZADOR NÃO
+      *    INTRODUZIR UMA OPÇÃO VÁLIDA.
+
+       01  MENSAGEM-ERRO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 20 VALUE "TEM DE INTRODUZIR UM DOS NUMEROS DE
+      -        " OPCAO DISPONIVEIS | PRESSIONE QUALQUER TECLA PARA CONTI
+      -        "NUAR" FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DO MENU HELP ONDE O UTILIZADOR PODE LER DICAS DO
+      *    PROGRAMA.
+
+       01  HELP-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 58 VALUE "I N T R O D U C A O".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 06 COL 10 VALUE "Nesta introducao encontram-se algum
+      -        "as dicas rapidas para uma melhor utilizacao do programa.
+      -        "" FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 08 COL 10 VALUE "Se precisar de uma explicacao mais
+      -        "especifica, aconselhamos a consulta do manual de funcion
+      -        "amento." FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 09 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 12 COL 63 VALUE "D I C A S" FOREGROUND-COLOUR 4
+               BACKGROUND-COLOR 7.
+           03  LINE 14 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 16 COL 10 VALUE "A qualquer momento podera sair do l
+      -        "ocal onde navega pressionando F3, voltando ao menu princ
+      -        "ipal.".
+           03  LINE 18 COL 10 VALUE "Ao registar uma nova aula, tera que
+      -        " preencher todos os campos.".
+           03  LINE 20 COL 10 VALUE "O NUMERO DE SEQUENCIA (SEQ) e atrib
+      -        "uido automaticamente pelo programa, para permitir mais d
+      -        "e uma aula na mesma data e hora.".
+           03  LINE 23 COL 10 VALUE "O PROFESSOR e a UNIDADE indicados t
+      -        "em de corresponder a processos ja registados.".
+           03  LINE 26 COL 10 VALUE "A saida forcada do programa, podera
+      -        " originar a perda de dados. Devera seguir sempre o percu
+      -        "rso logico do programa.".
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 48 VALUE "PRESSIONE QUALQUER TECLA PARA CONTI
+      -        "NUAR".
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DO MENU REGISTAR E RESPETIVOS ACCEPT DAS VARIÁVEIS.
+
+       01  REGISTAR-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 59 VALUE "R E G I S T A R".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 10 VALUE "PREENCHA TODOS OS SEGUINTES CAMPOS
+      -        "             DA AULA:".
+           03  LINE 06 COL 39 VALUE "OBRIGATORIOS"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+
+           03  DATA-AULA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+               05  LINE 09 COL 10 VALUE "DATA DA AULA:".
+               05  REG-DIA-AULA LINE 09 COL 24 PIC X(2) TO DIA-AULA
+                   AUTO.
+               05  LINE 09 COL 26 VALUE "/".
+               05  REG-MES-AULA LINE 09 COL 27 PIC X(2) TO MES-AULA
+                   AUTO.
+               05  LINE 09 COL 29 VALUE "/".
+               05  REG-ANO-AULA LINE 09 COL 30 PIC X(4) TO ANO-AULA
+                   AUTO.
+
+           03  HORA-AULA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+               05  LINE 09 COL 43 VALUE "HORA (HHMM):".
+               05  REG-HORA-AULA LINE 09 COL 56 PIC 9(4) TO HORA-AULA
+               AUTO BLANK WHEN ZERO.
+
+           03  DATAPROF-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+               05  LINE 11 COL 10 VALUE "SIGLA DO PROFESSOR:".
+               05  REG-DATAPROF LINE 11 COL 30 PIC X(4) TO DATAPROF
+               AUTO REQUIRED.
+
+           03  DATAUNIDADE-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR
+               7.
+               05  LINE 11 COL 43 VALUE "SIGLA DA UNIDADE:".
+               05  REG-DATAUNIDADE LINE 11 COL 61 PIC X(5) TO
+               DATAUNIDADE AUTO REQUIRED.
+
+           03  DATASALA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+               05  LINE 13 COL 10 VALUE "SALA:".
+               05  REG-DATASALA LINE 13 COL 17 PIC X(10) TO DATASALA
+               AUTO REQUIRED.
+
+      ******************************************************************
+      *    SCREEN DE CONFIRMAÇÃO DE REGISTO REALIZADO.
+
+       01  CONFIRMACAO-REGISTO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 34 VALUE "REGISTO FEITO COM SUCESSO | PRESSIO
+      -       "NE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 2 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ERRO SE O UTILIZADOR REGISTAR UM CAMPO QUE
+      *    ESTEJA FORA DOS PARÂMETROS PREVIAMENTE DEFINIDOS NO PROGRAMA.
+
+       01  CAMPO-ERRO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 31 VALUE "CAMPO INVALIDO. INTRODUZA OUTRO | P
+      -       "RESSIONE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO QUANDO O PROFESSOR INDICADO NAO
+      *    EXISTE NO FICHEIRO DE PROFESSORES.
+
+       01  PROF-INEXISTENTE-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR
+           7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 27 VALUE "PROFESSOR INEXISTENTE. INTRODUZA OU
+      -       "TRO | PRESSIONE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO QUANDO A UNIDADE INDICADA NAO
+      *    EXISTE NO FICHEIRO DE UNIDADES.
+
+       01  UNIDADE-INEXISTENTE-SCREEN FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 29 VALUE "UNIDADE INEXISTENTE. INTRODUZA OUTR
+      -       "A | PRESSIONE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA AO UTILIZADOR SE PRETENDE
+      *    FAZER UM NOVO REGISTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE AVISO QUANDO O PROFESSOR JA TEM UMA
+      *    AULA MARCADA NA MESMA DATA/HORA NOUTRA UNIDADE FORMATIVA.
+
+       01  AULA-DUPLA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 14 VALUE "ATENCAO: DOCENTE JA TEM AULA MARC
+      -       "ADA NESTA DATA/HORA | PRESSIONE QUALQUER TECLA PARA CON
+      -       "TINUAR"
+              FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE RECUSA QUANDO A UNIDADE FORMATIVA JA
+      *    ATINGIU A CAPACIDADE MAXIMA DE AULAS EM SIMULTANEO NA
+      *    DATA/HORA ESCOLHIDA.
+
+       01  CAPACIDADE-EXCEDIDA-SCREEN FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 07 VALUE "RECUSADO: A UNIDADE JA ATINGIU A CA
+      -       "PACIDADE MAXIMA DE AULAS NESTA DATA/HORA | PRESSIONE QUAL
+      -       "QUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+       01  NOVO-REGISTO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 40 VALUE "PRETENDE REGISTAR OUTRA AULA? 1 - S
+      -        "IM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN LINE 29 COL 89 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DO MENU CONSULTAR.
+
+       01  CONSULTAR-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 58 VALUE "C O N S U L T A R".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 10 VALUE "INDIQUE A DATA, HORA E SEQUENCIA DA
+      -        " AULA QUE PRETENDE CONSULTAR OS DADOS:".
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN ONDE O UTILIZADOR INTRODUZ A CHAVE COMPOSTA DA AULA.
+
+       01  CONS-CHAVE-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 09 COL 10 VALUE "DATA:".
+           03  CONS-DIA-SCREEN LINE 09 COL 16 PIC 9(2) TO CONS-DIA AUTO.
+           03  LINE 09 COL 18 VALUE "/".
+           03  CONS-MES-SCREEN LINE 09 COL 19 PIC 9(2) TO CONS-MES AUTO.
+           03  LINE 09 COL 21 VALUE "/".
+           03  CONS-ANO-SCREEN LINE 09 COL 22 PIC 9(4) TO CONS-ANO AUTO.
+           03  LINE 09 COL 30 VALUE "HORA:".
+           03  CONS-HORA-SCREEN LINE 09 COL 36 PIC 9(4) TO CONS-HORA
+               AUTO.
+           03  LINE 09 COL 43 VALUE "SEQUENCIA:".
+           03  CONS-SEQ-SCREEN LINE 09 COL 54 PIC 9(3) TO CONS-SEQ AUTO.
+
+      ******************************************************************
+      *    SCREEN DOS DADOS DO REGISTO DO FICHEIRO.
+
+       01  CONS-DADOS-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  C-HORARIO.
+               05  C-DATAAULA.
+                   07  C-DIA-AULA   LINE 12 COL 24 PIC 9(2).
+                   07  C-MES-AULA   LINE 12 COL 27 PIC 9(2).
+                   07  C-ANO-AULA   LINE 12 COL 30 PIC 9(4).
+                   07  C-HORA-AULA  LINE 12 COL 43 PIC 9(4).
+                   07  C-SEQ-AULA   LINE 12 COL 62 PIC 9(3).
+               05  C-DATAPROF       LINE 14 COL 30 PIC X(4).
+               05  C-DATAUNIDADE    LINE 14 COL 61 PIC X(5).
+               05  C-DATASALA       LINE 16 COL 17 PIC X(10).
+           03  LINE 12 COL 10 VALUE "DATA:".
+           03  LINE 12 COL 26 VALUE "/".
+           03  LINE 12 COL 29 VALUE "/".
+           03  LINE 12 COL 36 VALUE "HORA:".
+           03  LINE 12 COL 55 VALUE "SEQUENCIA:".
+           03  LINE 14 COL 10 VALUE "SIGLA DO PROFESSOR:".
+           03  LINE 14 COL 43 VALUE "SIGLA DA UNIDADE:".
+           03  LINE 16 COL 10 VALUE "SALA:".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO SE O UTILIZADOR TENTAR INTRODUZIR
+      *    UMA CHAVE QUE NÃO EXISTE.
+
+       01  REGISTO-INEXISTENTE FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 32 VALUE "REGISTO INEXISTENTE | PRESSIONE QUA
+      -       "LQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ATENÇÃO QUANDO O REGISTO ESTÁ A SER
+      *    UTILIZADO POR OUTRO UTILIZADOR.
+
+       01  ATENCAO-REGISTO-LOCK FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 24 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 26 COL 42 VALUE "ATENCAO: REGISTO A SER USADO POR OU
+      -        "TRO UTILIZADOR" FOREGROUND-COLOUR 4.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
+      *    FAZER UMA NOVA CONSULTA.
+
+       01  NOVA-CONSULTA FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 40 VALUE "PRETENDE CONSULTAR OUTRA AULA? 1 -
+      -        "SIM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN1 LINE 29 COL 90 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE AUTENTICAÇÃO ATRAVÉS DE CREDENCIAIS.
+
+       01  AUTENTICACAO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 59 VALUE "E L I M I N A R".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 11 COL 46 VALUE "É" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 12 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 13 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 14 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 15 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 16 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 17 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 18 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 19 COL 46 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 11 COL 47 PIC X(40) VALUE ALL "Í" HIGHLIGHT
+               FOREGROUND-COLOUR 0.
+           03  LINE 11 COL 87 VALUE "»" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 13 COL 63 VALUE "USERNAME".
+           03  USER-SCREEN LINE 14 COL 57 PIC X(20) TO WSUSERNAME.
+           03  LINE 17 COL 63 VALUE "PASSWORD".
+           03  PASSWORD-SCREEN LINE 18 COL 57 PIC X(20) TO WSPASSWORD
+               SECURE.
+           03  LINE 20 COL 46 VALUE "È" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 12 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 13 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 14 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 15 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 16 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 17 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 18 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 19 COL 87 VALUE "º" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 20 COL 47 PIC X(40) VALUE ALL "Í" HIGHLIGHT
+               FOREGROUND-COLOUR 0.
+           03  LINE 20 COL 87 VALUE "¼" HIGHLIGHT FOREGROUND-COLOUR 0.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 42 VALUE "PARA ACEDER TEM SE AUTENTITICAR COM
+      -        "O ADMINISTRADOR"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO QUANDO A AUTENTICAÇÃO É NEGADA.
+
+       01  AUTENTC-NEGADA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 13 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 15 COL 01 PIC X(133) VALUE ALL " ".
+           03  LINE 16 COL 37 VALUE "CREDENCIAIS NEGADAS | PRESSIONE QUA
+      -        "LQUER TECLA PARA CONTINUAR"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 17 COL 01 PIC X(133) VALUE ALL " ".
+           03  LINE 18 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL " ".
+           03  LINE 29 COL 01 PIC X(133) VALUE ALL " ".
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL " ".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO NENHUM ADMINISTRADOR ESTÁ CRIADO.
+
+       01  ADMIN-INEXISTE-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 59 VALUE "E L I M I N A R".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 13 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 16 COL 24 VALUE "NENHUM ADMINISTRADOR CRIADO E PARA
+      -        "ACEDER PRECISA SER AUTENTITICADO COMO ADMINISTRADOR"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 18 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 48 VALUE "PRESSIONE QUALQUER TECLA PARA CONTI
+      -        "NUAR"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DO MENU ELIMINAR.
+
+       01  ELIMINAR-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 59 VALUE "E L I M I N A R".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 10 VALUE "INDIQUE A DATA, HORA E SEQUENCIA DA
+      -        " AULA QUE PRETENDE ELIMINAR OS DADOS:".
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
+      *    MESMO ELIMINAR A AULA.
+
+       01  CONFIRMACAO-ELIMINAR FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 32 VALUE "TEM A CERTEZA QUE PRETENDE ELIMINAR
+      -        " ESTA AULA? 1 - SIM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN2 LINE 29 COL 94 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO O UTILIZADOR NÃO TEM A CERTEZA QUE
+      *    QUER ELIMINAR A AULA.
+
+       01  NAO-ELIMINADO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 39 VALUE "OPERACAO ANULADA | PRESSIONE QUALQU
+      -       "ER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO O UTILIZADOR TEM A CERTEZA QUE QUER
+      *    ELIMINAR A AULA.
+
+       01  SIM-ELIMINADO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 32 VALUE "AULA ELIMINADA COM SUCESSO | PRESSI
+      -       "ONE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 2 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZDOR PRETENDE
+      *    ELIMINAR OUTRA AULA.
+
+       01  NOVO-ELIMINAR FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 40 VALUE "PRETENDE ELIMINAR OUTRA AULA? 1 - S
+      -        "IM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN3 LINE 29 COL 89 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DO MENU ALTERAR.
+
+       01  ALTERAR-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 60 VALUE "A L T E R A R".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 10 VALUE "INDIQUE A DATA, HORA E SEQUENCIA DA
+      -        " AULA QUE PRETENDE MODIFICAR OS DADOS:".
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE QUESTIONA QUE CAMPO PRETENDE ALTERAR.
+
+       01  ALTERAR-CAMPO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 24 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 26 COL 49 VALUE "INDIQUE O CAMPO QUE PRETENDE ALTERA
+      -       "R:".
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  ESCOLHA-ALTERAR-SCREEN LINE 26 COL 87 PIC 9(1) TO
+               ESCOLHA-ALTERAR AUTO BLANK WHEN ZERO.
+           03  LINE 29 COL 30 VALUE "1. PROFESSOR  |  2. UNIDADE  |  3.
+      -        "SALA".
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE CONFIRMAÇÃO DE ALTERAÇÃO.
+
+       01  CONFIRMACAO-ALTERACAO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 32 VALUE "AULA ALTERADA COM SUCESSO | PRESSIO
+      -       "NE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 2 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUESTIONA SE PRETENDE ALTERAR OUTRO CAMPO.
+
+       01  NOVA-ALTERACAO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 31 VALUE "PRETENDE ALTERAR MAIS ALGUM CAMPO D
+      -        "ESTA AULA? 1 - SIM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN4 LINE 29 COL 96 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DO MENU PRESENCAS.
+
+       01  PRESENCAS-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 52 VALUE "P R E S E N C A S   D A   A U L A".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 10 VALUE "INDIQUE A DATA, HORA E SEQUENCIA DA
+      -        " AULA QUE PRETENDE REGISTAR AS PRESENCAS:".
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN ONDE É PEDIDO O NUMERO DE PROCESSO DO ALUNO A QUEM SE
+      *    VAI REGISTAR A PRESENÇA.
+
+       01  PRESENCA-ALUNO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 18 COL 10 VALUE "NUMERO DE PROCESSO DO ALUNO:".
+           03  PRES-IDNUM-SCREEN LINE 18 COL 40 PIC 9(3) TO PRES-IDNUM
+               AUTO.
+
+      ******************************************************************
+      *    SCREEN ONDE SE MOSTRA O NOME DO ALUNO ENCONTRADO E SE PERGUNTA
+      *    SE ESTEVE PRESENTE OU AUSENTE NESTA AULA.
+
+       01  DADOS-ALUNO-PRESENCA-SCREEN FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 20 COL 10 VALUE "ALUNO:".
+           03  C-NOME-PRESENCA LINE 20 COL 17 PIC X(50) FROM FDNOME.
+
+       01  PRESENCA-ESTADO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR
+           7.
+           03  LINE 22 COL 10 VALUE "REGISTAR COMO: 1 - PRESENTE  |  2 -
+      -        " AUSENTE:".
+           03  PRESENCA-ESCOLHA-SCREEN LINE 22 COL 56 PIC 9(1) TO
+               PRESENCA-ESCOLHA AUTO BLANK WHEN ZERO.
+
+      ******************************************************************
+      *    SCREEN DE CONFIRMAÇÃO DE PRESENÇA REGISTADA.
+
+       01  PRESENCA-REGISTADA-SCREEN FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 30 VALUE "PRESENCA REGISTADA COM SUCESSO | PR
+      -        "ESSIONE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 2 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
+      *    REGISTAR A PRESENÇA DE OUTRO ALUNO NESTA AULA.
+
+       01  NOVO-ALUNO-PRESENCA FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 33 VALUE "PRETENDE REGISTAR A PRESENCA DE OUT
+      -        "RO ALUNO? 1 - SIM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN5 LINE 29 COL 96 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
+      *    REGISTAR PRESENÇAS NOUTRA AULA.
+
+       01  NOVA-AULA-PRESENCAS FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 24 VALUE "PRETENDE REGISTAR PRESENCAS NOUTRA
+      -        "AULA? 1 - SIM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN6 LINE 29 COL 97 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN ONDE APARECE UMA LISTA COMPLETA COM TODOS OS REGISTOS
+      *    NO FICHEIRO.
+
+       01  LISTA-HORARIOS-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 53 VALUE "LISTA DE AULAS AGENDADAS".
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  SHOW LINE LINHA COL COLUNA.
+               05  SHOW-DIA-AULA  PIC 9(2) FROM FDDIA-AULA.
+               05  VALUE "/".
+               05  SHOW-MES-AULA  PIC 9(2) FROM FDMES-AULA.
+               05  VALUE "/".
+               05  SHOW-ANO-AULA  PIC 9(4) FROM FDANO-AULA.
+               05  VALUE "  ".
+               05  SHOW-HORA-AULA PIC 9(4) FROM FDHORA-AULA.
+               05  VALUE " (SEQ ".
+               05  SHOW-SEQ-AULA  PIC 9(3) FROM FDSEQ-AULA.
+               05  VALUE ") | PROF: ".
+               05  SHOW-DATAPROF  PIC X(4) FROM FDDATAPROF.
+               05  VALUE " | UNIDADE: ".
+               05  SHOW-DATAUNIDADE PIC X(5) FROM FDDATAUNIDADE.
+
+           03  CONTINUA-LISTA LINE 06 COL 82 PIC X(3).
+
+           03  HIGHLIGHT FOREGROUND-COLOUR 0.
+               05  LINE 11 COL 122 VALUE "º".
+               05  LINE 12 COL 122 VALUE "º".
+               05  LINE 13 COL 122 VALUE "º".
+               05  LINE 14 COL 122 VALUE "º".
+               05  LINE 15 COL 122 VALUE "º".
+               05  LINE 16 COL 122 VALUE "º".
+               05  LINE 17 COL 122 VALUE "º".
+               05  LINE 18 COL 122 VALUE "º".
+               05  LINE 19 COL 122 VALUE "º".
+               05  LINE 20 COL 122 VALUE "º".
+               05  LINE 21 COL 122 VALUE "º".
+               05  LINE 22 COL 122 VALUE "º".
+
+               05  LINE 11 COL 07 VALUE "º".
+               05  LINE 12 COL 07 VALUE "º".
+               05  LINE 13 COL 07 VALUE "º".
+               05  LINE 14 COL 07 VALUE "º".
+               05  LINE 15 COL 07 VALUE "º".
+               05  LINE 16 COL 07 VALUE "º".
+               05  LINE 17 COL 07 VALUE "º".
+               05  LINE 18 COL 07 VALUE "º".
+               05  LINE 19 COL 07 VALUE "º".
+               05  LINE 20 COL 07 VALUE "º".
+               05  LINE 21 COL 07 VALUE "º".
+               05  LINE 22 COL 07 VALUE "º".
+
+               05  LINE 10 COL 07  VALUE "É".
+               05  LINE 10 COL 122 VALUE "»".
+               05  LINE 23 COL 07  VALUE "È".
+               05  LINE 23 COL 122 VALUE "¼".
+
+               05  LINE 10 COL 08 PIC X(114) VALUE ALL "Í".
+               05  LINE 23 COL 08 PIC X(114) VALUE ALL "Í".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEGM PARA VER OUTRA PÁGINA REGISTOS DA LISTA.
+
+       01  MAIS-LISTA-SCREEN HIGHLIGHT FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 26 COL 54 VALUE "PRESSIONE F2 PARA VER MAIS".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEGM QUANDO FIM DA LISTA.
+
+       01  FIM-LISTA-SCREEN HIGHLIGHT FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 26 COL 54 VALUE "       FIM DA LISTA       ".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEGM DE ERRO CASO O FICHEIRO ESTEJA VAZIO.
+
+       01  LISTA-VAZIA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 14 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 17 COL 32 VALUE "NAO EXISTE NENHUMA AULA AGENDADA |
+      -        "PRESSIONE QUALQUER TECLA PARA CONTINUAR"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 19 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEGM ERRO CASO O FICHEIRO ESTEJA A SER USADO.
+
+       01  ERRO-ACESSO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 14 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 17 COL 35 VALUE "ERRO: REGISTO A SER USADO POR OUTRO
+      -        " UTILIADOR | TENTE MAIS TARDE"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 19 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN PARA LIMPAR PÁGINA DE LISTA E MOSTRAR PRÓXIMA.
+
+       01  LIMPAR-LISTA FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 10 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 11 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 12 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 13 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 14 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 15 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 16 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 17 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 18 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 19 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 20 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 21 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 22 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 23 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 24 COL 01 PIC X(133) VALUE ALL SPACES.
+
+      ******************************************************************
+      *    SCREEN PARA LIMPAR O ECRÃ EM DETERMINADAS LINHAS.
+
+       01  LIMPAR-LINES FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 24 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 26 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 29 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL SPACES.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       CREATE-OPEN-FILE SECTION.
+      ******************************************************************
+      *    VERIFICAÇÃO SE FICHEIRO EXISTE.
+      ******************************************************************
+           OPEN I-O HORARIOSFILE
+           IF FS-HORARIO = 35
+              OPEN OUTPUT HORARIOSFILE
+              CLOSE HORARIOSFILE
+           ELSE
+              CLOSE HORARIOSFILE
+           END-IF
+
+           OPEN EXTEND PRESENCAS
+           IF FS-PRESENCAS = 35 THEN
+              OPEN OUTPUT PRESENCAS
+              MOVE "REGISTO DE PRESENCAS NAS AULAS AGENDADAS" TO
+                 FDPRES-DATE-TIME
+              WRITE FDPRESENCA
+              END-WRITE
+              CLOSE PRESENCAS
+           ELSE
+              CLOSE PRESENCAS
+           END-IF
+
+           MOVE "; GESTOR: HORARIOS" TO WSLOG-PROGRAM
+           EXIT SECTION.
+
+       MENU1 SECTION.
+      ******************************************************************
+      *    MENU PRINCIPAL ONDE O UTILIZADOR VAI ESCOLHER A OPÇÃO QUE
+      *    PRETENDE REALIZAR.
+      ******************************************************************
+           MOVE ZEROS TO ESCOLHA-SCREEN
+           PERFORM UNTIL ESCOLHA-SCREEN = 0
+
+              PERFORM WITH TEST AFTER UNTIL VALID-ESCOLHA
+                 MOVE ZEROS TO ESCOLHA-SCREEN
+                 ACCEPT MENU1-SCREEN
+
+                 IF NOT VALID-ESCOLHA THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                 END-IF
+              END-PERFORM
+
+              EVALUATE TRUE
+                 WHEN OPCAO-REGISTAR    PERFORM REGISTAR
+                 WHEN OPCAO-CONSULTAR   PERFORM CONSULTAR
+                 WHEN OPCAO-ELIMINAR    PERFORM ELIMINAR
+                 WHEN OPCAO-ALTERAR     PERFORM ALTERAR
+                 WHEN OPCAO-HELP        PERFORM HELP
+                 WHEN OPCAO-PRESENCAS   PERFORM REGISTAR-PRESENCAS
+              END-EVALUATE
+
+           END-PERFORM
+           EXIT PROGRAM.
+
+       HELP SECTION.
+      ******************************************************************
+      *    MENU ONDE O UTILIZADOR PODE LER ALGUMAS DICAS E INSTRUÇÕES
+      *    SOBRE O FUNCIONAMENTO DO PROGRAMA.
+      ******************************************************************
+           MOVE "; MENU: AJUDA" TO WSLOG-SECTION
+           PERFORM SAVE-LOGRECORDS
+
+           ACCEPT HELP-SCREEN
+           EXIT SECTION.
+
+       REGISTAR SECTION.
+      ******************************************************************
+      *    MENU REGISTAR ONDE O UTILIZADOR VAI INSERIR UMA NOVA AULA
+      *    COM OS RESPETIVOS DADOS.
+      ******************************************************************
+           MOVE "; MENU: REGISTAR" TO WSLOG-SECTION
+
+           OPEN I-O HORARIOSFILE
+           OPEN INPUT PROFS
+           OPEN INPUT UNIDADES
+           MOVE ZEROS TO NOVA-ESCOLHA-SCREEN
+           PERFORM UNTIL NOVA-ESCOLHA-SCREEN = 2
+
+              MOVE "DD"   TO REG-DIA-AULA
+              MOVE "MM"   TO REG-MES-AULA
+              MOVE "AAAA" TO REG-ANO-AULA
+              MOVE SPACES TO REG-DATAPROF, REG-DATAUNIDADE, REG-DATASALA
+              MOVE ZEROS  TO REG-HORA-AULA
+
+              DISPLAY REGISTAR-SCREEN
+
+              PERFORM REGISTAR-DATA-AULA
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM REGISTAR-HORA-AULA
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM PROXIMO-SEQ
+
+              PERFORM REGISTAR-DATAPROF
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+              MOVE ZEROS TO SEQ-AULA-EXCLUIR
+              PERFORM CHECK-DUPLO-AGENDAMENTO
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM REGISTAR-DATAUNIDADE
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM REGISTAR-DATASALA
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM GRAVAR-REG
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+                 DISPLAY LIMPAR-LINES
+                 MOVE ZEROS TO NOVA-ESCOLHA-SCREEN
+                 ACCEPT NOVO-REGISTO
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE, PROFS, UNIDADES
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+           END-PERFORM
+           CLOSE HORARIOSFILE, PROFS, UNIDADES
+           EXIT SECTION.
+
+       REGISTAR-DATA-AULA SECTION.
+      ******************************************************************
+      *    REGISTO DA DATA DA AULA PELO UTILIZADOR.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL DATE-VALID = "Y"
+              MOVE SPACE TO DATE-VALID
+              MOVE "DD"   TO REG-DIA-AULA
+              MOVE "MM"   TO REG-MES-AULA
+              MOVE "AAAA" TO REG-ANO-AULA
+              DISPLAY LIMPAR-LINES
+              DISPLAY DATA-AULA-SCREEN
+
+              ACCEPT REG-DIA-AULA
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              ACCEPT REG-MES-AULA
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              ACCEPT REG-ANO-AULA
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+      *    INSTRUÇÃO PARA VERIFICAR SE A DATA É VÁLIDA E NAO É PASSADA
+              MOVE ANO-AULA TO WS-YEAR
+              MOVE MES-AULA TO WS-MONTH
+              MOVE DIA-AULA TO WS-DAY
+              PERFORM CHECK-DATE
+              MOVE WS-YEAR  TO ANO-AULA
+              MOVE WS-MONTH TO MES-AULA
+              MOVE WS-DAY   TO DIA-AULA
+
+              IF DATE-VALID NOT = "Y" THEN
+                 ACCEPT CAMPO-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       REGISTAR-HORA-AULA SECTION.
+      ******************************************************************
+      *    REGISTO DA HORA DA AULA PELO UTILIZADOR.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL VALID-HORA
+              MOVE ZEROS TO REG-HORA-AULA
+              DISPLAY LIMPAR-LINES
+
+              ACCEPT HORA-AULA-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF NOT VALID-HORA THEN
+                 ACCEPT CAMPO-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       PROXIMO-SEQ SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE ATRIBUI AUTOMATICAMENTE O PRÓXIMO NÚMERO DE
+      *    SEQUENCIA DISPONÍVEL PARA A MESMA DATA E HORA, PERMITINDO
+      *    REGISTAR MAIS DE UMA AULA NO MESMO INTERVALO.
+      ******************************************************************
+           MOVE ZEROS TO SEQ-AULA
+           MOVE DATAAULA TO FDDATAAULA
+           MOVE ZEROS TO FDSEQ-AULA
+
+           START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+              INVALID KEY
+                 MOVE ZEROS TO SEQ-AULA
+                 SET STATUS-DATAAULA TO TRUE
+           END-START
+
+           IF FS-HORARIO = "00" THEN
+              PERFORM UNTIL STATUS-DATAAULA
+                 READ HORARIOSFILE NEXT RECORD
+                    AT END
+                       SET STATUS-DATAAULA TO TRUE
+                    NOT AT END
+                       IF FDANO-AULA = ANO-AULA
+                       AND FDMES-AULA = MES-AULA
+                       AND FDDIA-AULA = DIA-AULA
+                       AND FDHORA-AULA = HORA-AULA THEN
+                          MOVE FDSEQ-AULA TO SEQ-AULA
+                       ELSE
+                          SET STATUS-DATAAULA TO TRUE
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+
+           ADD 1 TO SEQ-AULA
+           EXIT SECTION.
+
+       REGISTAR-DATAPROF SECTION.
+      ******************************************************************
+      *    REGISTO DO PROFESSOR RESPONSÁVEL PELA AULA PELO UTILIZADOR,
+      *    VALIDANDO QUE O PROCESSO DO PROFESSOR JÁ EXISTE.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL DATAPROF IS VALID-NAME AND
+           VERDADEIRO = "S"
+              MOVE SPACES TO REG-DATAPROF
+              MOVE SPACES TO VERDADEIRO
+              DISPLAY LIMPAR-LINES
+
+              ACCEPT DATAPROF-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              MOVE DATAPROF TO LINK-TEXT
+              PERFORM SPACE-UPPER
+              MOVE LINK-TEXT(1:4) TO DATAPROF
+
+              IF DATAPROF IS NOT VALID-NAME THEN
+                 ACCEPT CAMPO-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+              ELSE
+                 MOVE DATAPROF TO FDSIGLAPROF
+                 READ PROFS RECORD
+                    INVALID KEY
+                       ACCEPT PROF-INEXISTENTE-SCREEN
+                       IF KEYSTATUS = 1003 THEN
+                          EXIT SECTION
+                       END-IF
+                    NOT INVALID KEY
+                       MOVE "S" TO VERDADEIRO
+                 END-READ
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       CHECK-DUPLO-AGENDAMENTO SECTION.
+      ******************************************************************
+      *    INSTRUÇÕES PARA VERIFICAR SE O DOCENTE JÁ TEM UMA AULA
+      *    MARCADA NA MESMA DATA/HORA NUMA UNIDADE FORMATIVA DIFERENTE,
+      *    EVITANDO A SUA DUPLA MARCAÇÃO.
+      ******************************************************************
+           MOVE SPACES TO DUPLO-AGENDAMENTO
+           MOVE ANO-AULA  TO CHECK-ANO-AULA
+           MOVE MES-AULA  TO CHECK-MES-AULA
+           MOVE DIA-AULA  TO CHECK-DIA-AULA
+           MOVE HORA-AULA TO CHECK-HORA-AULA
+
+           MOVE CHECK-ANO-AULA  TO FDANO-AULA
+           MOVE CHECK-MES-AULA  TO FDMES-AULA
+           MOVE CHECK-DIA-AULA  TO FDDIA-AULA
+           MOVE CHECK-HORA-AULA TO FDHORA-AULA
+           MOVE ZEROS TO FDSEQ-AULA
+
+           START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+              INVALID KEY
+                 SET STATUS-DATAAULA TO TRUE
+           END-START
+
+           IF FS-HORARIO = "00" THEN
+              PERFORM UNTIL STATUS-DATAAULA
+                 READ HORARIOSFILE NEXT RECORD
+                    AT END
+                       SET STATUS-DATAAULA TO TRUE
+                    NOT AT END
+                       IF FDANO-AULA  NOT = CHECK-ANO-AULA
+                       OR FDMES-AULA  NOT = CHECK-MES-AULA
+                       OR FDDIA-AULA  NOT = CHECK-DIA-AULA
+                       OR FDHORA-AULA NOT = CHECK-HORA-AULA THEN
+                          SET STATUS-DATAAULA TO TRUE
+                       ELSE
+                          IF FDDATAPROF = DATAPROF
+                          AND FDSEQ-AULA NOT = SEQ-AULA-EXCLUIR THEN
+                             MOVE "S" TO DUPLO-AGENDAMENTO
+                             SET STATUS-DATAAULA TO TRUE
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+
+           IF DUPLO-AGENDAMENTO = "S" THEN
+              ACCEPT AULA-DUPLA-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+              MOVE "; AULA: " TO WSLOG-ADD-HEADING
+              MOVE DIA-AULA TO WSLOG-ADD-KEY
+              MOVE "; AVISO: DUPLA MARCACAO DE DOCENTE" TO
+                 WSLOG-ADD-MESSAGE
+              PERFORM SAVE-LOGRECORDS
+           END-IF
+           EXIT SECTION.
+
+       REGISTAR-DATAUNIDADE SECTION.
+      ******************************************************************
+      *    REGISTO DA UNIDADE FORMATIVA DA AULA PELO UTILIZADOR,
+      *    VALIDANDO QUE O PROCESSO DA UNIDADE JÁ EXISTE.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL VERDADEIRO = "S"
+              MOVE SPACES TO REG-DATAUNIDADE
+              MOVE SPACES TO VERDADEIRO
+              DISPLAY LIMPAR-LINES
+
+              ACCEPT DATAUNIDADE-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              MOVE DATAUNIDADE TO LINK-TEXT
+              PERFORM SPACE-UPPER
+              MOVE LINK-TEXT(1:5) TO DATAUNIDADE
+
+              MOVE DATAUNIDADE TO FDSIGLAUNIDADE
+              READ UNIDADES RECORD
+                 INVALID KEY
+                    ACCEPT UNIDADE-INEXISTENTE-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                    END-IF
+                 NOT INVALID KEY
+                    PERFORM CHECK-CAPACIDADE-UNIDADE
+                    IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                    END-IF
+                    IF CAPACIDADE-EXCEDIDA NOT = "S" THEN
+                       MOVE "S" TO VERDADEIRO
+                    END-IF
+              END-READ
+           END-PERFORM
+           EXIT SECTION.
+
+       CHECK-CAPACIDADE-UNIDADE SECTION.
+      ******************************************************************
+      *    INSTRUÇÕES PARA VERIFICAR SE A UNIDADE FORMATIVA JÁ ATINGIU O
+      *    NÚMERO MÁXIMO DE AULAS EM SIMULTÂNEO (CAPACIDADE) NA DATA/HORA
+      *    ESCOLHIDA, IMPEDINDO A MARCAÇÃO DE MAIS AULAS DO QUE A
+      *    UNIDADE PODE SUPORTAR.
+      ******************************************************************
+           MOVE SPACES TO CAPACIDADE-EXCEDIDA
+           MOVE ZEROS  TO CONT-AULAS-UNIDADE
+           MOVE ANO-AULA  TO CHECK-ANO-AULA
+           MOVE MES-AULA  TO CHECK-MES-AULA
+           MOVE DIA-AULA  TO CHECK-DIA-AULA
+           MOVE HORA-AULA TO CHECK-HORA-AULA
+
+           MOVE CHECK-ANO-AULA  TO FDANO-AULA
+           MOVE CHECK-MES-AULA  TO FDMES-AULA
+           MOVE CHECK-DIA-AULA  TO FDDIA-AULA
+           MOVE CHECK-HORA-AULA TO FDHORA-AULA
+           MOVE ZEROS TO FDSEQ-AULA
+
+           START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+              INVALID KEY
+                 SET STATUS-DATAAULA TO TRUE
+           END-START
+
+           IF FS-HORARIO = "00" THEN
+              PERFORM UNTIL STATUS-DATAAULA
+                 READ HORARIOSFILE NEXT RECORD
+                    AT END
+                       SET STATUS-DATAAULA TO TRUE
+                    NOT AT END
+                       IF FDANO-AULA  NOT = CHECK-ANO-AULA
+                       OR FDMES-AULA  NOT = CHECK-MES-AULA
+                       OR FDDIA-AULA  NOT = CHECK-DIA-AULA
+                       OR FDHORA-AULA NOT = CHECK-HORA-AULA THEN
+                          SET STATUS-DATAAULA TO TRUE
+                       ELSE
+                          IF FDDATAUNIDADE = DATAUNIDADE
+                          AND FDSEQ-AULA NOT = SEQ-AULA-EXCLUIR THEN
+                             ADD 1 TO CONT-AULAS-UNIDADE
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+
+           IF CONT-AULAS-UNIDADE >= FDCAPACIDADE THEN
+              MOVE "S" TO CAPACIDADE-EXCEDIDA
+              ACCEPT CAPACIDADE-EXCEDIDA-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+              MOVE "; AULA: " TO WSLOG-ADD-HEADING
+              MOVE DIA-AULA TO WSLOG-ADD-KEY
+              MOVE "; RECUSADO: CAPACIDADE DA UNIDADE EXCEDIDA" TO
+                 WSLOG-ADD-MESSAGE
+              PERFORM SAVE-LOGRECORDS
+           END-IF
+           EXIT SECTION.
+
+       REGISTAR-DATASALA SECTION.
+      ******************************************************************
+      *    REGISTO DA SALA ONDE DECORRE A AULA PELO UTILIZADOR.
+      ******************************************************************
+           MOVE SPACES TO REG-DATASALA
+           DISPLAY LIMPAR-LINES
+
+           ACCEPT DATASALA-SCREEN
+           IF KEYSTATUS = 1003 THEN
+              EXIT SECTION
+           END-IF
+
+      *    INSTRUÇÃO PARA RETIRAR ESPAÇOS E CONVERTER PARA MAIÚSCULAS.
+           MOVE DATASALA TO LINK-TEXT
+           PERFORM SPACE-UPPER
+           MOVE LINK-TEXT(1:10) TO DATASALA
+           EXIT SECTION.
+
+       GRAVAR-REG SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE É CHAMADA PARA GRAVAR O REGISTO.
+      ******************************************************************
+           MOVE SEQ-AULA TO SEQ-AULA
+           MOVE DATAAULA TO FDDATAAULA
+           MOVE SEQ-AULA TO FDSEQ-AULA
+
+           READ HORARIOSFILE RECORD
+              INVALID KEY
+                 MOVE "; AULA: " TO WSLOG-ADD-HEADING
+                 MOVE DIA-AULA TO WSLOG-ADD-KEY
+                 MOVE "; REGISTO COM SUCESSO" TO WSLOG-ADD-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 MOVE WSHORARIO TO FDHORARIO
+                 WRITE FDHORARIO
+                    INVALID KEY
+                       MOVE "; AULA: " TO WSLOG-ADD-HEADING
+                       MOVE DIA-AULA TO WSLOG-ADD-KEY
+                       MOVE "; RECUSADO: CHAVE DUPLICADA" TO
+                          WSLOG-ADD-MESSAGE
+                       PERFORM SAVE-LOGRECORDS
+                 END-WRITE
+                 ACCEPT CONFIRMACAO-REGISTO
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+
+              NOT INVALID KEY
+      *    A CHAVE (ANO/MES/DIA/HORA/SEQ) JA EXISTE. VAI-SE
+      *    INCREMENTANDO SEQ-AULA E RELENDO ATE ENCONTRAR UMA CHAVE
+      *    AINDA LIVRE, EM VEZ DE ASSUMIR QUE UM SO INCREMENTO CHEGA -
+      *    PODE HAVER VARIAS AULAS JA AGENDADAS NO MESMO DIA/HORA.
+                 MOVE SPACES TO VERDADEIRO
+                 PERFORM UNTIL VERDADEIRO = "S"
+                    ADD 1 TO SEQ-AULA
+                    MOVE SEQ-AULA TO FDSEQ-AULA
+                    READ HORARIOSFILE RECORD
+                       INVALID KEY
+                          MOVE "S" TO VERDADEIRO
+                       NOT INVALID KEY
+                          CONTINUE
+                    END-READ
+                 END-PERFORM
+                 MOVE "; AULA: " TO WSLOG-ADD-HEADING
+                 MOVE DIA-AULA TO WSLOG-ADD-KEY
+                 MOVE "; REGISTO COM SUCESSO" TO WSLOG-ADD-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 MOVE WSHORARIO TO FDHORARIO
+                 WRITE FDHORARIO
+                    INVALID KEY
+                       MOVE "; AULA: " TO WSLOG-ADD-HEADING
+                       MOVE DIA-AULA TO WSLOG-ADD-KEY
+                       MOVE "; RECUSADO: CHAVE DUPLICADA" TO
+                          WSLOG-ADD-MESSAGE
+                       PERFORM SAVE-LOGRECORDS
+                 END-WRITE
+                 ACCEPT CONFIRMACAO-REGISTO
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+           END-READ
+           EXIT SECTION.
+
+       LISTA-HORARIOS SECTION.
+      ******************************************************************
+      *    MENU QUE É CHAMADO SEMPRE QUE OUTRO MENU NECESSITAR DE
+      *    APRESENTAR A LISTA COMPLETA DE AULAS AGENDADAS.
+      ******************************************************************
+           MOVE SPACES TO VERDADEIRO
+           MOVE LOW-VALUES TO FDDATAAULA
+
+           START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+              INVALID KEY
+                 ACCEPT LISTA-VAZIA-SCREEN
+                 MOVE "S" TO VERDADEIRO
+                 EXIT SECTION
+           END-START
+
+           MOVE 11 TO LINHA
+           MOVE 08 TO COLUNA
+           PERFORM UNTIL STATUS-DATAAULA
+              READ HORARIOSFILE NEXT RECORD
+                 AT END SET STATUS-DATAAULA TO TRUE
+                    DISPLAY FIM-LISTA-SCREEN
+                    ACCEPT CONTINUA-LISTA
+                    EXIT SECTION
+                    IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                    END-IF
+
+                 NOT AT END
+                    DISPLAY LISTA-HORARIOS-SCREEN
+                    ADD 01 TO LINHA
+
+      *    INSTRUÇÃO PARA MOSTRAR LISTA NOUTRA PÁGINA.
+
+                    IF (LINHA = 23) THEN
+                       DISPLAY MAIS-LISTA-SCREEN
+                       ACCEPT CONTINUA-LISTA
+                       IF KEYSTATUS = 1002 THEN
+                          DISPLAY LIMPAR-LISTA
+                          MOVE 11 TO LINHA
+                          MOVE 08 TO COLUNA
+                       ELSE
+                          EXIT SECTION
+                       END-IF
+                       IF KEYSTATUS = 1003 THEN
+                          EXIT SECTION
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           EXIT SECTION.
+
+       ACEITAR-CHAVE SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE PEDE AO UTILIZADOR A CHAVE COMPOSTA (DATA, HORA E
+      *    SEQUENCIA) DE UMA AULA JÁ REGISTADA.
+      ******************************************************************
+           MOVE ZEROS TO CONS-ANO, CONS-MES, CONS-DIA, CONS-HORA,
+              CONS-SEQ
+           ACCEPT CONS-CHAVE-SCREEN
+           IF KEYSTATUS = 1003 THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE CONS-ANO  TO FDANO-AULA
+           MOVE CONS-MES  TO FDMES-AULA
+           MOVE CONS-DIA  TO FDDIA-AULA
+           MOVE CONS-HORA TO FDHORA-AULA
+           MOVE CONS-SEQ  TO FDSEQ-AULA
+           EXIT SECTION.
+
+       CONSULTAR SECTION.
+      ******************************************************************
+      *    MENU ONDE O UTILIZADOR PODE APENAS CONSULTAR A AULA
+      *    AGENDADA.
+      ******************************************************************
+           MOVE "; MENU: CONSULTAR" TO WSLOG-SECTION
+
+           OPEN INPUT HORARIOSFILE
+           MOVE ZEROS TO NOVA-ESCOLHA-SCREEN1
+           PERFORM UNTIL NOVA-ESCOLHA-SCREEN1 = 2
+
+              DISPLAY CONSULTAR-SCREEN
+
+              PERFORM LISTA-HORARIOS
+              IF KEYSTATUS = 1003 OR VERDADEIRO = "S" THEN
+                 CLOSE HORARIOSFILE
+                 EXIT SECTION
+              END-IF
+
+              DISPLAY LIMPAR-LISTA
+              DISPLAY LIMPAR-LINES
+
+              PERFORM ACEITAR-CHAVE
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE HORARIOSFILE
+                 EXIT SECTION
+              END-IF
+
+              READ HORARIOSFILE RECORD INTO C-HORARIO
+                 INVALID KEY
+                    ACCEPT REGISTO-INEXISTENTE
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 NOT INVALID KEY
+                    MOVE "; AULA: " TO WSLOG-VIEW-HEADING
+                    MOVE CONS-DIA TO WSLOG-VIEW-KEY
+                    MOVE "; CONSULTA COM SUCESSO" TO WSLOG-VIEW-MESSAGE
+                    PERFORM SAVE-LOGRECORDS
+                    DISPLAY CONS-DADOS-SCREEN
+              END-READ
+
+              READ HORARIOSFILE RECORD WITH LOCK
+              END-READ
+              COMMIT
+              IF FS-HORARIO = "51" THEN
+                 DISPLAY ATENCAO-REGISTO-LOCK
+              END-IF
+
+              PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+                 MOVE ZEROS TO NOVA-ESCOLHA-SCREEN1
+                 ACCEPT NOVA-CONSULTA
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+           END-PERFORM
+           CLOSE HORARIOSFILE
+           EXIT SECTION.
+
+       ADMIN-AUTENTICACAO SECTION.
+      ******************************************************************
+      *    MENU QUE É CHAMADO PARA AUTENTICAR O ADMINISTRADOR.
+      ******************************************************************
+           OPEN INPUT ADMINS
+           IF FS-ADMINS = 35
+              ACCEPT ADMIN-INEXISTE-SCREEN
+              CLOSE ADMINS
+              EXIT SECTION
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL VERDADEIRO = "S"
+              MOVE SPACES TO USER-SCREEN, PASSWORD-SCREEN, VERDADEIRO
+              DISPLAY LIMPAR-LINES
+              DISPLAY AUTENTICACAO-SCREEN
+
+              ACCEPT USER-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE ADMINS
+                 EXIT SECTION
+              END-IF
+
+              ACCEPT PASSWORD-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE ADMINS
+                 EXIT SECTION
+              END-IF
+
+              MOVE WSADMIN TO FDADMIN
+              READ ADMINS RECORD
+                 INVALID KEY
+                    MOVE "; ACESSO FOI NEGADO"
+                    TO WSLOG-DELETE-DENIED-MESSAGE
+                    MOVE "; USER: " TO WSLOG-USER-HEADING-DENIED
+                    MOVE WSUSERNAME TO WSLOG-USER-DENIED
+                    MOVE "; PASS: " TO WSLOG-PASS-HEADING-DENIED
+                    MOVE WSPASSWORD TO WSLOG-PASS-DENIED
+                    PERFORM SAVE-LOGRECORDS
+                    DISPLAY LIMPAR-LISTA
+                    ACCEPT AUTENTC-NEGADA-SCREEN
+                    CLOSE ADMINS
+                    EXIT SECTION
+              END-READ
+
+              MOVE "S" TO VERDADEIRO
+           END-PERFORM
+           CLOSE ADMINS
+           EXIT SECTION.
+
+       ELIMINAR SECTION.
+      ******************************************************************
+      *    MENU ONDE O UTILIZADOR PODE ELIMINAR A AULA AGENDADA.
+      ******************************************************************
+           MOVE "; MENU: ELIMINAR" TO WSLOG-SECTION
+
+           PERFORM ADMIN-AUTENTICACAO
+           IF KEYSTATUS = 1003 OR VERDADEIRO NOT = "S" THEN
+              EXIT SECTION
+           END-IF
+
+           OPEN I-O HORARIOSFILE
+           MOVE ZEROS TO NOVA-ESCOLHA-SCREEN3
+           PERFORM UNTIL NOVA-ESCOLHA-SCREEN3 = 2
+
+              DISPLAY ELIMINAR-SCREEN
+
+              PERFORM LISTA-HORARIOS
+              IF KEYSTATUS = 1003 OR VERDADEIRO = "S" THEN
+                 CLOSE HORARIOSFILE
+                 EXIT SECTION
+              END-IF
+
+              DISPLAY LIMPAR-LISTA
+              DISPLAY LIMPAR-LINES
+
+              PERFORM ACEITAR-CHAVE
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE HORARIOSFILE
+                 EXIT SECTION
+              END-IF
+
+              READ HORARIOSFILE RECORD INTO C-HORARIO WITH LOCK
+                 INVALID KEY
+                    ACCEPT REGISTO-INEXISTENTE
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 NOT INVALID KEY
+                    DISPLAY CONS-DADOS-SCREEN
+                    PERFORM CONFIRMAR-ELIMINAR
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE
+                       EXIT SECTION
+                    END-IF
+              END-READ
+
+              IF FS-HORARIO = "51" THEN
+                 MOVE "; AULA: " TO WSLOG-VIEW-HEADING
+                 MOVE CONS-DIA TO WSLOG-VIEW-KEY
+                 MOVE "; REGISTO BLOQUEADO" TO WSLOG-VIEW-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 DISPLAY ERRO-ACESSO-SCREEN
+              END-IF
+
+              PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+                 MOVE ZEROS TO NOVA-ESCOLHA-SCREEN3
+                 DISPLAY LIMPAR-LINES
+                 ACCEPT NOVO-ELIMINAR
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+           END-PERFORM
+           CLOSE HORARIOSFILE
+           EXIT SECTION.
+
+       CONFIRMAR-ELIMINAR SECTION.
+      ******************************************************************
+      *    PERGUNTA DE CONFIRMAÇÃO DE ELIMINAÇÃO DA AULA.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+              MOVE ZEROS TO NOVA-ESCOLHA-SCREEN2
+              ACCEPT CONFIRMACAO-ELIMINAR
+              IF KEYSTATUS = 1003 THEN
+                 MOVE "; AULA: " TO WSLOG-DELETE-HEADING
+                 MOVE CONS-DIA TO WSLOG-DELETE-KEY
+                 MOVE "; USER: " TO WSLOG-USER-HEADING
+                 MOVE WSUSERNAME TO WSLOG-USER
+                 MOVE "; ACESSO SEM CONCLUSAO" TO WSLOG-DELETE-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 EXIT SECTION
+              END-IF
+
+              IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                 ACCEPT MENSAGEM-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+              WHEN OPCAO-NAO
+                 MOVE "; AULA: " TO WSLOG-DELETE-HEADING
+                 MOVE CONS-DIA TO WSLOG-DELETE-KEY
+                 MOVE "; USER: " TO WSLOG-USER-HEADING
+                 MOVE WSUSERNAME TO WSLOG-USER
+                 MOVE "; ACESSO SEM CONCLUSAO" TO WSLOG-DELETE-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 DISPLAY LIMPAR-LINES
+                 COMMIT
+                 ACCEPT NAO-ELIMINADO
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+
+              WHEN OPCAO-SIM
+                 DELETE HORARIOSFILE RECORD
+                 END-DELETE
+                 MOVE "; AULA: " TO WSLOG-DELETE-HEADING
+                 MOVE CONS-DIA TO WSLOG-DELETE-KEY
+                 MOVE "; USER: " TO WSLOG-USER-HEADING
+                 MOVE WSUSERNAME TO WSLOG-USER
+                 MOVE "; ELIMINACAO COM SUCESSO" TO WSLOG-DELETE-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 DISPLAY LIMPAR-LINES
+                 ACCEPT SIM-ELIMINADO
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+           END-EVALUATE
+           EXIT SECTION.
+
+       ALTERAR SECTION.
+      ******************************************************************
+      *    MENU ONDE O UTILIZADOR PODE ALTERAR O PROFESSOR, A UNIDADE OU
+      *    A SALA DE UMA AULA JÁ AGENDADA.
+      ******************************************************************
+           MOVE "; MENU: ALTERAR" TO WSLOG-SECTION
+
+           OPEN I-O HORARIOSFILE
+           OPEN INPUT PROFS
+           OPEN INPUT UNIDADES
+           MOVE ZEROS TO NOVA-ESCOLHA-SCREEN1
+           PERFORM UNTIL NOVA-ESCOLHA-SCREEN1 = 2
+
+              DISPLAY ALTERAR-SCREEN
+
+              PERFORM LISTA-HORARIOS
+              IF KEYSTATUS = 1003 OR VERDADEIRO = "S" THEN
+                 CLOSE HORARIOSFILE, PROFS, UNIDADES
+                 EXIT SECTION
+              END-IF
+
+              DISPLAY LIMPAR-LISTA
+              DISPLAY LIMPAR-LINES
+
+              PERFORM ACEITAR-CHAVE
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE HORARIOSFILE, PROFS, UNIDADES
+                 EXIT SECTION
+              END-IF
+
+              READ HORARIOSFILE RECORD INTO C-HORARIO WITH LOCK
+              INVALID KEY
+                 ACCEPT REGISTO-INEXISTENTE
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              NOT INVALID KEY
+                 DISPLAY CONS-DADOS-SCREEN
+                 PERFORM ALTERAR-CAMPO
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+              END-READ
+
+              IF FS-HORARIO = "51" THEN
+                 MOVE "; AULA: " TO WSLOG-VIEW-HEADING
+                 MOVE CONS-DIA TO WSLOG-VIEW-KEY
+                 MOVE "; REGISTO BLOQUEADO" TO WSLOG-VIEW-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 DISPLAY ERRO-ACESSO-SCREEN
+              END-IF
+
+              PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+                 DISPLAY LIMPAR-LINES
+                 MOVE ZEROS TO NOVA-ESCOLHA-SCREEN1
+                 COMMIT
+                 ACCEPT NOVA-CONSULTA
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, PROFS, UNIDADES
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE, PROFS, UNIDADES
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+           END-PERFORM
+           CLOSE HORARIOSFILE, PROFS, UNIDADES
+           EXIT SECTION.
+
+       ALTERAR-CAMPO SECTION.
+      ******************************************************************
+      *    MENU ONDE O UTILIZADOR ESCOLHE QUE CAMPO QUER ALTERAR.
+      ******************************************************************
+           MOVE C-HORARIO TO WSHORARIO
+
+           MOVE ZEROS TO NOVA-ESCOLHA-SCREEN4
+           PERFORM UNTIL NOVA-ESCOLHA-SCREEN4 = 2
+
+              PERFORM WITH TEST AFTER UNTIL VALID-ALTERAR
+                 MOVE ZEROS TO ESCOLHA-ALTERAR-SCREEN
+                 DISPLAY LIMPAR-LINES
+                 ACCEPT ALTERAR-CAMPO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    MOVE "; AULA: " TO WSLOG-EDIT-HEADING
+                    MOVE CONS-DIA TO WSLOG-EDIT-KEY
+                    MOVE "; ACESSO SEM CONCLUSAO" TO WSLOG-EDIT-MESSAGE
+                    MOVE SPACES TO WSLOG-EDIT-CAMPO
+                    PERFORM SAVE-LOGRECORDS
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOT VALID-ALTERAR THEN
+                    DISPLAY LIMPAR-LINES
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+              EVALUATE TRUE
+                 WHEN ALTERAR-DATAPROF
+                    MOVE "; AULA: " TO WSLOG-EDIT-HEADING
+                    MOVE CONS-DIA TO WSLOG-EDIT-KEY
+                    MOVE "; PROFESSOR ANTERIOR: " TO WSLOG-EDIT-MESSAGE
+                    MOVE DATAPROF TO WSLOG-EDIT-CAMPO
+                    MOVE "S" TO VERDADEIRO
+                    PERFORM REGISTAR-DATAPROF
+                    IF KEYSTATUS = 1003 THEN
+                       MOVE "; AULA: " TO WSLOG-EDIT-HEADING
+                       MOVE CONS-DIA TO WSLOG-EDIT-KEY
+                       MOVE "; ACESSO SEM CONCLUSAO"
+                       TO WSLOG-EDIT-MESSAGE
+                       MOVE SPACES TO WSLOG-EDIT-CAMPO
+                       PERFORM SAVE-LOGRECORDS
+                       EXIT SECTION
+                    END-IF
+                    MOVE CONS-SEQ TO SEQ-AULA-EXCLUIR
+                    PERFORM CHECK-DUPLO-AGENDAMENTO
+                    IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                    END-IF
+                    PERFORM SAVE-LOGRECORDS
+
+                 WHEN ALTERAR-DATAUNIDADE
+                    MOVE "; AULA: " TO WSLOG-EDIT-HEADING
+                    MOVE CONS-DIA TO WSLOG-EDIT-KEY
+                    MOVE "; UNIDADE ANTERIOR: " TO WSLOG-EDIT-MESSAGE
+                    MOVE DATAUNIDADE TO WSLOG-EDIT-CAMPO
+                    MOVE CONS-SEQ TO SEQ-AULA-EXCLUIR
+                    PERFORM REGISTAR-DATAUNIDADE
+                    IF KEYSTATUS = 1003 THEN
+                       MOVE "; AULA: " TO WSLOG-EDIT-HEADING
+                       MOVE CONS-DIA TO WSLOG-EDIT-KEY
+                       MOVE "; ACESSO SEM CONCLUSAO"
+                       TO WSLOG-EDIT-MESSAGE
+                       MOVE SPACES TO WSLOG-EDIT-CAMPO
+                       PERFORM SAVE-LOGRECORDS
+                       EXIT SECTION
+                    END-IF
+                    PERFORM SAVE-LOGRECORDS
+
+                 WHEN ALTERAR-DATASALA
+                    MOVE "; AULA: " TO WSLOG-EDIT-HEADING
+                    MOVE CONS-DIA TO WSLOG-EDIT-KEY
+                    MOVE "; SALA ANTERIOR: " TO WSLOG-EDIT-MESSAGE
+                    MOVE DATASALA TO WSLOG-EDIT-CAMPO
+                    PERFORM REGISTAR-DATASALA
+                    IF KEYSTATUS = 1003 THEN
+                       MOVE "; AULA: " TO WSLOG-EDIT-HEADING
+                       MOVE CONS-DIA TO WSLOG-EDIT-KEY
+                       MOVE "; ACESSO SEM CONCLUSAO"
+                       TO WSLOG-EDIT-MESSAGE
+                       MOVE SPACES TO WSLOG-EDIT-CAMPO
+                       PERFORM SAVE-LOGRECORDS
+                       EXIT SECTION
+                    END-IF
+                    PERFORM SAVE-LOGRECORDS
+              END-EVALUATE
+
+              REWRITE FDHORARIO FROM WSHORARIO
+              END-REWRITE
+
+      *    INSTRUÇÃO PARA MANTER O REGISTO BLOQUEADO E DEPOIS PERGUNTAR
+      *       SE UTILIZADOR PRETENDE ALTERAR MAIS ALGUM CAMPO DESSA
+      *       AULA.
+
+              READ HORARIOSFILE RECORD WITH LOCK
+              END-READ
+
+              ACCEPT CONFIRMACAO-ALTERACAO
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+                 DISPLAY LIMPAR-LINES
+                 MOVE ZEROS TO NOVA-ESCOLHA-SCREEN4
+                 ACCEPT NOVA-ALTERACAO
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+           END-PERFORM
+           CLOSE HORARIOSFILE, PROFS, UNIDADES
+           EXIT SECTION.
+
+       REGISTAR-PRESENCAS SECTION.
+      ******************************************************************
+      *    MENU ONDE O UTILIZADOR PODE REGISTAR A PRESENÇA DOS ALUNOS
+      *    NUMA AULA JÁ AGENDADA, INDICANDO O NUMERO DE PROCESSO DE CADA
+      *    ALUNO QUE PRETENDE MARCAR COMO PRESENTE OU AUSENTE.
+      ******************************************************************
+           MOVE "; MENU: PRESENCAS" TO WSLOG-SECTION
+
+           OPEN INPUT HORARIOSFILE
+           OPEN INPUT ALUNOS
+           OPEN EXTEND PRESENCAS
+           IF FS-PRESENCAS = 35 THEN
+              OPEN OUTPUT PRESENCAS
+              CLOSE PRESENCAS
+              OPEN EXTEND PRESENCAS
+           END-IF
+
+           MOVE ZEROS TO NOVA-ESCOLHA-SCREEN6
+           PERFORM UNTIL NOVA-ESCOLHA-SCREEN6 = 2
+
+              DISPLAY PRESENCAS-SCREEN
+
+              PERFORM LISTA-HORARIOS
+              IF KEYSTATUS = 1003 OR VERDADEIRO = "S" THEN
+                 CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                 EXIT SECTION
+              END-IF
+
+              DISPLAY LIMPAR-LISTA
+              DISPLAY LIMPAR-LINES
+
+              PERFORM ACEITAR-CHAVE
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                 EXIT SECTION
+              END-IF
+
+              READ HORARIOSFILE RECORD INTO C-HORARIO
+                 INVALID KEY
+                    ACCEPT REGISTO-INEXISTENTE
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+
+                 NOT INVALID KEY
+                    DISPLAY CONS-DADOS-SCREEN
+
+                    MOVE ZEROS TO NOVA-ESCOLHA-SCREEN5
+                    PERFORM UNTIL NOVA-ESCOLHA-SCREEN5 = 2
+
+                       PERFORM REGISTAR-PRESENCA-ALUNO
+                       IF KEYSTATUS = 1003 THEN
+                          CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                          EXIT SECTION
+                       END-IF
+
+                       PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1
+                          OR 2
+                          MOVE ZEROS TO NOVA-ESCOLHA-SCREEN5
+                          DISPLAY LIMPAR-LINES
+                          ACCEPT NOVO-ALUNO-PRESENCA
+                          IF KEYSTATUS = 1003 THEN
+                             CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                             EXIT SECTION
+                          END-IF
+
+                          IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                             ACCEPT MENSAGEM-ERRO-SCREEN
+                             IF KEYSTATUS = 1003 THEN
+                                CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                                EXIT SECTION
+                             END-IF
+                             DISPLAY LIMPAR-LINES
+                          END-IF
+                       END-PERFORM
+
+                    END-PERFORM
+              END-READ
+
+              PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+                 MOVE ZEROS TO NOVA-ESCOLHA-SCREEN6
+                 DISPLAY LIMPAR-LINES
+                 ACCEPT NOVA-AULA-PRESENCAS
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+           END-PERFORM
+           CLOSE HORARIOSFILE, ALUNOS, PRESENCAS
+           EXIT SECTION.
+
+       REGISTAR-PRESENCA-ALUNO SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE REGISTA A PRESENÇA DE UM ALUNO NA AULA CONSULTADA,
+      *    VALIDANDO O NUMERO DE PROCESSO CONTRA O FICHEIRO DE ALUNOS E
+      *    GRAVANDO O RESULTADO NO FICHEIRO DE PRESENÇAS.
+      ******************************************************************
+           DISPLAY LIMPAR-LINES
+           MOVE ZEROS TO PRES-IDNUM
+           PERFORM WITH TEST AFTER UNTIL PRES-IDNUM NOT = ZEROS
+              ACCEPT PRESENCA-ALUNO-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF PRES-IDNUM = ZEROS THEN
+                 ACCEPT MENSAGEM-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              END-IF
+           END-PERFORM
+
+           MOVE PRES-IDNUM TO FDIDNUM
+
+           READ ALUNOS RECORD
+              INVALID KEY
+                 ACCEPT REGISTO-INEXISTENTE
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+                 EXIT SECTION
+
+              NOT INVALID KEY
+                 DISPLAY DADOS-ALUNO-PRESENCA-SCREEN
+
+                 PERFORM WITH TEST AFTER UNTIL VALID-PRESENCA-ESCOLHA
+                    MOVE ZEROS TO PRESENCA-ESCOLHA
+                    ACCEPT PRESENCA-ESTADO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       EXIT SECTION
+                    END-IF
+
+                    IF NOT VALID-PRESENCA-ESCOLHA THEN
+                       ACCEPT MENSAGEM-ERRO-SCREEN
+                       IF KEYSTATUS = 1003 THEN
+                          EXIT SECTION
+                       END-IF
+                       DISPLAY LIMPAR-LINES
+                    END-IF
+                 END-PERFORM
+
+                 MOVE FDDATAAULA        TO WSPRES-DATAAULA
+                 MOVE FDIDNUM           TO WSPRES-IDNUM
+                 MOVE FDNOME            TO WSPRES-NOME
+                 MOVE PRESENCA-ESCOLHA  TO WSPRES-ESTADO
+                 STRING FUNCTION CURRENT-DATE (1:4), "/",
+                        FUNCTION CURRENT-DATE (5:2), "/",
+                        FUNCTION CURRENT-DATE (7:2), " ",
+                        FUNCTION CURRENT-DATE (9:2), ":",
+                        FUNCTION CURRENT-DATE (11:2)
+                        INTO WSPRES-DATE-TIME
+                 END-STRING
+
+                 WRITE FDPRESENCA FROM WSPRESENCA
+                 END-WRITE
+
+                 MOVE "; AULA: " TO WSLOG-ADD-HEADING
+                 MOVE CONS-DIA TO WSLOG-ADD-KEY
+                 MOVE "; PRESENCA REGISTADA PARA O ALUNO"
+                    TO WSLOG-ADD-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+
+                 DISPLAY LIMPAR-LINES
+                 ACCEPT PRESENCA-REGISTADA-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+           END-READ
+           EXIT SECTION.
+
+       SAVE-LOGRECORDS SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE É CHAMADA PARA O FAZER O REGISTO NO FICHEIRO DE
+      *    LOG, ONDE REGISTA TODA A MOVIMENTAÇÃO DENTRO DO PROGRAMA.
+      ******************************************************************
+           OPEN EXTEND LOGRECORDS
+              STRING "DATA: ", FUNCTION CURRENT-DATE (1:4), "/",
+                     FUNCTION CURRENT-DATE (5:2), "/",
+                     FUNCTION CURRENT-DATE (7:2), "; HORA: ",
+                     FUNCTION CURRENT-DATE (9:2), ":",
+                     FUNCTION CURRENT-DATE (11:2) INTO WSLOG-DATE-TIME
+              WRITE FDLOG FROM WSLOG
+              END-WRITE
+           CLOSE LOGRECORDS
+           MOVE SPACES TO WSLOG-DETAILS
+           EXIT SECTION.
+
+       SPACE-UPPER SECTION.
+      ******************************************************************
+      *    MENU QUE É CHAMADO PARA RETIRAR ESPAÇOS EXTRA NO QUE O
+      *    UTILIZADOR INTRODUZIR E CONVERTER PARA MAIÚSCULAS.
+      ******************************************************************
+           MOVE SPACES TO SPACE-CHECK1,
+              SPACE-CHECK2, SPACE-CHECK3, SPACE-CHECK4, SPACE-CHECK5,
+              SPACE-CHECK6, SPACE-CHECK7, SPACE-CHECK8, SPACE-CHECK9,
+              SPACE-CHECK10, SPACE-CHECK11, SPACE-CHECK12,
+              SPACE-CHECK13, SPACE-CHECK14, SPACE-CHECK15, SPACE-CHECK16
+              SPACE-CHECK17, SPACE-CHECK18, SPACE-CHECK19, SPACE-CHECK20
+              SPACE-CHECK21, SPACE-CHECK22, SPACE-CHECK23, SPACE-CHECK24
+
+           MOVE FUNCTION TRIM (LINK-TEXT) TO LINK-TEXT
+
+           MOVE FUNCTION UPPER-CASE (LINK-TEXT) TO LINK-TEXT
+
+           UNSTRING LINK-TEXT DELIMITED BY ALL SPACES INTO SPACE-CHECK1,
+              SPACE-CHECK2, SPACE-CHECK3, SPACE-CHECK4, SPACE-CHECK5,
+              SPACE-CHECK6, SPACE-CHECK7, SPACE-CHECK8, SPACE-CHECK9,
+              SPACE-CHECK10, SPACE-CHECK11, SPACE-CHECK12,
+              SPACE-CHECK13, SPACE-CHECK14, SPACE-CHECK15, SPACE-CHECK16
+              SPACE-CHECK17, SPACE-CHECK18, SPACE-CHECK19, SPACE-CHECK20
+              SPACE-CHECK21, SPACE-CHECK22, SPACE-CHECK23, SPACE-CHECK24
+
+           STRING
+              SPACE-CHECK1  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK2  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK3  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK4  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK5  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK6  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK7  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK8  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK9  DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK10 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK11 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK12 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK13 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK14 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK15 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK16 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK17 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK18 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK19 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK20 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK21 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK22 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK23 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              SPACE-CHECK24 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+              INTO LINK-TEXT
+           EXIT SECTION.
+
+       CHECK-DATE SECTION.
+      ******************************************************************
+      *    MENU QUE É CHAMADO PARA VERIFICAR SE A DATA INTRODUZIDA É UMA
+      *    DATA VÁLIDA.
+      ******************************************************************
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           IF WS-CURRENT-DATE <= WS-VALID-DATE THEN
+              IF VALID-YEAR AND VALID-MONTH AND VALID-DAY THEN
+                   IF NOT MONTH-FEB AND NOT MONTH-30 THEN
+                      MOVE "Y" TO DATE-VALID
+                   ELSE
+                    IF MONTH-30 AND DAY-30 THEN
+                       MOVE "Y" TO DATE-VALID
+                    END-IF
+                    IF MONTH-FEB THEN
+                       PERFORM LEAP-YEAR-CHECK
+                       IF LEAP-YEAR-YES AND FEB-LEAP-YEAR THEN
+                          MOVE "Y" TO DATE-VALID
+                       ELSE
+                          IF NOT LEAP-YEAR-YES AND DAY-FEBRUARY THEN
+                             MOVE "Y" TO DATE-VALID
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+       LEAP-YEAR-CHECK SECTION.
+      ******************************************************************
+      *    MENU QUE É CHAMADO PELO MÓDULO DA VERIFICAÇÃO DA DATA PARA
+      *    VERIFICAR SE O ANO É BISSEXTO OU NÃO.
+      ******************************************************************
+           MOVE SPACE TO LEAP-YEAR
+           IF FUNCTION MOD (WS-YEAR,4) = 0 THEN
+              MOVE SPACE TO LEAP-YEAR
+              IF FUNCTION MOD (WS-YEAR,100) <> 0 THEN
+                 MOVE "Y" TO LEAP-YEAR
+              ELSE
+                 IF FUNCTION MOD (WS-YEAR,400) = 0 THEN
+                    MOVE "Y" TO LEAP-YEAR
+                 END-IF
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM GESTORHORARIOS.
