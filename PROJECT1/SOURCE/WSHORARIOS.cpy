@@ -0,0 +1,11 @@
+       01  WSHORARIO.
+           03  DATAAULA.
+             05  ANO-AULA           PIC 9(004).
+             05  MES-AULA           PIC 9(002).
+             05  DIA-AULA           PIC 9(002).
+             05  HORA-AULA          PIC 9(004).
+               88  VALID-HORA       VALUE 0700 THRU 2200.
+             05  SEQ-AULA           PIC 9(003).
+           03  DATAPROF             PIC A(004).
+           03  DATAUNIDADE          PIC X(005).
+           03  DATASALA             PIC X(010).
