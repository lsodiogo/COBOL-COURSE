@@ -8,6 +8,10 @@
       *    LARGURA: 133 | ALTURA: 31 - SEM MOLDAR TEXTO AO REDIMENSIONAR
       ******************************************************************
       *    V5.0 | 23.02.2021
+      ******************************************************************
+      *    V5.1 | 09.08.2026 | PASSA A NOTIFICAR AUTOMATICAMENTE OS
+      *                         ALUNOS QUE FREQUENTARAM AULAS DO DOCENTE
+      *                         QUANDO ESTE É INATIVADO.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -57,6 +61,27 @@
               ACCESS SEQUENTIAL
               FILE STATUS FS-LOGRECORDS.
 
+           SELECT PROFSCSV ASSIGN TO "profs.csv"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-PROFSCSV.
+
+           SELECT ALUNOS ASSIGN TO "alunosfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDIDNUM
+              FILE STATUS FS-ALUNOS.
+
+           SELECT PRESENCAS ASSIGN TO "presencas"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-PRESENCAS.
+
+           SELECT NOTIFICACOES ASSIGN TO "notificacoes"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-NOTIFICACOES.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PROFS.
@@ -71,10 +96,24 @@
        FD  LOGRECORDS.
        COPY FDLOGRECORDS.
 
+       FD  PROFSCSV.
+       01  CSV-LINHA-PROF              PIC X(300).
+
+       FD  ALUNOS.
+       COPY FDALUNOS.
+
+       FD  PRESENCAS.
+       COPY FDPRESENCAS.
+
+       FD  NOTIFICACOES.
+       COPY FDNOTIFICACOES.
+
        WORKING-STORAGE SECTION.
        COPY WSPROFS.
        COPY WSADMINS.
        COPY WSLOGRECORDS.
+       COPY WSPRESENCAS.
+       COPY WSNOTIFICACOES.
        COPY VAR-VALIDDATE.
        COPY VAR-SPACEUPPER.
 
@@ -84,7 +123,8 @@
            88  OPCAO-ELIMINAR       VALUE 3.
            88  OPCAO-ALTERAR        VALUE 4.
            88  OPCAO-HELP           VALUE 5.
-           88  VALID-ESCOLHA        VALUE 0 THRU 5.
+           88  OPCAO-EXPORTAR-CSV   VALUE 6.
+           88  VALID-ESCOLHA        VALUE 0 THRU 6.
        01  NOVA-ESCOLHA             PIC 9(001).
            88  OPCAO-SIM            VALUE 1.
            88  OPCAO-NAO            VALUE 2.
@@ -101,6 +141,10 @@
        77  FS-PROFS                 PIC X(002).
        77  FS-ADMINS                PIC X(002).
        77  FS-LOGRECORDS            PIC X(002).
+       77  FS-PROFSCSV              PIC X(002).
+       77  FS-ALUNOS                PIC X(002).
+       77  FS-PRESENCAS             PIC X(002).
+       77  FS-NOTIFICACOES          PIC X(002).
        77  CONS-PROF                PIC X(004).
        77  TEST-EMAIL               PIC 9(001).
        77  TEST-EMAIL1              PIC 9(001).
@@ -114,6 +158,12 @@
        77  VERDADEIRO               PIC X.
        77  CHECK-AULA               PIC X.
        77  PRESS-KEY                PIC X.
+       77  NOTIF-IDX                PIC 9(003).
+       77  FIM-PRESENCAS            PIC X(001).
+           88  FIM-PRESENCAS-SIM    VALUE "S".
+
+       01  NOTIF-ALUNOS-VISTOS-CTRL.
+           03  NOTIF-ALUNOS-VISTOS  OCCURS 100 TIMES PIC 9(003).
 
       ******************************************************************
 
@@ -135,6 +185,7 @@
            03  LINE 20 COL 61 VALUE "4. ALTERAR".
            03  LINE 22 COL 61 VALUE "5. AJUDA"
                HIGHLIGHT FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 24 COL 61 VALUE "6. EXPORTAR PARA CSV".
            03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
            03  LINE 29 COL 48 VALUE "INSIRA A OPCAO QUE PRETENDE REALIZA
       -        "R:".
@@ -804,6 +855,19 @@
            03  LINE 29 COL 01 PIC X(133) VALUE ALL SPACES.
            03  LINE 30 COL 01 PIC X(133) VALUE ALL SPACES.
 
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO A EXPORTACAO PARA CSV FICA
+      *    CONCLUIDA.
+
+       01  EXPORTAR-CSV-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 15 VALUE "LISTA DE DOCENTES EXPORTADA COM S
+      -        "UCESSO PARA O FICHEIRO PROFS.CSV | PRESSIONE QUALQUER T
+      -        "ECLA PARA CONTINUAR"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
       ******************************************************************
 
        PROCEDURE DIVISION.
@@ -820,6 +884,18 @@
               CLOSE PROFS
            END-IF
 
+           OPEN EXTEND NOTIFICACOES
+           IF FS-NOTIFICACOES = 35 THEN
+              OPEN OUTPUT NOTIFICACOES
+              MOVE "NOTIFICACOES ENVIADAS AOS ALUNOS"
+                 TO FDNOTIF-DATE-TIME
+              WRITE FDNOTIFICACAO
+              END-WRITE
+              CLOSE NOTIFICACOES
+           ELSE
+              CLOSE NOTIFICACOES
+           END-IF
+
            MOVE "; GESTOR: DOCENTES" TO WSLOG-PROGRAM
            EXIT SECTION.
 
@@ -846,6 +922,7 @@
                  WHEN OPCAO-ELIMINAR    PERFORM ELIMINAR
                  WHEN OPCAO-ALTERAR     PERFORM ALTERAR
                  WHEN OPCAO-HELP        PERFORM HELP
+                 WHEN OPCAO-EXPORTAR-CSV PERFORM EXPORTAR-CSV
               END-EVALUATE
 
            END-PERFORM
@@ -1391,6 +1468,69 @@
            END-PERFORM
            EXIT SECTION.
 
+       EXPORTAR-CSV SECTION.
+      ******************************************************************
+      *    MENU QUE PERCORRE O FICHEIRO DE DOCENTES E EXPORTA A LISTA
+      *    COMPLETA PARA UM FICHEIRO CSV (PROFS.CSV), UM CAMPO POR
+      *    COLUNA, SEPARADOS POR ";".
+      ******************************************************************
+           MOVE "; MENU: EXPORTAR PARA CSV" TO WSLOG-SECTION
+           PERFORM SAVE-LOGRECORDS
+
+           OPEN OUTPUT PROFSCSV
+
+           STRING "SIGLA;NOME;TELEFONE;EMAIL;MORADA;COD-POSTAL;"
+                  "LOCALIDADE;ESTADO;DATA-ESTADO"
+                  DELIMITED BY SIZE INTO CSV-LINHA-PROF
+           WRITE CSV-LINHA-PROF
+           END-WRITE
+
+           MOVE "A" TO FDSIGLAPROF
+           START PROFS KEY IS GREATER OR EQUAL FDSIGLAPROF
+              INVALID KEY
+                 SET STATUS-SIGLA-PROF TO TRUE
+           END-START
+
+           IF FS-PROFS = "00" THEN
+              MOVE SPACES TO VERDADEIRO
+              PERFORM UNTIL STATUS-SIGLA-PROF
+                 READ PROFS NEXT RECORD
+                    AT END SET STATUS-SIGLA-PROF TO TRUE
+                    NOT AT END
+                       STRING FDSIGLAPROF         DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDNOMEPROF           DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDTELEF OF FDPROF   DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDEMAIL OF FDPROF   DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDMORADA OF FDPROF  DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDCOD OF FDPROF     DELIMITED BY SIZE
+                              "-"                 DELIMITED BY SIZE
+                              FDPOST OF FDPROF    DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDLOCALIDADE OF FDPROF DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDESTADO OF FDPROF  DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDDIA-DATA OF FDPROF DELIMITED BY SIZE
+                              "/"                 DELIMITED BY SIZE
+                              FDMES-DATA OF FDPROF DELIMITED BY SIZE
+                              "/"                 DELIMITED BY SIZE
+                              FDANO-DATA OF FDPROF DELIMITED BY SIZE
+                              INTO CSV-LINHA-PROF
+                       WRITE CSV-LINHA-PROF
+                       END-WRITE
+                 END-READ
+              END-PERFORM
+           END-IF
+
+           CLOSE PROFSCSV
+           ACCEPT EXPORTAR-CSV-SCREEN
+           EXIT SECTION.
+
        CONSULTAR SECTION.
       ******************************************************************
       *    MENU ONDE O UTILIZADOR PODE APENAS CONSULTAR O PROCESSO DE
@@ -1434,7 +1574,7 @@
                     MOVE "; CONSULTA COM SUCESSO" TO WSLOG-VIEW-MESSAGE
                     PERFORM SAVE-LOGRECORDS
                     DISPLAY CONS-DADOS-SCREEN
-                    EVALUATE FDESTADO
+                    EVALUATE FDESTADO OF FDPROF
                        WHEN 1 DISPLAY ATIVO-DISPLAY
                        WHEN 2 DISPLAY INATIVO-DISPLAY
                     END-EVALUATE
@@ -1601,7 +1741,7 @@
                        DISPLAY LIMPAR-LINES
                     NOT INVALID KEY
                        DISPLAY CONS-DADOS-SCREEN
-                       EVALUATE FDESTADO
+                       EVALUATE FDESTADO OF FDPROF
                           WHEN 1 DISPLAY ATIVO-DISPLAY
                           WHEN 2 DISPLAY INATIVO-DISPLAY
                        END-EVALUATE
@@ -1744,7 +1884,7 @@
                  DISPLAY LIMPAR-LINES
               NOT INVALID KEY
                  DISPLAY CONS-DADOS-SCREEN
-                 EVALUATE FDESTADO
+                 EVALUATE FDESTADO OF FDPROF
                     WHEN 1 DISPLAY ATIVO-DISPLAY
                     WHEN 2 DISPLAY INATIVO-DISPLAY
                  END-EVALUATE
@@ -1962,6 +2102,10 @@
                           EXIT SECTION
                        END-IF
                        PERFORM SAVE-LOGRECORDS
+
+                       IF OPCAO-INATIVO THEN
+                          PERFORM NOTIFICAR-ALUNOS-PROF
+                       END-IF
                     END-IF
               END-EVALUATE
 
@@ -2032,6 +2176,91 @@
            CLOSE HORARIOSFILE
            EXIT SECTION.
 
+       NOTIFICAR-ALUNOS-PROF SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE NOTIFICA OS ALUNOS QUE FREQUENTARAM AULAS DADAS
+      *    PELO DOCENTE ACABADO DE INATIVAR. COMO NÃO HÁ NO SISTEMA UM
+      *    FICHEIRO DE INSCRIÇÕES QUE LIGUE DIRETAMENTE UM ALUNO A UM
+      *    DOCENTE, OS ALUNOS A NOTIFICAR SÃO OS QUE TÊM PRESENÇAS
+      *    REGISTADAS (FICHEIRO PRESENCAS) EM AULAS DESSE DOCENTE
+      *    (FICHEIRO HORARIOSFILE), SEM REPETIR O MESMO ALUNO DUAS VEZES.
+      ******************************************************************
+           MOVE SPACES TO NOTIF-ALUNOS-VISTOS-CTRL
+
+           OPEN INPUT PRESENCAS
+           OPEN INPUT HORARIOSFILE
+           OPEN INPUT ALUNOS
+           OPEN EXTEND NOTIFICACOES
+
+           MOVE SPACES TO FIM-PRESENCAS
+
+      *    A PRIMEIRA LINHA DO FICHEIRO E APENAS O CABECALHO GRAVADO NA
+      *    PRIMEIRA ABERTURA (VER CREATE-OPEN-FILE), POR ISSO E SEMPRE
+      *    LIDA E IGNORADA ANTES DE COMECAR A LER PRESENCAS.
+
+           READ PRESENCAS NEXT RECORD
+              AT END SET FIM-PRESENCAS-SIM TO TRUE
+           END-READ
+
+           PERFORM UNTIL FIM-PRESENCAS-SIM
+              READ PRESENCAS NEXT RECORD
+                 AT END SET FIM-PRESENCAS-SIM TO TRUE
+                 NOT AT END
+                    MOVE FDPRES-DATAAULA TO FDDATAAULA
+                    READ HORARIOSFILE RECORD
+                       INVALID KEY
+                          CONTINUE
+                       NOT INVALID KEY
+                          IF FDDATAPROF = CONS-PROF THEN
+                             PERFORM ENVIAR-NOTIFICACAO-ALUNO
+                          END-IF
+                    END-READ
+              END-READ
+           END-PERFORM
+
+           CLOSE PRESENCAS, HORARIOSFILE, ALUNOS, NOTIFICACOES
+           EXIT SECTION.
+
+       ENVIAR-NOTIFICACAO-ALUNO SECTION.
+      ******************************************************************
+      *    REGISTA UMA NOTIFICAÇÃO PARA O ALUNO DA PRESENÇA ATUALMENTE
+      *    LIDA, SE AINDA NÃO TIVER SIDO NOTIFICADO NESTA INATIVAÇÃO.
+      ******************************************************************
+           PERFORM VARYING NOTIF-IDX FROM 1 BY 1 UNTIL
+              NOTIF-IDX > 100 OR NOTIF-ALUNOS-VISTOS (NOTIF-IDX) = ZEROS
+              IF NOTIF-ALUNOS-VISTOS (NOTIF-IDX) = FDPRES-IDNUM THEN
+                 EXIT SECTION
+              END-IF
+           END-PERFORM
+
+           IF NOTIF-IDX > 100 THEN
+              EXIT SECTION
+           END-IF
+           MOVE FDPRES-IDNUM TO NOTIF-ALUNOS-VISTOS (NOTIF-IDX)
+
+           MOVE FDPRES-IDNUM TO FDIDNUM
+           READ ALUNOS RECORD
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 STRING "DATA: ", FUNCTION CURRENT-DATE (1:4), "/",
+                        FUNCTION CURRENT-DATE (5:2), "/",
+                        FUNCTION CURRENT-DATE (7:2), "; HORA: ",
+                        FUNCTION CURRENT-DATE (9:2), ":",
+                        FUNCTION CURRENT-DATE (11:2)
+                        INTO FDNOTIF-DATE-TIME
+                 END-STRING
+                 MOVE CONS-PROF TO FDNOTIF-SIGLAPROF
+                 MOVE FDIDNUM TO FDNOTIF-IDNUM
+                 MOVE FDNOME TO FDNOTIF-NOME
+                 MOVE FDEMAIL OF FDALUNO TO FDNOTIF-EMAIL
+                 MOVE "O DOCENTE DE UMA DAS SUAS AULAS FOI INATIVADO"
+                    TO FDNOTIF-MENSAGEM
+                 WRITE FDNOTIFICACAO
+                 END-WRITE
+           END-READ
+           EXIT SECTION.
+
        SAVE-LOGRECORDS SECTION.
       ******************************************************************
       *    SECÇÃO QUE É CHAMADA PARA O FAZER O REGISTO NO FICHEIRO DE
