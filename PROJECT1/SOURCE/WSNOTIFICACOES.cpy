@@ -0,0 +1,7 @@
+       01  WSNOTIFICACAO.
+           03  WSNOTIF-DATE-TIME        PIC X(030).
+           03  WSNOTIF-SIGLAPROF        PIC A(004).
+           03  WSNOTIF-IDNUM            PIC 9(003).
+           03  WSNOTIF-NOME             PIC X(050).
+           03  WSNOTIF-EMAIL            PIC X(040).
+           03  WSNOTIF-MENSAGEM         PIC X(080).
