@@ -0,0 +1,6 @@
+       01  FDADMINROLE.
+           03  FDROLE-USERNAME      PIC X(020).
+           03  FDROLE-NIVEL         PIC 9(001).
+               88  NIVEL-ADMINISTRADOR     VALUE 1.
+               88  NIVEL-OPERADOR          VALUE 2.
+               88  VALID-NIVEL              VALUE 1 THRU 2.
