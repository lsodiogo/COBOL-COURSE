@@ -0,0 +1,9 @@
+       01  FDHISTALUNO.
+           03  FDHIST-DATE-TIME             PIC X(030).
+           03  FDHIST-IDNUM                 PIC 9(003).
+           03  FDHIST-ESTADO-ANTERIOR       PIC 9(001).
+           03  FDHIST-ESTADO-NOVO           PIC 9(001).
+           03  FDHIST-DATA-MUDANCA.
+             05  FDHIST-ANO-MUDANCA         PIC 9(004).
+             05  FDHIST-MES-MUDANCA         PIC 9(002).
+             05  FDHIST-DIA-MUDANCA         PIC 9(002).
