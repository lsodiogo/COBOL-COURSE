@@ -0,0 +1,3 @@
+       01  WSADMIN.
+           03  WSUSERNAME           PIC X(020).
+           03  WSPASSWORD           PIC X(020).
