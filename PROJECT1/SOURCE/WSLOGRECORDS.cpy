@@ -0,0 +1,28 @@
+       01  WSLOG.
+           03  WSLOG-DATE-TIME              PIC X(030).
+           03  WSLOG-PROGRAM                PIC X(030).
+           03  WSLOG-SECTION                PIC X(030).
+           03  WSLOG-DETAILS.
+             05  WSLOG-ADD-HEADING          PIC X(020).
+             05  WSLOG-ADD-KEY              PIC X(020).
+             05  WSLOG-ADD-MESSAGE          PIC X(040).
+             05  WSLOG-VIEW-HEADING         PIC X(020).
+             05  WSLOG-VIEW-KEY             PIC X(020).
+             05  WSLOG-VIEW-MESSAGE         PIC X(040).
+             05  WSLOG-DELETE-HEADING       PIC X(020).
+             05  WSLOG-DELETE-KEY           PIC X(020).
+             05  WSLOG-DELETE-MESSAGE       PIC X(040).
+             05  WSLOG-DELETE-DENIED-MESSAGE PIC X(040).
+             05  WSLOG-EDIT-HEADING         PIC X(020).
+             05  WSLOG-EDIT-KEY             PIC X(020).
+             05  WSLOG-EDIT-MESSAGE         PIC X(040).
+             05  WSLOG-EDIT-CAMPO           PIC X(060).
+             05  WSLOG-CREDENTIAL-HEADING   PIC X(020).
+             05  WSLOG-CREDENTIAL-KEY       PIC X(020).
+             05  WSLOG-CREDENTIAL-MESSAGE   PIC X(040).
+             05  WSLOG-USER-HEADING         PIC X(020).
+             05  WSLOG-USER                 PIC X(020).
+             05  WSLOG-USER-HEADING-DENIED  PIC X(020).
+             05  WSLOG-USER-DENIED          PIC X(020).
+             05  WSLOG-PASS-HEADING-DENIED  PIC X(020).
+             05  WSLOG-PASS-DENIED          PIC X(020).
