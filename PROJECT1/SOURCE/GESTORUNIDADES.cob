@@ -38,6 +38,11 @@
               LOCK MODE MANUAL
               FILE STATUS FS-UNIDADES.
 
+           SELECT HORARIOSFILE ASSIGN TO "horariosfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDDATAAULA.
+
            SELECT ADMINS ASSIGN TO "adminsfich"
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
@@ -49,17 +54,28 @@
               ACCESS SEQUENTIAL
               FILE STATUS FS-LOGRECORDS.
 
+           SELECT UNIDADESCSV ASSIGN TO "unidades.csv"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS SEQUENTIAL
+              FILE STATUS FS-UNIDADESCSV.
+
        DATA DIVISION.
        FILE SECTION.
        FD  UNIDADES.
        COPY FDUNIDADES.
 
+       FD  HORARIOSFILE.
+       COPY FDHORARIOS.
+
        FD  ADMINS.
        COPY FDADMINS.
 
        FD  LOGRECORDS.
        COPY FDLOGRECORDS.
 
+       FD  UNIDADESCSV.
+       01  CSV-LINHA-UNIDADE           PIC X(300).
+
        WORKING-STORAGE SECTION.
        COPY WSUNIDADES.
        COPY WSADMINS.
@@ -72,18 +88,21 @@
            88  OPCAO-ELIMINAR       VALUE 3.
            88  OPCAO-ALTERAR        VALUE 4.
            88  OPCAO-HELP           VALUE 5.
-           88  VALID-ESCOLHA        VALUE 0 THRU 5.
+           88  OPCAO-EXPORTAR-CSV   VALUE 6.
+           88  VALID-ESCOLHA        VALUE 0 THRU 6.
        01  NOVA-ESCOLHA             PIC 9(001).
            88  OPCAO-SIM            VALUE 1.
            88  OPCAO-NAO            VALUE 2.
        01  ESCOLHA-ALTERAR          PIC 9(001).
            88  ALTERAR-NOME         VALUE 1.
            88  ALTERAR-DESCRICAO    VALUE 2.
-           88  VALID-ALTERAR        VALUE 1 THRU 2.
+           88  ALTERAR-CAPACIDADE   VALUE 3.
+           88  VALID-ALTERAR        VALUE 1 THRU 3.
 
        77  FS-UNIDADES              PIC X(002).
        77  FS-ADMINS                PIC X(002).
        77  FS-LOGRECORDS            PIC X(002).
+       77  FS-UNIDADESCSV           PIC X(002).
        77  CONS-UNIDADE             PIC X(005).
        77  SIGLASTRING              PIC X(005).
        77  LINHA                    PIC 9(004).
@@ -91,6 +110,7 @@
        77  KEYSTATUS                PIC 9(004).
        77  VERDADEIRO               PIC X(001).
        77  PRESS-KEY                PIC X(001).
+       77  CHECK-AULA               PIC X(001).
 
       ******************************************************************
 
@@ -112,6 +132,7 @@
            03  LINE 20 COL 61 VALUE "4. ALTERAR".
            03  LINE 22 COL 61 VALUE "5. AJUDA"
                HIGHLIGHT FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 24 COL 61 VALUE "6. EXPORTAR PARA CSV".
            03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
            03  LINE 29 COL 48 VALUE "INSIRA A OPCAO QUE PRETENDE REALIZA
       -        "R:".
@@ -212,6 +233,12 @@
                05  LINE 26 COL 28 VALUE "NESTE CAMPO PODERA INTRODUZIR Q
       -            "UALQUER INFORMACAO QUE QUEIRA ANEXAR AO REGISTO"
                    HIGHLIGHT FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+
+           03  CAPACIDADE-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+               05  LINE 20 COL 10 VALUE "CAPACIDADE (Nº MAXIMO DE AULAS
+      -            " EM SIMULTANEO):".
+               05  REG-CAPACIDADE LINE 20 COL 47 PIC 9(3) TO CAPACIDADE
+                   REQUIRED AUTO.
                05  LINE 27 COL 01 PIC X(133) VALUE ALL "_"
                    FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
                05  LINE 29 COL 45 VALUE "SE PRETENDER NAO INTRODUZIR, PR
@@ -472,6 +499,18 @@
       -        "CAO QUE PRETENDER ELIMINAR:".
            03  LINE 07 COL 01 PIC X(133) VALUE ALL "_".
 
+      ******************************************************************
+      *    SCREEN DE MENSAGEGM DE ERRO CASO O FICHEIRO ESTEJA VAZIO.
+
+       01  UNIDADE-AULAS-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 06 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 07 COL 01 PIC X(133) VALUE ALL SPACES.
+           03  LINE 14 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 17 COL 20 VALUE "NAO PODE ELIMINAR UNIDADES DE FORMA
+      -        "CAO COM AULAS DECORRIDAS OU PLANEADAS"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 19 COL 01 PIC X(133) VALUE ALL "_".
+
       ******************************************************************
       *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
       *    MESMO ELIMINAR O PROCESSO.
@@ -539,9 +578,9 @@
 
        01  ALTERAR-CAMPO-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
            03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
-           03  LINE 29 COL 39 VALUE "QUAL O CAMPO QUE PRETENDE ALTERAR?
-      -        "1. NOME | 2. DESCRICAO:".
-           03  ESCOLHA-ALTERAR-SCREEN LINE 29 COL 98 PIC 9(1) TO
+           03  LINE 29 COL 25 VALUE "QUAL O CAMPO QUE PRETENDE ALTERAR?
+      -        "1. NOME | 2. DESCRICAO | 3. CAPACIDADE:".
+           03  ESCOLHA-ALTERAR-SCREEN LINE 29 COL 99 PIC 9(1) TO
                ESCOLHA-ALTERAR AUTO BLANK WHEN ZERO.
            03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
 
@@ -710,6 +749,19 @@
            03  LINE 29 COL 01 PIC X(133) VALUE ALL SPACES.
            03  LINE 30 COL 01 PIC X(133) VALUE ALL SPACES.
 
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO A EXPORTACAO PARA CSV FICA
+      *    CONCLUIDA.
+
+       01  EXPORTAR-CSV-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 10 VALUE "LISTA DE UNIDADES DE FORMACAO EXP
+      -        "ORTADA COM SUCESSO PARA O FICHEIRO UNIDADES.CSV | PRESS
+      -        "IONE QUALQUER TECLA PARA CONTINUAR"
+               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
       ******************************************************************
 
        PROCEDURE DIVISION.
@@ -753,6 +805,7 @@
                  WHEN OPCAO-ELIMINAR    PERFORM ELIMINAR
                  WHEN OPCAO-ALTERAR     PERFORM ALTERAR
                  WHEN OPCAO-HELP        PERFORM HELP
+                 WHEN OPCAO-EXPORTAR-CSV PERFORM EXPORTAR-CSV
               END-EVALUATE
 
            END-PERFORM
@@ -781,6 +834,7 @@
            PERFORM UNTIL NOVA-ESCOLHA-SCREEN = 2
 
               MOVE SPACES TO REG-SIGLA, REG-NOME, REG-DESCRICAO
+              MOVE ZEROS TO REG-CAPACIDADE
 
               DISPLAY REGISTAR-SCREEN
 
@@ -802,6 +856,12 @@
                     EXIT SECTION
                  END-IF
 
+              PERFORM REGISTAR-CAPACIDADE
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE UNIDADES
+                    EXIT SECTION
+                 END-IF
+
               PERFORM REGISTAR-DATA-ATUALIZACAO
 
               PERFORM GRAVAR-REG
@@ -996,13 +1056,36 @@
            PERFORM SPACE-UPPER
            MOVE LINK-TEXT TO DESCRICAO
 
-           IF DESCRICAO IS EQUALS ALL SPACES THEN
+           IF DESCRICAO IS EQUAL TO SPACES THEN
               MOVE "(VAZIO)" TO DESCRICAO
            END-IF
 
            DISPLAY LIMPAR-LINES
            EXIT SECTION.
 
+       REGISTAR-CAPACIDADE SECTION.
+      ******************************************************************
+      *    REGISTO DA CAPACIDADE (Nº MAXIMO DE AULAS EM SIMULTANEO) DA
+      *    UNIDADE DE FORMACAO PELO UTILIZADOR.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL CAPACIDADE > 0
+              MOVE ZEROS TO REG-CAPACIDADE
+              DISPLAY LIMPAR-LINES
+              ACCEPT CAPACIDADE-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF CAPACIDADE = 0 THEN
+                 ACCEPT MENSAGEM-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           DISPLAY LIMPAR-LINES
+           EXIT SECTION.
+
        REGISTAR-DATA-ATUALIZACAO SECTION.
       ******************************************************************
       *    REGISTO AUTOMÁTICO DA ÚLTIMA ATUALIZAÇÃO DO PROCESSO
@@ -1073,6 +1156,52 @@
            END-PERFORM
            EXIT SECTION.
 
+       EXPORTAR-CSV SECTION.
+      ******************************************************************
+      *    MENU QUE PERCORRE O FICHEIRO DE UNIDADES DE FORMACAO E
+      *    EXPORTA A LISTA COMPLETA PARA UM FICHEIRO CSV
+      *    (UNIDADES.CSV), UM CAMPO POR COLUNA, SEPARADOS POR ";".
+      ******************************************************************
+           MOVE "; MENU: EXPORTAR PARA CSV" TO WSLOG-SECTION
+           PERFORM SAVE-LOGRECORDS
+
+           OPEN OUTPUT UNIDADESCSV
+
+           STRING "SIGLA;NOME;DESCRICAO;CAPACIDADE"
+                  DELIMITED BY SIZE INTO CSV-LINHA-UNIDADE
+           WRITE CSV-LINHA-UNIDADE
+           END-WRITE
+
+           MOVE LOW-VALUES TO FDSIGLAUNIDADE
+           START UNIDADES KEY IS GREATER OR EQUAL FDSIGLAUNIDADE
+              INVALID KEY
+                 SET STATUS-SIGLA-UNIDADE TO TRUE
+           END-START
+
+           IF FS-UNIDADES = "00" THEN
+              MOVE SPACES TO VERDADEIRO
+              PERFORM UNTIL STATUS-SIGLA-UNIDADE
+                 READ UNIDADES NEXT RECORD
+                    AT END SET STATUS-SIGLA-UNIDADE TO TRUE
+                    NOT AT END
+                       STRING FDSIGLAUNIDADE      DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDNOMEUNIDADE        DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDDESCRICAO          DELIMITED BY SIZE
+                              ";"                 DELIMITED BY SIZE
+                              FDCAPACIDADE         DELIMITED BY SIZE
+                              INTO CSV-LINHA-UNIDADE
+                       WRITE CSV-LINHA-UNIDADE
+                       END-WRITE
+                 END-READ
+              END-PERFORM
+           END-IF
+
+           CLOSE UNIDADESCSV
+           ACCEPT EXPORTAR-CSV-SCREEN
+           EXIT SECTION.
+
        CONSULTAR SECTION.
       ******************************************************************
       *    MENU ONDE O UTILIZADOR PODE APENAS CONSULTAR O PROCESSO DE
@@ -1200,6 +1329,34 @@
            CLOSE ADMINS
            EXIT SECTION.
 
+       CHECK-AULAS-UNIDADE SECTION.
+      ******************************************************************
+      *    INSTRUÇÕES PARA VERIFICAR SE A UNIDADE DE FORMAÇÃO A ELIMINAR
+      *    NÃO TEM AULAS DECORRIDAS OU PLANEADAS.
+      ******************************************************************
+           MOVE SPACES TO CHECK-AULA
+           OPEN INPUT HORARIOSFILE
+           MOVE LOW-VALUES TO FDDATAAULA
+
+           START HORARIOSFILE KEY IS GREATER OR EQUAL FDDATAAULA
+           END-START
+
+           PERFORM UNTIL STATUS-DATAAULA
+              READ HORARIOSFILE NEXT RECORD
+                 AT END
+                    SET STATUS-DATAAULA TO TRUE
+                 NOT AT END
+                    IF CONS-UNIDADE = FDDATAUNIDADE THEN
+                       DISPLAY UNIDADE-AULAS-SCREEN
+                       CLOSE HORARIOSFILE
+                       MOVE "S" TO CHECK-AULA
+                       EXIT SECTION
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE HORARIOSFILE
+           EXIT SECTION.
+
        ELIMINAR SECTION.
       ******************************************************************
       *    MENU ONDE O UTILIZADOR PODE ELIMINAR O PROCESSO DE QUALQUER
@@ -1232,37 +1389,46 @@
               PERFORM SPACE-UPPER
               MOVE LINK-TEXT TO CONS-UNIDADE
 
-              MOVE CONS-UNIDADE TO FDSIGLAUNIDADE
+              PERFORM CHECK-AULAS-UNIDADE
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE UNIDADES
+                 EXIT SECTION
+              END-IF
 
-              READ UNIDADES RECORD INTO C-UNIDADE WITH LOCK
-                 INVALID KEY
-                    ACCEPT REGISTO-INEXISTENTE
-                    IF KEYSTATUS = 1003 THEN
-                       CLOSE UNIDADES
-                       EXIT SECTION
-                    END-IF
-                    DISPLAY LIMPAR-LINES
-                 NOT INVALID KEY
-                    DISPLAY CONS-DADOS-SCREEN
-                    PERFORM CONFIRMAR-ELIMINAR
-                    IF KEYSTATUS = 1003 THEN
-                       CLOSE UNIDADES
-                       EXIT SECTION
-                    END-IF
-              END-READ
+              IF CHECK-AULA NOT = "S" THEN
+                 MOVE CONS-UNIDADE TO FDSIGLAUNIDADE
 
-              IF FS-UNIDADES = "51" THEN
-                 MOVE "; REGISTO: " TO WSLOG-VIEW-HEADING
-                 MOVE CONS-UNIDADE TO WSLOG-VIEW-KEY
-                 MOVE "; REGISTO BLOQUEADO" TO WSLOG-VIEW-MESSAGE
-                 PERFORM SAVE-LOGRECORDS
-                 DISPLAY ERRO-ACESSO-SCREEN
+                 READ UNIDADES RECORD INTO C-UNIDADE WITH LOCK
+                    INVALID KEY
+                       ACCEPT REGISTO-INEXISTENTE
+                       IF KEYSTATUS = 1003 THEN
+                          CLOSE UNIDADES
+                          EXIT SECTION
+                       END-IF
+                       DISPLAY LIMPAR-LINES
+                    NOT INVALID KEY
+                       DISPLAY CONS-DADOS-SCREEN
+                       PERFORM CONFIRMAR-ELIMINAR
+                       IF KEYSTATUS = 1003 THEN
+                          CLOSE UNIDADES
+                          EXIT SECTION
+                       END-IF
+                 END-READ
+
+                 IF FS-UNIDADES = "51" THEN
+                    MOVE "; REGISTO: " TO WSLOG-VIEW-HEADING
+                    MOVE CONS-UNIDADE TO WSLOG-VIEW-KEY
+                    MOVE "; REGISTO BLOQUEADO" TO WSLOG-VIEW-MESSAGE
+                    PERFORM SAVE-LOGRECORDS
+                    DISPLAY ERRO-ACESSO-SCREEN
+                 END-IF
               END-IF
 
               PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
                  MOVE ZEROS TO NOVA-ESCOLHA-SCREEN3
                  DISPLAY LIMPAR-LINES
                  ACCEPT NOVO-ELIMINAR
+                 MOVE SPACES TO CHECK-AULA
                  IF KEYSTATUS = 1003 THEN
                     CLOSE UNIDADES
                     EXIT SECTION
@@ -1486,6 +1652,23 @@
                        EXIT SECTION
                     END-IF
                     PERFORM SAVE-LOGRECORDS
+
+                 WHEN ALTERAR-CAPACIDADE
+                    MOVE "; REGISTO: " TO WSLOG-EDIT-HEADING
+                    MOVE CONS-UNIDADE TO WSLOG-EDIT-KEY
+                    MOVE "; CAPACIDADE ANTERIOR: " TO WSLOG-EDIT-MESSAGE
+                    MOVE CAPACIDADE TO WSLOG-EDIT-CAMPO
+                    PERFORM REGISTAR-CAPACIDADE
+                    IF KEYSTATUS = 1003 THEN
+                       MOVE "; REGISTO: " TO WSLOG-EDIT-HEADING
+                       MOVE CONS-UNIDADE TO WSLOG-EDIT-KEY
+                       MOVE "; ACESSO SEM CONCLUSAO"
+                       TO WSLOG-EDIT-MESSAGE
+                       MOVE SPACES TO WSLOG-EDIT-CAMPO
+                       PERFORM SAVE-LOGRECORDS
+                       EXIT SECTION
+                    END-IF
+                    PERFORM SAVE-LOGRECORDS
               END-EVALUATE
 
               PERFORM REGISTAR-DATA-ATUALIZACAO
