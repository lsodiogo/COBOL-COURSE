@@ -0,0 +1,7 @@
+       01  FDNOTIFICACAO.
+           03  FDNOTIF-DATE-TIME        PIC X(030).
+           03  FDNOTIF-SIGLAPROF        PIC A(004).
+           03  FDNOTIF-IDNUM            PIC 9(003).
+           03  FDNOTIF-NOME             PIC X(050).
+           03  FDNOTIF-EMAIL            PIC X(040).
+           03  FDNOTIF-MENSAGEM         PIC X(080).
