@@ -0,0 +1,6 @@
+       01  WSADMINROLE.
+           03  WSROLE-USERNAME      PIC X(020).
+           03  WSROLE-NIVEL         PIC 9(001).
+               88  WS-NIVEL-ADMINISTRADOR   VALUE 1.
+               88  WS-NIVEL-OPERADOR        VALUE 2.
+               88  WS-VALID-NIVEL            VALUE 1 THRU 2.
