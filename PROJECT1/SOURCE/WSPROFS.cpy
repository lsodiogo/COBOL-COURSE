@@ -9,9 +9,9 @@
            03  MORADA               PIC X(100).
            03  COD-POSTAL.
              05  COD                PIC 9(004).
-               88  VALID-COD        VALUE 1000 THRU 10000.
+               88  VALID-COD        VALUE 0001 THRU 9999.
              05  POST               PIC 9(003).
-               88  VALID-POST       VALUE 000 THRU 1000.
+               88  VALID-POST       VALUE 000 THRU 999.
            03  LOCALIDADE           PIC X(050).
            03  ESTADO               PIC 9(001).
              88  OPCAO-ATIVO        VALUE 1.
