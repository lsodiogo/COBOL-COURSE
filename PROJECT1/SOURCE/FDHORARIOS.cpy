@@ -0,0 +1,11 @@
+       01  FDHORARIO.
+           88  STATUS-DATAAULA      VALUE HIGH-VALUES.
+           03  FDDATAAULA.
+             05  FDANO-AULA         PIC 9(004).
+             05  FDMES-AULA         PIC 9(002).
+             05  FDDIA-AULA         PIC 9(002).
+             05  FDHORA-AULA        PIC 9(004).
+             05  FDSEQ-AULA         PIC 9(003).
+           03  FDDATAPROF           PIC A(004).
+           03  FDDATAUNIDADE        PIC X(005).
+           03  FDDATASALA           PIC X(010).
