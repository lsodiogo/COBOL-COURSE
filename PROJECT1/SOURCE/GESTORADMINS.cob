@@ -7,6 +7,11 @@
       *    LARGURA: 133 | ALTURA: 31 - SEM MOLDAR TEXTO AO REDIMENSIONAR
       ******************************************************************
       *    V5.0 | 23.02.2021
+      ******************************************************************
+      *    V5.1 | 09.08.2026 | ACRESCENTADO NIVEL DE ACESSO (PERMISSAO)
+      *    AO REGISTO DE ADMINISTRADOR, GUARDADO NUM FICHEIRO PROPRIO,
+      *    E RESTRICAO DA ELIMINACAO DE ADMINISTRADORES A QUEM TIVER
+      *    NIVEL DE ADMINISTRADOR.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -35,6 +40,12 @@
               ACCESS SEQUENTIAL
               FILE STATUS FS-LOGRECORDS.
 
+           SELECT ADMINROLES ASSIGN TO "adminrolesfich"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FDROLE-USERNAME
+              FILE STATUS FS-ADMINROLES.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ADMINS.
@@ -43,14 +54,24 @@
        FD  LOGRECORDS.
        COPY FDLOGRECORDS.
 
+      *    FICHEIRO PROPRIO PARA O NIVEL DE ACESSO DO ADMINISTRADOR,
+      *    JA QUE A CHAVE DE ADMINS E O PROPRIO USERNAME+PASSWORD (VER
+      *    ALTERAR SECTION) E NAO PODE SER ALARGADA COM MAIS CAMPOS.
+
+       FD  ADMINROLES.
+       COPY FDADMINROLE.
+
        WORKING-STORAGE SECTION.
        COPY WSADMINS.
        COPY WSLOGRECORDS.
+       COPY WSADMINROLE.
 
        01  ESCOLHA                  PIC 9(001).
            88  OPCAO-REGISTAR       VALUE 1.
            88  OPCAO-ALTERAR        VALUE 2.
-           88  VALID-ESCOLHA        VALUE 0 THRU 2.
+           88  OPCAO-ELIMINAR       VALUE 3.
+           88  OPCAO-ALTERAR-USER   VALUE 4.
+           88  VALID-ESCOLHA        VALUE 0 THRU 4.
        01  NOVA-ESCOLHA             PIC 9(001).
            88  OPCAO-SIM            VALUE 1.
            88  OPCAO-NAO            VALUE 2.
@@ -59,12 +80,20 @@
        77  TEST-STRING1             PIC X(020).
        77  FS-ADMINS                PIC X(002).
        77  FS-LOGRECORDS            PIC X(002).
+       77  FS-ADMINROLES            PIC X(002).
        77  CONS-USER                PIC X(020).
        77  LINHA                    PIC 9(004).
        77  COLUNA                   PIC 9(004).
        77  KEYSTATUS                PIC 9(004).
        77  VERDADEIRO               PIC X(001).
        77  PRESS-KEY                PIC X(001).
+       77  ADMIN-COUNT              PIC 9(003).
+       77  FIM-SCAN                 PIC X(001).
+       77  OLD-USERNAME             PIC X(020).
+       77  OLD-PASSWORD             PIC X(020).
+       77  NOVO-USERNAME            PIC X(020).
+       77  PERMISSAO-OK             PIC X(001).
+           88  PERMISSAO-CONCEDIDA  VALUE "S".
 
       ******************************************************************
 
@@ -82,6 +111,8 @@
            03  LINE 14 COL 55 VALUE "0. SAIR".
            03  LINE 17 COL 55 VALUE "1. REGISTAR ADMINISTRADOR".
            03  LINE 20 COL 55 VALUE "2. ALTERAR PASSWORD".
+           03  LINE 23 COL 55 VALUE "3. ELIMINAR ADMINISTRADOR".
+           03  LINE 25 COL 55 VALUE "4. ALTERAR USERNAME".
            03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
            03  LINE 29 COL 48 VALUE "INSIRA A OPCAO QUE PRETENDE REALIZA
       -        "R:".
@@ -127,6 +158,11 @@
                05  LINE 23 COL 70 VALUE "§ UM NUMEROS PELO MENOS".
                05  LINE 25 COL 70 VALUE "§ ATE MAXIMO 20 CARACTERES SEM
       -            "ESPACOS".
+           03  NIVEL-SCREEN-FRAME.
+               05  LINE 26 COL 10 VALUE "NIVEL DE ACESSO (1-ADMINISTRAD
+      -            "OR / 2-OPERADOR):".
+               05  REG-NIVEL-SCREEN LINE 26 COL 61 PIC 9(001) TO
+                   WSROLE-NIVEL AUTO BLANK WHEN ZERO.
 
       ******************************************************************
       *    SCREEN DE MENSAGEM DE ERRO SE O UTILIZADOR TENTAR INTRODUZIR
@@ -292,6 +328,44 @@
            03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
            03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
 
+      ******************************************************************
+      *    SCREEN DO MENU ALTERAR USERNAME.
+
+       01  ALTERAR-USERNAME-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR
+           7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 47 VALUE "G E S T O R   D E   C R E D E N C I
+      -        " A I S".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 09 COL 10 VALUE "USERNAME ATUAL:".
+           03  USER-SCREEN2 LINE 09 COL 26 PIC X(20) TO WSUSERNAME.
+           03  LINE 12 COL 10 VALUE "PASSWORD ATUAL:".
+           03  PASSWORD-SCREEN2 LINE 12 COL 26 PIC X(20) TO WSPASSWORD
+               SECURE.
+           03  LINE 16 COL 01 PIC X(133) VALUE ALL "Ä".
+           03  LINE 19 COL 10 VALUE "NOVO USERNAME:".
+           03  NOVO-USER-SCREEN LINE 19 COL 25 PIC X(20) TO
+               NOVO-USERNAME.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 52 VALUE "REGISTO DE NOVO USERNAME"
+               FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE CONFIRMAÇÃO DE ALTERAÇÃO DE USERNAME.
+
+       01  CONFIRMACAO-ALTERACAO-USER FOREGROUND-COLOUR 0
+           BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 28 VALUE "USERNAME ALTERADO COM SUCESSO | PR
+      -        "ESSIONE QUALQUER TECLA PARA CONTINUAR"
+               FOREGROUND-COLOUR 2.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
       ******************************************************************
       *    SCREEN DE MENSAGEGM ERRO CASO O FICHEIRO ESTEJA A SER USADO.
 
@@ -331,6 +405,113 @@
            03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
            03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
 
+      ******************************************************************
+      *    SCREEN DO MENU ELIMINAR ADMINISTRADOR.
+
+       01  ELIMINAR-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 03 COL 59 VALUE "E L I M I N A R".
+           03  LINE 04 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 31 COL 111 VALUE "PRESSIONE F3 PARA SAIR" HIGHLIGHT
+               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 09 COL 10 VALUE "USERNAME DO ADMINISTRADOR A ELIMIN
+      -        "AR:".
+           03  DEL-USER-SCREEN LINE 09 COL 46 PIC X(20) TO CONS-USER.
+
+      ******************************************************************
+      *    SCREEN DOS DADOS DO ADMINISTRADOR ENCONTRADO.
+
+       01  CONS-DADOS-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  C-USERNAME LINE 12 COL 30 PIC X(20).
+           03  LINE 12 COL 10 VALUE "USERNAME:".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO SE O ADMINISTRADOR INDICADO NÃO
+      *    EXISTIR.
+
+       01  REGISTO-INEXISTENTE FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 32 VALUE "REGISTO INEXISTENTE | PRESSIONE QUA
+      -       "LQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
+      *    MESMO ELIMINAR O ADMINISTRADOR.
+
+       01  CONFIRMACAO-ELIMINAR FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 24 VALUE "TEM A CERTEZA QUE PRETENDE ELIMINAR
+      -        " ESTE ADMINISTRADOR? 1 - SIM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN2 LINE 29 COL 100 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO CASO SÓ EXISTA UM ADMINISTRADOR,
+      *    IMPEDINDO A ELIMINAÇÃO DO ÚLTIMO ADMINISTRADOR RESTANTE.
+
+       01  ULTIMO-ADMIN-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 16 VALUE "NAO E POSSIVEL ELIMINAR O UNICO ADM
+      -        "INISTRADOR EXISTENTE | PRESSIONE QUALQUER TECLA"
+               FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO O UTILIZADOR NÃO TEM A CERTEZA QUE
+      *    QUER ELIMINAR O ADMINISTRADOR.
+
+       01  NAO-ELIMINADO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 39 VALUE "OPERACAO ANULADA | PRESSIONE QUALQU
+      -       "ER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM QUANDO O UTILIZADOR TEM A CERTEZA QUE QUER
+      *    ELIMINAR O ADMINISTRADOR.
+
+       01  SIM-ELIMINADO FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 26 VALUE "ADMINISTRADOR ELIMINADO COM SUCESSO
+      -       " | PRESSIONE QUALQUER TECLA PARA CONTINUAR"
+              FOREGROUND-COLOUR 2.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM ONDE PERGUNTA SE O UTILIZADOR PRETENDE
+      *    ELIMINAR OUTRO ADMINISTRADOR.
+
+       01  NOVO-ELIMINAR FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 32 VALUE "PRETENDE ELIMINAR OUTRO ADMINISTRAD
+      -        "OR? 1 - SIM | 2 - NAO:".
+           03  NOVA-ESCOLHA-SCREEN3 LINE 29 COL 96 PIC 9(1) TO
+               NOVA-ESCOLHA AUTO BLANK WHEN ZERO.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+
+      ******************************************************************
+      *    SCREEN DE MENSAGEM DE ERRO QUANDO O ADMINISTRADOR AUTENTICADO
+      *    NAO TEM NIVEL DE ACESSO SUFICIENTE PARA ELIMINAR OUTROS
+      *    ADMINISTRADORES.
+
+       01  PERMISSAO-NEGADA-SCREEN FOREGROUND-COLOUR 0 BACKGROUND-COLOR
+           7.
+           03  LINE 27 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 29 COL 24 VALUE "NIVEL DE ACESSO INSUFICIENTE PARA
+      -        "ELIMINAR ADMINISTRADORES | PRESSIONE QUALQUER TECLA"
+               FOREGROUND-COLOUR 4.
+           03  LINE 30 COL 01 PIC X(133) VALUE ALL "_".
+           03  LINE 01 COL 01 PIC X(001) TO PRESS-KEY AUTO.
+
       ******************************************************************
       *    SCREEN PARA LIMPAR O ECRÃ EM DETERMINADAS LINHAS.
 
@@ -359,13 +540,34 @@
                  WRITE FDADMIN
                  END-WRITE
               CLOSE ADMINS
+
+              PERFORM CREATE-OPEN-ADMINROLES
+              OPEN I-O ADMINROLES
+                 MOVE "Administrador" TO WSROLE-USERNAME
+                 MOVE 1                TO WSROLE-NIVEL
+                 WRITE FDADMINROLE FROM WSADMINROLE
+                 END-WRITE
+              CLOSE ADMINROLES
            ELSE
               CLOSE ADMINS
+              PERFORM CREATE-OPEN-ADMINROLES
            END-IF
 
            MOVE "; GESTOR: CREDENCIAIS" TO WSLOG-PROGRAM
            EXIT SECTION.
 
+       CREATE-OPEN-ADMINROLES SECTION.
+      ******************************************************************
+      *    VERIFICAÇÃO SE O FICHEIRO DE NIVEIS DE ACESSO EXISTE; E
+      *    CRIADO NA PRIMEIRA VEZ QUE FOR NECESSARIO.
+      ******************************************************************
+           OPEN I-O ADMINROLES
+           IF FS-ADMINROLES = 35
+              OPEN OUTPUT ADMINROLES
+           END-IF
+           CLOSE ADMINROLES
+           EXIT SECTION.
+
        MENU1 SECTION.
       ******************************************************************
       *    MENU PRINCIPAL ONDE O UTILIZADOR VAI ESCOLHER A OPÇÃO QUE
@@ -386,6 +588,8 @@
               EVALUATE TRUE
                  WHEN OPCAO-REGISTAR    PERFORM REGISTAR
                  WHEN OPCAO-ALTERAR     PERFORM ALTERAR
+                 WHEN OPCAO-ELIMINAR    PERFORM ELIMINAR
+                 WHEN OPCAO-ALTERAR-USER PERFORM ALTERAR-USERNAME
               END-EVALUATE
 
            END-PERFORM
@@ -401,9 +605,9 @@
            OPEN I-O ADMINS
            MOVE LOW-VALUES TO FDUSERNAME
 
-      *    VERIFICAÇÃO CASO TODSOS ADMINISTRADORES SEJAM ELIMINADOS
-      *    ATRAVÉS DO PROGRAMA (FUNCIONALIDADE A ACRESCENTAR) ONDE DEIXA
-      *    ACRESCENTAR UM NOVO ADMINISTRADOR, SEM PEDIR AUTENTICAÇÃO.
+      *    VERIFICAÇÃO CASO TODOS OS ADMINISTRADORES TENHAM SIDO
+      *    ELIMINADOS ATRAVÉS DO PROGRAMA, ONDE DEIXA ACRESCENTAR UM
+      *    NOVO ADMINISTRADOR, SEM PEDIR AUTENTICAÇÃO.
 
            START ADMINS KEY IS GREATER OR EQUAL FDUSERNAME
               INVALID KEY
@@ -474,6 +678,12 @@
                  END-PERFORM
            END-START
 
+           PERFORM REGISTO-NIVEL
+           IF KEYSTATUS = 1003 THEN
+              CLOSE ADMINS
+              EXIT SECTION
+           END-IF
+
            PERFORM GRAVAR-NEW-ADMIN
 
            CLOSE ADMINS
@@ -497,12 +707,26 @@
                  PERFORM SAVE-LOGRECORDS
                  WRITE FDADMIN FROM WSADMIN
                  END-WRITE
+                 PERFORM GRAVAR-NEW-ADMIN-ROLE
                  ACCEPT CONFIRMACAO-REGISTO
               NOT INVALID KEY
                  ACCEPT ERRO-REGISTO
            END-READ
            EXIT SECTION.
 
+       GRAVAR-NEW-ADMIN-ROLE SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE GRAVA O NIVEL DE ACESSO DO NOVO ADMINISTRADOR NO
+      *    FICHEIRO PROPRIO DE NIVEIS DE ACESSO.
+      ******************************************************************
+           PERFORM CREATE-OPEN-ADMINROLES
+           OPEN I-O ADMINROLES
+           MOVE WSUSERNAME TO WSROLE-USERNAME
+           WRITE FDADMINROLE FROM WSADMINROLE
+           END-WRITE
+           CLOSE ADMINROLES
+           EXIT SECTION.
+
        REGISTO-USER SECTION.
       ******************************************************************
       *    REGISTO DO USERNAME E VERIFICAÇÕES.
@@ -566,6 +790,27 @@
            END-PERFORM
            EXIT SECTION.
 
+       REGISTO-NIVEL SECTION.
+      ******************************************************************
+      *    REGISTO DO NIVEL DE ACESSO (PERMISSAO) DO ADMINISTRADOR.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL WS-VALID-NIVEL
+              MOVE ZEROS TO REG-NIVEL-SCREEN
+              ACCEPT REG-NIVEL-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF NOT WS-VALID-NIVEL THEN
+                 ACCEPT CAMPO-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
        ADMIN-AUTENTICACAO SECTION.
       ******************************************************************
       *    MENU QUE É CHAMADO PARA AUTENTICAR O ADMINISTRADOR.
@@ -603,6 +848,38 @@
            END-PERFORM
            EXIT SECTION.
 
+       VERIFICAR-PERMISSAO-ELIMINAR SECTION.
+      ******************************************************************
+      *    VERIFICA O NIVEL DE ACESSO DO ADMINISTRADOR AUTENTICADO. SE
+      *    NAO EXISTIR REGISTO DE NIVEL (CONTAS CRIADAS ANTES DESTA
+      *    FUNCIONALIDADE EXISTIR), É TRATADO COMO ADMINISTRADOR, PARA
+      *    NÃO BLOQUEAR INSTALAÇÕES JÁ EXISTENTES.
+      ******************************************************************
+           MOVE "S" TO PERMISSAO-OK
+
+           OPEN I-O ADMINROLES
+           MOVE WSUSERNAME TO FDROLE-USERNAME
+           READ ADMINROLES RECORD
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 IF NIVEL-OPERADOR THEN
+                    MOVE "N" TO PERMISSAO-OK
+                 END-IF
+           END-READ
+           CLOSE ADMINROLES
+
+           IF NOT PERMISSAO-CONCEDIDA THEN
+              MOVE "; ACESSO FOI NEGADO: NIVEL INSUFICIENTE"
+              TO WSLOG-DELETE-DENIED-MESSAGE
+              MOVE "; USER: " TO WSLOG-USER-HEADING-DENIED
+              MOVE WSUSERNAME TO WSLOG-USER-DENIED
+              PERFORM SAVE-LOGRECORDS
+              DISPLAY LIMPAR-LINES
+              ACCEPT PERMISSAO-NEGADA-SCREEN
+           END-IF
+           EXIT SECTION.
+
        ALTERAR SECTION.
       ******************************************************************
       *    MENU PARA ALTERAR PASSWORD DE ADMINISTRADOR, ONDE PRIMEIRO É
@@ -670,19 +947,418 @@
            END-IF
            PERFORM SAVE-LOGRECORDS
 
-      *    AQUI HOUVE A NECESSIDADE DE ELIMINAR OS DADOS E REGISTAR
-      *    DE NOVO, POIS SE FOSSE FEITO O REWRITE, A INSTRUÇÃO NÃO
-      *    ACONTECIA COM SUCESSO.
+      *    A CHAVE DO REGISTO (FDADMIN) INCLUI A PASSWORD, PELO QUE
+      *    ALTERAR A PASSWORD OBRIGA A MUDAR A PROPRIA CHAVE. O REWRITE
+      *    NAO ACEITA ALTERAR A CHAVE, POR ISSO E NECESSARIO GRAVAR O
+      *    NOVO REGISTO E SO DEPOIS ELIMINAR O ANTIGO - NUNCA AO
+      *    CONTRARIO - PARA QUE UMA FALHA A MEIO DA OPERACAO NUNCA
+      *    DEIXE O ADMINISTRADOR SEM NENHUM REGISTO VALIDO.
+
+           MOVE FDUSERNAME TO OLD-USERNAME
+           MOVE FDPASSWORD TO OLD-PASSWORD
 
-           DELETE ADMINS RECORD
-           END-DELETE
            WRITE FDADMIN FROM WSADMIN
+              INVALID KEY
+                 MOVE "; USER: " TO WSLOG-CREDENTIAL-HEADING
+                 MOVE WSUSERNAME TO WSLOG-CREDENTIAL-KEY
+                 MOVE "; ERRO NA GRAVACAO DA NOVA PASSWORD"
+                 TO WSLOG-CREDENTIAL-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 ACCEPT ERRO-REGISTO
+                 CLOSE ADMINS
+                 EXIT SECTION
            END-WRITE
 
+           MOVE OLD-USERNAME TO FDUSERNAME
+           MOVE OLD-PASSWORD TO FDPASSWORD
+           DELETE ADMINS RECORD
+           END-DELETE
+
            ACCEPT CONFIRMACAO-ALTERACAO
            CLOSE ADMINS
            EXIT SECTION.
 
+       ALTERAR-USERNAME SECTION.
+      ******************************************************************
+      *    MENU PARA ALTERAR O USERNAME DE ADMINISTRADOR, ONDE PRIMEIRO
+      *    É PEDIDO PARA INTRODUZIR O USERNAME E PASSWORD ATUAL, E
+      *    DEPOIS O NOVO USERNAME PRETENDIDO.
+      ******************************************************************
+           MOVE "; MENU: ALTERAR USERNAME" TO WSLOG-SECTION
+
+           OPEN I-O ADMINS
+           PERFORM WITH TEST AFTER UNTIL VERDADEIRO = "S"
+              MOVE SPACES TO USER-SCREEN2, PASSWORD-SCREEN2, VERDADEIRO
+              DISPLAY LIMPAR-LINES
+              DISPLAY ALTERAR-USERNAME-SCREEN
+
+              ACCEPT USER-SCREEN2
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE ADMINS
+                 EXIT SECTION
+              END-IF
+
+              ACCEPT PASSWORD-SCREEN2
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE ADMINS
+                 EXIT SECTION
+              END-IF
+
+              MOVE WSADMIN TO FDADMIN
+              READ ADMINS RECORD WITH LOCK
+                 INVALID KEY
+                    MOVE "; ACESSO FOI NEGADO"
+                    TO WSLOG-DELETE-DENIED-MESSAGE
+                    MOVE "; USER: " TO WSLOG-USER-HEADING-DENIED
+                    MOVE WSUSERNAME TO WSLOG-USER-DENIED
+                    MOVE "; PASS: " TO WSLOG-PASS-HEADING-DENIED
+                    MOVE WSPASSWORD TO WSLOG-PASS-DENIED
+                    PERFORM SAVE-LOGRECORDS
+                    ACCEPT AUTENTC-NEGADA-SCREEN
+                    EXIT SECTION
+              END-READ
+
+              MOVE "S" TO VERDADEIRO
+           END-PERFORM
+
+           IF FS-ADMINS = "51" THEN
+              MOVE "; USER: " TO WSLOG-CREDENTIAL-HEADING
+              MOVE WSUSERNAME TO WSLOG-CREDENTIAL-KEY
+              MOVE "; REGISTO BLOQUEADO" TO WSLOG-CREDENTIAL-MESSAGE
+              PERFORM SAVE-LOGRECORDS
+              DISPLAY LIMPAR-LINES
+              ACCEPT ERRO-ACESSO-SCREEN
+              CLOSE ADMINS
+              EXIT SECTION
+           END-IF
+
+           MOVE FDUSERNAME TO OLD-USERNAME
+           MOVE FDPASSWORD TO OLD-PASSWORD
+
+           DISPLAY LIMPAR-LINES
+           PERFORM REGISTO-NOVO-USERNAME
+           IF KEYSTATUS = 1003 THEN
+              MOVE "; USER: " TO WSLOG-CREDENTIAL-HEADING
+              MOVE OLD-USERNAME TO WSLOG-CREDENTIAL-KEY
+              MOVE "; ACESSO SEM CONCLUSAO" TO WSLOG-CREDENTIAL-MESSAGE
+              PERFORM SAVE-LOGRECORDS
+              CLOSE ADMINS
+              EXIT SECTION
+           END-IF
+
+           MOVE "; USER: " TO WSLOG-CREDENTIAL-HEADING
+           MOVE OLD-USERNAME TO WSLOG-CREDENTIAL-KEY
+           MOVE "; USERNAME ALTERADO" TO WSLOG-CREDENTIAL-MESSAGE
+           PERFORM SAVE-LOGRECORDS
+
+      *    A CHAVE DO REGISTO (FDADMIN) INCLUI O USERNAME, PELO QUE
+      *    ALTERAR O USERNAME OBRIGA A MUDAR A PROPRIA CHAVE, DA MESMA
+      *    FORMA QUE A ALTERAÇÃO DE PASSWORD (VER ALTERAR SECTION): É
+      *    NECESSARIO GRAVAR O NOVO REGISTO E SO DEPOIS ELIMINAR O
+      *    ANTIGO - NUNCA AO CONTRARIO.
+
+           MOVE NOVO-USERNAME TO FDUSERNAME
+           MOVE OLD-PASSWORD  TO FDPASSWORD
+           WRITE FDADMIN
+              INVALID KEY
+                 MOVE "; USER: " TO WSLOG-CREDENTIAL-HEADING
+                 MOVE OLD-USERNAME TO WSLOG-CREDENTIAL-KEY
+                 MOVE "; ERRO NA GRAVACAO DO NOVO USERNAME"
+                 TO WSLOG-CREDENTIAL-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 ACCEPT ERRO-REGISTO
+                 CLOSE ADMINS
+                 EXIT SECTION
+           END-WRITE
+
+           MOVE OLD-USERNAME TO FDUSERNAME
+           MOVE OLD-PASSWORD TO FDPASSWORD
+           DELETE ADMINS RECORD
+           END-DELETE
+
+           PERFORM RENOMEAR-ADMIN-ROLE
+
+           ACCEPT CONFIRMACAO-ALTERACAO-USER
+           CLOSE ADMINS
+           EXIT SECTION.
+
+       REGISTO-NOVO-USERNAME SECTION.
+      ******************************************************************
+      *    REGISTO DO NOVO USERNAME E VERIFICAÇÕES, INCLUINDO A
+      *    VERIFICAÇÃO DE QUE NÃO ESTÁ JÁ A SER USADO POR OUTRO
+      *    ADMINISTRADOR.
+      ******************************************************************
+           MOVE SPACES TO VERDADEIRO
+           PERFORM WITH TEST AFTER UNTIL VERDADEIRO = "S"
+              MOVE SPACES TO NOVO-USER-SCREEN, TEST-STRING1
+              ACCEPT NOVO-USER-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+
+              UNSTRING NOVO-USERNAME DELIMITED BY SPACES INTO
+                 TEST-STRING1
+
+              IF NOVO-USERNAME IS NOT VALID-USERPASS
+              OR NOVO-USERNAME NOT = TEST-STRING1
+              OR NOVO-USERNAME (1:1) = SPACE
+              OR NOVO-USERNAME = OLD-USERNAME THEN
+                 ACCEPT CAMPO-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              ELSE
+                 OPEN I-O ADMINROLES
+                 MOVE NOVO-USERNAME TO FDROLE-USERNAME
+                 READ ADMINROLES RECORD
+                    NOT INVALID KEY
+                       CLOSE ADMINROLES
+                       DISPLAY LIMPAR-LINES
+                       ACCEPT CRED-EXISTE-SCREEN
+                       IF KEYSTATUS = 1003 THEN
+                          EXIT SECTION
+                       END-IF
+                    INVALID KEY
+                       CLOSE ADMINROLES
+                       MOVE "S" TO VERDADEIRO
+                 END-READ
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       RENOMEAR-ADMIN-ROLE SECTION.
+      ******************************************************************
+      *    ATUALIZA O FICHEIRO DE NIVEIS DE ACESSO PARA O NOVO
+      *    USERNAME, MANTENDO O NIVEL QUE O ADMINISTRADOR JA TINHA. SE
+      *    NAO EXISTIR REGISTO DE NIVEL (CONTA CRIADA ANTES DESTA
+      *    FUNCIONALIDADE EXISTIR), É CRIADO UM NOVO COM NIVEL DE
+      *    ADMINISTRADOR.
+      ******************************************************************
+           OPEN I-O ADMINROLES
+           MOVE OLD-USERNAME TO FDROLE-USERNAME
+           READ ADMINROLES RECORD
+              INVALID KEY
+                 MOVE 1 TO WSROLE-NIVEL
+              NOT INVALID KEY
+                 MOVE FDROLE-NIVEL TO WSROLE-NIVEL
+           END-READ
+
+           MOVE NOVO-USERNAME TO WSROLE-USERNAME
+           WRITE FDADMINROLE FROM WSADMINROLE
+           END-WRITE
+
+           MOVE OLD-USERNAME TO FDROLE-USERNAME
+           DELETE ADMINROLES RECORD
+              INVALID KEY
+                 CONTINUE
+           END-DELETE
+           CLOSE ADMINROLES
+           EXIT SECTION.
+
+       COUNT-ADMINS SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE CONTA QUANTOS ADMINISTRADORES ESTÃO REGISTADOS NO
+      *    FICHEIRO, PARA IMPEDIR A ELIMINAÇÃO DO ÚLTIMO RESTANTE.
+      ******************************************************************
+           MOVE ZEROS  TO ADMIN-COUNT
+           MOVE SPACES TO FIM-SCAN
+           MOVE LOW-VALUES TO FDUSERNAME
+
+           START ADMINS KEY IS GREATER OR EQUAL FDUSERNAME
+              INVALID KEY MOVE "S" TO FIM-SCAN
+           END-START
+
+           PERFORM UNTIL FIM-SCAN = "S"
+              READ ADMINS NEXT RECORD
+                 AT END MOVE "S" TO FIM-SCAN
+                 NOT AT END
+                    ADD 1 TO ADMIN-COUNT
+                    IF ADMIN-COUNT > 1 THEN
+                       MOVE "S" TO FIM-SCAN
+                    END-IF
+              END-READ
+           END-PERFORM
+           EXIT SECTION.
+
+       ELIMINAR SECTION.
+      ******************************************************************
+      *    MENU ONDE O ADMINISTRADOR AUTENTICADO PODE ELIMINAR O
+      *    PROCESSO DE OUTRO ADMINISTRADOR (OU O SEU PRÓPRIO), PASSANDO
+      *    PRIMEIRO POR AUTENTICAÇÃO. APENAS ADMINISTRADORES COM NIVEL
+      *    DE ACESSO DE ADMINISTRADOR PODEM ELIMINAR OUTROS
+      *    ADMINISTRADORES.
+      ******************************************************************
+           MOVE "; MENU: ELIMINAR" TO WSLOG-SECTION
+
+           PERFORM ADMIN-AUTENTICACAO
+           IF KEYSTATUS = 1003 OR VERDADEIRO NOT = "S" THEN
+              EXIT SECTION
+           END-IF
+
+           PERFORM VERIFICAR-PERMISSAO-ELIMINAR
+           IF NOT PERMISSAO-CONCEDIDA THEN
+              EXIT SECTION
+           END-IF
+
+           OPEN I-O ADMINS
+           MOVE ZEROS TO NOVA-ESCOLHA-SCREEN3
+           PERFORM UNTIL NOVA-ESCOLHA-SCREEN3 = 2
+
+              DISPLAY LIMPAR-LINES
+              DISPLAY ELIMINAR-SCREEN
+
+              MOVE SPACES TO CONS-USER
+              ACCEPT DEL-USER-SCREEN
+              IF KEYSTATUS = 1003 THEN
+                 CLOSE ADMINS
+                 EXIT SECTION
+              END-IF
+
+      *    INSTRUÇÃO PARA VERIFICAR SE EXISTE MAIS DO QUE UM
+      *    ADMINISTRADOR REGISTADO, PARA NÃO PERMITIR A ELIMINAÇÃO DO
+      *    ÚLTIMO ADMINISTRADOR EXISTENTE.
+
+              PERFORM COUNT-ADMINS
+
+              IF ADMIN-COUNT < 2 THEN
+                 DISPLAY ULTIMO-ADMIN-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE ADMINS
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              ELSE
+                 PERFORM ELIMINAR-PROCESSO
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE ADMINS
+                    EXIT SECTION
+                 END-IF
+              END-IF
+
+              PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+                 MOVE ZEROS TO NOVA-ESCOLHA-SCREEN3
+                 DISPLAY LIMPAR-LINES
+                 ACCEPT NOVO-ELIMINAR
+                 IF KEYSTATUS = 1003 THEN
+                    CLOSE ADMINS
+                    EXIT SECTION
+                 END-IF
+
+                 IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                    ACCEPT MENSAGEM-ERRO-SCREEN
+                    IF KEYSTATUS = 1003 THEN
+                       CLOSE ADMINS
+                       EXIT SECTION
+                    END-IF
+                    DISPLAY LIMPAR-LINES
+                 END-IF
+              END-PERFORM
+
+           END-PERFORM
+           CLOSE ADMINS
+           EXIT SECTION.
+
+       ELIMINAR-PROCESSO SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE PROCURA O ADMINISTRADOR INDICADO E, SE EXISTIR,
+      *    PEDE CONFIRMAÇÃO ANTES DE O ELIMINAR.
+      ******************************************************************
+           MOVE CONS-USER TO FDUSERNAME
+           READ ADMINS RECORD WITH LOCK
+              INVALID KEY
+                 ACCEPT REGISTO-INEXISTENTE
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              NOT INVALID KEY
+                 MOVE FDUSERNAME TO C-USERNAME
+                 DISPLAY CONS-DADOS-SCREEN
+                 PERFORM CONFIRMAR-ELIMINAR
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+           END-READ
+
+           IF FS-ADMINS = "51" THEN
+              MOVE "; USER: " TO WSLOG-CREDENTIAL-HEADING
+              MOVE CONS-USER TO WSLOG-CREDENTIAL-KEY
+              MOVE "; REGISTO BLOQUEADO" TO WSLOG-CREDENTIAL-MESSAGE
+              PERFORM SAVE-LOGRECORDS
+              DISPLAY ERRO-ACESSO-SCREEN
+           END-IF
+           EXIT SECTION.
+
+       CONFIRMAR-ELIMINAR SECTION.
+      ******************************************************************
+      *    PERGUNTA DE CONFIRMAÇÃO DE ELIMINAÇÃO DO ADMINISTRADOR.
+      ******************************************************************
+           PERFORM WITH TEST AFTER UNTIL NOVA-ESCOLHA = 1 OR 2
+              MOVE ZEROS TO NOVA-ESCOLHA-SCREEN2
+              ACCEPT CONFIRMACAO-ELIMINAR
+              IF KEYSTATUS = 1003 THEN
+                 MOVE "; USER: " TO WSLOG-DELETE-HEADING
+                 MOVE CONS-USER TO WSLOG-DELETE-KEY
+                 MOVE "; ACESSO SEM CONCLUSAO" TO WSLOG-DELETE-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 EXIT SECTION
+              END-IF
+
+              IF NOVA-ESCOLHA < 1 OR NOVA-ESCOLHA > 2 THEN
+                 ACCEPT MENSAGEM-ERRO-SCREEN
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+              END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+              WHEN OPCAO-NAO
+                 MOVE "; USER: " TO WSLOG-DELETE-HEADING
+                 MOVE CONS-USER TO WSLOG-DELETE-KEY
+                 MOVE "; ACESSO SEM CONCLUSAO" TO WSLOG-DELETE-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 DISPLAY LIMPAR-LINES
+                 COMMIT
+                 ACCEPT NAO-ELIMINADO
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+
+              WHEN OPCAO-SIM
+                 DELETE ADMINS RECORD
+                 END-DELETE
+                 PERFORM ELIMINAR-ADMIN-ROLE
+                 MOVE "; USER: " TO WSLOG-DELETE-HEADING
+                 MOVE CONS-USER TO WSLOG-DELETE-KEY
+                 MOVE "; ELIMINACAO COM SUCESSO" TO WSLOG-DELETE-MESSAGE
+                 PERFORM SAVE-LOGRECORDS
+                 DISPLAY LIMPAR-LINES
+                 ACCEPT SIM-ELIMINADO
+                 IF KEYSTATUS = 1003 THEN
+                    EXIT SECTION
+                 END-IF
+                 DISPLAY LIMPAR-LINES
+           END-EVALUATE
+           EXIT SECTION.
+
+       ELIMINAR-ADMIN-ROLE SECTION.
+      ******************************************************************
+      *    SECÇÃO QUE ELIMINA O NIVEL DE ACESSO GUARDADO PARA O
+      *    ADMINISTRADOR QUE FOI ELIMINADO.
+      ******************************************************************
+           OPEN I-O ADMINROLES
+           MOVE CONS-USER TO FDROLE-USERNAME
+           DELETE ADMINROLES RECORD
+              INVALID KEY
+                 CONTINUE
+           END-DELETE
+           CLOSE ADMINROLES
+           EXIT SECTION.
+
        SAVE-LOGRECORDS SECTION.
       ******************************************************************
       *    SECÇÃO QUE É CHAMADA PARA O FAZER O REGISTO NO FICHEIRO DE
