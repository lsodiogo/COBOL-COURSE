@@ -0,0 +1,13 @@
+       01  WSPRESENCA.
+           03  WSPRES-DATAAULA.
+             05  WSPRES-ANO-AULA      PIC 9(004).
+             05  WSPRES-MES-AULA      PIC 9(002).
+             05  WSPRES-DIA-AULA      PIC 9(002).
+             05  WSPRES-HORA-AULA     PIC 9(004).
+             05  WSPRES-SEQ-AULA      PIC 9(003).
+           03  WSPRES-IDNUM           PIC 9(003).
+           03  WSPRES-NOME            PIC X(050).
+           03  WSPRES-ESTADO          PIC 9(001).
+             88  WSPRES-PRESENTE      VALUE 1.
+             88  WSPRES-AUSENTE       VALUE 2.
+           03  WSPRES-DATE-TIME       PIC X(030).
