@@ -0,0 +1,13 @@
+       01  FDPRESENCA.
+           03  FDPRES-DATAAULA.
+             05  FDPRES-ANO-AULA      PIC 9(004).
+             05  FDPRES-MES-AULA      PIC 9(002).
+             05  FDPRES-DIA-AULA      PIC 9(002).
+             05  FDPRES-HORA-AULA     PIC 9(004).
+             05  FDPRES-SEQ-AULA      PIC 9(003).
+           03  FDPRES-IDNUM           PIC 9(003).
+           03  FDPRES-NOME            PIC X(050).
+           03  FDPRES-ESTADO          PIC 9(001).
+             88  FDPRES-PRESENTE      VALUE 1.
+             88  FDPRES-AUSENTE       VALUE 2.
+           03  FDPRES-DATE-TIME       PIC X(030).
